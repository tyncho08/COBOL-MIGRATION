@@ -0,0 +1,147 @@
+       >>source free
+*>****************************************************************
+*>                                                               *
+*>           R D B M S   P A S S W O R D   O B F U S C A T O R   *
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         maps05.
+*>**
+*>    author.             V B Coen FBCS, FIDM, FIDPM.
+*>                        For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            RDBMS-Passwd Obfuscator.
+*>                        Reversibly scrambles the RDBMS-Passwd held in
+*>                        the System (parameter) record so that it is
+*>                        not kept in clear text at rest on disk, see
+*>                        acas000 aa050/aa070/aa090.  This is a fixed
+*>                        key byte cipher, NOT cryptographically strong,
+*>                        Cobol here having no access to a real crypto
+*>                        library - it is obfuscation of the credential
+*>                        at rest, not encryption in the security sense,
+*>                        & is sufficient to stop the password being read
+*>                        by casually looking at the file with a dump or
+*>                        editor.  The RDBMS-Passwd field itself is left
+*>                        in clear text in memory throughout, as it has
+*>                        always been, for use connecting to the RDBMS.
+*>    version.            1.00 of 09/08/26.
+*>****
+*> Changes:
+*> 09/08/26 vbc -      New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment      division.
+*>========================
+*>
+ copy  "envdiv.cob".
+ input-output     section.
+*>-----------------------
+*>
+ data             division.
+*>========================
+ working-storage  section.
+*>-----------------------
+*>
+ 01  maps05-fields.
+     03  m5-sub             pic 9(2) binary.
+     03  m5-byte            pic 9(3) binary.
+     03  m5-sign            pic s9(3) binary.
+     03  m5-key.
+         05  filler         pic 9(3) binary  value  47.
+         05  filler         pic 9(3) binary  value 113.
+         05  filler         pic 9(3) binary  value 199.
+         05  filler         pic 9(3) binary  value  71.
+         05  filler         pic 9(3) binary  value 167.
+         05  filler         pic 9(3) binary  value  29.
+         05  filler         pic 9(3) binary  value 211.
+         05  filler         pic 9(3) binary  value  83.
+         05  filler         pic 9(3) binary  value 139.
+         05  filler         pic 9(3) binary  value  17.
+         05  filler         pic 9(3) binary  value 233.
+         05  filler         pic 9(3) binary  value  59.
+     03  m5-key-tbl  redefines  m5-key
+                            pic 9(3) binary  occurs 12.
+*>
+ linkage          section.
+*>-----------------------
+*>
+ copy "wsmaps05.cob".
+*>
+ procedure        division using  maps05-ws.
+*>==========================================
+*>
+ main.
+*>---
+*>
+     if       Maps05-Encode
+              move     1  to m5-sign
+     else
+              move     -1 to m5-sign.
+*>
+     perform  m5-Run-Cipher.
+     go       to main-exit.
+*>
+ m5-Run-Cipher       section.
+*>--------------------------
+*>
+*> Shared by encode & decode, m5-sign set above selects addition
+*>  (encode) or subtraction (decode) of the key byte, both done
+*>  modulo 256 so the cipher is its own exact inverse.
+*>
+ m5-010.
+     perform  varying m5-sub from 1 by 1 until m5-sub > 12
+              compute  m5-byte = function ord (maps05-text (m5-sub:1))
+                                                - 1
+              compute  m5-byte = function mod
+                       (m5-byte + (m5-sign * m5-key-tbl (m5-sub))
+                                                + 256, 256)
+              move     function char (m5-byte + 1)
+                                 to maps05-text (m5-sub:1)
+     end-perform.
+*>
+ m5-Run-Cipher-Exit.
+     exit     section.
+*>
+ main-exit.
+     exit     program.
