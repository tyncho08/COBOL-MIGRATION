@@ -0,0 +1,396 @@
+       >>source free
+*>*****************************************************************
+*>                                                                *
+*>     C O B O L   /   R D B   C O N S I S T E N C Y   C H E C K  *
+*>                                                                *
+*>*****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         sys004.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Live Cobol / RDBMS consistency checker.
+*>
+*>                        For each ACAS file that has both a working DAL
+*>                        module (acas0nn) and a live RDB handler, opens
+*>                        the same file twice through the DAL - once
+*>                        forced to Cobol flat file processing and once
+*>                        forced to RDBMS processing - counts the records
+*>                        seen each way and reports any mismatch.  This is
+*>                        a "live" check in that it is run on demand
+*>                        against the files as they stand, not a scheduled
+*>                        batch report, & does no updating of either side.
+*>
+*>                        Covers System (acas000, keyed 1-4, so compared
+*>                        by content not count), Purchase Ledger (acas022),
+*>                        GL Batch (acas007) and PInvoice (acas026).  Of
+*>                        the other ledgers referenced by Proc-ACAS-FH-
+*>                        Calls, Sales (acas012), Nominal/GL (acas005) and
+*>                        Stock (acas011) have no DAL module in this
+*>                        release so cannot be checked - see fa000/ga000/
+*>                        ha000 for the not-available note shown against
+*>                        those three.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                        acas000, acas007, acas022, acas026 via
+*>                        Proc-ACAS-FH-Calls.cob.
+*>**
+*>    Error messages used.
+*>                        SY004 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 09/08/26 vbc - .00 New program.
+*> 09/08/26 vbc - .01 Added fa000/ga000/ha000 to actually show the
+*>                    not-available note against Sales, Nominal and
+*>                    Stock rather than just promising one in Remarks.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+*>
+ data                    division.
+*>===============================
+*>
+ working-storage section.
+*>-----------------------
+*>
+ 77  prog-name           pic x(15) value "SYS004 (3.02.00)".
+*>
+ copy "wsfnctn.cob".
+ copy "wssystem.cob".
+*>
+*> The data records for the three ledger files actually checked here.
+*>
+ copy "wspl.cob".      *> WS-Purch-Record, for acas022.
+ copy "wsbatch.cob".   *> WS-Batch-Record, for acas007.
+ copy "plwspinv2.cob". *> WS-PInvoice-Record, for acas026.
+*>
+*> Proc-ACAS-FH-Calls holds the call paragraphs for every acas0nn DAL
+*>  module, most of which are not used here & have no real acas0nn to
+*>  call in any case (see remarks) - one byte stubs for these only,
+*>  same as done elsewhere a caller only needs some of the files
+*>  (e.g. xl150).
+*>
+ 01  ws-dal-stub-records.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Stock-Record        pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-OTM5-Record         pic x.
+     03  WS-Pay-Record          pic x.
+*>
+ 01  ws-data.
+     03  ws-reply            pic x.
+     03  ws-cobol-count      pic 9(7)       value zero.
+     03  ws-rdb-count        pic 9(7)       value zero.
+     03  ws-cobol-count-e    pic z(6)9.
+     03  ws-rdb-count-e      pic z(6)9.
+     03  ws-match            pic x(9).
+*>
+*> flat buffers for the key 1 System record comparison, sized as per
+*>  sys002's own WS-Temp-System-Record buffer for the same field.
+ 01  ws-cobol-system-rec     pic x(1024)    value spaces.
+ 01  ws-rdb-system-rec       pic x(1024)    value spaces.
+*>
+ 01  Error-Messages.
+     03  SY004-1   pic x(33) value "SY004 Checking System parm record".
+     03  SY004-2   pic x(29) value "SY004 Checking Purchase Ledger".
+     03  SY004-3   pic x(27) value "SY004 Checking GL Batch file".
+     03  SY004-4   pic x(25) value "SY004 Checking PInvoices".
+     03  SY004-5   pic x(36) value "SY004 Not available - acas0nn absent".
+*>
+ copy "Test-Data-Flags.cob".
+*>
+ linkage section.
+*>-----------------------
+*>
+ copy "wscall.cob".
+ copy "wsnames.cob".
+*>
+ procedure division using ws-calling-data
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     display  " " at 0101 with erase eos.
+     display  prog-name at 0101 with foreground-color 2.
+     display  "Cobol / RDBMS Consistency Check" at 0301 with foreground-color 2.
+*>
+     perform  ba000-Check-System.
+     perform  ca000-Check-Purchase.
+     perform  da000-Check-GL-Batch.
+     perform  ea000-Check-PInvoice.
+     perform  fa000-Check-Sales.
+     perform  ga000-Check-Nominal.
+     perform  ha000-Check-Stock.
+*>
+     display  "Hit Return to exit ..." at 2301 with foreground-color 2 erase eol.
+     accept   ws-reply at 2330.
+     go       to aa999-Exit.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ba000-Check-System         section.
+*>*********************************
+*>
+*> System has no Read-Next, it is keyed 1-4, so instead of a count we
+*>  compare the key 1 (parameter) record read via Cobol against the
+*>  same record read via RDB and report whether they agree.
+*>
+     display  SY004-1 at 0601 with foreground-color 3 erase eol.
+*>
+     move     "00" to FA-RDBMS-Flat-Statuses.
+     move     1    to File-Key-No.
+     perform  System-Open-Input.
+     move     1    to File-Key-No.
+     perform  System-Read-Indexed.
+     move     System-Record to ws-cobol-system-rec.
+     perform  System-Close.
+*>
+     move     "66" to FA-RDBMS-Flat-Statuses.
+     move     1    to File-Key-No.
+     perform  System-Open-Input.
+     move     1    to File-Key-No.
+     perform  System-Read-Indexed.
+     move     System-Record to ws-rdb-system-rec.
+     perform  System-Close.
+*>
+     if       ws-cobol-system-rec = ws-rdb-system-rec
+              move  "Match    " to ws-match
+     else
+              move  "MISMATCH " to ws-match
+     end-if.
+     display  "System parm record  : " at 0801 with foreground-color 3.
+     display  ws-match at 0823 with foreground-color 2.
+     go       to ba999-Exit.
+*>
+ ba999-Exit.
+     exit     section.
+*>
+ ca000-Check-Purchase       section.
+*>*********************************
+*>
+     display  SY004-2 at 0601 with foreground-color 3 erase eol.
+*>
+     move     zero to ws-cobol-count.
+     set      FS-Cobol-Files-Used to true.
+     perform  Purch-Open-Input.
+ ca010-Cobol-Read.
+     perform  Purch-Read-Next.
+     if       FS-Reply = 10
+              go to ca020-Cobol-End.
+     add      1 to ws-cobol-count.
+     go       to ca010-Cobol-Read.
+ ca020-Cobol-End.
+     perform  Purch-Close.
+*>
+     move     zero to ws-rdb-count.
+     set      FS-RDBMS-Used to true.
+     perform  Purch-Open-Input.
+ ca030-Rdb-Read.
+     perform  Purch-Read-Next.
+     if       FS-Reply = 10
+              go to ca040-Rdb-End.
+     add      1 to ws-rdb-count.
+     go       to ca030-Rdb-Read.
+ ca040-Rdb-End.
+     perform  Purch-Close.
+*>
+     perform  ca900-Report.
+     display  "Purchase Ledger     : " at 0901 with foreground-color 3.
+     display  ws-cobol-count-e at 0923 with foreground-color 2.
+     display  ws-rdb-count-e   at 0931 with foreground-color 2.
+     display  ws-match         at 0940 with foreground-color 2.
+     go       to ca999-Exit.
+*>
+ ca900-Report.
+     move     ws-cobol-count to ws-cobol-count-e.
+     move     ws-rdb-count   to ws-rdb-count-e.
+     if       ws-cobol-count = ws-rdb-count
+              move  "Match    " to ws-match
+     else
+              move  "MISMATCH " to ws-match
+     end-if.
+*>
+ ca999-Exit.
+     exit     section.
+*>
+ da000-Check-GL-Batch       section.
+*>*********************************
+*>
+     display  SY004-3 at 0601 with foreground-color 3 erase eol.
+*>
+     move     zero to ws-cobol-count.
+     set      FS-Cobol-Files-Used to true.
+     perform  GL-Batch-Open-Input.
+ da010-Cobol-Read.
+     perform  GL-Batch-Read-Next.
+     if       FS-Reply = 10
+              go to da020-Cobol-End.
+     add      1 to ws-cobol-count.
+     go       to da010-Cobol-Read.
+ da020-Cobol-End.
+     perform  GL-Batch-Close.
+*>
+     move     zero to ws-rdb-count.
+     set      FS-RDBMS-Used to true.
+     perform  GL-Batch-Open-Input.
+ da030-Rdb-Read.
+     perform  GL-Batch-Read-Next.
+     if       FS-Reply = 10
+              go to da040-Rdb-End.
+     add      1 to ws-rdb-count.
+     go       to da030-Rdb-Read.
+ da040-Rdb-End.
+     perform  GL-Batch-Close.
+*>
+     perform  ca900-Report.
+     display  "GL Batch file       : " at 1001 with foreground-color 3.
+     display  ws-cobol-count-e at 1023 with foreground-color 2.
+     display  ws-rdb-count-e   at 1031 with foreground-color 2.
+     display  ws-match         at 1040 with foreground-color 2.
+     go       to da999-Exit.
+*>
+ da999-Exit.
+     exit     section.
+*>
+ ea000-Check-PInvoice       section.
+*>*********************************
+*>
+     display  SY004-4 at 0601 with foreground-color 3 erase eol.
+*>
+     move     zero to ws-cobol-count.
+     set      FS-Cobol-Files-Used to true.
+     perform  PInvoice-Open-Input.
+ ea010-Cobol-Read.
+     perform  PInvoice-Read-Next.
+     if       FS-Reply = 10
+              go to ea020-Cobol-End.
+     add      1 to ws-cobol-count.
+     go       to ea010-Cobol-Read.
+ ea020-Cobol-End.
+     perform  PInvoice-Close.
+*>
+     move     zero to ws-rdb-count.
+     set      FS-RDBMS-Used to true.
+     perform  PInvoice-Open-Input.
+ ea030-Rdb-Read.
+     perform  PInvoice-Read-Next.
+     if       FS-Reply = 10
+              go to ea040-Rdb-End.
+     add      1 to ws-rdb-count.
+     go       to ea030-Rdb-Read.
+ ea040-Rdb-End.
+     perform  PInvoice-Close.
+*>
+     perform  ca900-Report.
+     display  "PInvoice file       : " at 1101 with foreground-color 3.
+     display  ws-cobol-count-e at 1123 with foreground-color 2.
+     display  ws-rdb-count-e   at 1131 with foreground-color 2.
+     display  ws-match         at 1140 with foreground-color 2.
+     go       to ea999-Exit.
+*>
+ ea999-Exit.
+     exit     section.
+*>
+ fa000-Check-Sales          section.
+*>*********************************
+*>
+*> Sales Ledger has no DAL module (acas012) in this release, so there
+*>  is nothing to open and compare - just flag it as not available.
+*>
+     display  "Sales Ledger        : " at 1201 with foreground-color 3.
+     display  SY004-5 at 1223 with foreground-color 4.
+     go       to fa999-Exit.
+*>
+ fa999-Exit.
+     exit     section.
+*>
+ ga000-Check-Nominal        section.
+*>*********************************
+*>
+*> GL Nominal Ledger has no DAL module (acas005) in this release, so
+*>  there is nothing to open and compare - just flag it as not available.
+*>
+     display  "Nominal Ledger      : " at 1301 with foreground-color 3.
+     display  SY004-5 at 1323 with foreground-color 4.
+     go       to ga999-Exit.
+*>
+ ga999-Exit.
+     exit     section.
+*>
+ ha000-Check-Stock          section.
+*>*********************************
+*>
+*> Stock has no DAL module (acas011) in this release, so there is
+*>  nothing to open and compare - just flag it as not available.
+*>
+     display  "Stock               : " at 1401 with foreground-color 3.
+     display  SY004-5 at 1423 with foreground-color 4.
+     go       to ha999-Exit.
+*>
+ ha999-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
