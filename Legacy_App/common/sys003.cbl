@@ -0,0 +1,284 @@
+       >>source free
+*>*****************************************************************
+*>                                                                *
+*>       S Y S T E M   U S E R   M A I N T E N A N C E            *
+*>                                                                *
+*>*****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         sys003.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Maintains Users-File (fdusers.cob), the per-user
+*>                        login table used in place of a blanket
+*>                        Param-Restrict deny for option Z (System Set Up).
+*>                        Each record holds a Users-Id, Users-Name, a
+*>                        Users-Password obfuscated via maps01 and a
+*>                        Users-Role (Admin/Standard). Called from
+*>                        general's call-system-setup, so only reachable
+*>                        by someone already let through the Z gate.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                        maps01  -> password obfuscation.
+*>**
+*>    Error messages used.
+*>                        SY003 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 09/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ copy "selusers.cob".
+*>
+ i-o-control.
+*>----------
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ copy "fdusers.cob".
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "SYS003 (3.02.00)".
+*>
+ copy "wsmaps01.cob".
+ copy "wsfnctn.cob".
+*>
+ 01  ws-data.
+     03  ws-reply            pic x.
+     03  ws-menu-reply       pic x.
+     03  ws-confirm          pic x.
+     03  ws-users-id         pic x(8).
+     03  ws-users-password   pic x(4).
+     03  ws-line-nos         pic 99         value zero.
+*>
+ 01  Error-Messages.
+     03  SY003-1   pic x(30) value "SY003 User Id cannot be blank".
+     03  SY003-2   pic x(27) value "SY003 Role must be A or S.".
+     03  SY003-3   pic x(30) value "SY003 User not found on file.".
+     03  SY003-4   pic x(24) value "SY003 User saved to file.".
+     03  SY003-5   pic x(27) value "SY003 User deleted.".
+*>
+ copy "Test-Data-Flags.cob".
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wsnames.cob".
+*>
+ procedure division using ws-calling-data
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     open     i-o Users-File.
+     if       Fs-Reply = 35
+              open     output Users-File
+              close    Users-File
+              open     i-o Users-File
+     end-if.
+*>
+ aa010-Menu.
+     display  " " at 0101 with erase eos.
+     display  prog-name at 0101 with foreground-color 2.
+     display  "System User Maintenance" at 0301 with foreground-color 2.
+     display  "(A) Add/Amend a user" at 0601 with foreground-color 2.
+     display  "(L) List users"       at 0701 with foreground-color 2.
+     display  "(D) Delete a user"    at 0801 with foreground-color 2.
+     display  "(X) Exit"             at 0901 with foreground-color 2.
+     display  "Select one of the above by letter :- [ ]" at 1101 with foreground-color 2.
+     move     space to ws-menu-reply.
+     accept   ws-menu-reply at 1140 with foreground-color 6 update UPPER.
+     evaluate ws-menu-reply
+       when   "A"
+              perform  ba000-Add-Amend
+       when   "L"
+              perform  ca000-List
+       when   "D"
+              perform  da000-Delete
+       when   "X"
+              go to aa999-Exit
+       when   other
+              continue
+     end-evaluate.
+     go       to aa010-Menu.
+*>
+ aa999-Exit.
+     close    Users-File.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ba000-Add-Amend            section.
+*>*********************************
+*>
+     display  " " at 0601 with erase eos.
+     display  "User Id (8 chars) :- [        ]" at 0601 with foreground-color 3.
+     move     spaces to ws-users-id.
+     accept   ws-users-id at 0620 with foreground-color 3 update UPPER.
+     if       ws-users-id = spaces
+              display SY003-1 at 2301 with foreground-color 4
+              go to ba999-Exit.
+*>
+     move     ws-users-id to Users-Id.
+     read     Users-File record invalid key
+              initialize Users-Record
+              move ws-users-id to Users-Id
+              set  Users-Standard to true.
+*>
+     display  "User Name                :- [                              ]"
+                                       at 0701 with foreground-color 3.
+     accept   Users-Name at 0720 with foreground-color 3 update.
+*>
+     display  "Password (4 chars)       :- [    ]" at 0801 with foreground-color 3.
+     move     spaces to ws-users-password.
+     accept   ws-users-password at 0820 with foreground-color 3 update.
+     if       ws-users-password not = spaces
+              move  ws-users-password to pass-word
+              set   pass              to true
+              call  "maps01" using maps01-ws
+              move  pass-word         to Users-Password
+     end-if.
+*>
+     display  "Role (A)dmin / (S)tandard :- [ ]" at 0901 with foreground-color 3.
+     move     space to ws-reply.
+     accept   ws-reply at 0931 with foreground-color 3 update UPPER.
+     evaluate ws-reply
+       when   "A"
+              set   Users-Admin to true
+       when   "S"
+              set   Users-Standard to true
+       when   space
+              continue
+       when   other
+              display SY003-2 at 2301 with foreground-color 4
+              go to ba999-Exit
+     end-evaluate.
+     set      Users-Is-Active to true.
+*>
+     rewrite  Users-Record invalid key
+              write Users-Record invalid key
+                    display "Cannot write Users-Record" at 2301 with foreground-color 4
+              end-write
+     end-rewrite.
+     display  SY003-4 at 2301 with foreground-color 2.
+     accept   ws-reply at 2340.
+*>
+ ba999-Exit.
+     exit     section.
+*>
+ ca000-List                 section.
+*>*********************************
+*>
+     display  " " at 0601 with erase eos.
+     display  "Id       Name                           Role   Active"
+                                       at 0601 with foreground-color 2.
+     move     zero to ws-line-nos.
+     move     spaces to Users-Key.
+     start    Users-File key not < Users-Key
+              invalid key go to ca999-Exit.
+*>
+ ca010-Read.
+     read     Users-File next record at end
+              go to ca999-Exit.
+     add      1 to ws-line-nos.
+     if       ws-line-nos > 15
+              go to ca999-Exit.
+     display  Users-Id Users-Name Users-Role Users-Active
+              at line (6 + ws-line-nos) col 1 with foreground-color 3.
+     go       to ca010-Read.
+*>
+ ca999-Exit.
+     display  "Hit return to continue" at 2301 with foreground-color 3.
+     accept   ws-reply at 2325.
+     exit     section.
+*>
+ da000-Delete                section.
+*>**********************************
+*>
+     display  " " at 0601 with erase eos.
+     display  "User Id to delete (8 chars) :- [        ]" at 0601 with foreground-color 3.
+     move     spaces to ws-users-id.
+     accept   ws-users-id at 0634 with foreground-color 3 update UPPER.
+     move     ws-users-id to Users-Id.
+     read     Users-File record invalid key
+              display SY003-3 at 2301 with foreground-color 4
+              go to da999-Exit.
+*>
+     display  "Confirm delete of " Users-Id " - " Users-Name " (Y/N) ? "
+                                       at 0801 with foreground-color 3.
+     move     space to ws-confirm.
+     accept   ws-confirm at 0857 with foreground-color 3 update UPPER.
+     if       ws-confirm = "Y"
+              delete Users-File record
+              display SY003-5 at 2301 with foreground-color 2
+     end-if.
+*>
+ da999-Exit.
+     exit     section.
+*>
+ end program sys003.
