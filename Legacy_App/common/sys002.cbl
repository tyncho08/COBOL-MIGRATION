@@ -234,6 +234,11 @@
 *> 18/12/24 vbc   .74 Change default value for Page-Lines to 56 (Portrait).
 *>                    Should have one for Landscape and not hard wired.
 *>                    Display of line 22 cc40+ overwritten moved to Line 23.
+*> 08/08/26 vbc   .75 Added Settlement Disc. Days (SL-Days-1) and Discount
+*>                    Warning Days (SL-Days-2) to S-L Data 2, so Invoice
+*>                    Entry can default the settlement discount term and
+*>                    Payment Entry can warn before it expires, both from
+*>                    parameters here rather than being keyed every time.
 *>
 *>*************************************************************************
 *>
@@ -284,7 +289,7 @@
  copy "fdprint.cob".
  working-storage section.
 *>----------------------
- 77  Prog-Name           pic x(16)    value "SYS002 (3.02.74)".
+ 77  Prog-Name           pic x(16)    value "SYS002 (3.02.75)".
  77  error-code          pic 999.
  77  Page-Nos            pic 99       value zero.
  77  OS-Delimiter        pic x        value "/".
@@ -361,6 +366,13 @@
      03  WS-SL-Limit     pic 9(7).
      03  WS-Next-Folio   pic 9(7).
      03  WS-Cyclea       pic 99.
+*>
+*> VAT rate change effective dating - New 08/08/26.
+*>
+ 01  WS-Vat-Rates-Save.
+     03  WS-Vat-Rate-Save    pic 99v99   comp  occurs 5.
+ 01  WS-Vat-Today            binary-long.
+ 01  Vat-Rate-Sub            binary-char unsigned.
 *>
  01  ws-Test-Date            pic x(10).
  01  ws-date-formats.
@@ -951,6 +963,16 @@
      03          value "Delivery Notes - ["        line 11 col 01.
      03  using SL-Comp-Head-Pick  pic x                    col 19.
      03          value "]"                                 col 20.
+     03          value "Settlement Disc. Days  - ["
+                                                   line 13 col 01.
+     03  using SL-Days-1          pic 999                  col 29.
+     03          value "]  (defaults term on Invoice Entry)"
+                                                             col 32.
+     03          value "Discount Warning Days  - ["
+                                                   line 14 col 01.
+     03  using SL-Days-2          pic 999                  col 29.
+     03          value "]  (0 = no expiry warning on Payment Entry)"
+                                                             col 32.
 *>
  01  Stock-Data   foreground-color 2.
      03          value "Debugging     "            line  7 col  1.
@@ -975,6 +997,13 @@
      03  using Stk-BO-Active  pic x                        col 18.
      03          value "]"                                 col 19.
      03          value "  (Y = Yes or N)"                  col 20.
+*>
+     03          value "Stock G/L A/c "            line 12 col  1.
+     03          value "- ["                               col 15.
+     03  using Stk-GL-Ac      pic 9(6)                     col 18.
+     03          value "]"                                 col 24.
+     03          value "  (Nominal a/c for Stock Control, 0 = none)"
+                                                             col 26.
 *>
  *> ALWAYS ON FOR BOTH.  14/03/18
 *>     03          value "Audit Used    "            line 11 col  1.
@@ -1014,6 +1043,38 @@
      03          value "]"                                 col 21.
      03   value "  (if 1st time = 0, else leave as is)"    col 23.
 *>
+*>   VAT Rates Screen - New 08/08/26.  Any rate changed here is logged
+*>      (see Vat-Rate-Params below) into Vat-Rate-Prior/Vat-Rate-Eff-Date
+*>      so invoice/order entry can still apply the old rate to anything
+*>      dated before the change.
+*>
+ 01  Vat-Rate-Data.
+     03          value "Standard Rate "            line  7 col  1.
+     03          value "- ["                               col 15.
+     03  using Vat-Rate-1      pic 99v99                    col 18.
+     03          value "]"                                 col 23.
+     03          value "  (Vat-Code S)"                     col 25.
+     03          value "Reduced Rate  "            line  8 col  1.
+     03          value "- ["                               col 15.
+     03  using Vat-Rate-2      pic 99v99                    col 18.
+     03          value "]"                                 col 23.
+     03          value "  (Vat-Code R)"                     col 25.
+     03          value "Zero/Exempt   "            line  9 col  1.
+     03          value "- ["                               col 15.
+     03  using Vat-Rate-3      pic 99v99                    col 18.
+     03          value "]"                                 col 23.
+     03          value "  (Vat-Code Z)"                     col 25.
+     03          value "Sales Tax 4   "            line 10 col  1.
+     03          value "- ["                               col 15.
+     03  using Vat-Rate-4      pic 99v99                    col 18.
+     03          value "]"                                 col 23.
+     03          value "  (Not UK)"                         col 25.
+     03          value "Sales Tax 5   "            line 11 col  1.
+     03          value "- ["                               col 15.
+     03  using Vat-Rate-5      pic 99v99                    col 18.
+     03          value "]"                                 col 23.
+     03          value "  (Not UK)"                         col 25.
+*>
 *>   IRS Screen  any other IRS data as other needed is from ACAS
 *>      params already requested and/or created.
 *>
@@ -1105,6 +1166,7 @@
               perform acas000-Close
               go to Main-Exit.
      perform  System-Params.
+     perform  Vat-Rate-Params.
 *>
      if       G-L
               perform  Gl-Params.
@@ -1922,6 +1984,17 @@
      if       SL-Comp-Head-Pick = "Y"
               display "Will be printed" at 1122 with erase eol foreground-color 3
      else     display "Will Not be printed" at 1122 with erase eol foreground-color 3.
+*>
+     if       SL-Days-1 = zero
+              display "No default, days must be keyed on each Invoice"
+                                       at 1332 with erase eol foreground-color 3
+     else     display "                                                "
+                                       at 1332 with erase eol.
+     if       SL-Days-2 = zero
+              display "No expiry warning will be shown"
+                                       at 1432 with erase eol foreground-color 3
+     else     display "                                "
+                                       at 1432 with erase eol.
 *>
      move     "  S-L Data 2 Complete  "  to  verify-message.
      display  verify-screen at 0101 with foreground-color 2.
@@ -2099,6 +2172,9 @@
      else
               display "    UnSet" at 1120 with erase eol foreground-color 3
      end-if
+*>
+     if       Stk-GL-Ac > 999999
+              move zero to Stk-GL-Ac.
 *>
      move     "  Stock Data Complete"  to  verify-message.
      display  verify-screen at 0101 with foreground-color 2.
@@ -2112,6 +2188,56 @@
 *>
  main-exit.
      exit section.
+*>
+ Vat-Rate-Params         section.
+*>==============================
+*>
+*>*************************************
+*>  VAT Rate Amendment Routine        *
+*>*************************************
+*>
+*>  Any rate amended here is compared with what it was on entry to
+*>  this screen and, if changed, the old rate & today's date are saved
+*>  to Vat-Rate-Prior/Vat-Rate-Eff-Date (see wssystem.cob) so invoice
+*>  and order entry (sl910/pl020 Get-Vat-Code) can still apply the old
+*>  rate to any transaction dated before the change takes effect.
+*>
+ Vat-Rate-Params-Main.
+     move     10 to  screen-nos.
+     move     Vat-Rate (1) to WS-Vat-Rate-Save (1).
+     move     Vat-Rate (2) to WS-Vat-Rate-Save (2).
+     move     Vat-Rate (3) to WS-Vat-Rate-Save (3).
+     move     Vat-Rate (4) to WS-Vat-Rate-Save (4).
+     move     Vat-Rate (5) to WS-Vat-Rate-Save (5).
+     display  " " at 0101 with erase eos.
+     display  banner.
+     display  "VAT Rates" at 0436 with foreground-color 2.
+     display  Vat-Rate-Data.
+     accept   Vat-Rate-Data with foreground-color 2 update.
+*>
+     accept    WS-Vat-Today from date YYYYMMDD.
+     move     1 to Vat-Rate-Sub.
+     perform  5 times
+              if    Vat-Rate (Vat-Rate-Sub) not = WS-Vat-Rate-Save (Vat-Rate-Sub)
+                    move  WS-Vat-Rate-Save (Vat-Rate-Sub)
+                                      to  Vat-Rate-Prior-Tab (Vat-Rate-Sub)
+                    move  WS-Vat-Today  to  Vat-Rate-Eff-Date (Vat-Rate-Sub)
+              end-if
+              add   1 to Vat-Rate-Sub
+     end-perform.
+*>
+     move     "  VAT Rates Data Complete"  to  verify-message.
+     display  verify-screen at 0101 with foreground-color 2.
+*>
+     move     "Y"  to  ws-reply.
+     display  ws-reply at 1576 with foreground-color 6.
+     accept   ws-reply at 1576 with foreground-color 6 update.
+*>
+     if       ws-reply = "N" or = "n"
+              go to  Vat-Rate-Params-Main.
+*>
+ main-exit.
+     exit section.
 *>
  Print-Params            section.
 *>==============================
