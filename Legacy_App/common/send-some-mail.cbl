@@ -3,56 +3,131 @@
 *>  Read purchase ledger manual for details regarding all three send-mail prcesses.
 *>  ^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^
 *>
+*>  Changes.
+*>  08/08/26 vbc - Turned into a callable sub-program taking the recipient,
+*>                 subject, body and attachment as Linkage parameters instead
+*>                 of fixed literals, so sl110/pl960/sl190/the mail queue
+*>                 driver can all share it.  Addresses/subjects/bodies now
+*>                 come from data (customer/supplier master, templates) so
+*>                 anything that could be read as a shell meta-character is
+*>                 stripped before the command line is built.
 *>
 
 identification division.
- program-id. sendsomemail.
+program-id. sendsomemail.
 
- environment division.
- input-output section.
- data division.
- working-storage section.
+environment division.
+input-output section.
+data division.
+working-storage section.
 
+ 01  mail-command                        pic x(1024).
+ 01  ws-to-clean                         pic x(64).
+ 01  ws-from-clean                       pic x(64).
+ 01  ws-subj-clean                       pic x(64).
+ 01  ws-attach-clean                     pic x(256).
+ 01  ws-body-clean                       pic x(256).
+ 01  ws-i                                usage binary-long.
+ 01  ws-c                                pic x.
+
+ linkage section.
  01  mail-to-address                     pic x(64).
- 01  mail-subject                        pic x(64).
  01  mail-from-address                   pic x(64).
+ 01  mail-subject                        pic x(64).
  01  mail-body                           pic x(256).
- 01  mail-command                        pic x(512).
+ 01  mail-attachment-filename            pic x(256).
  01  mail-return                         usage binary-long.
- 01  Mail-Attachment-Filename            Pic X(64).
-
- procedure division.
- beginning.
-
 
-     move "vbcoen@gmail.com"         to mail-to-address.
-     move "'Your current Statement from Applewood Computers'"  to mail-subject.
-     move "vbcoen@gmail.com"     to mail-from-address.
-     move "Your current statement from Applewood Computer is attached.Should you have any problems with this please email admin at: vbcoen@gmail.com. We thank you for your prompt attention."
-                                     to mail-body.
-
-*>     move "Your invoice from Applewood Computer is attached.Should you have any problems with this please email admin at: vbcoen@gmail.com. We thank you for your business and we hope to see you again soon."
-*>                                     to mail-body.
-
-     move "/home/vince/tmp/test.pdf" to mail-attachment-filename.
-
-     string "echo '"
-         function TRIM (mail-body TRAILING)
-            "' | mailx -r "
-         function TRIM (mail-from-address TRAILING)
-            "-s "
-         function TRIM (mail-subject TRAILING)
-        " -a "
-          function TRIM (mail-attachment-filename TRAILING)
-         " "
-          function TRIM (mail-to-address TRAILING)
+ procedure division using mail-to-address mail-from-address
+                          mail-subject mail-body
+                          mail-attachment-filename mail-return.
+ main-process.
+*>
+     move     zero  to  mail-return.
+*>
+*>  Strip anything a shell could treat specially out of the data-driven
+*>  fields before they go anywhere near "call system" - keep letters,
+*>  digits, space and the handful of punctuation marks addresses/subject
+*>  lines legitimately need.
+*>
+     perform  varying ws-i from 1 by 1 until ws-i > length of mail-to-address
+              move  mail-to-address (ws-i:1)  to  ws-c
+              if    (ws-c >= "A" and ws-c <= "Z")
+                 or (ws-c >= "a" and ws-c <= "z")
+                 or (ws-c >= "0" and ws-c <= "9")
+                 or  ws-c = "@" or ws-c = "." or ws-c = "-" or ws-c = "_"
+                      move  ws-c  to  ws-to-clean (ws-i:1)
+              else
+                      move  space to ws-to-clean (ws-i:1)
+              end-if
+     end-perform.
+*>
+     perform  varying ws-i from 1 by 1 until ws-i > length of mail-from-address
+              move  mail-from-address (ws-i:1)  to  ws-c
+              if    (ws-c >= "A" and ws-c <= "Z")
+                 or (ws-c >= "a" and ws-c <= "z")
+                 or (ws-c >= "0" and ws-c <= "9")
+                 or  ws-c = "@" or ws-c = "." or ws-c = "-" or ws-c = "_"
+                      move  ws-c  to  ws-from-clean (ws-i:1)
+              else
+                      move  space to ws-from-clean (ws-i:1)
+              end-if
+     end-perform.
+*>
+     perform  varying ws-i from 1 by 1 until ws-i > length of mail-subject
+              move  mail-subject (ws-i:1)  to  ws-c
+              if    (ws-c >= "A" and ws-c <= "Z")
+                 or (ws-c >= "a" and ws-c <= "z")
+                 or (ws-c >= "0" and ws-c <= "9")
+                 or  ws-c = " " or ws-c = "." or ws-c = "-" or ws-c = "_" or ws-c = ","
+                      move  ws-c  to  ws-subj-clean (ws-i:1)
+              else
+                      move  space to ws-subj-clean (ws-i:1)
+              end-if
+     end-perform.
+*>
+     perform  varying ws-i from 1 by 1 until ws-i > length of mail-body
+              move  mail-body (ws-i:1)  to  ws-c
+              if    (ws-c >= "A" and ws-c <= "Z")
+                 or (ws-c >= "a" and ws-c <= "z")
+                 or (ws-c >= "0" and ws-c <= "9")
+                 or  ws-c = " " or ws-c = "." or ws-c = "-" or ws-c = "_" or ws-c = ","
+                      move  ws-c  to  ws-body-clean (ws-i:1)
+              else
+                      move  space to ws-body-clean (ws-i:1)
+              end-if
+     end-perform.
+*>
+     perform  varying ws-i from 1 by 1 until ws-i > length of mail-attachment-filename
+              move  mail-attachment-filename (ws-i:1)  to  ws-c
+              if    (ws-c >= "A" and ws-c <= "Z")
+                 or (ws-c >= "a" and ws-c <= "z")
+                 or (ws-c >= "0" and ws-c <= "9")
+                 or  ws-c = "/" or ws-c = "." or ws-c = "-" or ws-c = "_"
+                      move  ws-c  to  ws-attach-clean (ws-i:1)
+              else
+                      move  space to ws-attach-clean (ws-i:1)
+              end-if
+     end-perform.
+*>
+     if       function trim (ws-to-clean) = spaces
+              move  1  to  mail-return
+              goback.
+*>
+     string   "echo '"
+              function TRIM (ws-body-clean TRAILING)
+              "' | mailx -r "
+              function TRIM (ws-from-clean TRAILING)
+              " -s '"
+              function TRIM (ws-subj-clean TRAILING)
+              "' -a "
+              function TRIM (ws-attach-clean TRAILING)
+              " "
+              function TRIM (ws-to-clean TRAILING)
               x"00" DELIMITED BY SIZE
-            into mail-command.
-
-     call "system" using mail-command
-                   returning mail-return.
-     if  mail-return not = zeros
-          display mail-return
-          stop "Read and hit return".
+                     into mail-command.
+*>
+     call     "system" using mail-command
+                        returning mail-return.
 *>
      goback.
