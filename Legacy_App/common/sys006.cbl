@@ -0,0 +1,327 @@
+       >>source free
+*>*****************************************************************
+*>                                                                *
+*>   G L   /   I R S   D E F A U L T   A C C O U N T   C H E C K  *
+*>                                                                *
+*>*****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         sys006.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Default account mapping validation report.
+*>
+*>                        Every default account/analysis-code group set
+*>                        up via gl020 (GL) or irs020 (IRS) is only ever
+*>                        validated against the Chart of Accounts one
+*>                        group at a time, as it is keyed in on those
+*>                        programs' own maintenance screens - there is
+*>                        no single check that every group already on
+*>                        file still points at an account that actually
+*>                        exists, e.g. after the account was since deleted
+*>                        from the Chart of Accounts, or the defaults were
+*>                        loaded in some other way (RDB import, a site's
+*>                        own take-on). This on-demand utility re-runs
+*>                        that same existence check, in one pass, over
+*>                        every group on file for whichever of GL/IRS is
+*>                        in use (Host-Rec's IRS-Both-Used covers a site
+*>                        running both) and lists any group whose account
+*>                        number cannot be found, same as the existing
+*>                        "Chart of Accounts not set up" wording gl020
+*>                        already uses for the all-or-nothing case.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                        acas000, acas005 via Proc-ACAS-FH-Calls.cob.
+*>                        acasirsub1, acasirsub3 via
+*>                         Proc-ZZ100-ACAS-IRS-Calls.cob.
+*>**
+*>    Error messages used.
+*>                        SY006 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 09/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+*>
+ data                    division.
+*>===============================
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "SYS006 (3.02.00)".
+*>
+ copy "wsfnctn.cob".
+ copy "wssystem.cob".
+ copy "wssystem.cob" replacing System-Record by WS-System-Record.
+ copy "wsdflt.cob".
+ copy "wsledger.cob".
+ copy "irswsdflt.cob" replacing Default-Record by WS-IRS-Default-Record.
+ copy "irswsnl.cob"    replacing NL-Record      by WS-IRSNL-Record.
+*>
+*> Proc-ACAS-FH-Calls/Proc-ZZ100-ACAS-IRS-Calls between them hold the call
+*>  paragraphs for every acas0nn/acasirsubn DAL module, most of which are
+*>  not used here - one byte stubs for these only, same as sys004/xl150.
+*>
+ 01  ws-dal-stub-records.
+     03  Final-Record           pic x.
+     03  Posting-Record         pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Stock-Record        pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ 01  ws-data.
+     03  ws-reply            pic x.
+     03  w                   pic 99         value zero.
+     03  ws-bad-count        pic 99         value zero.
+     03  ws-bad-count-e      pic z9.
+     03  ws-acs-e            pic zzzz9.99.
+     03  ws-irs-acs-e        pic zzzz9.
+     03  ws-status           pic x(9).
+*>
+ 01  Error-Messages.
+     03  SY006-1   pic x(35) value "SY006 Checking GL Default Accounts".
+     03  SY006-2   pic x(36) value "SY006 Checking IRS Default Accounts".
+     03  GL021     pic x(34) value "GL021 Chart of Accounts not set up".
+     03  SY008     pic x(32) value "SY008 Note message & Hit return ".
+     03  IR911     pic x(47) value "IR911 Error on systemMT processing, Fs-reply = ".
+     03  IR912     pic x(51) value "IR912 Error on irsnominalMT processing, Fs-reply = ".
+     03  IR913     pic x(48) value "IR913 Error on irsdfltMT processing, Fs-reply = ".
+     03  IR915     pic x(49) value "IR915 Error on irsfinalMT processing, Fs-reply = ".
+     03  IR916     pic x(50) value "IR916 Error on slpostingMT processing, Fs-reply = ".
+*>
+ copy "Test-Data-Flags.cob".
+*>
+ linkage section.
+*>----------------------
+*>
+ copy "wscall.cob".
+ copy "wsnames.cob".
+*>
+ procedure division using ws-calling-data
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     display  " " at 0101 with erase eos.
+     display  prog-name at 0101 with foreground-color 2.
+     display  "Default Account Mapping Validation Report" at 0301
+                                        with foreground-color 2.
+*>
+     perform  ba000-Check-GL-Defaults.
+     perform  ca000-Check-IRS-Defaults.
+*>
+     display  "Hit Return to exit ..." at 2301 with foreground-color 2 erase eol.
+     accept   ws-reply at 2330.
+     go       to aa999-Exit.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ba000-Check-GL-Defaults    section.
+*>*********************************
+*>
+     display  SY006-1 at 0601 with foreground-color 3 erase eol.
+     display  "Grp Account   Status       Grp Account   Status" at 0801
+                                        with foreground-color 2.
+     move     zero to ws-bad-count.
+*>
+     move     "00" to  FA-RDBMS-Flat-Statuses.
+     move     1 to File-Key-No.
+     perform  System-Open-Input.
+     move     2 to File-Key-No.
+     perform  System-Read-Indexed.
+     move     System-Record to Default-Record.
+     perform  System-Close.
+*>
+     move     1 to File-Key-No.
+     perform  GL-Nominal-Open-Input.
+     if       fs-reply not = zero
+              display GL021 at 1001 with foreground-color 4
+              go to ba999-Exit.
+*>
+     move     1  to  w  cole.
+     move     9  to  lin.
+ ba010-Check.
+     if       def-acs of Default-Record (w) = zero
+              go to ba020-Next
+     else
+              multiply def-acs of Default-Record (w) by 100 giving WS-Ledger-nos
+              move     zero to Ledger-Pc
+              perform  GL-Nominal-Read-Indexed
+              if       fs-reply = 21
+                       move  "MISSING  " to ws-status
+                       add   1 to ws-bad-count
+              else
+                       move  "OK       " to ws-status
+              end-if
+              move     def-acs of Default-Record (w) to ws-acs-e
+              display  w         at curs   with foreground-color 2
+              add      4 curs giving curs2
+              display  ws-acs-e  at curs2  with foreground-color 3
+              add      11 curs2 giving curs2
+              display  ws-status at curs2  with foreground-color 2
+     end-if.
+ ba020-Next.
+     add      1  to  w.
+     if       w  >  32
+              go to ba030-Done.
+     if       w  =  17
+              move 41  to  cole
+              move 9   to  lin.
+     add      1  to  lin.
+     go       to ba010-Check.
+*>
+ ba030-Done.
+     perform  GL-Nominal-Close.
+     move     ws-bad-count to ws-bad-count-e.
+     if       ws-bad-count = zero
+              display "All GL default accounts validated OK" at 2201
+                                        with foreground-color 2
+     else
+              display ws-bad-count-e at 2201 with foreground-color 4
+              display "GL default account(s) not found on the Chart of Accounts"
+                                        at 2204 with foreground-color 4.
+*>
+ ba999-Exit.
+     exit     section.
+*>
+ ca000-Check-IRS-Defaults   section.
+*>*********************************
+*>
+     display  " " at 0601 with erase eos.
+     display  SY006-2 at 0601 with foreground-color 3 erase eol.
+     display  "Grp Account   Status       Grp Account   Status" at 0801
+                                        with foreground-color 2.
+     move     zero to ws-bad-count.
+*>
+     perform  acasirsub3-Open-Input.
+     perform  acasirsub3-Read-Next.
+*>
+     perform  acasirsub1-Open-Input.
+     if       fs-reply not = zero
+              display GL021 at 1001 with foreground-color 4
+              go to ca999-Exit.
+*>
+     move     1  to  w  cole.
+     move     9  to  lin.
+ ca010-Check.
+     if       def-acs of WS-IRS-Default-Record (w) = zero
+              go to ca020-Next
+     else
+              move     def-acs of WS-IRS-Default-Record (w) to NL-Owning
+              move     zero to NL-Sub-Nominal
+              perform  acasirsub1-Read-Indexed
+              if       we-error = 2
+                       move  "MISSING  " to ws-status
+                       add   1 to ws-bad-count
+              else
+                       move  "OK       " to ws-status
+              end-if
+              move     def-acs of WS-IRS-Default-Record (w) to ws-irs-acs-e
+              display  w             at curs   with foreground-color 2
+              add      4 curs giving curs2
+              display  ws-irs-acs-e  at curs2  with foreground-color 3
+              add      11 curs2 giving curs2
+              display  ws-status     at curs2  with foreground-color 2
+     end-if.
+ ca020-Next.
+     add      1  to  w.
+     if       w  >  32
+              go to ca030-Done.
+     if       w  =  17
+              move 41  to  cole
+              move 9   to  lin.
+     add      1  to  lin.
+     go       to ca010-Check.
+*>
+ ca030-Done.
+     perform  acasirsub1-Close.
+     perform  acasirsub3-Close.
+     move     ws-bad-count to ws-bad-count-e.
+     if       ws-bad-count = zero
+              display "All IRS default accounts validated OK" at 2201
+                                        with foreground-color 2
+     else
+              display ws-bad-count-e at 2201 with foreground-color 4
+              display "IRS default account(s) not found on the Nominal Ledger"
+                                        at 2204 with foreground-color 4.
+*>
+ ca999-Exit.
+     exit     section.
+*>
+*> acas000 and acas008 are also used, under the same names, by the GL
+*>  call block above - renamed here on the way in so the two don't
+*>  collide when both are copied into the one program.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+ copy "Proc-ZZ100-ACAS-IRS-Calls.cob"
+         replacing acas000 by irs-acas000
+                   acas008 by irs-acas008.
