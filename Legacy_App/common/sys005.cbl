@@ -0,0 +1,314 @@
+       >>source free
+*>*****************************************************************
+*>                                                                *
+*>     P R I N T   J O B   H I S T O R Y   /   R E P R I N T      *
+*>                                                                *
+*>*****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         sys005.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Lists the print jobs submitted through any of
+*>                        the print-spool-command*.cob / irsprint-spool-
+*>                        command*.cob copybooks and lets the operator
+*>                        resubmit ("reprint") an archived one.
+*>
+*>                        Every one of those copybooks now prefixes its
+*>                        lpr command with a small shell step that,
+*>                        before printing, copies the print file to
+*>                        ACAS_LEDGERS/print-spool-history/ under a
+*>                        timestamped name and appends a Tab-separated
+*>                        line (Timestamp, Spool-Name, Archive-Path) to
+*>                        history.log alongside it - see the Changes
+*>                        note dated 09/08/26 in print-spool-command.cob.
+*>                        That gives every one of the ~60 report
+*>                        programs using those copybooks a job history
+*>                        and reprint capability with no change to the
+*>                        report programs themselves.
+*>
+*>                        This program shows the most recent 15 entries
+*>                        from history.log (oldest first) and, if the
+*>                        operator picks one, resubmits the archived
+*>                        copy to lpr using the same landscape/two-sided
+*>                        profile as print-spool-command.cob (the most
+*>                        commonly used of the print-spool-command*.cob
+*>                        profiles) - the log does not record which
+*>                        profile the original job used, so this is a
+*>                        deliberate simplification rather than an
+*>                        attempt to reproduce the original formatting
+*>                        exactly.  A reprint does not write a further
+*>                        history.log entry - the archive copy printed
+*>                        already has its own entry from the original
+*>                        run.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                        None - reads ACAS_LEDGERS direct & shells out
+*>                        to lpr via call "SYSTEM", same as the print-
+*>                        spool-command*.cob copybooks do.
+*>**
+*>    Error messages used.
+*>                        SY005 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 09/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ copy "selprthist.cob".
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ copy "fdprthist.cob".
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(16) value "SYS005 (3.02.00)".
+*>
+ copy "wsfnctn.cob".
+*>
+ 77  ACAS_LEDGERS        pic x(500)   value spaces.
+ 77  OS-Delimiter        pic x        value "/".
+ 77  Prt-Hist-Path       pic x(550)   value spaces.
+ 77  Ph-Fs-Reply         pic xx       value spaces.
+ 77  ws-tab              pic x        value x"09".
+*>
+ 01  ws-data.
+     03  ws-reply            pic x.
+     03  ws-hist-ix          pic 99         value zero.
+     03  ws-read-count       pic 9(5)       value zero.
+     03  ws-skip-count       pic 9(5)       value zero.
+     03  ws-line-nos         pic 99         value zero.
+     03  ws-select-no        pic 99         value zero.
+*>
+ 01  ws-hist-table.
+     03  ws-hist-entry       occurs 15 times.
+         05  ws-hist-ts          pic x(23).
+         05  ws-hist-spool       pic x(10).
+         05  ws-hist-path        pic x(200).
+*>
+ 01  ws-reprint-cmd          pic x(800)     value spaces.
+*>
+ 01  Error-Messages.
+     03  SY005-1   pic x(34) value "SY005 No print job history found".
+     03  SY005-2   pic x(27) value "SY005 Invalid entry number".
+     03  SY005-3   pic x(29) value "SY005 Job resubmitted to lpr".
+*>
+ copy "Test-Data-Flags.cob".
+*>
+ linkage section.
+*>-----------------------
+*>
+ copy "wscall.cob".
+ copy "wsnames.cob".
+*>
+ procedure division using ws-calling-data
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     perform  zz010-Get-Print-History-Path.
+     perform  ba000-Count-Entries.
+     perform  ca000-Load-And-Display.
+     if       ws-line-nos not = zero
+              perform  da000-Select-And-Reprint
+     end-if.
+     go       to aa999-Exit.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ba000-Count-Entries        section.
+*>*********************************
+*>
+*> First pass - just counts how many lines are in history.log so the
+*>  second pass below can skip straight to the last 15 without having
+*>  to hold the whole (potentially long-lived) log in memory.
+*>
+     move     zero to ws-read-count.
+     open     input Print-History-File.
+     if       Ph-Fs-Reply not = "00"
+              go to ba999-Exit.
+ ba010-Count-Read.
+     read     Print-History-File at end
+              go to ba020-Count-End.
+     add      1 to ws-read-count.
+     go       to ba010-Count-Read.
+ ba020-Count-End.
+     close    Print-History-File.
+     if       ws-read-count > 15
+              compute ws-skip-count = ws-read-count - 15
+     else
+              move    zero to ws-skip-count
+     end-if.
+     go       to ba999-Exit.
+*>
+ ba999-Exit.
+     exit     section.
+*>
+ ca000-Load-And-Display     section.
+*>*********************************
+*>
+     display  " " at 0101 with erase eos.
+     display  prog-name at 0101 with foreground-color 2.
+     display  "Print Job History / Reprint" at 0301 with foreground-color 2.
+*>
+     move     zero to ws-line-nos.
+     move     zero to ws-read-count.
+     open     input Print-History-File.
+     if       Ph-Fs-Reply not = "00"
+              display SY005-1 at 0601 with foreground-color 4
+              go to ca999-Exit.
+ ca010-Read.
+     read     Print-History-File at end
+              go to ca020-Read-End.
+     add      1 to ws-read-count.
+     if       ws-read-count <= ws-skip-count
+              go to ca010-Read.
+     add      1 to ws-line-nos.
+     unstring Print-History-Record delimited by ws-tab
+              into ws-hist-ts (ws-line-nos)
+                   ws-hist-spool (ws-line-nos)
+                   ws-hist-path (ws-line-nos)
+     end-unstring.
+     go       to ca010-Read.
+ ca020-Read-End.
+     close    Print-History-File.
+*>
+     if       ws-line-nos = zero
+              display SY005-1 at 0601 with foreground-color 4
+              go to ca999-Exit.
+*>
+     display  "No  Date/Time          Spool  Archived copy"
+                                       at 0501 with foreground-color 2.
+     perform  varying ws-hist-ix from 1 by 1 until ws-hist-ix > ws-line-nos
+              display ws-hist-ix at line (5 + ws-hist-ix) col 1
+                      with foreground-color 3
+              display ws-hist-ts (ws-hist-ix) (1:14)
+                      at line (5 + ws-hist-ix) col 5 with foreground-color 3
+              display ws-hist-spool (ws-hist-ix)
+                      at line (5 + ws-hist-ix) col 20 with foreground-color 3
+              display ws-hist-path (ws-hist-ix) (1:54)
+                      at line (5 + ws-hist-ix) col 27 with foreground-color 3
+     end-perform.
+*>
+ ca999-Exit.
+     exit     section.
+*>
+ da000-Select-And-Reprint   section.
+*>*********************************
+*>
+     display  "Reprint which number (1-" at 2201 with foreground-color 2.
+     display  ws-line-nos at 2226 with foreground-color 2.
+     display  ") or 0 to exit :- [  ]" at 2228 with foreground-color 2.
+     move     zero to ws-select-no.
+     accept   ws-select-no at 2250 with foreground-color 6 update.
+     if       ws-select-no = zero
+              go to da999-Exit.
+     if       ws-select-no > ws-line-nos
+              display SY005-2 at 2301 with foreground-color 4
+              go to da999-Exit.
+*>
+     move     spaces to ws-reprint-cmd.
+     string   "lpr -o 'orientation-requested=4 page-left=21 page-top=24 "
+                                            delimited by size
+              "page-right=10 sides=two-sided-long-edge cpi=12 lpi=8' "
+                                            delimited by size
+              "-P Smart_Tank_7300 "         delimited by size  *> This is the Cups print spool, change it for yours
+              ws-hist-path (ws-select-no)   delimited by space
+                                               into ws-reprint-cmd.
+     call     "SYSTEM" using ws-reprint-cmd.
+     display  SY005-3 at 2301 with foreground-color 2.
+     accept   ws-reply at 2331.
+*>
+ da999-Exit.
+     exit     section.
+*>
+ zz010-Get-Print-History-Path section.
+*>***********************************
+*>
+     accept   ACAS_LEDGERS from Environment "ACAS_LEDGERS".
+     if       ACAS_LEDGERS (1:1) = spaces
+              move "." to ACAS_LEDGERS
+     end-if.
+     if       ACAS_LEDGERS (1:1) = "\"
+              move "\" to OS-Delimiter
+     else
+              move "/" to OS-Delimiter
+     end-if.
+     move     spaces to Prt-Hist-Path.
+     string   ACAS_LEDGERS            delimited by space
+              OS-Delimiter            delimited by size
+              "print-spool-history"   delimited by size
+              OS-Delimiter            delimited by size
+              "history.log"           delimited by size
+                                         into Prt-Hist-Path.
+*>
+ zz010-Exit.
+     exit     section.
+*>
+ end program sys005.
