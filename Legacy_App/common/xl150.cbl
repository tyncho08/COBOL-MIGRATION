@@ -273,6 +273,13 @@
 *> 05/01/25 vbc       Changed sl130 and pl130 to read and rewrite param rec
 *>                    after field change in each. This needs to be done for EVERY
 *>                    ACAS program that does ANY param field changes.
+*> 08/08/26 vbc       Added a Close Checklist screen ahead of the existing
+*>                    warnings, showing Sales & Purchase Analysis/Invoices
+*>                    Posted/Payments Posted status side by side from the
+*>                    existing S-Flag-*/P-Flag-* indicators so the operator
+*>                    can see at a glance what is outstanding before
+*>                    confirming, instead of finding out one warning at a
+*>                    time as each check runs.
 *>
 *>    TO BE CODED.
 *>    ^^^^^^^^^^^
@@ -390,13 +397,14 @@
 
  working-storage Section.
 *>----------------------
- 77  prog-name           pic x(16) value "xl150 (3.02.08)".
+ 77  prog-name           pic x(16) value "xl150 (3.02.09)".
  77  OS-Delimiter        pic x        value "/".
  77  ACAS_BIN            pic x(512)   value spaces.  *> Added
  77  ACAS_LEDGERS        pic x(500)   value spaces.
  77  Arg-Number          pic 9        value zero.
  77  z                   binary-char  value zero.
  77  z9                  pic z(6)9    value zero.
+ 77  WS-CL-Status        pic x(3)     value spaces.
 *>
 *> holds program parameter values from command line
  01  Arg-Vals                         value spaces.
@@ -665,9 +673,10 @@
      display  "All Invoices, Payments have been proofed & posted and Analysis reports run" at 0601 with foreground-color 4.
      display   "  For both Sales and Purchase Ledgers" at 0701 with foreground-color 4.
      display   "  That NO ONE else is using the ACAS system" at 0801 with foreground-color 4.
-     display  "Have you made a Backup of ALL DATA FILES? If so; "               at 1012 with foreground-color 2.
-     display  "Confirm end of Cycle Processing to be Run (Y/N) - [ ]" at 1112 with foreground-color 2.
-     ACcept   WS-Reply at 1163 with foreground-color 6 update UPPER.
+     perform  aa013-Display-Checklist.
+     display  "Have you made a Backup of ALL DATA FILES? If so; "               at 1612 with foreground-color 2.
+     display  "Confirm end of Cycle Processing to be Run (Y/N) - [ ]" at 1712 with foreground-color 2.
+     ACcept   WS-Reply at 1763 with foreground-color 6 update UPPER.
 *>
      if       WS-Reply = "N"        *> WS-Term-Code = 2
               go to  aa990-Menu-Error.
@@ -675,6 +684,48 @@
      if       WS-Reply not = "Y"
               go to aa010-Acpt-Reply.
      display  space at 0301 with erase eos.
+*>
+ aa013-Display-Checklist.
+*>-----------------------
+*>
+*>  Year-End/Period-End Close Checklist - shows the Sales & Purchase
+*>   status of every item that the checks below act on, side by side,
+*>   so the operator sees the whole picture up front rather than only
+*>   finding out one warning at a time as aa015 works through them.
+*>
+     display  "Close Checklist                     Sales    Purchase" at 1001 with foreground-color 3.
+     move     "No " to WS-CL-Status.
+     if       S-Flag-A not = 1
+              move  "Yes" to WS-CL-Status.
+     display  "  Analysis Reports Run" at 1101 with foreground-color 2.
+     display  WS-CL-Status at 1136 with foreground-color 2.
+     move     "No " to WS-CL-Status.
+     if       P-Flag-A not = 1
+              move  "Yes" to WS-CL-Status.
+     display  WS-CL-Status at 1147 with foreground-color 2.
+*>
+     move     "No " to WS-CL-Status.
+     if       S-Flag-I not = 1
+              move  "Yes" to WS-CL-Status.
+     display  "  Invoices Posted" at 1201 with foreground-color 2.
+     display  WS-CL-Status at 1236 with foreground-color 2.
+     move     "No " to WS-CL-Status.
+     if       P-Flag-I not = 1
+              move  "Yes" to WS-CL-Status.
+     display  WS-CL-Status at 1247 with foreground-color 2.
+*>
+     move     "No " to WS-CL-Status.
+     if       S-Flag-P = 0
+              move  "Yes" to WS-CL-Status.
+     display  "  Payments Posted" at 1301 with foreground-color 2.
+     display  WS-CL-Status at 1336 with foreground-color 2.
+     move     "No " to WS-CL-Status.
+     if       P-Flag-P = 0
+              move  "Yes" to WS-CL-Status.
+     display  WS-CL-Status at 1347 with foreground-color 2.
+*>
+ aa013-Checklist-Exit.
+     exit.
 *>
  aa015-Recheck-for-Issues.
 *>
