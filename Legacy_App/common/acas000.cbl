@@ -278,6 +278,10 @@
      03  AC901          pic x(31) value "AC901 Note error and hit return".
      03  AC902          pic x(32) value "AC902 Program Error: Temp rec = ".
 *>                                        yyy < System-Rec = zzz
+*>
+*> For obfuscating RDBMS-Passwd at rest, see aa050/aa070/aa090, new 09/08/26.
+*>
+ copy "wsmaps05.cob".
 *>
  Linkage Section.
 *>**************
@@ -462,6 +466,13 @@
      string   "Read Indexed " File-Key-No into WS-File-Key.  *> 03/02/18
      move     zero to FS-Reply WE-Error.  *> 03/02/18
      read     System-File record into WS-System-Record.
+     if       File-Key-No = 1 and FS-Reply = zero                *> params rec only, 09/08/26
+              set      Maps05-Decode to true
+              move     RDBMS-Passwd of WS-System-Record to maps05-text
+              call     "maps05" using maps05-ws
+              move     maps05-text to RDBMS-Passwd of WS-System-Record
+              move     maps05-text to RDBMS-Passwd of System-Record  *> keep FD's own copy in step, used directly by ba-Process-RDBMS
+     end-if.
      go       to aa999-main-exit.
 *>
  aa070-Process-Write.   *> write to the relative record subject to File-Key-No  caller must issue MOVE
@@ -470,7 +481,18 @@
      move     spaces to WS-File-Key.
      string   "Write " File-Key-No into WS-File-Key.  *> 03/02/18
      move     File-Key-No  to rrn.
-     write    System-Record from WS-System-Record.
+     if       File-Key-No = 1                                    *> params rec only, 09/08/26
+              set      Maps05-Encode to true
+              move     RDBMS-Passwd of WS-System-Record to maps05-text
+              call     "maps05" using maps05-ws
+              move     maps05-text to RDBMS-Passwd of WS-System-Record
+              write    System-Record from WS-System-Record
+              set      Maps05-Decode to true                     *> restore caller's copy to clear text
+              call     "maps05" using maps05-ws
+              move     maps05-text to RDBMS-Passwd of WS-System-Record
+     else
+              write    System-Record from WS-System-Record
+     end-if.
      go       to aa999-main-exit.
 *>
  aa090-Process-Rewrite.   *> rewrite to the relative record subject to File-Key-No  caller must issue MOVE
@@ -480,7 +502,18 @@
      move     File-Key-No  to rrn.
      move     spaces to WS-File-Key.
      string   "Rewrite " File-Key-No into WS-File-Key.  *> 03/02/18
-     rewrite  System-Record from WS-System-Record.
+     if       File-Key-No = 1                                    *> params rec only, 09/08/26
+              set      Maps05-Encode to true
+              move     RDBMS-Passwd of WS-System-Record to maps05-text
+              call     "maps05" using maps05-ws
+              move     maps05-text to RDBMS-Passwd of WS-System-Record
+              rewrite  System-Record from WS-System-Record
+              set      Maps05-Decode to true                     *> restore caller's copy to clear text
+              call     "maps05" using maps05-ws
+              move     maps05-text to RDBMS-Passwd of WS-System-Record
+     else
+              rewrite  System-Record from WS-System-Record
+     end-if.
      go       to aa999-main-exit.
 *>
  aa100-Bad-Function.
