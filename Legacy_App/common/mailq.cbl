@@ -0,0 +1,211 @@
+       >>source free
+*>*************************************************************
+*>                                                            *
+*>                  Outgoing Mail Queue Flush                 *
+*>                                                            *
+*>*************************************************************
+*>
+ identification          division.
+*>================================
+*>
+*>**
+      program-id.         mailq.
+*>**
+*>    Author.             V.B.Coen, FBCS
+*>                        For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Flushes Mail-Queue-File (fdmailq.cob), sending
+*>                        every record still Mq-Queued by resolving its
+*>                        Mq-Template-Code against Mail-Template-Table
+*>                        below and calling sendsomemail.  Replaces the
+*>                        old arrangement where sl110, sl190 and pl960
+*>                        each built their own subject/body text inline
+*>                        and called sendsomemail there and then - they
+*>                        now just queue a template code plus merge data
+*>                        (see each program's zz080-Issue-Email) and
+*>                        call this at the end of their run.  A send
+*>                        that fails is left Mq-Failed on file so it can
+*>                        be retried on the next run rather than lost.
+*>**
+*>    Called modules.
+*>                        sendsomemail.
+*>**
+*>    Error messages used.
+*>                        None - queue records not sent are simply
+*>                        left on file for the next run to retry.
+*>**
+*> Changes:
+*> 08/08/26 vbc - New.
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ copy "selmailq.cob".
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ copy "fdmailq.cob".
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "MAILQ (3.02.00)".
+*>
+ copy "wsfnctn.cob".
+*>
+ 01  Mail-Template-Table.
+*>
+*>  Subject is built as Mt-Subject-Prefix followed by Mq-Merge-1 (the
+*>  company name, Usera, in every caller so far).  Body is used as is -
+*>  none of the current callers need a merge value in the body but
+*>  Mq-Merge-2/Mq-Merge-3 are carried on the queue record for the day
+*>  one does.
+*>
+     03  filler.
+         05  filler   pic x(4)   value "STMT".
+         05  filler   pic x(40)  value "Your statement from".
+         05  filler   pic x(200)
+             value "Your current statement is attached. Please contact us if you have any queries.".
+     03  filler.
+         05  filler   pic x(4)   value "DUN1".
+         05  filler   pic x(40)  value "Payment reminder from".
+         05  filler   pic x(200)
+             value "Our records show your account has an overdue balance. Please arrange payment or contact us if you have already done so.".
+     03  filler.
+         05  filler   pic x(4)   value "DUN2".
+         05  filler   pic x(40)  value "Second reminder from".
+         05  filler   pic x(200)
+             value "This is a second reminder that your account balance remains overdue. Please arrange payment as a matter of urgency.".
+     03  filler.
+         05  filler   pic x(4)   value "DUN3".
+         05  filler   pic x(40)  value "Final demand from".
+         05  filler   pic x(200)
+             value "This is a final demand for payment of your overdue balance. Please contact us immediately to avoid further action.".
+     03  filler.
+         05  filler   pic x(4)   value "REMA".
+         05  filler   pic x(40)  value "Remittance advice from".
+         05  filler   pic x(200)
+             value "Please find attached your remittance advice. Contact us if you have any queries.".
+ 01  Mail-Template-Tab redefines Mail-Template-Table.
+     03  Mail-Template            occurs 5.
+         05  Mt-Code              pic x(4).
+         05  Mt-Subject-Prefix    pic x(40).
+         05  Mt-Body              pic x(200).
+*>
+ 01  ws-data.
+     03  ws-eof              pic x     value "N".
+         88  ws-at-eof               value "Y".
+     03  ws-t                binary-char.
+         88  ws-template-found      value 1 thru 5.
+     03  ws-mail-to          pic x(64).
+     03  ws-mail-from        pic x(64).
+     03  ws-mail-subject     pic x(64).
+     03  ws-mail-body        pic x(256).
+     03  ws-mail-return      binary-long.
+     03  ws-today            pic 9(8).
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     open     i-o Mail-Queue-File.
+     if       Fs-Reply = 35
+              open  output Mail-Queue-File
+              close Mail-Queue-File
+              open  i-o    Mail-Queue-File.
+     if       Fs-Reply not = zero
+              go to aa999-Exit.
+*>
+     perform  ba000-Flush-Queue.
+     close    Mail-Queue-File.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ba000-Flush-Queue         section.
+*>*********************************
+*>
+     move     zero to Mq-Seq-No.
+     start    Mail-Queue-File key not less than Mq-Seq-No
+              invalid key move "Y" to ws-eof.
+     if       not ws-at-eof
+              perform  ba010-Read-Loop until ws-at-eof.
+ ba999-Exit.
+     exit     section.
+*>
+ ba010-Read-Loop.
+     read     Mail-Queue-File next record
+              at end move "Y" to ws-eof.
+     if       not ws-at-eof
+       and    Mq-Queued
+              perform  ca000-Send-One.
+*>
+ ca000-Send-One            section.
+*>*********************************
+*>
+     move     zero to ws-t.
+     perform  ca010-Find-Template until ws-t = 5
+                                      or ws-template-found.
+     if       not ws-template-found
+              go to ca999-Exit.
+*>
+     move     spaces to ws-mail-subject ws-mail-body.
+     string   function trim (Mt-Subject-Prefix (ws-t))
+              " "
+              function trim (Mq-Merge-1)
+                                        delimited by size
+                                        into ws-mail-subject.
+     move     Mt-Body (ws-t)  to  ws-mail-body.
+     move     Mq-To           to  ws-mail-to.
+     move     Mq-From         to  ws-mail-from.
+*>
+     call     "sendsomemail" using ws-mail-to ws-mail-from
+                                    ws-mail-subject ws-mail-body
+                                    Mq-Attachment
+                                    ws-mail-return.
+     accept   ws-today from date YYYYMMDD.
+     if       ws-mail-return = zero
+              set   Mq-Sent   to true
+     else
+              set   Mq-Failed to true.
+     move     ws-today to Mq-Sent-Date.
+     rewrite  Mail-Queue-Record.
+     go       to ca999-Exit.
+ ca010-Find-Template.
+     add      1 to ws-t.
+ ca999-Exit.
+     exit     section.
+*>
+ end program mailq.
