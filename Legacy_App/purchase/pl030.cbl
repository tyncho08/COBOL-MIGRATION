@@ -729,7 +729,23 @@
      if       ws-reply not = "Y"
               go to  confirmation.
 *>
-     move     "P"  to  ih-status.
+*>  An order still awaiting supervisor approval stays Held until
+*>   explicitly released here; amendments are saved either way.
+*>
+     if       held-for-approval
+              display "Approve for release to supplier" at 1761
+                                                  with foreground-color 2
+              display "(Y/N) ? [N]" at 1968 with foreground-color 2
+              move    "N"  to  ws-reply
+              accept  ws-reply at 1977 with foreground-color 6 update
+              move    function upper-case (ws-reply) to ws-reply
+              if      ws-reply = "Y"
+                      move "P"  to  ih-status
+              else
+                      move "H"  to  ih-status
+              end-if
+     else
+              move    "P"  to  ih-status.
      subtract 1  from  i.
      move     i    to  ih-lines.
 *>
