@@ -439,6 +439,7 @@
      perform  report-analysis.
      close    print-file.
      call     "SYSTEM" using Print-Report.
+     perform  Drill-Through.
 *>
  menu-ent.
      goback.
@@ -1186,6 +1187,31 @@
 *>
  maps04-exit.
      exit     section.
+*>
+ Drill-Through           section.
+*>==============================
+*>
+*>  Having printed the listing, offer to drop straight through to
+*>   pl015's own enquiry screen, which already shows the full open
+*>   item detail for any account typed in and lets the query/dispute
+*>   flag (oi-hold-flag) be Toggled from there, looping for as many
+*>   accounts as wanted until the operator selects 'E'nd - no new
+*>   screen or flag is needed, this just gives the report a way in
+*>   to the one that already exists.
+*>
+     display  "Drill through to Open Item detail (Y/N) ? " at 2301 with foreground-color 2.
+     move     "N" to ws-reply.
+     accept   ws-reply at 2345 with foreground-color 3 update UPPER.
+     if       ws-reply not = "Y"
+              go to Drill-Through-Exit.
+     call     "pl015" using ws-calling-data
+                             system-record
+                             to-day
+                             file-defs
+     end-call.
+*>
+ Drill-Through-Exit.
+     exit     section.
 *>
  copy "Proc-ACAS-FH-Calls.cob".
 *>
