@@ -0,0 +1,552 @@
+       >>source free
+*>*****************************************************
+*>                                                    *
+*>      Purchase Ledger Supplier Performance          *
+*>                Scorecard Report                   *
+*>*****************************************************
+*>
+ identification division.
+*>**********************
+*>
+      program-id.         pl200.
+*>**
+*>    Author.             V.B.Coen FBCS, FIDM, FIDPM
+*>                        Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    remarks.            Lists, per supplier, the existing turnover and
+*>                        payment statistics already kept on the Purchase
+*>                        Ledger record alongside two things that were not
+*>                        previously brought together anywhere: how many
+*>                        three-way-match price variances pl060 has posted
+*>                        for that supplier, and how that supplier is doing
+*>                        for stock it is the Primary Supplier for (items
+*>                        sourced, units on order, units back-ordered and
+*>                        how overdue the oldest outstanding order is).
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     Maps04.
+*>                        acas022  ->
+*>                         purchMT
+*>                        acas011  ->
+*>                         stockMT
+*>**
+*>    Error messages used.
+*>                        NONE.
+*>**
+*>    Changes.
+*> 09/08/26 vbc - New program. Stock is summarised by Primary Supplier
+*>                (Stock-Supplier-P1) once per run via a sort, the same
+*>                way st030's Reorder Shortfall by Supplier does it, into
+*>                a SEARCH-able table (same pattern as the GRN table in
+*>                pl060) so the Purchase-File read loop below can look a
+*>                supplier's stock position up without re-scanning Stock-
+*>                File for every supplier.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+*> copy "selpl.cob".
+*> copy "selstock.cob".
+ copy "selprint.cob".
+*>
+     select  sort-file       assign        file-21,
+                             status        ss-reply.
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+*> copy "fdpl.cob".
+*> copy "fdstock.cob".
+ copy "fdprint.cob".
+*>
+ sd  sort-file.
+*>
+ 01  sort-record.
+     03  srt-supplier        pic x(7).
+     03  srt-back-ordered    pic 9(6).
+     03  srt-on-order        pic 9(6).
+     03  srt-order-due       pic 9(8).
+*>
+ working-storage section.
+*>----------------------
+ 77  prog-name           pic x(15) value "PL200 (3.02.00)".
+ copy "print-spool-command.cob".
+ copy "wsstock.cob".
+ copy "wspl.cob".
+ copy "wsfnctn.cob".
+ copy "wsmaps03.cob".
+*>
+*>  Built once per run from Stock-File by zz020-Build-Stock-Table below,
+*>  keyed on Stock-Supplier-P1, and looked up by zz030-Find-Supplier-Stock
+*>  for each supplier listed from Purchase-File - same SEARCH-based lookup
+*>  -table pattern as the GRN table in pl060.
+*>
+ 01  Supp-Stock-Table-Size   pic s9(4)  comp  value 500.
+ 01  Supp-Stock-Count        pic s9(4)  comp  value zero.
+ 01  Supp-Stock-Table.
+     03  Supp-Stock-Entry    occurs 500 indexed by ss-ndx.
+         05  ss-supplier         pic x(7)      value spaces.
+         05  ss-item-cnt         pic 9(6)      value zero.
+         05  ss-back-ordered     pic 9(6)      value zero.
+         05  ss-on-order         pic 9(6)      value zero.
+         05  ss-oldest-due       pic 9(8)      value zero.
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+*>     03  WS-Stock-Record        pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+*>     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ 01  ws-data.
+     03  ws-reply        pic x.
+     03  a               pic 999.
+     03  ss-reply        pic 99              value zeros.
+     03  supplier-in     pic x(6)            value spaces.
+     03  customer-in redefines supplier-in.
+         05  array-l     pic x  occurs 6.
+     03  WS-Today-Bin    binary-long         value zero.
+     03  WS-Days-Overdue pic s9(5)           value zero.
+     03  line-cnt        binary-char         value zero.
+*>
+*> Holds the stock position found by zz030 for the supplier currently
+*> being listed - zeros/spaces if that supplier is not a Primary
+*> Supplier for any stock item, so "listing" below never has to look
+*> inside Supp-Stock-Table directly (and so never risks printing some
+*> other supplier's row if zz030 finds no match).
+*>
+     03  WS-SS-Item-Cnt      pic 9(6)        value zero.
+     03  WS-SS-Back-Ordered  pic 9(6)        value zero.
+     03  WS-SS-On-Order      pic 9(6)        value zero.
+     03  WS-SS-Oldest-Due    pic 9(8)        value zero.
+*>
+ 01  All-My-Constants    pic 9(4).
+     copy "screenio.cpy".
+*>
+ 01  ws-Test-Date            pic x(10).
+ 01  ws-date-formats.
+     03  ws-swap             pic xx.
+     03  ws-Conv-Date        pic x(10).
+     03  ws-date             pic x(10).
+     03  ws-UK redefines ws-date.
+         05  ws-days         pic xx.
+         05  filler          pic x.
+         05  ws-month        pic xx.
+         05  filler          pic x.
+         05  ws-year         pic x(4).
+     03  ws-USA redefines ws-date.
+         05  ws-usa-month    pic xx.
+         05  filler          pic x.
+         05  ws-usa-days     pic xx.
+         05  filler          pic x.
+         05  filler          pic x(4).
+     03  ws-Intl redefines ws-date.
+         05  ws-intl-year    pic x(4).
+         05  filler          pic x.
+         05  ws-intl-month   pic xx.
+         05  filler          pic x.
+         05  ws-intl-days    pic xx.
+*>
+ 01  error-code          pic 999.
+*>
+ 01  line-1.
+     03  l1-version      pic x(15)       value spaces.
+     03  filler          pic x(57)       value spaces.
+     03  filler          pic x(48)       value "Purchase Ledger Supplier Performance Scorecard".
+     03  filler          pic x(5)        value "Page ".
+     03  l1-page         pic zz9.
+*>
+ 01  line-2.
+     03  l2-user         pic x(51).
+     03  filler          pic x(71)       value spaces.
+     03  l2-date         pic x(10).
+*>
+ 01  line-3.
+     03  filler          pic x(140)      value
+     "Acct No  Name                     Terms   Order   Average    Pay    Avg Pay  Worst Pay  Price" &
+     "   Stock  Qty On   Qty B/O  Oldest Due  Days".
+*>
+ 01  line-4.
+     03  filler          pic x(140)      value
+     "                                   Days  Activity   Value   Activity  Days      Days     Var" &
+     "   Items  Order    Ordered    Date     Overdue".
+*>
+ 01  line-5.
+     03  l5-acct         pic x(8).
+     03  l5-name         pic x(25).
+     03  l5-credit       pic zzz9.
+     03  l5-activety     pic -(4)9.
+     03  l5-average      pic -(6)9.
+     03  l5-pay-activety pic -(4)9.
+     03  l5-pay-average  pic -(5)9.
+     03  l5-pay-worst    pic -(5)9.
+     03  l5-price-var    pic zz9.
+     03  l5-stock-items  pic zz9.
+     03  l5-on-order     pic z(5)9.
+     03  l5-back-ord     pic z(5)9.
+     03  filler          pic x.
+     03  l5-oldest-due   pic x(10).
+     03  l5-days-overdue pic -(4)9.
+*>
+ linkage section.
+*>**************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+*>
+ 01  to-day              pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>=======================================
+*>
+ init01 section.
+     move     prog-name to l1-version.
+     move     usera to l2-user.
+     perform  zz070-Convert-Date.
+     move     ws-date to l2-date.
+     move     Print-Spool-Name to PSN.
+     move     1 to File-Key-No.
+*>
+     move     to-day to u-date.
+     move     zero to u-bin.
+     perform  maps04.
+     move     u-bin to WS-Today-Bin.
+*>
+     perform  zz020-Build-Stock-Table.
+*>
+     perform  Purch-Open-Input.
+     open     output print-file.
+*>
+     perform  produce-report.
+*>
+     close    print-file.
+     perform  Purch-Close.
+     call     "SYSTEM" using Print-Report.
+*>
+ menu-exit.
+     exit     program.
+*>
+ produce-report          section.
+*>==============================
+*>
+     move     zero to a.
+     perform  headings.
+*>
+ read-loop.
+*>********
+*>
+     perform  Purch-Read-Next.
+     if       fs-reply = 10
+              go to end-report.
+     if       fs-reply not = zero
+              go to end-report.
+*>
+     perform  zz030-Find-Supplier-Stock.
+     perform  listing.
+     go       to read-loop.
+*>
+ end-report.
+     exit     section.
+*>
+ headings.
+*>*******
+*>
+     add      1 to a.
+     move     a to l1-page.
+     if       a not = 1
+              write print-record from line-1 after page
+              write print-record from line-2 after 1
+              move  spaces to print-record
+              write print-record after 1
+     else
+              write print-record from line-1 before 1
+              write print-record from line-2 before 1
+     end-if.
+     write    print-record from line-3 after 1.
+     write    print-record from line-4 after 1.
+     move     spaces to print-record.
+     write    print-record after 1.
+     move     6 to line-cnt.
+*>
+ listing.
+*>******
+*>
+     move     WS-Purch-Key      to l5-acct.
+     move     Purch-Name        to l5-name.
+     move     Purch-Credit      to l5-credit.
+     move     Purch-Activety    to l5-activety.
+     move     Purch-Average     to l5-average.
+     move     Purch-Pay-Activety to l5-pay-activety.
+     move     Purch-Pay-Average to l5-pay-average.
+     move     Purch-Pay-Worst   to l5-pay-worst.
+     move     Purch-Price-Variance-Cnt to l5-price-var.
+     move     WS-SS-Item-Cnt to l5-stock-items.
+     move     WS-SS-On-Order to l5-on-order.
+     move     WS-SS-Back-Ordered to l5-back-ord.
+*>
+     if       WS-SS-Oldest-Due = zero
+              move  spaces to l5-oldest-due
+              move  zero   to l5-days-overdue
+     else
+              move  WS-SS-Oldest-Due to u-bin
+              perform zz060-Convert-Date
+              move  ws-date to l5-oldest-due
+              compute WS-Days-Overdue =
+                      WS-Today-Bin - WS-SS-Oldest-Due
+              if    WS-Days-Overdue < zero
+                    move zero to WS-Days-Overdue
+              end-if
+              move  WS-Days-Overdue to l5-days-overdue.
+*>
+     write    print-record from line-5 after 1.
+     add      1 to line-cnt.
+     if       line-cnt > Page-Lines
+              perform headings.
+*>
+ zz020-Build-Stock-Table   section.
+*>*********************************
+*>
+*>  Sums Stock-File into Supp-Stock-Table once per run, keyed on
+*>  Stock-Supplier-P1, so zz030 below can look a supplier's stock
+*>  position up without re-scanning Stock-File for every supplier
+*>  on the Purchase-File.  Sorted the same way st030's Reorder
+*>  Shortfall by Supplier groups Stock-File by Stock-Supplier-P1.
+*>
+     move     zero to Supp-Stock-Count.
+     sort     sort-file
+               on  ascending key  srt-supplier
+               input  procedure  zz021-Stock-Sort-Input
+               output procedure  zz022-Stock-Sort-Output.
+*>
+ zz029-Exit.
+     exit     section.
+*>
+ zz021-Stock-Sort-Input   section.
+ zz021-Main.
+     perform  Stock-Open-Input.
+*>
+ zz021-Read.
+     perform  Stock-Read-Next.
+     if       fs-reply = 10
+              go to zz021-Finish.
+     if       Stock-Supplier-P1 = spaces
+              go to zz021-Read.
+*>
+     move     Stock-Supplier-P1 to srt-supplier.
+     move     Stock-Back-Ordered to srt-back-ordered.
+     move     Stock-On-Order to srt-on-order.
+     if       Stock-On-Order > zero
+              move  Stock-Order-Due to srt-order-due
+     else
+              move  zero to srt-order-due.
+     release  sort-record.
+     go       to zz021-Read.
+*>
+ zz021-Finish.
+     perform  Stock-Close.
+ zz021-Exit.
+     exit     section.
+*>
+ zz022-Stock-Sort-Output   section.
+ zz022-Main.
+     set      ss-ndx to 1.
+ zz022-Read.
+     return   sort-file at end
+              go to zz022-Exit.
+     if       ss-ndx > Supp-Stock-Table-Size
+              go to zz022-Read.
+     if       srt-supplier not = ss-supplier (ss-ndx)
+         and  ss-supplier (ss-ndx) not = spaces
+              set   ss-ndx up by 1
+              if    ss-ndx > Supp-Stock-Table-Size
+                    go to zz022-Read.
+*>
+     move     srt-supplier to ss-supplier (ss-ndx).
+     add      1 to ss-item-cnt (ss-ndx).
+     add      srt-back-ordered to ss-back-ordered (ss-ndx).
+     add      srt-on-order to ss-on-order (ss-ndx).
+     if       srt-order-due not = zero
+         and  (ss-oldest-due (ss-ndx) = zero
+          or   srt-order-due < ss-oldest-due (ss-ndx))
+              move  srt-order-due to ss-oldest-due (ss-ndx).
+     go       to zz022-Read.
+*>
+ zz022-Exit.
+*>
+*>  No silent drop - a run with stock for more than Supp-Stock-Table-Size
+*>  distinct Primary Suppliers just does not get a stock position for the
+*>  overflow, same limitation as the GRN table in pl060 and the stock
+*>  table in sl972.
+*>
+     move     ss-ndx to Supp-Stock-Count.
+     exit     section.
+*>
+ zz030-Find-Supplier-Stock   section.
+*>***********************************
+*>
+     move     zero to WS-SS-Item-Cnt WS-SS-Back-Ordered
+                       WS-SS-On-Order WS-SS-Oldest-Due.
+     if       Supp-Stock-Count = zero
+              go to zz039-Exit.
+*>
+     set      ss-ndx to 1.
+     search   Supp-Stock-Entry
+              at end
+                   go to zz039-Exit
+              when ss-supplier (ss-ndx) = WS-Purch-Key
+                   move ss-item-cnt     (ss-ndx) to WS-SS-Item-Cnt
+                   move ss-back-ordered (ss-ndx) to WS-SS-Back-Ordered
+                   move ss-on-order     (ss-ndx) to WS-SS-On-Order
+                   move ss-oldest-due   (ss-ndx) to WS-SS-Oldest-Due
+     end-search.
+*>
+ zz039-Exit.
+     exit     section.
+*>
+ zz060-Convert-Date        section.
+*>********************************
+*>
+*>  Converts date in binary to UK/USA/Intl date format
+*>****************************************************
+*> Input:   u-bin
+*> output:  ws-date as uk/US/Inlt date format
+*>          u-date & ws-Date = spaces if invalid date
+*>
+     perform  maps04.
+     if       u-date = spaces
+              move spaces to ws-Date
+              go to zz060-Exit.
+     move     u-date to ws-date.
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+     if       Date-UK
+              go to zz060-Exit.
+     if       Date-USA                *> swap month and days
+              move ws-days to ws-swap
+              move ws-month to ws-days
+              move ws-swap to ws-month
+              go to zz060-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to ws-date.  *> swap Intl to UK form
+     move     u-date (7:4) to ws-Intl-Year.
+     move     u-date (4:2) to ws-Intl-Month.
+     move     u-date (1:2) to ws-Intl-Days.
+*>
+ zz060-Exit.
+     exit     section.
+*>
+ zz070-Convert-Date        section.
+*>********************************
+*>
+*>  Converts date in to-day to UK/USA/Intl date format
+*>****************************************************
+*> Input:   to-day
+*> output:  ws-date as uk/US/Inlt date format
+*>
+     move     to-day to ws-date.
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+     if       Date-UK
+              go to zz070-Exit.
+     if       Date-USA                *> swap month and days
+              move ws-days to ws-swap
+              move ws-month to ws-days
+              move ws-swap to ws-month
+              go to zz070-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to ws-date.  *> swap Intl to UK form
+     move     to-day (7:4) to ws-Intl-Year.
+     move     to-day (4:2) to ws-Intl-Month.
+     move     to-day (1:2) to ws-Intl-Days.
+*>
+ zz070-Exit.
+     exit     section.
+*>
+ maps04       section.
+*>*******************
+*>
+     call     "maps04"  using  maps03-ws.
+*>
+ maps04-exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
