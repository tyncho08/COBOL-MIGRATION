@@ -118,7 +118,7 @@
  copy "wspl.cob".     *> WS-Purch-Record.
  copy "plwspay.cob".  *> Pay-Record.
  01  WS-Pay-Record  redefines Pay-Record.
-     03  filler     pic x(238).
+     03  filler     pic x(286).
 *>
 *> REMARK OUT ANY IN USE
 *>
