@@ -110,6 +110,7 @@
 *> copy "seloi5.cob".
 *> copy "selpay.cob".
  copy "selprint.cob".
+ copy "selapprv.cob".
 *>
  data                    division.
 *>===============================
@@ -121,13 +122,16 @@
 *> copy "fdoi5.cob".
 *> copy "fdpay.cob".
  copy "fdprint.cob".
+ copy "fdapprv.cob".
  working-storage section.
 *>----------------------
  77  prog-name           pic x(15) value "PL910 (3.02.13)".
+ 77  At-Fs-Reply         pic xx    value zero.
  copy "print-spool-command.cob".
  copy "wsmaps03.cob".
  copy "wsfnctn.cob".
  copy "plwsoi.cob".
+ copy "wsapprv.cob".
 *>
 *> Ex FDs
 *>
@@ -135,7 +139,7 @@
  copy "plwsoi5B.cob".  *> Open-Item-Record-5.
  copy "plwspay.cob".  *> Pay-Record.
  01  WS-Pay-Record  redefines Pay-Record.
-     03  filler     pic x(238).
+     03  filler     pic x(286).
 *>
 *> REMARK OUT ANY IN USE
 *>
@@ -351,6 +355,7 @@
               perform  Payments-Close
               go to Main-Exit
      end-if
+     perform  zz080-Load-Approval-Tiers.
      perform  Headings.
 *>
  Read-Purchase.
@@ -484,6 +489,7 @@
      if       a  >  9
               move  1  to  a
               move "C" to pay-cont
+              perform zz090-Set-Approval-Status
               perform Payments-Write  *> write pay-record
               move zero to pay-gross
               add 1 to pay-nos.
@@ -495,6 +501,7 @@
  End-Statement.
 *>
      if       a not = 1
+              perform zz090-Set-Approval-Status
               perform Payments-Write  *> write pay-record
               move  1  to  a.
 *>
@@ -652,6 +659,60 @@
 *>
  zz070-Exit.
      exit     section.
+*>
+ zz080-Load-Approval-Tiers  section.
+*>*********************************
+*>
+*>  Loads Approval-Tier-File (maintained by pl921) in to memory so
+*>  zz090-Set-Approval-Status can look a payment's gross value up
+*>  against it.  If the table is empty, or the file has never been
+*>  created, every payment goes straight to Approved, ie. no change
+*>  from the pre-approval-workflow behaviour.
+*>
+     move     zero to At-Count.
+     open     input Approval-Tier-File.
+     if       At-Fs-Reply not = zero
+              go to zz080-Exit.
+*>
+ zz080-Read-Next.
+     read     Approval-Tier-File record at end
+              go to zz080-Close.
+     if       At-Count < 10
+              add 1 to At-Count
+              set  at-x to At-Count
+              move At-Threshold   to Tab-At-Threshold   (at-x)
+              move At-Levels-Reqd to Tab-At-Levels-Reqd (at-x)
+     end-if
+     go       to zz080-Read-Next.
+*>
+ zz080-Close.
+     close    Approval-Tier-File.
+*>
+ zz080-Exit.
+     exit     section.
+*>
+ zz090-Set-Approval-Status  section.
+*>*********************************
+*>
+*>  Input:  pay-gross.  Output:  pay-appr-status/reqd/given set for a
+*>  newly generated payment, by finding the highest tier (table held
+*>  in ascending threshold order by pl921) whose threshold the gross
+*>  value exceeds.
+*>
+     move     zero to pay-appr-reqd.
+     perform  varying at-x from 1 by 1 until at-x > At-Count
+              if  pay-gross > Tab-At-Threshold (at-x)
+                  move Tab-At-Levels-Reqd (at-x) to pay-appr-reqd
+              end-if
+     end-perform.
+     move     zero to pay-appr-given.
+     if       pay-appr-reqd = zero
+              set  pay-appr-approved to true
+     else
+              set  pay-appr-pending  to true.
+*>
+ zz090-Exit.
+     exit     section.
 *>
  maps04       section.
 *>*******************
