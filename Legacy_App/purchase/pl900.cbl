@@ -161,6 +161,8 @@
      display  "(4)  Generate Payments" at 1411                       with foreground-color 2.
      display  "(5)  Print Payment Register" at 1611                  with foreground-color 2.
      display  "(6)  Print Remittance Advices" at 1811                with foreground-color 2.
+     display  "(7)  Approve / Reject Pending Payments" at 2011       with foreground-color 2.
+     display  "(8)  Maintain Approval Tiers" at 2061                 with foreground-color 2.
      display  "(X)  Return to System Menu" at 2111                   with foreground-color 2.
 *>
  menu-input.
@@ -187,6 +189,12 @@
      if       menu-reply  equal  6
               move "pl960" to ws-called
               go to loadit.
+     if       menu-reply  equal  7
+              move "pl922" to ws-called
+              go to loadit.
+     if       menu-reply  equal  8
+              move "pl921" to ws-called
+              go to loadit.
 *>
      go       to menu-input.
 *>
