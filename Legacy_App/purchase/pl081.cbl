@@ -0,0 +1,612 @@
+       >>source free
+*>****************************************************************
+*>                                                               *
+*>          BANK  STATEMENT  IMPORT  &  PAYMENT  AUTO-MATCH      *
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+      program-id.         pl081.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Purchase Ledger equivalent of sl081 - reads a
+*>                        comma delimited bank statement export (one
+*>                        line per payment made: supplier a/c, invoice
+*>                        Nos (may be blank), date, amount) the same
+*>                        way st060's Import-file template reads a
+*>                        comma delimited import, and tries to auto-
+*>                        match and clear each line against the
+*>                        supplier's open items on Open-Item-File-5,
+*>                        using the same outstanding-balance arithmetic
+*>                        Payment-Appropriate in pl080 already uses.
+*>
+*>                        Where the statement line quotes an invoice
+*>                        Nos, that item is read directly by key
+*>                        (OTM5-Read-Indexed) and cleared if it is
+*>                        still open and its outstanding balance equals
+*>                        the statement amount exactly.  Where no
+*>                        invoice Nos is quoted, the supplier's open
+*>                        items are scanned (OTM5-Start/Read-Next, the
+*>                        same key-not-less-than scan Payment-
+*>                        Appropriate performs) looking for exactly one
+*>                        open item whose outstanding balance equals
+*>                        the statement amount - a unique match is
+*>                        cleared, anything else (no match, more than
+*>                        one candidate, unknown account, amount
+*>                        mismatch) is left untouched and reported as
+*>                        an exception for manual entry via pl080.
+*>
+*>                        A cleared item is stamped with the same
+*>                        oi-b-nos/oi-b-item batch tagging pl080 uses
+*>                        (so a later GL/IRS cash posting run picks it
+*>                        up the same way), Purch-Current is reduced by
+*>                        the amount cleared and the Purch record is
+*>                        rewritten, exactly as pl080's own get-
+*>                        agreement paragraph already does for a full
+*>                        settlement.  This program only auto-clears
+*>                        full, unambiguous matches; partial payments,
+*>                        discounts and deductions are left for pl080's
+*>                        own screen entry, which already handles them.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     None.
+*>**
+*>    Error messages used.
+*>     System Wide.
+*>                        NONE.
+*>     Module specific.
+*>                        PL081 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ select   Bank-Stmt-File assign File-101
+                          organization sequential
+                          status fs-reply.
+*>
+ copy "selprint.cob".
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ fd  Bank-Stmt-File.                *> comma delimited: a/c,invoice,date,amount
+ 01  Bank-Stmt-Record.
+     03  filler          pic x(128).
+*>
+ copy "fdprint.cob".    *> 132 cols
+*>
+ working-storage section.
+*>----------------------
+ 77  prog-name           pic x(15) value "PL081 (3.02.00)".
+*>
+ 77  File-101            pic x(64) value spaces.  *> Import file name/path
+*>
+ copy "print-spool-command.cob".
+ copy "wsfnctn.cob".
+ copy "wspl.cob".
+ copy "plwsoi5C.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Stock-Record        pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+*>     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+*>     03  WS-OTM5-Record         pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ 01  ws-Batch-Nos            pic 9(5)        value zero.
+*>
+ 01  filler.
+     03  ws-reply            pic x           value space.
+     03  line-cnt            pic 99  comp    value zero.
+     03  page-nos            pic 999         value zero.
+     03  b                   pic 9(4) comp   value zero.
+     03  c                   pic 9(4) comp   value zero.
+     03  bs-account          pic x(7)        value spaces.
+     03  bs-invoice          pic 9(8)        value zero.
+     03  bs-invoice-x        pic x(8)        value spaces.
+     03  bs-date-x           pic x(10)       value spaces.
+     03  bs-date-bin         binary-long     value zero.
+     03  bs-amount-x         pic x(14)       value spaces.
+     03  bs-amount           pic s9(7)v99    comp-3 value zero.
+     03  work-net            pic s9(7)v99    comp-3 value zero.
+     03  ws-outstanding      pic s9(7)v99    comp-3 value zero.
+     03  ws-date-ccyymmdd    pic 9(8)        value zero.
+     03  ws-match-cnt        pic 9(3)        value zero.
+     03  ws-match-invoice    pic 9(8)        value zero.
+     03  tot-read            pic 9(7)        value zero.
+     03  tot-matched         pic 9(7)        value zero.
+     03  tot-exceptions      pic 9(7)        value zero.
+     03  ws-result           pic x(30)       value spaces.
+     03  eof-flag            pic x           value "N".
+         88  at-eof                  value "Y".
+*>
+ 01  ws-Test-Date            pic x(10).
+ 01  ws-date-formats.
+     03  ws-swap             pic xx.
+     03  ws-Conv-Date        pic x(10).
+     03  ws-date             pic x(10).
+     03  ws-UK redefines ws-date.
+         05  ws-days         pic xx.
+         05  filler          pic x.
+         05  ws-month        pic xx.
+         05  filler          pic x.
+         05  ws-year         pic x(4).
+     03  ws-USA redefines ws-date.
+         05  ws-usa-month    pic xx.
+         05  filler          pic x.
+         05  ws-usa-days     pic xx.
+         05  filler          pic x.
+         05  filler          pic x(4).
+     03  ws-Intl redefines ws-date.
+         05  ws-intl-year    pic x(4).
+         05  filler          pic x.
+         05  ws-intl-month   pic xx.
+         05  filler          pic x.
+         05  ws-intl-days    pic xx.
+*>
+ 01  Error-Messages.
+     03  PL081-001   pic x(40) value "PL081 Unable to open bank statement file.".
+     03  PL081-002   pic x(37) value "PL081 No bank statement lines found.".
+*>
+*> Reporting line sources
+*>
+ 01  line-1.
+     03  l1-prog         pic x(46).
+     03  filler          pic x(74)   value "Bank Statement Import & Payment Auto-Match".
+     03  filler          pic x(5)    value "Page ".
+     03  l1-page         pic zz9.
+*>
+ 01  line-3.
+     03  l3-user         pic x(122).
+     03  l3-date         pic x(10).
+*>
+ 01  line-4.
+     03  filler          pic x(132)  value
+     "Account   Invoice   Date          Amount      Result".
+*>
+ 01  line-5.
+     03  filler          pic x(132)  value
+     "-------   -------   ----------   ----------  ------------------------------".
+*>
+ 01  line-6.
+     03  l6-account      pic x(7).
+     03  filler          pic xxx     value spaces.
+     03  l6-invoice      pic z(7)9.
+     03  filler          pic xxx     value spaces.
+     03  l6-date         pic x(10).
+     03  filler          pic xxx     value spaces.
+     03  l6-amount       pic z(6)9.99.
+     03  filler          pic xx      value spaces.
+     03  l6-result       pic x(30).
+*>
+ 01  line-7.
+     03  filler          pic x(20)   value spaces.
+     03  filler          pic x(20)   value "Lines read .......".
+     03  l7-read         pic z(5)9.
+*>
+ 01  line-8.
+     03  filler          pic x(20)   value spaces.
+     03  filler          pic x(20)   value "Auto-matched ......".
+     03  l8-matched      pic z(5)9.
+*>
+ 01  line-9.
+     03  filler          pic x(20)   value spaces.
+     03  filler          pic x(20)   value "Exceptions ........".
+     03  l9-exceptions   pic z(5)9.
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Main              section.
+*>*******************************
+*>
+     move     Print-Spool-Name to PSN.
+     move     prog-name to l1-prog.
+     perform  zz070-Convert-Date.
+     move     ws-date to l3-date.
+     move     usera to l3-user.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Bank Statement Import & Payment Auto-Match" at 0135
+                                            with foreground-color 2.
+     display  ws-date at 0171 with foreground-color 2.
+     display  usera at 0301 with foreground-color 3.
+*>
+     move     zero to page-nos tot-read tot-matched tot-exceptions.
+     move     1 to ws-Batch-Nos.
+*>
+     display  "Provide full path and file name of bank statement to import" at 0701
+                                            with foreground-color 2.
+     accept   File-101 at 0902 with foreground-color 6 update.
+*>
+     open     input Bank-Stmt-File.
+     if       fs-reply not = zero
+              display  PL081-001 at 1201 with foreground-color 4
+              go to  aa999-Exit.
+*>
+     perform  Purch-Open.
+     perform  OTM5-Open.
+*>
+     open     output print-file.
+     perform  headings.
+*>
+     move     "N" to eof-flag.
+     perform  ga010-Read-Statement-Line.
+*>
+ aa010-Loop.
+     if       at-eof
+              go to  aa019-Done.
+     add      1 to tot-read.
+     perform  ga020-Match-One-Line.
+     write    print-record  from  line-6 after 1.
+     add      1 to line-cnt.
+     if       line-cnt > Page-Lines
+              perform  headings.
+     perform  ga010-Read-Statement-Line.
+     go       to aa010-Loop.
+*>
+ aa019-Done.
+     move     tot-read       to  l7-read.
+     move     tot-matched    to  l8-matched.
+     move     tot-exceptions to  l9-exceptions.
+     write    print-record  from  line-5 after 2.
+     write    print-record  from  line-7 after 1.
+     write    print-record  from  line-8 after 1.
+     write    print-record  from  line-9 after 1.
+*>
+     perform  OTM5-Close.
+     perform  Purch-Close.
+     close    Bank-Stmt-File.
+     close    print-file.
+     call     "SYSTEM" using Print-Report.
+     display  "Bank statement auto-match report printed." at 1401
+                                            with foreground-color 2.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ga010-Read-Statement-Line section.
+*>*******************************
+*>
+*>  Parses one comma delimited line: account,invoice,date,amount - the
+*>  same UNSTRING-by-comma technique st060 uses for its stock import.
+*>
+     read     Bank-Stmt-File record
+              at end
+                   move  "Y" to eof-flag
+                   go to  ga010-Exit.
+*>
+     move     1 to b.
+     move     spaces to bs-account bs-invoice-x bs-date-x bs-amount-x.
+     move     zero   to bs-invoice bs-date-bin bs-amount.
+*>
+     unstring Bank-Stmt-Record delimited by "," into bs-account
+                                             count c pointer b.
+     unstring Bank-Stmt-Record delimited by "," into bs-invoice-x
+                                             count c pointer b.
+     unstring Bank-Stmt-Record delimited by "," into bs-date-x
+                                             count c pointer b.
+     unstring Bank-Stmt-Record delimited by "," or space
+                                             into bs-amount-x
+                                             count c pointer b.
+*>
+     if       bs-invoice-x = spaces
+              move zero to bs-invoice
+     else
+              move bs-invoice-x to bs-invoice.
+*>
+     move     bs-date-x to ws-Test-Date.
+     perform  zz050-Validate-Date.
+     move     bs-amount-x to bs-amount.
+*>
+ ga010-Exit.
+     exit     section.
+*>
+ ga020-Match-One-Line section.
+*>*******************************
+*>
+     move     bs-account to l6-account.
+     move     bs-invoice to l6-invoice.
+     move     bs-date-x  to l6-date.
+     move     bs-amount  to l6-amount.
+     move     spaces     to ws-result.
+*>
+     move     bs-account to WS-Purch-Key.
+     perform  Purch-Read-Indexed.
+     if       fs-reply = 21
+              move  "EXCEPTION - unknown account" to ws-result
+              move  ws-result to l6-result
+              add   1 to tot-exceptions
+              go to  ga020-Exit.
+*>
+     if       bs-invoice not = zero
+              go to  ga025-Match-By-Invoice.
+     go       to ga030-Match-By-Amount.
+*>
+ ga025-Match-By-Invoice.
+*>---------------------
+*>
+     move     bs-account to OI5-Supplier.
+     move     bs-invoice to OI5-Invoice.
+     perform  OTM5-Read-Indexed.
+     if       fs-reply not = zero
+              move  "EXCEPTION - invoice not found" to ws-result
+              move  ws-result to l6-result
+              add   1 to tot-exceptions
+              go to  ga020-Exit.
+*>
+     if       OI-Type not = 2
+        or    OI-Status not = zero
+              move  "EXCEPTION - invoice not open" to ws-result
+              move  ws-result to l6-result
+              add   1 to tot-exceptions
+              go to  ga020-Exit.
+*>
+     perform  ga040-Compute-Outstanding.
+     if       ws-outstanding not = bs-amount
+              move  "EXCEPTION - amount does not agree" to ws-result
+              move  ws-result to l6-result
+              add   1 to tot-exceptions
+              go to  ga020-Exit.
+*>
+     perform  ga050-Clear-Item.
+     move     "MATCHED - by invoice Nos" to ws-result.
+     move     ws-result to l6-result.
+     add      1 to tot-matched.
+     go       to ga020-Exit.
+*>
+ ga030-Match-By-Amount.
+*>---------------------
+*>
+     move     zero to ws-match-cnt ws-match-invoice.
+     move     bs-account to OI5-Supplier.
+     move     zero to OI5-Invoice.
+     set      fn-not-less-than to true.
+     perform  OTM5-Start.
+*>
+ ga031-Scan-Loop.
+     perform  OTM5-Read-Next.
+     if       fs-reply = 10
+              go to  ga039-Scan-Done.
+     if       OI-Supplier not = bs-account
+              go to  ga039-Scan-Done.
+     if       OI-Type not = 2
+        or    OI-Status not = zero
+        or    OI-B-Nos not = zero
+              go to  ga031-Scan-Loop.
+*>
+     perform  ga040-Compute-Outstanding.
+     if       ws-outstanding not = bs-amount
+              go to  ga031-Scan-Loop.
+*>
+     add      1 to ws-match-cnt.
+     move     OI-Invoice to ws-match-invoice.
+     go       to ga031-Scan-Loop.
+*>
+ ga039-Scan-Done.
+     if       ws-match-cnt = zero
+              move  "EXCEPTION - no matching open item" to ws-result
+              move  ws-result to l6-result
+              add   1 to tot-exceptions
+              go to  ga020-Exit.
+     if       ws-match-cnt > 1
+              move  "EXCEPTION - multiple open items match" to ws-result
+              move  ws-result to l6-result
+              add   1 to tot-exceptions
+              go to  ga020-Exit.
+*>
+     move     bs-account       to OI5-Supplier.
+     move     ws-match-invoice to OI5-Invoice.
+     perform  OTM5-Read-Indexed.
+     perform  ga040-Compute-Outstanding.
+     perform  ga050-Clear-Item.
+     move     ws-match-invoice to l6-invoice.
+     move     "MATCHED - by amount" to ws-result.
+     move     ws-result to l6-result.
+     add      1 to tot-matched.
+*>
+ ga020-Exit.
+     exit     section.
+*>
+ ga040-Compute-Outstanding section.
+*>*******************************
+*>
+*>  Same outstanding-balance arithmetic Payment-Appropriate uses in
+*>  pl080, less deductions, since an auto-match is only ever for the
+*>  full amount actually still owed.
+*>
+     add      OI-Net  OI-Carriage  OI-Vat  OI-C-Vat  giving work-net.
+     subtract OI-Paid from work-net giving ws-outstanding.
+*>
+ ga040-Exit.
+     exit     section.
+*>
+ ga050-Clear-Item section.
+*>*******************************
+*>
+     move     bs-date-bin to OI-Date-Cleared.
+     move     1 to OI-Status.
+     move     ws-Batch-Nos to OI-B-Nos.
+     move     zero to OI-B-Item.
+     add      bs-amount to OI-Paid.
+     perform  OTM5-Rewrite.
+*>
+     subtract bs-amount from Purch-Current.
+     perform  Purch-Rewrite.
+*>
+ ga050-Exit.
+     exit     section.
+*>
+ headings                section.
+*>*******************************
+*>
+     add      1  to  page-nos.
+     move     page-nos  to  l1-page.
+*>
+     if       page-nos not = 1
+              write print-record from line-1 after page
+              write print-record  from  line-3 after 1
+              write print-record  from  line-4 after 1
+              move  spaces  to  print-record
+              write print-record after 1
+     else
+              write print-record  from  line-1 before 1
+              write print-record  from  line-3 before 1
+              write print-record  from  line-4 before 1
+     end-if
+     write    print-record  from  line-5 after 1.
+     move     spaces  to  print-record.
+     write    print-record after 1.
+     move     7 to line-cnt.
+*>
+ headings-Exit. exit section.
+*>
+ zz050-Validate-Date      section.
+*>*******************************
+*>
+*>  Accepts ws-Test-Date as either ccyy-mm-dd/ccyy/mm/dd (Intl) or
+*>  dd/mm/ccyy (UK) as supplied by the bank export, builds a ccyymmdd
+*>  numeric and converts it to the binary-long day-Nos every other
+*>  binary date field on file already holds, using FUNCTION INTEGER-
+*>  OF-DATE the same way sl971 does for its own aging arithmetic.
+*>
+     move     zero to bs-date-bin ws-date-ccyymmdd.
+     if       ws-Test-Date (5:1) = "-" or "/"
+              move ws-Test-Date (1:4)  to ws-intl-year
+              move ws-Test-Date (6:2)  to ws-intl-month
+              move ws-Test-Date (9:2)  to ws-intl-days
+     else
+              move ws-Test-Date (7:4)  to ws-intl-year
+              move ws-Test-Date (4:2)  to ws-intl-month
+              move ws-Test-Date (1:2)  to ws-intl-days.
+*>
+     move     ws-Intl-Year  to ws-date-ccyymmdd (1:4).
+     move     ws-Intl-Month to ws-date-ccyymmdd (5:2).
+     move     ws-Intl-Days  to ws-date-ccyymmdd (7:2).
+     if       ws-date-ccyymmdd not = zero
+              compute bs-date-bin = FUNCTION INTEGER-OF-DATE (ws-date-ccyymmdd).
+*>
+ zz050-Exit.
+     exit     section.
+*>
+ zz070-Convert-Date        section.
+*>*******************************
+*>
+*>  Converts date in to-day to UK/USA/Intl date format
+*>****************************************************
+*> Input:   to-day
+*> output:  ws-date as uk/US/Inlt date format
+*>
+     move     to-day to ws-date.
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+     if       Date-UK
+              go to zz070-Exit.
+     if       Date-USA                *> swap month and days
+              move ws-days to ws-swap
+              move ws-month to ws-days
+              move ws-swap to ws-month
+              go to zz070-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to ws-date.  *> swap Intl to UK form
+     move     to-day (7:4) to ws-Intl-Year.
+     move     to-day (4:2) to ws-Intl-Month.
+     move     to-day (1:2) to ws-Intl-Days.
+*>
+ zz070-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program pl081.
