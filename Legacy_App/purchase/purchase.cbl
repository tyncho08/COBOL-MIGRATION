@@ -164,6 +164,7 @@
 *>------------
 *>
 *> copy "selsys.cob".
+ copy "selusers.cob".
  Data  Division.
 *>=============
 *>
@@ -171,6 +172,7 @@
 *>-----------
 *>
 *> copy "fdsys.cob".
+ copy "fdusers.cob".
  working-storage section.
 *>----------------------
  77  prog-name           pic x(18)    value "Purchase (3.02.32)".
@@ -228,8 +230,13 @@
 *>
      03  ws-env-columns  pic 999       value zero.
      03  ws-env-lines    pic 999       value zero.
+*>
+     03  ws-login-id       pic x(8).
+     03  ws-login-password pic x(4).
+     03  ws-login-tries    pic 9        value zero.
 *>
  copy "wsmaps03.cob".   *> for maps04
+ copy "wsmaps01.cob".
  copy "wscall.cob".
  copy "wstime.cob".
  copy "wsfnctn.cob".
@@ -299,6 +306,7 @@
      03  SY010           pic x(46) value "SY010 Terminal program not set to length => 24".
      03  SY011           pic x(47) value "SY011 Error on systemMT processing, Fs-reply = ".
      03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY014           pic x(38) value "SY014 User Id/Password not recognised".
 *> Module specific
 *>
  01  error-code          pic 999    value zero.
@@ -465,6 +473,9 @@
               perform  Load00
               go to    Pre-OverRewrite
      end-if
+*>
+     if       Param-Restrict = "Y" and Usera = spaces
+              perform  ba900-User-Login.
 *>
      move     zeros to ws-Process-Func ws-Sub-Function.
      if       menu-reply = "A"            *> menu run for 1st time in run unit ONLY
@@ -556,8 +567,9 @@
      display  "(X)  Exit to "                     at 1944 with foreground-color 2.
      display  op-display                          at 1957 with foreground-color 2.
      display  batch-text                          at 2049 with foreground-color 2.
-*>     display  "(Y)  File Fix Up"                at 2144 with foreground-color 2.
-     if       Param-Restrict not = "Y"
+     display  "(W)  Suggested Purchase Order Generator" at 2144 with foreground-color 2.
+     display  "(Y)  Goods Received Note Entry"     at 2304 with foreground-color 2.
+     if       Param-Restrict not = "Y" or CU-Admin
               display  "(Z)  System Set Up"       at 2244 with foreground-color 2.
 *>
  accept-loop.
@@ -568,7 +580,7 @@
               go to pre-overrewrite.
 *>
      if       menu-reply = "Z" and
-              Param-Restrict = "Y"
+              Param-Restrict = "Y" and not CU-Admin
               display  "Not permitted" at 2331 with foreground-color 2
               go to display-menu.
 *>
@@ -598,6 +610,12 @@
      call     ws-called using ws-calling-data file-defs.
      if       ws-term-code > 7
               stop run.
+     display  "Maintain Users (Y/N) ? " at 2301 with foreground-color 3.
+     move     "N" to ws-reply.
+     accept   ws-reply at 2324 with foreground-color 3 update UPPER.
+     if       ws-reply = "Y"
+              move "sys003" to ws-called
+              call ws-called using ws-calling-data file-defs.
      go       to Open-System.
 *>
  pre-overrewrite.
@@ -660,8 +678,14 @@
      go       to load01 load02 load03 load04 load05 load06 load07
                  load08 load09 load10 load11 load12 load13 load14
                  load15 load16 load17 load18 load19 load20 load21
-                 load22 loader loader loadsr call-system-setup
+                 load22 load23 loader loadsr call-system-setup
               depending on z.
+*>
+ load23.   *> Suggested Purchase Order Generator, New 08/08/26
+*>------
+*>
+     move     "pl026" to ws-called.
+     go       to load00.
 *>
  loader.
 *>-------
@@ -881,16 +905,72 @@
      move     "pl190" to ws-called.
      go       to load00.
 *>
- loadsr.
+ loadsr.   *> Goods Received Note Entry, New 08/08/26
 *>------
 *>
-     display  "Sorry not available" at 2331 with foreground-color 2.
-     go       to accept-loop.
+     move     "pl035" to ws-called.
+     go       to load00.
 *>
  main-exit.
      goback.
 *>
  copy "Proc-Get-Env-Set-Files.cob".
+*>
+ ba900-User-Login          section.
+*>*******************************
+*>
+*>  Resolves the operator against Users-File (sys003) so that the
+*>   (Z) System Set Up option can be granted by role rather than by
+*>   the blanket Param-Restrict flag alone.  Run once per session,
+*>   guarded by Usera being blank at display-menu.  If Users-File has
+*>   not yet been set up at all (no sys003 run yet) the operator is
+*>   let through as Admin so they can go and create the first user.
+*>   On 3 failed logon attempts the operator carries on at Standard
+*>   level, i.e. no access to option Z.
+*>
+     move     zero to ws-login-tries.
+     open     input Users-File.
+     if       Fs-Reply not = zero
+              move "Guest" to Usera
+              set  CU-Admin to true
+              go to ba900-Exit-No-Close.
+*>
+ ba900-Try.
+     add      1 to ws-login-tries.
+     display  " " at 0101 with erase eos.
+     display  "User Id   :- [        ]" at 0601 with foreground-color 3.
+     move     spaces to ws-login-id.
+     accept   ws-login-id at 0615 with foreground-color 3 update UPPER.
+     display  "Password  :- [    ]" at 0701 with foreground-color 3.
+     move     spaces to ws-login-password.
+     accept   ws-login-password at 0715 with foreground-color 3 update.
+*>
+     move     ws-login-id to Users-Id.
+     read     Users-File record invalid key
+              go to ba900-Failed.
+     if       not Users-Is-Active
+              go to ba900-Failed.
+     move     ws-login-password to pass-word of maps01-ws.
+     set      pass to true.
+     call     "maps01" using maps01-ws.
+     if       pass-word of maps01-ws not = Users-Password
+              go to ba900-Failed.
+*>
+     move     Users-Name to Usera.
+     move     Users-Role to Current-User-Role.
+     go       to ba900-Exit.
+*>
+ ba900-Failed.
+     display  SY014 at 2301 with foreground-color 4.
+     if       ws-login-tries < 3
+              go to ba900-Try.
+     move     "Guest"     to Usera.
+     set      CU-Standard to true.
+*>
+ ba900-Exit.
+     close    Users-File.
+ ba900-Exit-No-Close.
+     exit     section.
 *>
  zz060-Convert-Date        section.
 *>********************************
