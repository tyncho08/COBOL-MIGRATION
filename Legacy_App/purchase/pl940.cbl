@@ -152,6 +152,27 @@
 *>
  77  WS-Currency-Major   pic x(8)        value " Pounds ".
  77  WS-Currency-Minor   pic x(7)        value " Pence ".
+*>
+*>  08/08/26 - overridden per-cheque from Purch-Currency when the supplier
+*>             is not on home currency, see Set-Currency-Words below.
+ 01  WS-Currency-Words-Table.
+     03  filler.
+         05  pic x(3)  value "GBP".
+         05  pic x(8)  value " Pounds ".
+         05  pic x(7)  value " Pence ".
+     03  filler.
+         05  pic x(3)  value "EUR".
+         05  pic x(8)  value " Euros  ".
+         05  pic x(7)  value " Cents ".
+     03  filler.
+         05  pic x(3)  value "USD".
+         05  pic x(8)  value " Dollars".
+         05  pic x(7)  value " Cents ".
+ 01  filler redefines WS-Currency-Words-Table.
+     03  WS-Currency-Word-Entry occurs 3.
+         05  WS-CW-Code          pic x(3).
+         05  WS-CW-Major         pic x(8).
+         05  WS-CW-Minor         pic x(7).
 *>
  copy "wsfnctn.cob".
 *> copy "wsoi.cob".
@@ -162,7 +183,7 @@
  copy "wspl.cob".     *> WS-Purch-Record.
  copy "plwspay.cob".  *> Pay-Record.
  01  WS-Pay-Record  redefines Pay-Record.
-     03  filler     pic x(238).
+     03  filler     pic x(286).
 *>
 *> REMARK OUT ANY IN USE
 *>
@@ -422,11 +443,16 @@
 *>
      if       pay-gross  <  .01
               go to  read-purchase.
+*>
+     if       not Pay-Appr-Approved
+              go to  read-purchase.
 *>
      move     pay-supl-key  to  WS-Purch-Key  c-account.
      perform  Purch-Read-Indexed.  *> read purchase-file invalid key
      if       fs-reply = 21 or = 23
               move PL902 to purch-name purch-address.
+*>
+     perform  Set-Currency-Words.
 *>
      move     purch-name to  c-name.
      move     spaces to c-address (1) c-address (2)
@@ -532,6 +558,21 @@
 *> now loop back for next item....
 *>
      go       to read-purchase.
+*>
+ Set-Currency-Words.
+*>****************** 08/08/26 - pick the amount-in-words currency names
+*>    to match the supplier's Purch-Currency, defaulting to home (GBP)
+*>    when the supplier's currency is blank or not in the table.
+     move     " Pounds " to WS-Currency-Major.
+     move     " Pence "  to WS-Currency-Minor.
+     if       Purch-Currency not = spaces
+              perform  varying z from 1 by 1 until z > 3
+                       if    WS-CW-Code (z) = Purch-Currency
+                             move  WS-CW-Major (z) to WS-Currency-Major
+                             move  WS-CW-Minor (z) to WS-Currency-Minor
+                             move  4               to z
+                       end-if
+              end-perform.
 *>
  main-end.
 *>********
