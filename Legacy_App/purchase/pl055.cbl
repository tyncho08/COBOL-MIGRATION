@@ -365,6 +365,12 @@
 *>
      if       ih-analyised and applied
               go to read-loop.
+*>
+*> orders still awaiting supervisor approval are not yet releasable
+*>  to the supplier, so they are left on file, unposted, for now.
+*>
+     if       held-for-approval
+              go to read-loop.
 *>
      perform  extract.
 *>
