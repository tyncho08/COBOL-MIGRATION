@@ -42,6 +42,11 @@
 *>                    however no changes - yet apart from version no.
 *> 16/04/24 vbc       Copyright notice update superseding all previous notices.
 *> 20/04/24 vbc       Added extra notes in program comments at top of source.
+*> 08/08/26 vbc - .07 Suppliers with Email-Remittance set (Purch-Email)
+*>                    also get their remittance advice e-mailed as a
+*>                    text attachment via sendsomemail, in parallel with
+*>                    the printed/spooled copy, the same way sl110 does
+*>                    for e-mailed customer statements.
 *>
 *>*************************************************************************
 *>
@@ -90,6 +95,17 @@
      select  cheque-file   assign file-33
                            organization line sequential
                            status fs-reply.
+*>
+*>  08/08/26 - export file for e-mailed remittance advices (Email-Remittance).
+*>
+     select  Email-Remit-File assign WS-Email-Remit-Filename
+                       organization line sequential
+                       file status ws-email-remit-status.
+*>
+*>  08/08/26 - outgoing mail is queued rather than sent directly, see
+*>             zz080-issue-email/zz085-queue-email.
+*>
+ copy "selmailq.cob".
 *>
  copy "selprint.cob".
  data                    division.
@@ -106,19 +122,56 @@
      03  filler              pic x(128).
      03  filler              pic x(128).
      03  filler              pic x(5).
+*>
+ fd  Email-Remit-File.
+ 01  Email-Remit-Record          pic x(80).
+*>
+ copy "fdmailq.cob".
+*>
  copy "fdprint.cob".
  working-storage section.
 *>----------------------
- 77  prog-name           pic x(15) value "PL960 (3.02.06)".
+ 77  prog-name           pic x(15) value "PL960 (3.02.07)".
  copy "print-spool-command.cob".
 *>
  copy "wsfnctn.cob".
+ copy "wspl.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Stock-Record        pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+*>     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
 *>
  copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
 *>
  01  ws-data.
      03  z                pic 99.
      03  a                pic 9           value zero.
+     03  ws-email-remit-status       pic xx      value "00".
+     03  WS-Email-Remit-Filename     pic x(40)   value spaces.
+     03  WS-Email-Remit-Open         pic x       value "N".
+         88  Email-Remit-Is-Open                 value "Y".
+     03  WS-Mail-To                  pic x(64).
+     03  WS-Mail-From                pic x(64).
 *>
 *> 01  Error-Messages.
 *> System Wide
@@ -220,11 +273,13 @@
      if       fs-reply not = zero
               goback.
      open     output print-file.
+     perform  Purch-Open-Input.
 *>
  loop.
      read     cheque-file  at end
               go to  main-end.
 *>
+     move     "N"  to  WS-Email-Remit-Open.
      move     spaces  to  print-record.
      if       a = 1
               write print-record after page
@@ -238,6 +293,37 @@
      move     "To "  to  l1-to.
      move     "From   "  to  l1-from.
      move     cheque-record  to  cheque.
+*>
+*> 08/08/26 - look up the supplier master to see if this remittance
+*>            is also to be e-mailed - see zz080-Issue-Email.
+*>
+     move     c-account  to  WS-Purch-Key.
+     perform  Purch-Read-Indexed.
+     if       fs-reply = zero
+     and      Email-Remittance
+     and      Purch-Email not = spaces
+              string  "remit-" c-account delimited by size
+                      ".txt"  delimited by size
+                      into WS-Email-Remit-Filename
+              open    output Email-Remit-File
+              set     Email-Remit-Is-Open to true
+              move    spaces to Email-Remit-Record
+              string  "Remittance Advice from " Usera
+                      delimited by size into Email-Remit-Record
+              write   Email-Remit-Record
+              move    spaces to Email-Remit-Record
+              write   Email-Remit-Record
+              move    spaces to Email-Remit-Record
+              string  "Account: " c-account delimited by size
+                      into Email-Remit-Record
+              write   Email-Remit-Record
+              move    spaces to Email-Remit-Record
+              string  "Date: " c-date delimited by size
+                      into Email-Remit-Record
+              write   Email-Remit-Record
+              move    spaces to Email-Remit-Record
+              write   Email-Remit-Record.
+*>
      move     c-name  to  l1-addr1.
      move     usera   to  l1-addr2.
      write    print-record  from  line-1 after 3.
@@ -279,6 +365,17 @@
               move  c-value (z)  to  l4-amount
               if    l4-amount  not equal  spaces
                     write  print-record  from  line-4 after 1
+                    if    Email-Remit-Is-Open
+                          move    spaces to Email-Remit-Record
+                          string  c-inv (z)   delimited by space
+                                  "  "        delimited by size
+                                  c-folio (z) delimited by space
+                                  "  "        delimited by size
+                                  c-value (z) delimited by space
+                                  into Email-Remit-Record
+                          write   Email-Remit-Record
+                    end-if
+              end-if
      end-perform.
 *>
      write     print-record  from  line-5 after 3  lines.
@@ -293,10 +390,73 @@
 *>
      write    print-record  from  line-6 after 1.
      write    print-record  from  line-5 after 1.
+*>
+     if       Email-Remit-Is-Open
+              move    spaces to Email-Remit-Record
+              write   Email-Remit-Record
+              string  "Total paid by " l6-chq-bacs l6-cheque
+                      " " c-gross delimited by size
+                      into Email-Remit-Record
+              write   Email-Remit-Record
+              close   Email-Remit-File
+              perform zz080-Issue-Email
+              move    "N" to WS-Email-Remit-Open.
      go       to loop.
 *>
  main-end.
+     perform  Purch-Close.
      close    print-file cheque-file.
      call     "SYSTEM" using Print-Report.
+     call     "mailq" using ws-calling-data system-record to-day
+                             file-defs.
      exit     program.
 *>
+ zz080-issue-email.
+*>*******************
+*>
+*>  Queues the remittance advice text file just written for the current
+*>  supplier to Purch-Email, in parallel with the printed/spooled copy,
+*>  when that supplier has Email-Remittance set - see loop.  mailq
+*>  (called at main-end) does the actual sending later so a mail
+*>  server outage doesn't hold up remittance production.
+*>
+     move     spaces  to  WS-Mail-To  WS-Mail-From.
+     move     Purch-Email    to  WS-Mail-To.
+     move     Company-Email  to  WS-Mail-From.
+*>
+     if       function trim (WS-Mail-To) not = spaces
+              perform  zz085-queue-email.
+*>
+ zz085-queue-email.
+*>*******************
+*>
+     open     i-o Mail-Queue-File.
+     if       Fs-Reply = 35
+              open  output Mail-Queue-File
+              close Mail-Queue-File
+              open  i-o    Mail-Queue-File.
+     move     high-values to Mq-Seq-No.
+     start    Mail-Queue-File key is less than Mq-Seq-No
+              invalid key move zero to Mq-Seq-No.
+     if       Fs-Reply = zero
+              read Mail-Queue-File next record
+              at end move zero to Mq-Seq-No.
+     add      1 to Mq-Seq-No.
+*>
+     move     "REMA"          to Mq-Template-Code.
+     move     WS-Mail-To      to Mq-To.
+     move     WS-Mail-From    to Mq-From.
+     move     Usera           to Mq-Merge-1.
+     move     spaces          to Mq-Merge-2 Mq-Merge-3.
+     move     WS-Email-Remit-Filename to Mq-Attachment.
+     accept   Mq-Queued-Date  from date YYYYMMDD.
+     accept   Mq-Queued-Time  from time.
+     set      Mq-Queued       to true.
+     move     zero            to Mq-Sent-Date.
+     write    Mail-Queue-Record.
+     close    Mail-Queue-File.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program pl960.
+*>
