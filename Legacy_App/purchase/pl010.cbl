@@ -45,6 +45,8 @@
 *>                        PL108
 *>                        PL109
 *>                        PL110
+*>                        PL111
+*>                        PL112
 *>**
 *>    changes.
 *> 07/05/84 vbc - Space Fill Cust-No Before Accept,Fix Escape Seq.
@@ -75,6 +77,8 @@
 *> 09/12/22 vbc - .16 Added para to start of section plcreate 4 GC 3.2 warning.
 *> 16/04/24 vbc       Copyright notice update superseding all previous notices.
 *> 31/08/25 vbc    17 For reporting select criteria changed invoices for orders.
+*> 09/08/26 vbc    18 Added Name-required and Email-format checks to
+*>                    Customer-Data, applied to new and amended suppliers.
 *>
 *>*************************************************************************
 *>
@@ -136,7 +140,7 @@
  copy "fdprint.cob".
  working-storage section.
 *>----------------------
- 77  prog-name           pic x(15) value "PL010 (3.02.17)".
+ 77  prog-name           pic x(15) value "PL010 (3.02.18)".
  copy "print-spool-command.cob".
  copy "wsmaps03.cob".
  copy "wsfnctn.cob".
@@ -275,6 +279,8 @@
      03  PL108          pic x(34) value "PL108 Abort Or Recover (A/R) : [ ]".
      03  PL109          pic x(51) value "PL109 <<<Can not Delete currently active account>>>".
      03  PL110          pic x(36) value "PL110 Supplier Record Already Exists".
+     03  PL111          pic x(25) value "PL111 Name is required".
+     03  PL112          pic x(27) value "PL112 Invalid email address".
 *>
  01  line-1.
      03  l1-version      pic x(57)       value spaces.
@@ -518,13 +524,14 @@
      display  "(3)  Delete Supplier records" at 1404     with foreground-color 2.
      display  "(4)  Print Supplier records" at 1604      with foreground-color 2.
      display  "(5)  Display Supplier records" at 1804    with foreground-color 2.
+     display  "(6)  Merge/Rekey Supplier Account" at 2004 with foreground-color 2.
      display  "(9)  Return to system menu" at 2104       with foreground-color 2.
      accept   menu-reply at 0743 with foreground-color 6 auto.
 *>
      if       menu-reply = 9
               go to  menu-exit.
 *>
-     if       menu-reply  <  1  or  >  5
+     if       menu-reply  <  1  or  >  6
               go to  menu-input.
 *>
      if       menu-reply = 1
@@ -540,7 +547,10 @@
               perform  report-supplier
         else
          if   menu-reply = 5
-              perform display-suppliers.
+              perform display-suppliers
+         else
+          if  menu-reply = 6
+              perform merge-supplier.
 *>
      go      to menu-return.
 *>
@@ -685,6 +695,26 @@
      move     zero to error-flag.
      display  display-02.
      accept   display-02.
+*>
+     if       Purch-Name = spaces
+              display PL111 at 0648 with foreground-color 4
+              move 1 to error-flag
+      else
+              display space at 0648 with erase eol
+     end-if
+*>
+     move     zero to a.
+     if       Purch-Email not = spaces
+              inspect Purch-Email tallying a for all "@"
+              if      a not = 1
+                      display PL112 at 1548 with foreground-color 4
+                      move 1 to error-flag
+              else
+                      display space at 1548 with erase eol
+              end-if
+     else
+              display space at 1548 with erase eol
+     end-if.
 *>
      move     purch-address  to  test-address.
      perform  validate-address.
@@ -1088,6 +1118,22 @@
 *>
  main-exit.   exit section.
 *>********    ****
+*>
+ merge-supplier           section.
+*>===============================
+*>
+*>  Hand off to the standalone Merge & Rekey utility - see pl027. New
+*>  08/08/26, for correcting a mis-keyed account or folding a duplicate
+*>  supplier in to the one already in use.
+*>
+     call     "pl027"  using  ws-calling-data
+                               system-record
+                               to-day
+                               file-defs
+     end-call.
+*>
+ merge-supplier-exit.   exit section.
+*>*******************   ****
 *>
  display-suppliers       section.
 *>==============================
