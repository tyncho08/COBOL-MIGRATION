@@ -161,7 +161,7 @@
  copy "plwsoi5B.cob".  *> Open-Item-Record-5.
  copy "plwspay.cob".  *> Pay-Record.
  01  WS-Pay-Record  redefines Pay-Record.
-     03  filler     pic x(238).
+     03  filler     pic x(286).
  copy "wsbatch.cob".   *> uses ws-batch-record.
  copy "wspost.cob".    *> uses ws-posting-record with rrn & post-key(10)
  copy "wspost-irs.cob". *> ues ws-irs-posting-record & WS-IRS- instead of IRS-
