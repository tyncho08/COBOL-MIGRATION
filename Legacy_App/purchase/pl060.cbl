@@ -44,6 +44,8 @@
 *>                        PL131
 *>                        PL132
 *>                        PL133
+*>                        PL140
+*>                        PL141
 *>**
 *>    Changes.
 *> 21/05/84 Vbc - Support For Indexed Open Item Files.
@@ -70,6 +72,12 @@
 *> 22/03/18 vbc - .10 Removed accepts on errors if run from xl150 and remove ok to post.
 *> 16/04/24 vbc       Copyright notice update superseding all previous notices.
 *> 26/08/25 vbc   .11 Change title to Transactions.
+*> 08/08/26 vbc   .12 Added three-way price/quantity variance check on
+*>                    each Invoice posted - Folio (Order) net against
+*>                    what is now being invoiced, and GRN (fdplgrn.cob)
+*>                    quantity received against quantity ordered - a
+*>                    variance prints against the transaction on this
+*>                    report rather than stopping the (unattended) run.
 *>
 *>*************************************************************************
 *>
@@ -123,6 +131,13 @@
 *> copy "selbatch.cob".
 *> copy "selpost.cob".
 *> copy "selpost-irs.cob".
+*>
+*> New 08/08/26 - GRN receiving trail (fdplgrn.cob/pl035), read here to
+*> get what was actually logged as received against a Folio, for the
+*> three-way match against what was ordered and what is now invoiced.
+ select   PL-GRN-File assign "plgrn.dat"
+                   organization  line sequential
+                   status Grn-Fs-Reply.
 *>
  data                    division.
 *>===============================
@@ -132,6 +147,7 @@
 *>
  copy "fdoi4.cob".
  copy "fdprint.cob".
+ copy "fdplgrn.cob".
 *>
 *> copy "fdpl.cob".
 *> copy "fdoi5.cob".
@@ -141,7 +157,7 @@
 *>
  working-storage section.
 *>----------------------
- 77  prog-name           pic x(15)    value "PL060 (3.02.10)".
+ 77  prog-name           pic x(15)    value "PL060 (3.02.12)".
  copy "print-spool-command.cob".
  copy "wsmaps03.cob".
  copy "wsfnctn.cob".
@@ -157,6 +173,12 @@
  copy "plwsoi.cob".    *> from orig but invoice added to key after supplier.
  copy "plwssoi.cob".   *> from orig but invoice added to key after supplier.
 *>
+*> New 08/08/26 - Folio (Purchase Order) header/lines, read via
+*> PInvoice-Read-Indexed for the three-way match, same copybooks pl035
+*> already uses for GRN entry.
+ copy "wsfdpinv.cob".   *> replacing Invoice-Record by WS-PInvoice-Record.
+ copy "plwspinv.cob".   *> WS record data for head & 40 lines.
+*>
 *> REMARK OUT, ANY IN USE
 *>
  01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
@@ -178,8 +200,35 @@
      03  WS-Pay-Record          pic x.
      03  WS-Invoice-Record      pic x.
      03  WS-OTM3-Record         pic x.
-     03  WS-PInvoice-Record     pic x.
+*>     03  WS-PInvoice-Record     pic x.
 *>     03  WS-OTM5-Record         pic x.
+*>
+*>  Three-way price/quantity variance check (Order/Folio v GRN receipts
+*>  v Invoice now being posted).  The GRN trail (fdplgrn.cob) has no
+*>  key of its own, so it is summed once per run, by Supplier/Folio,
+*>  into this table using the same SEARCH-based lookup-table pattern
+*>  used for the stock-item table in sl972.  Unused entries stay at
+*>  their initial spaces supplier, which also marks the end of the
+*>  entries actually loaded for the SEARCH below.
+*>
+ 01  GRN-Match-Table-Size    pic s9(4)  comp  value 500.
+ 01  GRN-Match-Count         pic s9(4)  comp  value zero.
+ 01  GRN-Match-Table.
+     03  GRN-Match-Entry     occurs 500 indexed by gm-ndx.
+         05  gm-supplier         pic x(7)      value spaces.
+         05  gm-folio            pic 9(8)      value zero.
+         05  gm-qty-ordered      binary-long   value zero.
+         05  gm-qty-received     binary-long   value zero.
+*>
+ 01  ws-3way-data.
+     03  ws-po-net           pic s9(7)v99  comp-3  value zero.
+     03  ws-po-tolerance-pct pic s9(3)v99  comp-3  value 5.
+     03  ws-price-diff       pic s9(7)v99  comp-3  value zero.
+     03  ws-price-limit      pic s9(7)v99  comp-3  value zero.
+     03  ws-variance-flag    pic x                 value space.
+         88  ws-price-variance             value "P".
+         88  ws-qty-variance               value "Q".
+         88  ws-both-variance              value "B".
 *>
  01  File-Info                          value zero.
      05 File-Size-Bytes  pic 9(18) comp.
@@ -192,6 +241,7 @@
      05 filler           pic 9(2)  comp. *> Always 00
 *>
  01  ws-data.
+     03  Grn-Fs-Reply    pic 99                 value zero.
      03  save-level-1    pic 9                  value zero.
      03  ws-reply        pic x.
      03  ws-error        pic 9                  value zero.
@@ -260,6 +310,8 @@
      03  PL132          pic x(32) value "PL132 Err on Batch file write : ".
      03  PL133          pic x(47) value "PL133 Warning Record/s missing in Purchase File".
      03  PL133T         pic x(48) value "PL133 Warning Record/s missing in Purchase Table".
+     03  PL140          pic x(30) value "PL140 Price variance >5% vs PO".
+     03  PL141          pic x(30) value "PL141 Qty received <> ordered".
 *>
  01  error-code          pic 999.
 *>
@@ -425,6 +477,7 @@
 *>
      open     input  open-item-file-4.
      perform  OTM5-Open.  *>  open     i-o    open-item-file-5.
+     perform  zz100-Build-Grn-Table.
 *>
  loop.
      read     open-item-file-4 at end  *> only has headers
@@ -475,6 +528,10 @@
      move     work-net to work-1.
      add      work-vat to work-1.
      move     work-1 to l5-gross.
+*>
+     move     space to ws-variance-flag.
+     if       oi-type = 2
+              perform  zz110-Three-Way-Match.
 *>
      if       G-L
               perform  BL-Write.
@@ -545,6 +602,8 @@
      add      1 to line-cnt.
      if       line-cnt > Page-Lines
               perform  headings.
+     if       ws-variance-flag not = space
+              perform  zz120-Print-Variance.
      go       to loop.
 *>
  main-end.
@@ -1037,6 +1096,142 @@
 *>
  Eval-Msg-Exit.  exit section.
 *>************   ************
+*>
+ zz100-Build-Grn-Table      section.
+*>*********************************
+*>
+*>  Sums PL-GRN-File (fdplgrn.cob, written by pl035) into GRN-Match-
+*>  Table once per run, keyed on Supplier/Folio, so zz110 below can
+*>  look up what Goods-In actually logged as received against a Folio
+*>  without re-scanning the file for every Invoice posted.
+*>
+     move     zero to GRN-Match-Count.
+     open     input PL-GRN-File.
+     if       Grn-Fs-Reply not = zero
+              go to zz100-Exit.
+*>
+     perform  zz101-Grn-Read-Loop until Grn-Fs-Reply not = zero.
+     close    PL-GRN-File.
+ zz100-Exit.
+     exit     section.
+*>
+ zz101-Grn-Read-Loop.
+     read     PL-GRN-File next record at end
+              move  99 to Grn-Fs-Reply
+              go to zz101-Exit.
+     perform  zz102-Grn-Add-Entry.
+ zz101-Exit.
+     exit     paragraph.
+*>
+ zz102-Grn-Add-Entry.
+*>*******************
+*>
+     set      gm-ndx to 1.
+     search   GRN-Match-Entry
+              at end
+                   go to zz102-New-Entry
+              when gm-supplier (gm-ndx) = spaces
+                   go to zz102-New-Entry
+              when gm-supplier (gm-ndx) = Grn-Supplier
+               and gm-folio    (gm-ndx) = Grn-Folio
+                   add   Grn-Qty-Ordered  to gm-qty-ordered  (gm-ndx)
+                   add   Grn-Qty-Received to gm-qty-received (gm-ndx)
+                   go to zz102-Exit
+     end-search.
+ zz102-New-Entry.
+*>
+*>  No silent drop - a run with more than GRN-Match-Table-Size distinct
+*>  Supplier/Folios received against just does not get a variance check
+*>  for the overflow, same limitation as the stock table in sl972.
+*>
+     if       gm-ndx > GRN-Match-Table-Size
+              go to zz102-Exit.
+     add      1 to GRN-Match-Count.
+     move     Grn-Supplier      to gm-supplier      (gm-ndx).
+     move     Grn-Folio         to gm-folio         (gm-ndx).
+     move     Grn-Qty-Ordered   to gm-qty-ordered   (gm-ndx).
+     move     Grn-Qty-Received  to gm-qty-received  (gm-ndx).
+ zz102-Exit.
+     exit     paragraph.
+*>
+ zz110-Three-Way-Match      section.
+*>*********************************
+*>
+*>  Order  - the Folio's own net, as originally keyed in pl030.
+*>  Receipt - what Goods-In logged received against that Folio (GRN).
+*>  Invoice - oi-net, what is actually being posted here and now.
+*>  A price variance beyond ws-po-tolerance-pct, or a received qty
+*>  that does not match the ordered qty logged on the GRN, is flagged
+*>  onto the report by zz120 below - it does not stop the posting run,
+*>  this being unattended batch processing.
+*>
+     move     space to ws-variance-flag.
+     move     zero  to ws-po-net.
+     move     oi-invoice  to  invoice-nos.
+     move     1           to  item-nos.
+     move     1           to  File-Key-No.
+     perform  PInvoice-Open-Input.
+     if       Fs-Reply = zero
+              perform  PInvoice-Read-Indexed
+              if       Fs-Reply = zero
+                       move  WS-Pinvoice-record to Pinvoice-header
+                       move  ih-net to ws-po-net
+              end-if
+              perform  PInvoice-Close
+     end-if.
+*>
+     if       ws-po-net not = zero
+              compute  ws-price-diff = oi-net - ws-po-net
+              if       ws-price-diff < 0
+                       multiply  -1 by ws-price-diff
+              end-if
+              compute  ws-price-limit rounded =
+                       (ws-po-net * ws-po-tolerance-pct) / 100
+              if       ws-price-diff > ws-price-limit
+                       set   ws-price-variance to true
+              end-if
+     end-if.
+*>
+     set      gm-ndx to 1.
+     search   GRN-Match-Entry
+              at end
+                   go to zz110-Exit
+              when gm-supplier (gm-ndx) = spaces
+                   go to zz110-Exit
+              when gm-supplier (gm-ndx) = oi-supplier
+               and gm-folio    (gm-ndx) = oi-invoice
+                   if     gm-qty-ordered (gm-ndx) not =
+                          gm-qty-received (gm-ndx)
+                          if    ws-price-variance
+                                set  ws-both-variance  to true
+                          else
+                                set  ws-qty-variance   to true
+                          end-if
+                   end-if
+     end-search.
+*>
+*> 09/08/26 - Tally this supplier's price-variance incidents for the
+*>  pl200 supplier performance scorecard - WS-Purch-Record is still
+*>  the record read for this supplier above and is rewritten (or
+*>  written, if new) back at the foot of the main read-loop.
+*>
+     if       ws-price-variance or ws-both-variance
+              add  1 to purch-price-variance-cnt.
+ zz110-Exit.
+     exit     section.
+*>
+ zz120-Print-Variance       section.
+*>*********************************
+*>
+     move     spaces to line-8.
+     if       ws-price-variance or ws-both-variance
+              move  PL140 to l8-desc
+              write print-record from line-8 after 1.
+     if       ws-qty-variance or ws-both-variance
+              move  PL141 to l8-desc
+              write print-record from line-8 after 1.
+ zz120-Exit.
+     exit     section.
 *>
  zz050-Validate-Date        section.
 *>*********************************
