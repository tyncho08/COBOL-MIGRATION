@@ -0,0 +1,302 @@
+       >>source free
+*>*****************************************************************
+*>                                                                *
+*>         Purchase Payments - Approval Tier Maintenance         *
+*>*****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         pl921.
+*>**
+*>    Author.             V B Coen FBCS, FIDM, FIDPM,
+*>                        For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Maintains Approval-Tier-File (fdapprv.cob), the
+*>                        table of gross-value thresholds and the number
+*>                        of distinct approvals each one requires before
+*>                        pl940 will post the payment. pl910 looks the
+*>                        table up when it generates a payment, to set
+*>                        how many approvals (if any) that payment needs;
+*>                        pl922 is where the approvals themselves are
+*>                        recorded.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     NONE.
+*>**
+*>    Error messages used.
+*>                        PL921 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+*>
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ copy "selapprv.cob".
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ copy "fdapprv.cob".
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "PL921 (3.02.00)".
+ 77  At-Fs-Reply         pic xx    value zero.
+ 77  Cob-Crt-Status      pic 9(4)  value zero.
+*>
+ 01  All-My-Constants    pic 9(4).
+     copy "screenio.cpy".
+*>
+ copy "wsapprv.cob".
+*>
+ 01  work-fields.
+     03  ws-reply        pic x.
+     03  ws-line-nos     pic 99          value zero.
+*>
+ 01  Error-Messages.
+     03  PL921-1        pic x(29) value "PL921 Table is full (10 max)".
+     03  PL921-2        pic x(36) value "PL921 Saved to Approval-Tier-File.".
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     perform  zz100-Load-At-Table.
+*>
+ aa010-Display-Loop.
+     perform  zz110-Display-Table.
+     display  "Line to Add/Change (1-10), 0 to Delete a line, blank/Esc to Save & Exit :"
+                                       at 1801 with foreground-color 3.
+     move     zero to ws-line-nos.
+     accept   ws-line-nos at 1874 with foreground-color 3 update.
+     if       ws-line-nos = zero
+           or cob-crt-status = cob-scr-esc
+              go to aa900-Save.
+     if       ws-line-nos > At-Count + 1
+              go to aa010-Display-Loop.
+*>
+     if       ws-line-nos not > At-Count
+              display  "0 = Delete this line, Return to keep, or any key to amend :"
+                                       at 1801 with foreground-color 3
+              move     space to ws-reply
+              accept   ws-reply at 1862 with foreground-color 3 update
+              if       ws-reply = "0"
+                       perform  zz120-Delete-Line
+                       go to aa010-Display-Loop
+              end-if
+     end-if.
+*>
+     set      at-x to ws-line-nos.
+     display  space at 1801 with erase eol.
+     display  "Threshold gross value (over)  : " at 1801 with foreground-color 3.
+     move     Tab-At-Threshold (at-x) to WS-At-Threshold.
+     accept   WS-At-Threshold at 1835 with foreground-color 3 update.
+*>
+     display  "Approvals required (1-3)      : " at 1901 with foreground-color 3.
+     move     Tab-At-Levels-Reqd (at-x) to WS-At-Levels-Reqd.
+     accept   WS-At-Levels-Reqd at 1935 with foreground-color 3 update.
+     if       WS-At-Levels-Reqd = zero
+              move 1 to WS-At-Levels-Reqd.
+     if       WS-At-Levels-Reqd > 3
+              move 3 to WS-At-Levels-Reqd.
+     display  space at 1801 with erase eol.
+     display  space at 1901 with erase eol.
+*>
+     if       ws-line-nos > At-Count
+              add 1 to At-Count
+              set      at-x to At-Count
+     end-if.
+     move     WS-At-Threshold     to Tab-At-Threshold   (at-x).
+     move     WS-At-Levels-Reqd   to Tab-At-Levels-Reqd  (at-x).
+     perform  zz125-Sort-Table.
+     go       to aa010-Display-Loop.
+*>
+ aa900-Save.
+     if       ws-line-nos > At-Count and At-Count = 10
+              display  PL921-1 at 1901 with foreground-color 4
+              accept   ws-reply at 1940.
+     perform  zz130-Save-At-Table.
+     display  space at 1801 with erase eol.
+     display  PL921-2 at 1801 with foreground-color 2.
+     accept   ws-reply at 1849.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ zz100-Load-At-Table        section.
+*>*********************************
+*>
+     move     zero to At-Count.
+     open     input Approval-Tier-File.
+     if       At-Fs-Reply not = zero
+              go to zz100-Exit.
+*>
+ zz100-Read-Next.
+     read     Approval-Tier-File record at end
+              go to zz100-Close.
+     if       At-Count < 10
+              add 1 to At-Count
+              set  at-x to At-Count
+              move At-Threshold   to Tab-At-Threshold   (at-x)
+              move At-Levels-Reqd to Tab-At-Levels-Reqd (at-x)
+     end-if
+     go       to zz100-Read-Next.
+*>
+ zz100-Close.
+     close    Approval-Tier-File.
+*>
+ zz100-Exit.
+     exit     section.
+*>
+ zz110-Display-Table        section.
+*>*********************************
+*>
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Purchase Payments - Approval Tier Maintenance" at 0301 with foreground-color 2.
+     display  "Ln   Threshold gross value (over)      Approvals required"
+                                       at 0601 with foreground-color 2.
+     move     zero to ws-line-nos.
+     perform  zz115-Display-One-Row varying ws-line-nos from 1 by 1
+              until ws-line-nos > 10.
+*>
+ zz110-Exit.
+     exit     section.
+*>
+ zz115-Display-One-Row.
+*>
+     if       ws-line-nos > At-Count
+              go to zz115-Exit.
+     set      at-x to ws-line-nos.
+     display  ws-line-nos at line (6 + ws-line-nos) col 1 with foreground-color 3.
+     display  Tab-At-Threshold (at-x) at line (6 + ws-line-nos) col 6
+                                       with foreground-color 3.
+     display  Tab-At-Levels-Reqd (at-x) at line (6 + ws-line-nos) col 43
+                                       with foreground-color 3.
+ zz115-Exit.
+     continue.
+*>
+ zz120-Delete-Line          section.
+*>*********************************
+*>
+*>  Shuffle every following row down one to close the gap, then
+*>   shrink the table by one.
+*>
+     perform  varying at-x from ws-line-nos by 1
+              until at-x > At-Count - 1
+              move Tab-At-Threshold   (at-x + 1) to Tab-At-Threshold   (at-x)
+              move Tab-At-Levels-Reqd (at-x + 1) to Tab-At-Levels-Reqd (at-x)
+     end-perform.
+     if       At-Count > zero
+              subtract 1 from At-Count.
+*>
+ zz120-Exit.
+     exit     section.
+*>
+ zz125-Sort-Table           section.
+*>*********************************
+*>
+*>  Simple insertion-style bubble pass so the table stays in ascending
+*>   Threshold order, as pl910 scans it top down looking for the
+*>   highest tier whose threshold the payment exceeds.
+*>
+     perform  varying at-x from 1 by 1 until at-x > At-Count - 1
+              if  Tab-At-Threshold (at-x) > Tab-At-Threshold (at-x + 1)
+                  move Tab-At-Threshold   (at-x)     to WS-At-Threshold
+                  move Tab-At-Levels-Reqd (at-x)     to WS-At-Levels-Reqd
+                  move Tab-At-Threshold   (at-x + 1) to Tab-At-Threshold   (at-x)
+                  move Tab-At-Levels-Reqd (at-x + 1) to Tab-At-Levels-Reqd (at-x)
+                  move WS-At-Threshold               to Tab-At-Threshold   (at-x + 1)
+                  move WS-At-Levels-Reqd             to Tab-At-Levels-Reqd (at-x + 1)
+                  set  at-x to zero
+              end-if
+     end-perform.
+*>
+ zz125-Exit.
+     exit     section.
+*>
+ zz130-Save-At-Table        section.
+*>*********************************
+*>
+     open     output Approval-Tier-File.
+     perform  varying at-x from 1 by 1 until at-x > At-Count
+              move at-x                         to At-Seq
+              move Tab-At-Threshold   (at-x)     to At-Threshold
+              move Tab-At-Levels-Reqd (at-x)     to At-Levels-Reqd
+              write Approval-Tier-Record
+     end-perform.
+     close    Approval-Tier-File.
+*>
+ zz130-Exit.
+     exit     section.
