@@ -0,0 +1,377 @@
+       >>source free
+*>*****************************************************************
+*>                                                                *
+*>       Purchase Ledger - Goods Received Note (GRN) Entry        *
+*>*****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         pl035.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Records goods physically received against a Purchase
+*>                        Order (Folio) line, as they arrive at Goods-In, and
+*>                        logs each receipt to the GRN file (PL-GRN-File, see
+*>                        fdplgrn.cob) which is a flat append only trail, same
+*>                        style as PL-Recovery-File (pl020) and Cred-Override-
+*>                        File (sl910), NOT an ISAM master file.
+*>                        This is deliberately kept apart from pl060 Posting
+*>                        Purchase Orders (invoice matching) - a delivery can
+*>                        be logged here well before, or without ever having,
+*>                        a matching supplier invoice.  pl060 is unaffected by
+*>                        and does not read this file.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     acas026   ->      (Purchase Order Folio)
+*>                         PinvoiceMT.
+*>**
+*>    Error messages used.
+*>                        PL210 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+*>
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+*> New 08/08/26 - GRN receiving trail, same style as PL-Recovery-File
+*> (fdplrcvy.cob/pl020) and Cred-Override-File (fdcredov.cob/sl910),
+*> not an ISAM master file.
+ select   PL-GRN-File assign "plgrn.dat"
+                   organization  line sequential
+                   status Grn-Fs-Reply.
+*>
+*> New 08/08/26 - Serial/lot traceability ledger, one record per unit
+*> or batch received against a tracked item (Stock-Is-Serial-Tracked).
+ copy "selstkser.cob".
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ copy "fdplgrn.cob".
+ copy "fdstkser.cob".
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "PL035 (3.02.00)".
+*>
+ 01  All-My-Constants    pic 9(4).
+     copy "screenio.cpy".
+*>
+ copy "wsfnctn.cob".
+ copy "wsfdpinv.cob".   *> replacing Invoice-Record by WS-PInvoice-Record.
+ copy "plwspinv.cob".   *> WS record data for head & 40 lines
+ copy "wsstock.cob".    *> New 08/08/26, to check Stock-Serial-Tracked.
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ 01  ws-data.
+     03  Grn-Fs-Reply        pic 99    value zero.
+     03  ws-reply            pic x.
+     03  ws-line-reply       pic x.
+     03  j                   binary-char.
+     03  ws-qty-received     binary-short.
+     03  ws-any-lines-done   pic x     value "N".
+         88  ws-any-lines-received   value "Y".
+     03  ws-serial-count     binary-short.
+     03  ws-serial-no        pic x(20).
+*>
+ 01  Error-Messages.
+     03  PL210          pic x(25) value "PL210 Folio Not Found!!!".
+     03  PL211          pic x(46) value "PL211 Folio Already Passed To Purchase Ledger!".
+     03  PL212          pic x(28) value "PL212 Cannot open GRN file !".
+     03  PL213          pic x(38) value "PL213 Hit Return To Continue         ".
+     03  PL214          pic x(38) value "PL214 Duplicate Serial/Lot - Skipped ".
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     display  " " at 0101 with erase eos.
+     display  prog-name at 0101 with foreground-color 2.
+     display  "Goods Received Note (GRN) Entry" at 0301 with foreground-color 2.
+*>
+     perform  PInvoice-Open-Input.
+     if       Fs-Reply not = zero
+              display "Cannot open Purchase Order (Folio) file" at 0501
+                                        with foreground-color 4
+              move    8 to ws-term-code
+              go      to aa999-Exit.
+*>
+ aa010-Folio-Loop.
+     display  " " at 0601 with erase eos.
+     display  "Folio (Order) Nos [        ]  (0 or Esc to finish) : "
+                                        at 0601 with foreground-color 3.
+     move     zero to ih-invoice.
+     accept   ih-invoice at 0656 with foreground-color 3 update.
+     if       ih-invoice = zero
+           or cob-crt-status = cob-scr-esc
+              go to aa900-Finish.
+*>
+     move     zero to item-nos.
+     move     ih-invoice  to  invoice-nos.
+     move     1 to File-Key-No.
+     perform  PInvoice-Read-Indexed.
+     if       Fs-Reply not = zero
+              display PL210 at 0801 with foreground-color 4
+              go to aa010-Folio-Loop.
+     move     WS-Pinvoice-record to Pinvoice-header.
+*>
+     if       applied
+              display PL211 at 0801 with foreground-color 4
+              go to aa010-Folio-Loop.
+*>
+     display  space at 0801 with erase eol.
+     perform  ba000-Read-Lines.
+     perform  ca000-Receive-Lines.
+     if       ws-any-lines-received
+              perform  da000-Log-Receipts.
+     go       to aa010-Folio-Loop.
+*>
+ aa900-Finish.
+     perform  PInvoice-Close.
+     display  "Goods Received Note entry complete." at 2301
+                                        with foreground-color 2.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ba000-Read-Lines          section.
+*>*********************************
+*>
+     move     zero to j.
+     perform  ih-lines times
+              add  1 to j
+              move ih-invoice to invoice-nos
+              move j to item-nos
+              perform PInvoice-Read-Next
+              move WS-Pinvoice-record to invoice-line (j)
+     end-perform.
+ ba999-Exit.
+     exit     section.
+*>
+ ca000-Receive-Lines       section.
+*>*********************************
+*>
+     move     "N" to ws-any-lines-done.
+     move     zero to j.
+     display  " " at 1001 with erase eos.
+     display  "Ln Product      Qty Ord  Qty Recd" at 1001
+                                        with foreground-color 2.
+     perform  ih-lines times
+              add  1 to j
+              display  il-line     (j) at line (10 + j) col  1
+                                        with foreground-color 3
+              display  il-product  (j) at line (10 + j) col  4
+                                        with foreground-color 3
+              display  il-qty      (j) at line (10 + j) col 18
+                                        with foreground-color 3
+              move     zero to ws-qty-received
+              display  ws-qty-received at line (10 + j) col 27
+                                        with foreground-color 3
+              accept   ws-qty-received at line (10 + j) col 27
+                                        with foreground-color 3 update
+              if       ws-qty-received not = zero
+                       move  "Y"  to  ws-any-lines-done
+                       perform  da010-Write-Grn-Record
+              end-if
+     end-perform.
+ ca999-Exit.
+     exit     section.
+*>
+ da000-Log-Receipts        section.
+*>*********************************
+*>
+*>  Actual writing to PL-GRN-File is done line-by-line as each qty is
+*>  keyed, see da010 below - this section just confirms to the
+*>  operator that the receipts have been logged.
+*>
+     display  PL213 at 2301 with foreground-color 3.
+     accept   ws-reply at 2301 with foreground-color 3.
+     display  space at 2301 with erase eol.
+ da999-Exit.
+     exit     section.
+*>
+ da010-Write-Grn-Record    section.
+*>*********************************
+*>
+     open     extend PL-GRN-File.
+     if       Grn-Fs-Reply = 35
+              open  output PL-GRN-File.
+     if       Grn-Fs-Reply not = zero
+              display PL212 at 2301 with foreground-color 4
+              go to da010-Exit.
+     accept   Grn-Date from date YYYYMMDD.
+     accept   Grn-Time from time.
+     move     ws-term-code    to  Grn-Term.
+     move     ih-Supplier     to  Grn-Supplier.
+     move     ih-Invoice      to  Grn-Folio.
+     move     il-line (j)     to  Grn-Line.
+     move     il-product (j)  to  Grn-Product.
+     move     il-qty (j)      to  Grn-Qty-Ordered.
+     move     ws-qty-received to  Grn-Qty-Received.
+     if       ws-qty-received > il-qty (j)
+              set   Grn-Over        to true
+     else
+      if      ws-qty-received = il-qty (j)
+              set   Grn-Complete    to true
+      else
+              set   Grn-Part        to true.
+     write    PL-GRN-Record.
+     close    PL-GRN-File.
+     perform  da020-Log-Serials.
+ da010-Exit.
+     exit     section.
+*>
+ da020-Log-Serials         section.
+*>*********************************
+*>
+*>  New 08/08/26 - Where the product just received is flagged
+*>  Stock-Is-Serial-Tracked (fdstock.cob), capture a serial or lot
+*>  number per unit/batch received onto Stock-Serial-File so the item
+*>  can be traced back to this GRN.  Any line left blank is not logged
+*>  - not every unit need be serialised, e.g. bulk lots.
+*>
+     move     1 to File-Key-No.
+     move     Grn-Product to WS-Stock-Key.
+     perform  Stock-Open-Input.
+     if       Fs-Reply not = zero
+              go to da020-Exit.
+     perform  Stock-Read-Indexed.
+     perform  Stock-Close.
+     if       Fs-Reply not = zero
+       or     Stock-Not-Serial-Tracked
+              go to da020-Exit.
+*>
+     open     i-o Stock-Serial-File.
+     if       Fs-Reply = 35
+              open  output Stock-Serial-File
+              close Stock-Serial-File
+              open  i-o    Stock-Serial-File.
+     if       Fs-Reply not = zero
+              go to da020-Exit.
+*>
+     move     zero to ws-serial-count.
+     perform  ws-qty-received times
+              add   1 to ws-serial-count
+              display "Product " Grn-Product " Serial/Lot No " ws-serial-count
+                                        at 2301 with foreground-color 3 erase eol
+              move  spaces to ws-serial-no
+              accept ws-serial-no at 2360 with foreground-color 3 update
+              if    ws-serial-no not = spaces
+                    move     Grn-Product   to  Ss-Product
+                    move     ws-serial-no  to  Ss-Serial-Lot
+                    set      Ss-Is-Serial  to  true
+                    move     1             to  Ss-Qty-On-Hand
+                    set      Ss-On-Hand    to  true
+                    move     Grn-Date      to  Ss-Received-Date
+                    move     Grn-Supplier  to  Ss-Supplier
+                    move     Grn-Folio     to  Ss-Grn-Folio
+                    move     Grn-Line      to  Ss-Grn-Line
+                    move     zero          to  Ss-Issued-Date
+                    move     spaces        to  Ss-Issued-Doc
+                    write    Stock-Serial-Record
+                             invalid key
+                             display PL214 at 2301 with foreground-color 4
+                    end-write
+              end-if
+     end-perform.
+     close    Stock-Serial-File.
+ da020-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program pl035.
