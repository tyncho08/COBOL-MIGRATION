@@ -0,0 +1,408 @@
+       >>source free
+*>*****************************************************************
+*>                                                                *
+*>       Purchase Ledger - Supplier Merge & Rekey Utility         *
+*>*****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         pl027.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    remarks.            Renumbers a supplier account to a new code (a
+*>                        Rekey), or, when the new code typed is already
+*>                        a live account, folds the balance, turnover
+*>                        history and open items of one supplier in to
+*>                        another already on file (a Merge) and then
+*>                        removes the surplus account - for correcting a
+*>                        mis-keyed account or tidying up a duplicate
+*>                        supplier raised before it was spotted that it
+*>                        was the same trading entity as one already on
+*>                        file.  History already posted to the nominal
+*>                        and stock ledgers under the old code is left
+*>                        exactly as posted; only the live master
+*>                        record, its Notes record and its open items
+*>                        (OTM5) are moved, which is what drives the
+*>                        account's balance, remittance and aged
+*>                        analysis from this point on.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                        acas022 -> Purchase Ledger/Payables
+*>                         purchMT
+*>                        acas024 -> Delivery/Notes
+*>                         delMT
+*>                        acas029 -> OTM5 Open Item File
+*>                         otm5MT.
+*>**
+*>    Error messages used.
+*>                        PL027 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*> 16/04/24 vbc       Copyright notice update superseding all previous notices.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "PL027 (3.02.00)".
+*>
+ copy "wspl.cob".
+ copy "wspl.cob"  replacing ==WS-Purch-Record== by ==WS-Purch-Save-Record==.
+ copy "plwsoi5C.cob".
+ copy "wsdel.cob".
+ copy "wsfnctn.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Stock-Record        pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+*>
+ 01  ws-data.
+     03  ws-from-key         pic x(7).
+     03  ws-to-key           pic x(7).
+     03  ws-reply            pic x.
+     03  ws-mode             pic x.
+         88  ws-mode-rekey               value "R".
+         88  ws-mode-merge               value "M".
+     03  ws-items-moved      pic 9(5)  value zero.
+*>
+ 01  Error-Messages.
+     03  PL027-001   pic x(38) value "PL027 From account not found.".
+     03  PL027-002   pic x(38) value "PL027 To account same as from.".
+     03  PL027-003   pic x(38) value "PL027 Merge/Rekey abandoned.".
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     move     zero to ws-items-moved.
+     display  " " at 0101 with erase eos.
+     display  prog-name at 0101 with foreground-color 2.
+     display  "Supplier Merge & Rekey Utility" at 0301 with foreground-color 2.
+*>
+     perform  Purch-Open.
+     perform  OTM5-Open.
+     perform  Delivery-Open.
+*>
+     perform  ba000-Get-From.
+     if       ws-term-code not = zero
+              go to aa900-Close.
+     perform  ba010-Get-To.
+     if       ws-term-code not = zero
+              go to aa900-Close.
+*>
+     perform  ca000-Confirm.
+     if       ws-reply not = "Y"
+              display PL027-003 at 2301 with foreground-color 3
+              go to aa900-Close.
+*>
+     if       ws-mode-rekey
+              perform  da000-Do-Rekey
+     else
+              perform  ea000-Do-Merge.
+*>
+     display  "Open items moved/rekeyed: " ws-items-moved
+              at 2001 with foreground-color 3.
+     display  "Merge/Rekey complete - press Return" at 2201 with foreground-color 2.
+     accept   ws-reply at 2251.
+*>
+ aa900-Close.
+     perform  Purch-Close.
+     perform  OTM5-Close.
+     perform  Delivery-Close.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ba000-Get-From             section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     display  "From (existing) Supplier A/C    :- [       ]"
+              at 0501 with foreground-color 2.
+     move     spaces to ws-from-key.
+     accept   ws-from-key at 0537 with foreground-color 3 update.
+     move     function upper-case (ws-from-key) to ws-from-key.
+     if       ws-from-key = spaces
+              move 8 to ws-term-code
+              go to ba000-Exit.
+*>
+     move     1 to File-Key-No.
+     move     ws-from-key to WS-Purch-Key of WS-Purch-Record.
+     perform  Purch-Read-Indexed.
+     if       fs-reply = 21
+              display PL027-001 at 2301 with foreground-color 4
+              move 8 to ws-term-code
+              go to ba000-Exit.
+*>
+     move     WS-Purch-Record to WS-Purch-Save-Record.
+     display  Purch-Name of WS-Purch-Save-Record
+              at 0580 with foreground-color 3.
+*>
+ ba000-Exit.
+     exit     section.
+*>
+ ba010-Get-To               section.
+*>*********************************
+*>
+     display  "To (new or existing) Supplier A/C :- [       ]"
+              at 0701 with foreground-color 2.
+     move     spaces to ws-to-key.
+     accept   ws-to-key at 0738 with foreground-color 3 update.
+     move     function upper-case (ws-to-key) to ws-to-key.
+     if       ws-to-key = spaces
+              move 8 to ws-term-code
+              go to ba010-Exit.
+*>
+     if       ws-to-key = ws-from-key
+              display PL027-002 at 2301 with foreground-color 4
+              move 8 to ws-term-code
+              go to ba010-Exit.
+*>
+     move     1 to File-Key-No.
+     move     ws-to-key to WS-Purch-Key of WS-Purch-Record.
+     perform  Purch-Read-Indexed.
+     if       fs-reply = 21
+              set      ws-mode-rekey to true
+     else
+              set      ws-mode-merge to true
+              display  Purch-Name of WS-Purch-Record at 0780 with foreground-color 3.
+*>
+ ba010-Exit.
+     exit     section.
+*>
+ ca000-Confirm               section.
+*>*********************************
+*>
+     if       ws-mode-rekey
+              display "Rekey " ws-from-key " to new account " ws-to-key
+                       " (Y/N) ? " at 0901 with foreground-color 2
+     else
+              display "Merge " ws-from-key " in to existing account "
+                       ws-to-key " (Y/N) ? " at 0901 with foreground-color 2.
+     move     "N" to ws-reply.
+     accept   ws-reply at 0965 with foreground-color 3 update upper.
+*>
+ ca000-Exit.
+     exit     section.
+*>
+ da000-Do-Rekey               section.
+*>**********************************
+*>
+*>  Pure renumber - the old account has no surviving record of its own,
+*>  so all of its data, Notes and open items simply move to the new key.
+*>
+     move     WS-Purch-Save-Record to WS-Purch-Record.
+     move     ws-to-key to WS-Purch-Key of WS-Purch-Record.
+     perform  Purch-Write.
+*>
+     perform  fa000-Move-Notes.
+     perform  fb000-Rekey-Open-Items.
+*>
+     move     ws-from-key to WS-Purch-Key of WS-Purch-Record.
+     perform  Purch-Delete.
+*>
+ da000-Exit.
+     exit     section.
+*>
+ ea000-Do-Merge                section.
+*>***********************************
+*>
+*>  The target account already exists, so only balances, turnover and
+*>  open items move across; the receiving master record keeps its own
+*>  name, address and other fixed details.
+*>
+     add      Purch-Current    of WS-Purch-Save-Record
+                                to Purch-Current    of WS-Purch-Record.
+     add      Purch-Last       of WS-Purch-Save-Record
+                                to Purch-Last       of WS-Purch-Record.
+     add      Purch-Unapplied  of WS-Purch-Save-Record
+                                to Purch-Unapplied  of WS-Purch-Record.
+     add      Turnover-q1      of WS-Purch-Save-Record
+                                to Turnover-q1      of WS-Purch-Record.
+     add      Turnover-q2      of WS-Purch-Save-Record
+                                to Turnover-q2      of WS-Purch-Record.
+     add      Turnover-q3      of WS-Purch-Save-Record
+                                to Turnover-q3      of WS-Purch-Record.
+     add      Turnover-q4      of WS-Purch-Save-Record
+                                to Turnover-q4      of WS-Purch-Record.
+     add      Purch-Activety   of WS-Purch-Save-Record
+                                to Purch-Activety   of WS-Purch-Record.
+     add      Purch-Pay-Activety of WS-Purch-Save-Record
+                                to Purch-Pay-Activety of WS-Purch-Record.
+     if       Purch-Last-inv of WS-Purch-Save-Record
+                                > Purch-Last-inv of WS-Purch-Record
+              move Purch-Last-inv of WS-Purch-Save-Record
+                                to Purch-Last-inv of WS-Purch-Record.
+     if       Purch-Last-pay of WS-Purch-Save-Record
+                                > Purch-Last-pay of WS-Purch-Record
+              move Purch-Last-pay of WS-Purch-Save-Record
+                                to Purch-Last-pay of WS-Purch-Record.
+     perform  Purch-Rewrite.
+*>
+     perform  fa000-Move-Notes.
+     perform  fb000-Rekey-Open-Items.
+*>
+     move     ws-from-key to WS-Purch-Key of WS-Purch-Record.
+     perform  Purch-Delete.
+*>
+ ea000-Exit.
+     exit     section.
+*>
+ fa000-Move-Notes              section.
+*>***********************************
+*>
+*>  Purchase ledger only ever carries a single delivery/notes record
+*>  per account, type "N" - see Purch-Notes-Tag.
+*>
+     if       Purch-Notes-Tag of WS-Purch-Save-Record = zero
+              go to fa000-Exit.
+*>
+     move     "N" to WS-Deliv-Key-Type.
+     move     ws-from-key to Deliv-Purchase-Key.
+     perform  Delivery-Read-Indexed.
+     if       fs-reply = 21
+              go to fa000-Exit.
+*>
+     if       ws-mode-merge
+              perform  Delivery-Delete
+              go to fa000-Exit.
+*>
+     move     ws-to-key to Deliv-Purchase-Key.
+     perform  Delivery-Write.
+     move     ws-from-key to Deliv-Purchase-Key.
+     perform  Delivery-Delete.
+*>
+ fa000-Exit.
+     exit     section.
+*>
+ fb000-Rekey-Open-Items        section.
+*>***********************************
+*>
+*>  Walk every OTM5 item on file for the old key, in key sequence, and
+*>  rekey each one to the new supplier - see ga030-Match-By-Amount in
+*>  pl081 for the same supplier-only scan idiom.
+*>
+     move     ws-from-key to oi5-supplier.
+     move     zero to oi5-invoice.
+     set      fn-not-less-than to true.
+     perform  OTM5-Start.
+*>
+ fb010-Scan-Loop.
+     perform  OTM5-Read-Next.
+     if       fs-reply = 10
+              go to fb000-Exit.
+     if       oi5-supplier not = ws-from-key
+              go to fb000-Exit.
+*>
+     perform  OTM5-Delete.
+     move     ws-to-key   to oi5-supplier.
+     perform  OTM5-Write.
+     add      1 to ws-items-moved.
+*>
+     move     ws-from-key to oi5-supplier.
+     set      fn-not-less-than to true.
+     perform  OTM5-Start.
+     go       to fb010-Scan-Loop.
+*>
+ fb000-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program pl027.
