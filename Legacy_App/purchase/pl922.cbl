@@ -0,0 +1,272 @@
+       >>source free
+*>*****************************************************************
+*>                                                                *
+*>         Purchase Payments - Approve / Reject Pending          *
+*>*****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         pl922.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    remarks.            Walks the Payments file for records pl910 has
+*>                        marked as awaiting approval (WS-Pay-Appr-Status
+*>                        = "P", set from Approval-Tier-File/pl921 at
+*>                        generation time) and lets an approver key their
+*>                        initials and Approve or Reject each one.  Once
+*>                        WS-Pay-Appr-Given reaches WS-Pay-Appr-Reqd the
+*>                        status is set to Approved and pl940 will post
+*>                        it; a Rejected payment is left on file, excluded
+*>                        from posting, for pl920 to correct or for the
+*>                        next due-payments run to regenerate.  The same
+*>                        approver initials may not approve the same
+*>                        payment twice, so a 2-level tier needs two
+*>                        different people to sign it off.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                        acas022 -> Purchase Ledger/Payables
+*>                         purchMT
+*>                        acas032 -> Purchase Payments
+*>                         paymentsMT
+*>**
+*>    Error messages used.
+*>                        PL922 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "PL922 (3.02.00)".
+*>
+ copy "wspl.cob".
+ copy "wspay.cob".
+ copy "wsfnctn.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Stock-Record        pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-OTM5-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ 01  ws-data.
+     03  ws-reply            pic x.
+     03  ws-approver         pic x(8).
+     03  ws-decision         pic x.
+         88  ws-decision-approve        value "A".
+         88  ws-decision-reject         value "R".
+     03  ws-log-x            pic 9          value zero.
+     03  ws-already-signed   pic x          value space.
+         88  ws-has-signed              value "Y".
+     03  ws-found-any        pic x          value space.
+         88  ws-any-found               value "Y".
+*>
+ 01  Error-Messages.
+     03  PL922-1        pic x(35) value "PL922 No payments awaiting approval".
+     03  PL922-2        pic x(44) value "PL922 That approver has already signed this".
+     03  PL922-3        pic x(22) value "PL922 Payment rejected".
+     03  PL922-4        pic x(23) value "PL922 Payment approved.".
+     03  PL922-5        pic x(36) value "PL922 Another approval still needed.".
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     move     space to ws-found-any.
+     perform  Purch-Open-Input.
+     perform  Payments-Open.          *> i-o, records get rewritten.
+*>
+     perform  Payments-Read-Next.
+     perform  ba000-Scan-Loop until fs-reply = 10.
+*>
+     if       not ws-any-found
+              display  PL922-1 at 1001 with foreground-color 2
+              accept   ws-reply at 1045
+     end-if.
+*>
+     perform  Purch-Close.
+     perform  Payments-Close.
+*>
+ aa999-Exit.
+     goback.
+*>
+ ba000-Scan-Loop             section.
+*>**********************************
+*>
+     if       not WS-Pay-Appr-Pending
+              perform  Payments-Read-Next
+              go to ba000-Exit.
+*>
+     set      ws-any-found to true.
+     perform  ca000-Approve-One.
+     perform  Payments-Read-Next.
+*>
+ ba000-Exit.  exit section.
+*>
+ ca000-Approve-One           section.
+*>**********************************
+*>
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Purchase Payments - Approve / Reject Pending" at 0130 with foreground-color 2.
+*>
+     move     WS-Pay-Supl-Key to WS-Purch-Key.
+     perform  Purch-Read-Indexed.
+     if       fs-reply = 21 or = 23
+              move spaces to Purch-Name.
+*>
+     display  "Supplier   : " at 0501 with foreground-color 3.
+     display  WS-Pay-Supl-Key at 0515 with foreground-color 2.
+     display  Purch-Name      at 0525 with foreground-color 2.
+     display  "Gross      : " at 0601 with foreground-color 3.
+     display  WS-Pay-Gross    at 0615 with foreground-color 2.
+     display  "Approvals  : " at 0701 with foreground-color 3.
+     display  WS-Pay-Appr-Given at 0615 with foreground-color 2.
+     display  "of" at 0618 with foreground-color 3.
+     display  WS-Pay-Appr-Reqd at 0621 with foreground-color 2.
+*>
+ ca000-Get-Approver.
+     display  "Approver initials - [        ] , A=Approve R=Reject, blank=Skip :"
+                                       at 0901 with foreground-color 3.
+     move     spaces to ws-approver.
+     accept   ws-approver at 0921 with foreground-color 3 UPPER.
+     if       ws-approver = spaces
+              go to ca000-Exit.
+*>
+     move     space to ws-already-signed.
+     perform  varying ws-log-x from 1 by 1 until ws-log-x > WS-Pay-Appr-Given
+              if  WS-Pay-Appr-By (ws-log-x) = ws-approver
+                  set ws-has-signed to true
+              end-if
+     end-perform.
+     if       ws-has-signed
+              display  PL922-2 at 1001 with foreground-color 4
+              accept   ws-reply at 1045
+              go to ca000-Get-Approver.
+*>
+     move     space to ws-decision.
+     accept   ws-decision at 0998 with foreground-color 3 UPPER.
+     if       ws-decision not = "A" and not = "R"
+              go to ca000-Get-Approver.
+*>
+     if       ws-decision-reject
+              set  WS-Pay-Appr-Rejected to true
+              perform  Payments-Rewrite
+              display  PL922-3 at 1001 with foreground-color 2
+              accept   ws-reply at 1024
+              go to ca000-Exit.
+*>
+     add      1 to WS-Pay-Appr-Given.
+     move     WS-Pay-Appr-Given to ws-log-x.
+     if       ws-log-x < 4
+              move ws-approver to WS-Pay-Appr-By (ws-log-x)
+              accept WS-Pay-Appr-Date (ws-log-x) from date YYYYMMDD
+     end-if.
+*>
+     if       WS-Pay-Appr-Given not < WS-Pay-Appr-Reqd
+              set  WS-Pay-Appr-Approved to true
+              perform  Payments-Rewrite
+              display  PL922-4 at 1001 with foreground-color 2
+              accept   ws-reply at 1025
+     else
+              perform  Payments-Rewrite
+              display  PL922-5 at 1001 with foreground-color 2
+              accept   ws-reply at 1038
+     end-if.
+*>
+ ca000-Exit.  exit section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program pl922.
