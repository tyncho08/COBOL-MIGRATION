@@ -0,0 +1,291 @@
+       >>source free
+*>*****************************************************************
+*>                                                                *
+*>       Purchase Ledger - Suggested Purchase Order Generator     *
+*>*****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         pl026.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    remarks.            Scans Stock-File for items where Stock-Held plus
+*>                        Stock-On-Order has fallen below Stock-ReOrder-Pnt
+*>                        and writes a draft order line, grouped by
+*>                        Stock-Supplier-P1, to Sug-PO-File with a suggested
+*>                        order quantity of Stock-Std-ReOrder less what is
+*>                        already on order.  The buyer can then walk the
+*>                        draft lines produced and mark each Approved or
+*>                        Rejected, so pl020 order entry can pull up an
+*>                        already-approved line rather than the operator
+*>                        re-keying it from a scratch report every time
+*>                        stock dips below its re-order point.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                        acas011 -> Stock file FH
+*>                         stockMT - STOCK-REC RDB table.
+*>**
+*>    Error messages used.
+*>                        PL026 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*> 16/04/24 vbc       Copyright notice update superseding all previous notices.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+     select  Sug-PO-File     assign               File-39
+                             organization         indexed
+                             access               dynamic
+                             status               Fs-Reply-2
+                             record key           Sug-PO-Key.
+*>
+ i-o-control.
+*>----------
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ copy "fdsugpo.cob".
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "PL026 (3.02.00)".
+*>
+ copy "wsstock.cob".     *> 3.02
+ copy "wsfnctn.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ 01  ws-data.
+     03  Fs-Reply-2          pic 99    value zero.
+     03  ws-reply            pic x.
+     03  ws-review-reply     pic x.
+     03  ws-total-shortfall  pic 9(4)  value zero.
+     03  ws-total-suggested  pic 9(6)  value zero.
+     03  ws-today-ccyymmdd   pic 9(8)  value zero.
+*>
+ 01  Error-Messages.
+     03  PL026-001   pic x(38) value "PL026 No stock items below reorder pt.".
+     03  PL026-002   pic x(32) value "PL026 Error opening Sug PO file.".
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     display  " " at 0101 with erase eos.
+     display  prog-name at 0101 with foreground-color 2.
+     display  "Suggested Purchase Order Generator" at 0301 with foreground-color 2.
+     accept   ws-today-ccyymmdd from date YYYYMMDD.
+     perform  Stock-Open-Input.
+     if       fs-reply not = zero
+              display "Cannot open Stock file" at 0501 with foreground-color 4
+              move    8 to ws-term-code
+              go      to aa999-Exit.
+     open     i-o  Sug-PO-File.
+     if       Fs-Reply-2 = 35
+              open     output Sug-PO-File
+     else
+      if      Fs-Reply-2 not = zero
+              display  PL026-002 at 0501 with foreground-color 4
+              perform  Stock-Close
+              move     8 to ws-term-code
+              go       to aa999-Exit.
+*>
+     perform  ba000-Scan-Stock.
+     perform  ca000-Review-Suggestions.
+*>
+     perform  Stock-Close.
+     close    Sug-PO-File.
+     display  "Suggested Purchase Order run complete." at 2301 with foreground-color 2.
+     go       to aa999-Exit.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ba000-Scan-Stock          section.
+*>*********************************
+*>
+     move     zero to ws-total-shortfall ws-total-suggested.
+ ba000-Main.
+     perform  Stock-Read-Next.
+     if       fs-reply = 10
+              go to ba999-Exit.
+     if       Stock-Services-Flag = "Y"
+              go to ba000-Main.
+     if       (Stock-Held + Stock-On-Order) not < Stock-ReOrder-Pnt
+              go to ba000-Main.
+*>
+     move     Stock-Supplier-P1     to Sug-PO-Supplier.
+     move     WS-Stock-Key          to Sug-PO-Stock-Key.
+     move     WS-Stock-Desc         to Sug-PO-Desc.
+     move     Stock-Held            to Sug-PO-Held.
+     move     Stock-On-Order        to Sug-PO-On-Order.
+     move     Stock-ReOrder-Pnt     to Sug-PO-ReOrder-Pnt.
+     move     Stock-Std-ReOrder     to Sug-PO-Std-ReOrder.
+     if       Stock-Std-ReOrder not > Stock-On-Order
+              move  zero to Sug-PO-Suggested-Qty
+     else
+              compute Sug-PO-Suggested-Qty =
+                      Stock-Std-ReOrder - Stock-On-Order.
+     move     ws-today-ccyymmdd     to Sug-PO-Date-Raised.
+     set      Sug-PO-Pending        to true.
+     rewrite  Sug-PO-Record         invalid key
+              write   Sug-PO-Record invalid key
+                      display "Cannot write Sug-PO-Record" at 0601 with foreground-color 4
+              end-write
+     end-rewrite.
+     add      1 to ws-total-shortfall.
+     add      Sug-PO-Suggested-Qty to ws-total-suggested.
+     go       to ba000-Main.
+ ba999-Exit.
+     exit     section.
+*>
+ ca000-Review-Suggestions section.
+*>********************************
+*>
+*>  Simple walk of the pending draft lines so the buyer can approve or
+*>  reject each one before pl020 order entry picks them up. Approved
+*>  and rejected lines are left on file (status changed) as an audit
+*>  trail of what was suggested each run.
+*>
+     display  " " at 0601 with erase eos.
+     if       ws-total-shortfall = zero
+              display PL026-001 at 0601 with foreground-color 3
+              go      to ca999-Exit.
+     display  "Draft order lines suggested this run: " ws-total-shortfall
+              at 0601 with foreground-color 3.
+     display  "Total suggested order quantity      : " ws-total-suggested
+              at 0701 with foreground-color 3.
+     display  "Review each pending line (Y/N) ? " at 0901 with foreground-color 3.
+     accept   ws-review-reply at 0934 with foreground-color 3 update UPPER.
+     if       ws-review-reply not = "Y"
+              go to ca999-Exit.
+*>
+     move     spaces to Sug-PO-Key.
+     start    Sug-PO-File key not < Sug-PO-Key
+              invalid key go to ca999-Exit.
+ ca010-Read.
+     read     Sug-PO-File next record at end
+              go to ca999-Exit.
+     if       not Sug-PO-Pending
+              go to ca010-Read.
+     display  " " at 1101 with erase eos.
+     display  "Supplier " Sug-PO-Supplier "  Stock " Sug-PO-Stock-Key
+              " " Sug-PO-Desc at 1101 with foreground-color 3.
+     display  "Suggested Qty " Sug-PO-Suggested-Qty
+              "   (A)pprove, (R)eject, (S)kip ? " at 1201 with foreground-color 3.
+     accept   ws-reply at 1248 with foreground-color 3 update UPPER.
+     evaluate ws-reply
+       when   "A"
+              set   Sug-PO-Approved to true
+              rewrite Sug-PO-Record
+       when   "R"
+              set   Sug-PO-Rejected to true
+              rewrite Sug-PO-Record
+       when   other
+              continue
+     end-evaluate.
+     go       to ca010-Read.
+ ca999-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program pl026.
