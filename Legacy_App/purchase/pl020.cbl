@@ -108,6 +108,27 @@
 *>                    In place of 1, 2, 3. To Match Sales ledger SL910,920
 *>                    On error messages change 'Invoice' to 'Folio'.
 *> 25/08/25 vbc   .22 On running totals missing line #.
+*> 09/08/26 vbc   .23 Corrected the rate-change effective dating added
+*>                    under the 08/08/26 notes below - Vat-Rate-Eff-Date
+*>                    Is held as ccyymmdd but ih-date Is binary days-
+*>                    since-1601, so the two cannot be compared directly.
+*>                    New zz075-Conv-Vat-Eff-Date converts Vat-Rate-Eff-
+*>                    Date via the same U-Date/U-Bin/maps04 Idiom as
+*>                    zz050/zz060 before the comparison Is made. Also
+*>                    corrected the mistyped-key reset In Get-Vat-Code -
+*>                    It was resetting Vat-Code and then Immediately
+*>                    overwriting the same byte (Vat-Code-X redefines
+*>                    It) with the "S" default prompt character, so the
+*>                    reset never survived to the validation check;
+*>                    moved to an explicit else leg of the S/R/Z test.
+*> 09/08/26 vbc   .24 The unconditional hold on every type 2 (Account)
+*>                    order added 28/07/26 (req for supervisor release)
+*>                    is now routed through Approval-Tier-File (the same
+*>                    configurable tiers pl910/pl921/pl922 use for
+*>                    payment approval) via new zz080-Load-Approval-
+*>                    Tiers/zz090-Order-Hold-Required, instead of a
+*>                    hard-coded ih-type test - only orders over a
+*>                    configured net threshold are now held.
 *>
 *>*************************************************************************
 *>
@@ -153,19 +174,36 @@
 *>
  file-control.
 *>------------
+*>
+*> New 08/08/26 - order entry checkpoint/recovery log, same style as
+*> Cred-Override-File (fdcredov.cob/sl910), not an ISAM master file.
+ select   PL-Recovery-File assign "plrecov.dat"
+                   organization  line sequential
+                   status PR-Fs-Reply.
+*>
+*> New 09/08/26 - Approval-Tier-File, so the order-hold decision below
+*>  (see Get-Order-Type) uses the same configurable tiers as pl910/
+*>  pl921/pl922 rather than a hard-coded ih-type test.
+ copy "selapprv.cob".
 *>
  data                    division.
 *>===============================
 *>
  file section.
 *>------------
+*>
+ copy "fdplrcvy.cob".
+*>
+ copy "fdapprv.cob".
 *>
  working-storage section.
 *>----------------------
  77  prog-name           pic x(15) value "PL020 (3.02.22)".
  77  Exception-Msg       pic x(25) value spaces.
+ 77  At-Fs-Reply         pic xx    value zero.
  copy "wsmaps03.cob".
  copy "wsfnctn.cob".
+ copy "wsapprv.cob".
 *>
  01  WS-amount-screen-display6.
      03  WS-poundsd6     pic 9(6).
@@ -282,6 +320,10 @@
      03  filler redefines altypes.
          05  d-types     pic x(15) occurs 3.
      03  WS-vat-rate     pic 99v99.
+     03  WS-Vat-Eff-CCYYMMDD pic 9(8)  value zero.  *> 09/08/26, see zz075.
+     03  WS-Vat-Eff-Bin      binary-long value zero.
+     03  WS-Order-Hold-Reqd  pic x     value "N".   *> 09/08/26, see zz090.
+     03  WS-Order-Hold-Levels pic 9    value zero.  *> 09/08/26, see zz090.
      03  WS-pa           pic xx.
      03  WS-product      pic x(12).
      03  WS-description  pic x(24).
@@ -296,6 +338,21 @@
      03  WS-env-lines    pic 999       value zero.
      03  WS-lines        binary-char unsigned value zero.
      03  WS-23-lines     binary-char unsigned value zero.
+*>
+     03  PR-Fs-Reply     pic 99        value zero.
+*>
+*> Recovery log scan table, built by zz200-Recovery-Check at start up.
+*>
+ 01  WS-Recovery-Data.
+     03  WR-Count            pic 9(4)  value zero.
+     03  WR-Reported         pic 9(4)  value zero.
+     03  WR-Sub              pic 9(4)  value zero.
+     03  WR-Sub2             pic 9(4)  value zero.
+     03  WR-Line             pic 99    value zero.
+     03  WR-Folio-Tbl        occurs 500 times indexed by WR-Idx.
+         05  WR-Folio        pic 9(8)  value zero.
+         05  WR-Supplier     pic x(7)  value spaces.
+         05  WR-Matched      pic x     value "N".
 *>
  01  All-My-Constants    pic 9(4).
      copy "screenio.cpy".
@@ -351,6 +408,10 @@
      03  PL191          pic x(30) value "PL191 P.A. File Does Not Exist".
      03  PL192          pic x(30) value "PL192 P.A. Code Does Not Exist".
      03  PL193          pic x(22) value "PL193 No such Supplier".
+     03  PL194          pic x(58) value
+         "PL194 Folio(s) below allocated last run but never stored".
+     03  PL195          pic x(58) value
+         "PL195 - Some as above, plus more - see plrecov.dat file.".
 *>
 *> 01  error-code          pic 999.
 *>
@@ -664,10 +725,10 @@
 *>  Only using 1st three as last 2 are for local sales tax (not in UK)
 *>   NOTE that Is Is not currently programmed for (e.g., last 2).
 *>
-     move     "S" to Vat-Code-X.
-     move     50 to cole.
-     display  Vat-Code-X at curs with foreground-color 3.
-     accept   Vat-Code-X at curs with foreground-color 3 update UPPER.
+     move     "S" to Vat-Code-X.       *>  09/08/26 - moved the reset of a mistyped
+     move     50 to cole.              *>  key to the else leg below - Vat-Code-X
+     display  Vat-Code-X at curs with foreground-color 3.  *> redefines Vat-Code, so
+     accept   Vat-Code-X at curs with foreground-color 3 update UPPER. *> resetting It here was a no-op, immediately undone by this move.
 *>
 *>   Accept S, R and Z replacing with 1, 2 & 3.      Rating   %   - Effective (supposed )
 *>
@@ -678,17 +739,34 @@
               move 2 to Vat-Code
         else
          If   Vat-Code-X = "Z"                   *> Zero     code 3 (00% - 21/08/25)
-              move 3 to Vat-Code.
+              move 3 to Vat-Code
+         else
+              move zero to Vat-Code.        *> 09/08/26 - mistyped key, force re-prompt below.
 *>
      If       Vat-Code < 1 or > 5                *> using 1st three as last 2 are Sales tax, Not used In the UK but USA ?. 11/09/24
               go to  Get-Vat-Code.
 *>
      move     Vat-Code  to  il-Vat-Code (I).
+*>
+*>   08/08/26 - Rate-change effective dating.  If this order is dated
+*>   before the current rate's effective date, and a prior rate is on
+*>   file for this code, apply the prior rate instead of today's.
+*>   09/08/26 - Vat-Rate-Eff-Date is ccyymmdd, ih-date is binary days-
+*>   since-1601 - convert via zz075 before comparing (see zz075 below).
+*>
+     if       Vat-Rate-Eff-Date (Vat-Code) not = zero
+              perform  zz075-Conv-Vat-Eff-Date
+              if       ih-date < WS-Vat-Eff-Bin
+                       move Vat-Rate-Prior-Tab (Vat-Code) to WS-VAT-Rate
+              else
+                       move VAT-Rate (Vat-Code) to WS-VAT-Rate
+              end-if
+     else
+              move VAT-Rate (Vat-Code) to WS-VAT-Rate.
 *>
      If       Vat-Code = zero
               move  zero  to  Amt-OK6
      else
-              move VAT-Rate (Vat-Code) to WS-VAT-Rate
               compute  Amt-OK6 rounded = (WS-Net * WS-VAT-Rate) / 100.
 *>
      move     WS-VAT to  Display-9 il-VAT (I).
@@ -756,7 +834,31 @@
      if       WS-reply not = "Y"
               go to  confirmation.
 *>
-     move     "P"  to  ih-status.
+*>  A new order (type 2, "Account") whose net value exceeds a configured
+*>   Approval-Tier-File threshold must be approved by a supervisor via
+*>   pl030 before it can be printed/posted and so released to the supplier;
+*>   Receipts, Credit Notes and Account orders below every tier need no
+*>   such release and go straight to Pending, as before.  09/08/26 - was
+*>   an unconditional hold on every type 2 order; now routed through the
+*>   same configurable tiers pl910/pl921/pl922 use for payment approval.
+*>
+     perform  zz090-Order-Hold-Required.
+     if       WS-Order-Hold-Reqd = "Y"
+              move "H"  to  ih-status
+              display "Order held - awaiting supervisor approval via pl030."
+                                at line WS-23-lines col  1
+                                with erase eol foreground-color 4
+              display "Approval levels required :" at line WS-lines col  1
+                                with foreground-color 3
+              display WS-Order-Hold-Levels    at line WS-lines col 29
+                                with foreground-color 3
+              display pl006                   at line WS-lines col 31
+                                with foreground-color 3
+              accept  WS-reply                at line WS-lines col 60
+              display "  "                    at line WS-23-lines col  1
+                                with erase eos
+     else
+              move "P"  to  ih-status.
      subtract 1  from  I.
      move     I    to  ih-lines.
 *>
@@ -782,6 +884,8 @@
               accept  WS-reply      at line WS-lines    col 30
               display "  "          at line WS-23-lines col  1 with erase eos
      end-if
+*>
+     perform  zz220-Recovery-Complete.
 *>
      move     zero to  J.
      perform  write-details  I  times.
@@ -973,6 +1077,8 @@
               move Next-Folio  to  Ih-invoice
               add  1 to Next-Folio          *> Remove same code else where <<<<<<<<<<<<<<<<<<<<<<<
               perform zz110-Write-System-Record.
+*>
+     perform  zz210-Recovery-Start.
 *>
      display  ih-invoice at 0750 with foreground-color 3.  *> Is folio-no
 *>
@@ -1204,6 +1310,8 @@
      perform  PInvoice-Open.
      perform  DelInvNos-Open.
      move     1 to WS-delinv.        *> above forces file creation.
+     perform  zz080-Load-Approval-Tiers.
+     perform  zz200-Recovery-Check.
      go       to Main-Exit.
 *>
  menu-exit.
@@ -1318,6 +1426,91 @@
 *>
  zz070-Exit.
      exit     section.
+*>
+ zz075-Conv-Vat-Eff-Date   section.
+*>*********************************
+*>
+*>  New 09/08/26 - Vat-Rate-Eff-Date (Vat-Code) Is held as ccyymmdd (see
+*>   wssystem.cob/sys002.cbl Vat-Rate-Params) but ih-date Is binary
+*>   days-since-1601, so the two cannot be compared directly - convert
+*>   the effective date to the same binary form via u-date/u-bin/maps04,
+*>   the same idiom zz050/zz060 above already use for to-day.
+*>*******************************************************************
+*> Input:   Vat-Code, Vat-Rate-Eff-Date (Vat-Code)
+*> output:  WS-Vat-Eff-Bin
+*>
+     move     Vat-Rate-Eff-Date (Vat-Code) to WS-Vat-Eff-CCYYMMDD.
+     move     "dd/mm/ccyy"                 to u-date.
+     move     WS-Vat-Eff-CCYYMMDD (7:2)    to u-days.
+     move     WS-Vat-Eff-CCYYMMDD (5:2)    to u-month.
+     move     WS-Vat-Eff-CCYYMMDD (1:4)    to u-year.
+     move     zero to u-bin.
+     perform  maps04.
+     move     u-bin to WS-Vat-Eff-Bin.
+*>
+ zz075-Exit.
+     exit     section.
+*>
+ zz080-Load-Approval-Tiers  section.
+*>*********************************
+*>
+*>  New 09/08/26 - Loads Approval-Tier-File (maintained by pl921, same
+*>  file pl910 loads for the payment-approval workflow) in to memory
+*>  so Get-Vat-Code's caller can look an order's net value up against
+*>  it, rather than holding every ih-type = 2 order unconditionally.
+*>  If the table is empty, or the file has never been created, no
+*>  order is held, ie. no change from the pre-approval behaviour.
+*>
+     move     zero to At-Count.
+     open     input Approval-Tier-File.
+     if       At-Fs-Reply not = zero
+              go to zz080-Exit.
+*>
+ zz080-Read-Next.
+     read     Approval-Tier-File record at end
+              go to zz080-Close.
+     if       At-Count < 10
+              add 1 to At-Count
+              set  at-x to At-Count
+              move At-Threshold   to Tab-At-Threshold   (at-x)
+              move At-Levels-Reqd to Tab-At-Levels-Reqd (at-x)
+     end-if
+     go       to zz080-Read-Next.
+*>
+ zz080-Close.
+     close    Approval-Tier-File.
+*>
+ zz080-Exit.
+     exit     section.
+*>
+ zz090-Order-Hold-Required  section.
+*>*********************************
+*>
+*>  New 09/08/26 - replaces the old hard-coded "ih-type = 2" hold with
+*>  a lookup against the same configurable tiers pl910 uses for
+*>  payments, so the threshold above which an Account order must be
+*>  approved by a supervisor via pl030 is set by pl921, not compiled
+*>  in.  Receipts and Credit Notes are never held.  09/08/26 - also
+*>  carries Tab-At-Levels-Reqd of the highest tier exceeded out to
+*>  WS-Order-Hold-Levels, so the operator is told how many levels of
+*>  sign-off pl921 has configured for this order, the same number
+*>  pl910 would require were this value a payment instead.
+*> Input:   ih-type, ih-net (set by running-totals).
+*> Output:  WS-Order-Hold-Reqd, WS-Order-Hold-Levels.
+*>
+     move     "N" to WS-Order-Hold-Reqd.
+     move     zero to WS-Order-Hold-Levels.
+     if       ih-type = 2
+              perform  varying at-x from 1 by 1 until at-x > At-Count
+                       if  ih-net > Tab-At-Threshold (at-x)
+                           move "Y" to WS-Order-Hold-Reqd
+                           move Tab-At-Levels-Reqd (at-x)
+                                                 to WS-Order-Hold-Levels
+                       end-if
+              end-perform.
+*>
+ zz090-Exit.
+     exit     section.
 *>
 *> Used when next-invoice and saving it when creating invoice recs.
 *>
@@ -1362,6 +1555,117 @@
 *>
  zz110-Exit.
      exit     section.
+*>
+*> Checkpoint/recovery log for order entry.  A folio Nos is taken from
+*> Next-Folio (or a re-used deleted folio Nos) as soon as the operator
+*> confirms the supplier, well before the folio & its lines are
+*> actually written to file at End-Totals.  zz210 logs that allocation
+*> as it happens; zz220 logs it as settled once the folio record is
+*> safely on file.  If pl020 (or its terminal) dies abnormally in
+*> between - or the operator simply escapes out mid-entry - the folio
+*> Nos taken is never seen again on the Folio file, but the "S"tarted
+*> entry with no matching "C"ompleted entry is.  zz200 below reports
+*> any such gaps found at the next start up so the operator knows a
+*> folio Nos was consumed with nothing stored against it; since the
+*> header/line detail keyed in was never itself written anywhere it
+*> cannot be replayed, only the fact that it needs re-keying.
+*>
+ zz200-Recovery-Check section.
+*>****************************
+*>
+     move     zero to WR-Count WR-Reported.
+     open     input PL-Recovery-File.
+     if       PR-Fs-Reply = 35
+              go to zz200-Exit.
+*>
+ zz200-Read-Loop.
+     read     PL-Recovery-File record
+              at end
+                   go to zz200-Report.
+     if       PR-Started
+              if    WR-Count < 500
+                    add   1 to WR-Count
+                    move  PR-Folio    to WR-Folio (WR-Count)
+                    move  PR-Supplier to WR-Supplier (WR-Count)
+                    move  "N"         to WR-Matched (WR-Count)
+              end-if
+     else
+              perform  varying WR-Sub from 1 by 1 until WR-Sub > WR-Count
+                       if   WR-Folio (WR-Sub) = PR-Folio
+                       and  WR-Supplier (WR-Sub) = PR-Supplier
+                            move "Y" to WR-Matched (WR-Sub)
+                       end-if
+              end-perform
+     end-if
+     go       to zz200-Read-Loop.
+*>
+ zz200-Report.
+     close    PL-Recovery-File.
+     move     12 to WR-Line.
+     perform  varying WR-Sub from 1 by 1 until WR-Sub > WR-Count
+              if      WR-Matched (WR-Sub) = "N"
+                      add   1 to WR-Reported
+                      if    WR-Reported = 1
+                            display PL194 at line WR-Line col 1
+                                                with foreground-color 4 highlight
+                            add     2 to WR-Line
+                      end-if
+                      if    WR-Line < 23
+                            display WR-Supplier (WR-Sub) at line WR-Line col  1
+                                                with foreground-color 3
+                            display WR-Folio    (WR-Sub) at line WR-Line col 12
+                                                with foreground-color 3
+                            add     1 to WR-Line
+                      end-if
+              end-if
+     end-perform.
+     if       WR-Reported not = zero
+              if    WR-Line > 22
+                    display PL195 at line 23 col 1 with foreground-color 4
+              end-if
+              display PL003 at line 24 col 1 with foreground-color 3
+              accept  WS-reply at line 24 col 30
+              display space at 0101 with erase eos
+     end-if.
+*>
+ zz200-Exit.
+     exit     section.
+*>
+ zz210-Recovery-Start section.
+*>****************************
+*>
+     open     extend PL-Recovery-File.
+     if       PR-Fs-Reply = 35
+              open  output PL-Recovery-File.
+     accept   PR-Date from date YYYYMMDD.
+     accept   PR-Time from time.
+     move     WS-Term-Code to PR-Term.
+     move     Ih-Supplier  to PR-Supplier.
+     move     Ih-Invoice   to PR-Folio.
+     move     "S" to PR-Status.
+     write    PL-Recovery-Record.
+     close    PL-Recovery-File.
+*>
+ zz210-Exit.
+     exit     section.
+*>
+ zz220-Recovery-Complete section.
+*>****************************
+*>
+     open     extend PL-Recovery-File.
+     if       PR-Fs-Reply = 35
+              open  output PL-Recovery-File.
+     accept   PR-Date from date YYYYMMDD.
+     accept   PR-Time from time.
+     move     WS-Term-Code to PR-Term.
+     move     Ih-Supplier  to PR-Supplier.
+     move     Ih-Invoice   to PR-Folio.
+     move     "C" to PR-Status.
+     write    PL-Recovery-Record.
+     close    PL-Recovery-File.
+*>
+ zz220-Exit.
+     exit     section.
 *>
  maps04       section.
 *>*******************
