@@ -175,6 +175,7 @@
          05  total-cvat  pic s9(8)v99    occurs 3.
      03  ws-deduct-amt   pic s999v99 comp-3 value zero.
      03  line-cnt        binary-char        value zero.
+     03  ws-held-count   binary-short        value zero.
 *>
  *> copy "wspinv.cob".  *> replacing WS table.
  copy "plwspinv.cob".   *> invoice table
@@ -288,6 +289,13 @@
  01  line-9.
      03  filler          pic x(70)       value
          "V.A.T. Reconciliation       Receipts       Invoices   Credit Notes".
+*>
+ 01  line-h.
+     03  filler          pic x(36)       value
+         "Orders Awaiting Supervisor Approval ".
+     03  lh-count        pic zzz9.
+     03  filler          pic x(35)       value
+         " - Not Printed, Not Released.".
 *>
  01  line-a.
      03  filler          pic x(46)       value spaces.
@@ -379,6 +387,13 @@
 *>
      if       applied
               go to  loop.
+*>
+*> orders still awaiting supervisor approval are not yet releasable
+*>  to the supplier, so they are counted but left off this proof.
+*>
+     if       held-for-approval
+              add 1 to ws-held-count
+              go to  loop.
      move     zero  to l.
      move     ih-supplier  to  WS-Purch-Key  l5-cust.
 *>
@@ -480,6 +495,11 @@
               move "Warning: Record/s missing in Purchase File" to print-record
               write print-record after 2
               move "Y" to Print-Out.
+*>
+     if       ws-held-count not = zero
+              move ws-held-count to lh-count
+              write print-record from line-h after 2
+              move "Y" to Print-Out.
 *>
      write    print-record from line-9 after 5.
      move     spaces to print-record.
