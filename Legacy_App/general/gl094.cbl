@@ -0,0 +1,402 @@
+       >>source free
+*>**********************************************************
+*>                                                         *
+*>       VAT Return Summary (MTD style 9-box layout)       *
+*>**********************************************************
+*>
+ identification          division.
+*>===============================
+*>
+      program-id.         gl094.
+*>**
+*>    Author.             GL was written by Simon Whine MBCS, on behalf of
+*>                        Applewood Computers and its group of Companies.
+*>                        All changes/migrations by:
+*>                        Vincent B. Coen FBCS, FIDM, FIDPM.
+*>                        Converted For Cis January 85,
+*>                        For Applewood Computers.
+*>                        Written to supplement IRS to support larger numbers for
+*>                        accounts to 10 digits nominal and subnominals and money
+*>                        amounts to 100M - 1 for customers requiring a
+*>                        comparable? but cheaper product than Oracle financials.
+*>                        Reduced down some point later in time for accnts 6
+*>                        digits and reduced money amounts.
+*>**
+*>    Security.           Copyright (C) 1976-2026 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Summarises the current cycle's Sales and Purchase
+*>                        Ledger postings, read straight from the live
+*>                        Posting-file the same way gl091 drills down into
+*>                        it, into the standard 9-box VAT return layout.
+*>                        Sales postings (Post-Code = "SL") and Purchase
+*>                        postings (Post-Code = "PL") are told apart by
+*>                        that code, since both ledgers share the one
+*>                        Vat-Ac control account in the system record -
+*>                        see Sl060/Sl100 and Pl060/Pl100/Pl950 for where
+*>                        that code is set and the Vat-Amount split out.
+*>                        Boxes 2, 8 and 9 (EC acquisitions/supplies) are
+*>                        not supported by this ledger and are left zero.
+*>                        As with gl091, this is only as current as the
+*>                        Posting-file itself, i.e. since the last time
+*>                        gl080 archived and cleared it down.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     None.
+*>**
+*>    Error messages used.
+*>     System Wide.
+*>                        NONE.
+*>     Module specific.
+*>                        GL115 No Postings Found For This Period.
+*>**
+*>    Changes.
+*> 09/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ copy "selprint.cob".
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ copy "fdprint.cob".
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(16) value "gl094 (3.02.00)".
+ copy "print-spool-command.cob".
+ copy "wsfnctn.cob".
+ copy "wspost.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+*>     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Stock-Record        pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ 01  filler.
+     03  ws-reply        pic x           value space.
+     03  page-nos        pic 999         value zero.
+     03  found-any       pic x           value "N".
+         88  found-postings          value "Y".
+*>
+ 01  ws-Vat-Totals.
+     03  box1-vat-sales      pic s9(8)v99    value zero.
+     03  box2-vat-acqu       pic s9(8)v99    value zero.
+     03  box3-vat-total      pic s9(8)v99    value zero.
+     03  box4-vat-purch      pic s9(8)v99    value zero.
+     03  box5-vat-net        pic s9(8)v99    value zero.
+     03  box6-net-sales      pic s9(8)v99    value zero.
+     03  box7-net-purch      pic s9(8)v99    value zero.
+     03  box8-ec-supplies    pic s9(8)v99    value zero.
+     03  box9-ec-acqu        pic s9(8)v99    value zero.
+*>
+ 01  ws-date-formats.
+     03  ws-swap             pic xx.
+     03  ws-date             pic x(10).
+     03  ws-UK redefines ws-date.
+         05  ws-days         pic xx.
+         05  filler          pic x.
+         05  ws-month        pic xx.
+         05  filler          pic x.
+         05  ws-year         pic x(4).
+     03  ws-Intl redefines ws-date.
+         05  ws-intl-year    pic x(4).
+         05  filler          pic x.
+         05  ws-intl-month   pic xx.
+         05  filler          pic x.
+         05  ws-intl-days    pic xx.
+*>
+ 01  Error-Messages.
+*> System Wide
+*> Module specific
+    03  GL115           pic x(40) value "GL115 No Postings Found For This Period".
+*>
+ 01  line-1.
+     03  l1-prog         pic x(54).
+     03  filler          pic x(70)       value "VAT Return Summary".
+     03  filler          pic x(5)        value "Page ".
+     03  l1-page         pic zz9.
+*>
+ 01  line-3.
+     03  l3-user         pic x(122).
+     03  l3-date         pic x(10).
+*>
+ 01  line-4.
+     03  filler          pic x(132)      value
+         "Figures are for the current, unclosed posting cycle - close and archive via Option I before relying on them for filing.".
+*>
+ 01  line-6.
+     03  filler          pic x(5)        value "Box 1".
+     03  filler          pic x(45)       value "  VAT due on sales and other outputs".
+     03  l6-amount       pic z(7)9.99cr.
+*>
+ 01  line-7.
+     03  filler          pic x(5)        value "Box 2".
+     03  filler          pic x(45)       value "  VAT due on EC acquisitions (not applicable)".
+     03  l7-amount       pic z(7)9.99cr.
+*>
+ 01  line-8.
+     03  filler          pic x(5)        value "Box 3".
+     03  filler          pic x(45)       value "  Total VAT due (Box 1 + Box 2)".
+     03  l8-amount       pic z(7)9.99cr.
+*>
+ 01  line-9.
+     03  filler          pic x(5)        value "Box 4".
+     03  filler          pic x(45)       value "  VAT reclaimed on purchases and other inputs".
+     03  l9-amount       pic z(7)9.99cr.
+*>
+ 01  line-10.
+     03  filler          pic x(5)        value "Box 5".
+     03  filler          pic x(45)       value "  Net VAT to pay HMRC or (reclaim)".
+     03  l10-amount      pic z(7)9.99cr.
+*>
+ 01  line-11.
+     03  filler          pic x(5)        value "Box 6".
+     03  filler          pic x(45)       value "  Total value of sales, excluding VAT".
+     03  l11-amount      pic z(7)9.99cr.
+*>
+ 01  line-12.
+     03  filler          pic x(5)        value "Box 7".
+     03  filler          pic x(45)       value "  Total value of purchases, excluding VAT".
+     03  l12-amount      pic z(7)9.99cr.
+*>
+ 01  line-13.
+     03  filler          pic x(5)        value "Box 8".
+     03  filler          pic x(45)       value "  Total value of EC supplies (not applicable)".
+     03  l13-amount      pic z(7)9.99cr.
+*>
+ 01  line-14.
+     03  filler          pic x(5)        value "Box 9".
+     03  filler          pic x(45)       value "  Total value of EC acquisitions (not applicable)".
+     03  l14-amount      pic z(7)9.99cr.
+*>
+ linkage section.
+*>**************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+*>
+ 01  to-day              pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Main              section.
+*>*******************************
+*>
+     move     Print-Spool-Name to PSN.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "VAT Return Summary" at 0135 with foreground-color 2.
+     move     prog-name to l1-prog.
+     perform  zz070-convert-date.
+     display  ws-date at 0171 with foreground-color 2.
+     move     ws-date to l3-date.
+     move     usera to l3-user.
+     display  usera at 0301 with foreground-color 3.
+*>
+     move     zero to page-nos
+                      box1-vat-sales box2-vat-acqu box3-vat-total
+                      box4-vat-purch box5-vat-net
+                      box6-net-sales box7-net-purch
+                      box8-ec-supplies box9-ec-acqu.
+     move     "N"  to found-any.
+*>
+     open     output  print-file.
+     perform  headings.
+*>
+     perform  GL-Posting-Open-Input.               *> open     input  posting-file.
+     perform  ba010-Scan-Postings.
+     perform  GL-Posting-Close.                    *> close    posting-file.
+*>
+     if       not found-postings
+              display  GL115 at 1201 with foreground-color 3.
+*>
+     add      box1-vat-sales  box2-vat-acqu  giving  box3-vat-total.
+     subtract box4-vat-purch  from  box3-vat-total  giving  box5-vat-net.
+*>
+     move     box1-vat-sales    to  l6-amount.
+     move     box2-vat-acqu     to  l7-amount.
+     move     box3-vat-total    to  l8-amount.
+     move     box4-vat-purch    to  l9-amount.
+     move     box5-vat-net      to  l10-amount.
+     move     box6-net-sales    to  l11-amount.
+     move     box7-net-purch    to  l12-amount.
+     move     box8-ec-supplies  to  l13-amount.
+     move     box9-ec-acqu      to  l14-amount.
+*>
+     write    print-record  from  line-6  after 2.
+     write    print-record  from  line-7  after 1.
+     write    print-record  from  line-8  after 1.
+     write    print-record  from  line-9  after 2.
+     write    print-record  from  line-10 after 1.
+     write    print-record  from  line-11 after 2.
+     write    print-record  from  line-12 after 1.
+     write    print-record  from  line-13 after 2.
+     write    print-record  from  line-14 after 1.
+*>
+     close    print-file.
+     call     "SYSTEM" using Print-Report.
+     display  "VAT Return Summary printed." at 1401 with foreground-color 2.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ba010-Scan-Postings      section.
+*>*******************************
+*>
+*>  Full scan of the live posting-file, bucketing by Post-Code - "SL"
+*>   for Sales Ledger postings, "PL" for Purchase Ledger postings -
+*>   since both ledgers post their VAT to the one shared Vat-Ac in
+*>   the system record and so cannot be told apart by account alone.
+*>
+ ba011-Read.
+     perform  GL-Posting-Read-Next.                *> read  posting-file  next record  at end
+     if       fs-reply = 10
+              go to  ba999-Exit.
+*>
+     if       WS-Post-Key = zero
+              go to  ba011-Read.
+*>
+     move     "Y" to found-any.
+*>
+     evaluate post-code in WS-Posting-Record
+         when  "SL"
+               add   vat-amount   to  box1-vat-sales
+               add   post-amount  to  box6-net-sales
+         when  "PL"
+               add   vat-amount   to  box4-vat-purch
+               add   post-amount  to  box7-net-purch
+     end-evaluate.
+*>
+     go       to ba011-Read.
+ ba999-Exit.
+     exit     section.
+*>
+ headings                section.
+*>*******************************
+*>
+     add      1  to  page-nos.
+     move     page-nos  to  l1-page.
+*>
+     if       page-nos not = 1
+              write print-record from line-1 after page
+              write print-record  from  line-3 after 1
+              write print-record  from  line-4 after 2
+     else
+              write print-record  from  line-1 before 1
+              write print-record  from  line-3 before 1
+              write print-record  from  line-4 before 2
+     end-if.
+*>
+ headings-Exit. exit section.
+*>
+ zz070-Convert-Date        section.
+*>*******************************
+*>
+*>  Converts date in to-day to UK/USA/Intl date format
+*>****************************************************
+*> Input:   to-day
+*> output:  ws-date as uk/US/Inlt date format
+*>
+     move     to-day to ws-date.
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+     if       Date-UK
+              go to zz070-Exit.
+     if       Date-USA                *> swap month and days
+              move ws-days to ws-swap
+              move ws-month to ws-days
+              move ws-swap to ws-month
+              go to zz070-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to ws-date.  *> swap Intl to UK form
+     move     to-day (7:4) to ws-Intl-Year.
+     move     to-day (4:2) to ws-Intl-Month.
+     move     to-day (1:2) to ws-Intl-Days.
+*>
+ zz070-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
