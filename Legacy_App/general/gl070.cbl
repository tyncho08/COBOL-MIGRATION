@@ -95,6 +95,8 @@
                         access  sequential
                         status  fs-reply
                         organization  line sequential.
+*>
+ copy "selstdjnl.cob".
 *>
 *> copy "selpost.cob".
 *> copy "selbatch.cob".
@@ -115,6 +117,8 @@
      03  pre-pc          pic 99.
      03  pre-amount      pic s9(8)v99.
      03  pre-legend      pic x(32).
+*>
+ copy "fdstdjnl.cob".
 *>
 *> copy "fdpost.cob".
 *> copy "fdbatch.cob".
@@ -127,6 +131,24 @@
  copy "wsfnctn.cob".
  copy "wsbatch.cob".
  copy "wspost.cob".
+*>
+ 77  Sj-Fs-Reply             pic xx  value zero.
+ copy "wsstdjnl.cob".
+*>
+*> 08/08/26 vbc - Work fields for Phase 0, expansion of due Standing
+*>                (recurring) GL Journals in to a balanced, already
+*>                closed batch & postings, ahead of Phase 1/2.
+*>
+ 01  ws-sj-work.
+     03  ws-sj-due           pic x.
+         88  sj-is-due                      value "Y".
+     03  ws-sj-changed       pic x.
+         88  sj-table-changed               value "Y".
+     03  ws-sj-next-cycle    pic 99         value zero.
+*>
+*> 09/08/26 vbc - for gl071-sj-post-reversal, the accrual/prepayment
+*>                auto-reversal posted in to next period alongside the
+*>                original entry - see Tab-Sj-Is-Reversing.
 *>
 *> REMARK OUT ANY IN USE
 *>
@@ -280,6 +302,9 @@
      display  ws-date at 0171 with foreground-color 2.
 *>
  menu-input2.
+*>
+     display  "Phase - 0.  Standing Journal Expansion" at 0701  with foreground-color 2.
+     perform  gl071-std-journals.
 *>
      move     zero  to  a.
      display  "Phase - 1.  Batch Check" at 0801  with foreground-color 2.
@@ -322,6 +347,187 @@
      perform  GL-Batch-Close.              *> close    batch-file.
 *>
  main-exit.   exit section.
+*>
+ gl071-std-journals section.
+*>*************************
+*>
+*> New 08/08/26 vbc - Phase 0.  Scans the Standing (recurring) Journal
+*> definitions table for entries that are Active and due this Scycle,
+*> and for each, writes a brand new, already balanced & already
+*> Status-Closed/Waiting GL-Batch-Record plus its matching
+*> GL-Posting-Record(s) direct, so Phase 2 below picks it up and
+*> explodes it in to pre-trans exactly as it would any manually
+*> entered & proofed batch. No manual proof is needed since the DR/CR
+*> (and optional VAT) legs of a standing journal balance by definition.
+*>
+     perform  zz100-Load-Sj-Table.
+*>
+     if       Sj-Count = zero
+              go to  main-exit.
+*>
+     move     "N"  to  ws-sj-changed.
+     perform  GL-Batch-Open.                    *> open  i-o  batch-file.
+     perform  GL-Posting-Open.                  *> open  i-o  posting-file.
+*>
+     perform  gl071-sj-process varying sj-x from 1 by 1 until sj-x > Sj-Count.
+*>
+     perform  GL-Posting-Close.                 *> close posting-file.
+     perform  GL-Batch-Close.                   *> close batch-file.
+*>
+     if       sj-table-changed
+              perform  zz130-Save-Sj-Table.
+*>
+ main-exit.   exit section.
+*>
+ gl071-sj-process section.
+*>***********************
+*>
+     if       not Tab-Sj-Is-Active (sj-x)
+              go to  main-exit.
+*>
+     move     "N"  to  ws-sj-due.
+*>
+     if       Tab-Sj-Monthly (sj-x)
+       and    Tab-Sj-Last-Cycle-Run (sj-x) not = scycle
+              move  "Y"  to  ws-sj-due.
+*>
+     if       Tab-Sj-Quarterly (sj-x)
+       and    Tab-Sj-Last-Cycle-Run (sj-x) not = scycle
+       and   (period = 3  or  period = 6  or  period = 9  or  period = 12)
+              move  "Y"  to  ws-sj-due.
+*>
+     if       Tab-Sj-Annual (sj-x)
+       and    Tab-Sj-Last-Cycle-Run (sj-x) not = scycle
+       and    period = 12
+              move  "Y"  to  ws-sj-due.
+*>
+     if       not sj-is-due
+              go to  main-exit.
+*>
+     perform  gl071-sj-post.
+     if       Tab-Sj-Is-Reversing (sj-x)
+              perform  gl071-sj-post-reversal.
+     move     scycle  to  Tab-Sj-Last-Cycle-Run (sj-x).
+     move     "Y"     to  ws-sj-changed.
+*>
+ main-exit.   exit section.
+*>
+ gl071-sj-post section.
+*>********************
+*>
+*> Builds & writes the new batch header, then its single posting
+*> record, for the standing journal at Sj-X.  One WS-Posting-Record
+*> carries the DR leg, CR leg and, when present, the VAT account/
+*> amount together - Phase 2's gl071b-pre-process (below) already
+*> knows how to explode that in to separate DR/CR/VAT pre-trans lines,
+*> the same as it does for any manually entered & proofed batch.
+*>
+     initialize WS-Batch-Record.
+     move     1            to  WS-Ledger.
+     move     next-batch   to  WS-Batch-Nos.
+     add      1            to  next-batch.
+     move     1            to  Items.
+     move     1            to  Batch-Status.        *> Status-Closed.
+     move     zero         to  Cleared-Status.       *> Waiting.
+     move     scycle       to  Bcycle.
+     move     Tab-Sj-Amount (sj-x)      to  Input-Gross  Actual-Gross.
+     move     Tab-Sj-Vat-Amount (sj-x)  to  Input-Vat    Actual-Vat.
+     move     Tab-Sj-Description (sj-x) to  Description.
+     move     "Standing Journal"        to  Batch-User.
+     move     zero                      to  Batch-Term.
+*>
+     perform  GL-Batch-Write.                     *> write batch-record.
+*>
+     initialize WS-Posting-Record.
+     move     WS-Batch-Nos  to  batch.
+     move     1             to  post-number.
+     move     "SJ"          to  post-code in WS-Posting-Record.
+     move     to-day        to  post-date.
+     move     Tab-Sj-Description (sj-x)  to  post-legend.
+     move     Tab-Sj-DR-AC (sj-x)   to  post-dr.
+     move     Tab-Sj-DR-PC (sj-x)   to  dr-pc.
+     move     Tab-Sj-CR-AC (sj-x)   to  post-cr.
+     move     Tab-Sj-CR-PC (sj-x)   to  cr-pc.
+     move     Tab-Sj-Amount (sj-x)  to  post-amount.
+     move     zero          to  vat-ac of WS-Posting-Record
+                                 vat-pc  vat-amount.
+     move     spaces        to  post-vat-side.
+*>
+     if       Tab-Sj-Vat-AC (sj-x) not = zero
+       and    Tab-Sj-Vat-Amount (sj-x) not = zero
+              move  Tab-Sj-Vat-AC (sj-x)      to  vat-ac of WS-Posting-Record
+              move  Tab-Sj-Vat-PC (sj-x)      to  vat-pc
+              move  Tab-Sj-Vat-Amount (sj-x)  to  vat-amount
+              move  "CR"                      to  post-vat-side.
+*>
+     perform  GL-Posting-Write.                   *> write posting-record.
+*>
+ main-exit.   exit section.
+*>
+ gl071-sj-post-reversal section.
+*>*****************************
+*>
+*> New 09/08/26 vbc - For a standing journal flagged Sj-Reversing (an
+*> accrual or prepayment), posts the mirror image of the entry just
+*> written by gl071-sj-post straight in to next period's cycle (DR and
+*> CR legs, and the VAT leg if present, swapped) so it is already
+*> sitting Waiting in the batch/posting files, ready for Phase 2 to
+*> explode it exactly as any other batch the moment that next cycle
+*> is opened - the same way the original standing journal's own entry
+*> is pre-built this cycle, just dated one cycle ahead. This removes
+*> the need to re-key the reversal by hand every period, the same
+*> saving the standing journal mechanism itself already gives for the
+*> original posting.
+*>
+     move     scycle  to  ws-sj-next-cycle.
+     add      1       to  ws-sj-next-cycle.
+     if       ws-sj-next-cycle > 12
+              move  1  to  ws-sj-next-cycle.
+*>
+     initialize WS-Batch-Record.
+     move     1            to  WS-Ledger.
+     move     next-batch   to  WS-Batch-Nos.
+     add      1            to  next-batch.
+     move     1            to  Items.
+     move     1            to  Batch-Status.        *> Status-Closed.
+     move     zero         to  Cleared-Status.       *> Waiting.
+     move     ws-sj-next-cycle          to  Bcycle.
+     move     Tab-Sj-Amount (sj-x)      to  Input-Gross  Actual-Gross.
+     move     Tab-Sj-Vat-Amount (sj-x)  to  Input-Vat    Actual-Vat.
+     move     spaces                    to  Description.
+     string   "Rev: "                       delimited by size
+              Tab-Sj-Description (sj-x)     delimited by size
+                                         into Description.
+     move     "Standing Journal"        to  Batch-User.
+     move     zero                      to  Batch-Term.
+*>
+     perform  GL-Batch-Write.                     *> write batch-record.
+*>
+     initialize WS-Posting-Record.
+     move     WS-Batch-Nos  to  batch.
+     move     1             to  post-number.
+     move     "SR"          to  post-code in WS-Posting-Record.  *> Standing Reversal
+     move     to-day        to  post-date.
+     move     Description   to  post-legend.
+     move     Tab-Sj-CR-AC (sj-x)   to  post-dr.         *> legs swapped
+     move     Tab-Sj-CR-PC (sj-x)   to  dr-pc.
+     move     Tab-Sj-DR-AC (sj-x)   to  post-cr.
+     move     Tab-Sj-DR-PC (sj-x)   to  cr-pc.
+     move     Tab-Sj-Amount (sj-x)  to  post-amount.
+     move     zero          to  vat-ac of WS-Posting-Record
+                                 vat-pc  vat-amount.
+     move     spaces        to  post-vat-side.
+*>
+     if       Tab-Sj-Vat-AC (sj-x) not = zero
+       and    Tab-Sj-Vat-Amount (sj-x) not = zero
+              move  Tab-Sj-Vat-AC (sj-x)      to  vat-ac of WS-Posting-Record
+              move  Tab-Sj-Vat-PC (sj-x)      to  vat-pc
+              move  Tab-Sj-Vat-Amount (sj-x)  to  vat-amount
+              move  "DR"                      to  post-vat-side.  *> opposite side to the original
+*>
+     perform  GL-Posting-Write.                   *> write posting-record.
+*>
+ main-exit.   exit section.
 *>
  gl060a section.
 *>*************
@@ -535,6 +741,74 @@
 *>
  main-exit.   exit section.
 *>********    ****
+*>
+ zz100-Load-Sj-Table        section.
+*>*********************************
+*>
+*> Loads the whole of the Standing-Journal-File in to the in-memory
+*> table (wsstdjnl.cob), same convention as gl073's own load routine.
+*>
+     move     zero to Sj-Count.
+     open     input Standing-Journal-File.
+     if       Sj-Fs-Reply not = zero
+              go to zz100-Exit.
+*>
+ zz100-Read-Next.
+     read     Standing-Journal-File record at end
+              go to zz100-Close.
+     if       Sj-Count < 20
+              add 1 to Sj-Count
+              set  sj-x to Sj-Count
+              move Sj-Description    to Tab-Sj-Description    (sj-x)
+              move Sj-DR-AC          to Tab-Sj-DR-AC           (sj-x)
+              move Sj-DR-PC          to Tab-Sj-DR-PC           (sj-x)
+              move Sj-CR-AC          to Tab-Sj-CR-AC           (sj-x)
+              move Sj-CR-PC          to Tab-Sj-CR-PC           (sj-x)
+              move Sj-Amount         to Tab-Sj-Amount          (sj-x)
+              move Sj-Vat-AC         to Tab-Sj-Vat-AC          (sj-x)
+              move Sj-Vat-PC         to Tab-Sj-Vat-PC          (sj-x)
+              move Sj-Vat-Amount     to Tab-Sj-Vat-Amount      (sj-x)
+              move Sj-Frequency      to Tab-Sj-Frequency       (sj-x)
+              move Sj-Active         to Tab-Sj-Active          (sj-x)
+              move Sj-Last-Cycle-Run to Tab-Sj-Last-Cycle-Run  (sj-x)
+              move Sj-Reversing      to Tab-Sj-Reversing       (sj-x)
+     end-if
+     go       to zz100-Read-Next.
+*>
+ zz100-Close.
+     close    Standing-Journal-File.
+*>
+ zz100-Exit.
+     exit     section.
+*>
+ zz130-Save-Sj-Table        section.
+*>*********************************
+*>
+*> Rewrites the whole of the Standing-Journal-File from the in-memory
+*> table, to store the updated Sj-Last-Cycle-Run stamps.
+*>
+     open     output Standing-Journal-File.
+     perform  varying sj-x from 1 by 1 until sj-x > Sj-Count
+              move sj-x                           to Sj-Seq
+              move Tab-Sj-Description    (sj-x)    to Sj-Description
+              move Tab-Sj-DR-AC          (sj-x)    to Sj-DR-AC
+              move Tab-Sj-DR-PC          (sj-x)    to Sj-DR-PC
+              move Tab-Sj-CR-AC          (sj-x)    to Sj-CR-AC
+              move Tab-Sj-CR-PC          (sj-x)    to Sj-CR-PC
+              move Tab-Sj-Amount         (sj-x)    to Sj-Amount
+              move Tab-Sj-Vat-AC         (sj-x)    to Sj-Vat-AC
+              move Tab-Sj-Vat-PC         (sj-x)    to Sj-Vat-PC
+              move Tab-Sj-Vat-Amount     (sj-x)    to Sj-Vat-Amount
+              move Tab-Sj-Frequency      (sj-x)    to Sj-Frequency
+              move Tab-Sj-Active         (sj-x)    to Sj-Active
+              move Tab-Sj-Last-Cycle-Run (sj-x)    to Sj-Last-Cycle-Run
+              move Tab-Sj-Reversing      (sj-x)    to Sj-Reversing
+              write Standing-Journal-Record
+     end-perform.
+     close    Standing-Journal-File.
+*>
+ zz130-Exit.
+     exit     section.
 *>
  zz060-Convert-Date        section.
 *>********************************
