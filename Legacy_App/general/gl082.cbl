@@ -0,0 +1,403 @@
+       >>source free
+*>**********************************************************
+*>                                                         *
+*>          GL Batch Posting Audit Report                 *
+*>          By User And Terminal                          *
+*>**********************************************************
+*>
+ identification          division.
+*>===============================
+*>
+      program-id.         gl082.
+*>**
+*>    Author.             GL was written by Simon Whine MBCS, on behalf of
+*>                        Applewood Computers and its group of Companies.
+*>                        All changes/migrations by:
+*>                        Vincent B. Coen FBCS, FIDM, FIDPM.
+*>                        Converted For Cis January 85,
+*>                        For Applewood Computers.
+*>                        Written to supplement IRS to support larger numbers for
+*>                        accounts to 10 digits nominal and subnominals and money
+*>                        amounts to 100M - 1 for customers requiring a
+*>                        comparable? but cheaper product than Oracle financials.
+*>                        Reduced down some point later in time for accnts 6
+*>                        digits and reduced money amounts.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Full scan of the Batch-file, printing one line
+*>                        per batch showing which user and terminal set it
+*>                        up (Batch-User/Batch-Term, stamped by gl050 when
+*>                        the batch is first opened) alongside its ledger,
+*>                        status, cycle and control totals, so batches can
+*>                        be traced back to who entered them.  Unlike
+*>                        gl060's Batch Status Report, which is scoped to
+*>                        the current cycle only and does not show who
+*>                        keyed a batch, this runs across every cycle on
+*>                        file to give the full audit trail.  Batches set
+*>                        up before this release has no Batch-User/Batch-
+*>                        Term recorded show as spaces/zero, which prints
+*>                        as blank rather than a false attribution.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     None.
+*>**
+*>    Error messages used.
+*>     System Wide.
+*>                        NONE.
+*>     Module specific.
+*>                        GL114 No Batches Found On File.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ copy "selprint.cob".
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ copy "fdprint.cob".
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(16) value "gl082 (3.02.00)".
+ copy "print-spool-command.cob".
+ copy "wsfnctn.cob".
+ copy "wsbatch.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+*>     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Stock-Record        pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ 01  filler.
+     03  ws-reply        pic x           value space.
+     03  line-cnt        pic 99  comp    value zero.
+     03  page-nos        pic 999         value zero.
+     03  tot-batches     pic 9(5)        value zero.
+     03  tot-items       pic 9(7)        value zero.
+     03  tot-gross       pic s9(9)v99    value zero.
+     03  tot-vat         pic s9(9)v99    value zero.
+     03  found-any       pic x           value "N".
+         88  found-batches           value "Y".
+*>
+ 01  ws-Test-Date            pic x(10).
+ 01  ws-date-formats.
+     03  ws-swap             pic xx.
+     03  ws-Conv-Date        pic x(10).
+     03  ws-date             pic x(10).
+     03  ws-UK redefines ws-date.
+         05  ws-days         pic xx.
+         05  filler          pic x.
+         05  ws-month        pic xx.
+         05  filler          pic x.
+         05  ws-year         pic x(4).
+     03  ws-USA redefines ws-date.
+         05  ws-usa-month    pic xx.
+         05  filler          pic x.
+         05  ws-usa-days     pic xx.
+         05  filler          pic x.
+         05  filler          pic x(4).
+     03  ws-Intl redefines ws-date.
+         05  ws-intl-year    pic x(4).
+         05  filler          pic x.
+         05  ws-intl-month   pic xx.
+         05  filler          pic x.
+         05  ws-intl-days    pic xx.
+*>
+ 01  Error-Messages.
+*> System Wide
+*> Module specific
+    03  GL114           pic x(25) value "GL114 No Batches Found On File".
+*>
+ 01  line-1.
+     03  l1-prog         pic x(46).
+     03  filler          pic x(78)   value "GL Batch Posting Audit Report".
+     03  filler          pic x(5)    value "Page ".
+     03  l1-page         pic zz9.
+*>
+ 01  line-3.
+     03  l3-user         pic x(122).
+     03  l3-date         pic x(10).
+*>
+ 01  line-4.
+     03  filler          pic x(132)  value
+     "Ledger  Batch  Cyc  Status    Entered By                        Term  Items      Gross           Vat".
+*>
+ 01  line-5.
+     03  filler          pic x(132)  value
+     "------  -----  ---  ------    --------------------------------  ----  -----  ------------  ------------".
+*>
+ 01  line-6.
+     03  l6-ledger       pic x(8).
+     03  l6-batch        pic zzzz9.
+     03  filler          pic xxx     value spaces.
+     03  l6-cycle        pic z9.
+     03  filler          pic xxx     value spaces.
+     03  l6-status       pic x(10).
+     03  l6-user         pic x(32).
+     03  filler          pic xx      value spaces.
+     03  l6-term         pic z.
+     03  filler          pic xxxx    value spaces.
+     03  l6-items        pic zzzz9.
+     03  filler          pic xx      value spaces.
+     03  l6-gross        pic z(7)9.99.
+     03  filler          pic xx      value spaces.
+     03  l6-vat          pic z(7)9.99  blank when zero.
+*>
+ 01  line-8.
+     03  filler          pic x(90)   value spaces.
+     03  filler          pic x(35)   value
+         "===========  ============  ============".
+*>
+ 01  line-9.
+     03  filler          pic x(75)   value spaces.
+     03  filler          pic x(15)   value "T o t a l s".
+     03  l9-items        pic zzzz9.
+     03  filler          pic xx      value spaces.
+     03  l9-gross        pic z(7)9.99.
+     03  filler          pic xx      value spaces.
+     03  l9-vat          pic z(7)9.99.
+*>
+ linkage section.
+*>**************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+*>
+ 01  to-day              pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Main              section.
+*>*******************************
+*>
+     move     Print-Spool-Name to PSN.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "GL Batch Posting Audit Report" at 0135 with foreground-color 2.
+     move     prog-name to l1-prog.
+     perform  zz070-convert-date.
+     display  ws-date at 0171 with foreground-color 2.
+     move     ws-date to l3-date.
+     move     usera to l3-user.
+     display  usera at 0301 with foreground-color 3.
+*>
+     move     zero to page-nos tot-batches tot-items tot-gross tot-vat.
+     move     "N" to found-any.
+     move     1  to File-Key-No.
+*>
+     open     output print-file.
+     perform  headings.
+*>
+     perform  GL-Batch-Open-Input.                 *> open  input batch-file.
+     perform  ca010-Scan-Batches.
+     perform  GL-Batch-Close.                      *> close batch-file.
+*>
+     if       not found-batches
+              display  GL114 at 1201 with foreground-color 3.
+*>
+     move     tot-items  to  l9-items.
+     move     tot-gross  to  l9-gross.
+     move     tot-vat    to  l9-vat.
+*>
+     write    print-record  from  line-8 after 2.
+     write    print-record  from  line-9 after 1.
+     write    print-record  from  line-8 after 1.
+*>
+     close    print-file.
+     call     "SYSTEM" using Print-Report.
+     display  "Batch posting audit report printed." at 1401
+                                            with foreground-color 2.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ca010-Scan-Batches       section.
+*>*******************************
+*>
+ ca011-Read.
+     perform  GL-Batch-Read-Next.                  *> read  batch-file  next record  at end
+     if       fs-reply = 10
+              go to  ca999-Exit.
+     perform  ca020-Print-One-Batch.
+     go       to ca011-Read.
+*>
+ ca999-Exit.
+     exit     section.
+*>
+ ca020-Print-One-Batch    section.
+*>*******************************
+*>
+     move     "Y" to found-any.
+     add      1 to tot-batches.
+*>
+     if       gl-batch
+              move  " G/L"  to  l6-ledger.
+     if       pl-batch
+              move  " P/L"  to  l6-ledger.
+     if       sl-batch
+              move  " S/L"  to  l6-ledger.
+*>
+     move     WS-Batch-Nos  to  l6-batch.
+     move     bcycle        to  l6-cycle.
+*>
+     if       Status-Closed
+              move  "Closed"    to  l6-status
+     else
+              move  "Open"      to  l6-status.
+*>
+     move     Batch-User    to  l6-user.
+     move     Batch-Term    to  l6-term.
+     move     Items         to  l6-items.
+     move     Actual-Gross  to  l6-gross.
+     move     Actual-Vat    to  l6-vat.
+*>
+     add      Items          to  tot-items.
+     add      Actual-Gross   to  tot-gross.
+     add      Actual-Vat     to  tot-vat.
+*>
+     write    print-record  from  line-6 after 1.
+     add      1 to line-cnt.
+     if       line-cnt > Page-Lines
+              perform  headings.
+*>
+ ca020-Exit. exit section.
+*>
+ headings                section.
+*>*******************************
+*>
+     add      1  to  page-nos.
+     move     page-nos  to  l1-page.
+*>
+     if       page-nos not = 1
+              write print-record from line-1 after page
+              write print-record  from  line-3 after 1
+              write print-record  from  line-4 after 1
+              move  spaces  to  print-record
+              write print-record after 1
+     else
+              write print-record  from  line-1 before 1
+              write print-record  from  line-3 before 1
+              write print-record  from  line-4 before 1
+     end-if
+     write    print-record  from  line-5 after 1.
+     move     spaces  to  print-record.
+     write    print-record after 1.
+     move     7 to line-cnt.
+*>
+ headings-Exit. exit section.
+*>
+ zz070-Convert-Date        section.
+*>*******************************
+*>
+*>  Converts date in to-day to UK/USA/Intl date format
+*>****************************************************
+*> Input:   to-day
+*> output:  ws-date as uk/US/Inlt date format
+*>
+     move     to-day to ws-date.
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+     if       Date-UK
+              go to zz070-Exit.
+     if       Date-USA                *> swap month and days
+              move ws-days to ws-swap
+              move ws-month to ws-days
+              move ws-swap to ws-month
+              go to zz070-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to ws-date.  *> swap Intl to UK form
+     move     to-day (7:4) to ws-Intl-Year.
+     move     to-day (4:2) to ws-Intl-Month.
+     move     to-day (1:2) to ws-Intl-Days.
+*>
+ zz070-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program gl082.
