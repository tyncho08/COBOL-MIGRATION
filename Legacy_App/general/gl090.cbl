@@ -35,6 +35,8 @@
 *>**
 *>    Called Modules.     gl090b.
 *>                        gl090a.
+*>                        gl091.
+*>                        gl092.
 *>**
 *>    Error messages used.
 *>                        NONE
@@ -47,6 +49,15 @@
 *> 24/10/16 vbc - .   ALL programs now using wsnames.cob in copybooks.
 *> 13/01/18 vbc - .04 Updated for v3.02 & FH & DALs but no code changes here.
 *> 16/04/24 vbc       Copyright notice update superseding all previous notices.
+*> 08/08/26 vbc       Added option (3) Nominal Account Posting Detail, calling
+*>                    new program gl091 to drill down from a balance shown
+*>                    here to its source postings.
+*> 08/08/26 vbc       Added option (4) IRS/GL Reconciliation, shown only when
+*>                    System-Record has IRS-Both-Used set, calling new
+*>                    program gl092.
+*> 08/08/26 vbc       Added option (5) Profit Centre/Branch Consolidated
+*>                    Summary, shown only when Profit-Centres or Branches
+*>                    is set, calling new program gl093.
 *>
 *>*************************************************************************
 *>
@@ -160,6 +171,14 @@
      else
       if      branches
               display "(2)  Branch Trial Balance" at 1201 with foreground-color 2.
+*>
+     display  "(3)  Nominal Account Posting Detail (Drill-Down)" at 1401 with foreground-color 2.
+*>
+     if       IRS-Both-Used
+              display "(4)  IRS/GL Nominal Ledger Reconciliation" at 1501 with foreground-color 2.
+*>
+     if       profit-centres or branches                *> New 08/08/26
+              display "(5)  Profit Centre/Branch Consolidated Summary" at 1601 with foreground-color 2.
 *>
      display  "(9)  Exit to system menu" at 1701 with foreground-color 2.
 *>
@@ -177,6 +196,24 @@
                                   system-record
                                   to-day
                                   file-defs.
+*>
+     if       menu-reply = 3                        *> New 08/08/26
+              call "gl091" using ws-calling-data
+                                  system-record
+                                  to-day
+                                  file-defs.
+*>
+     if       menu-reply = 4 and IRS-Both-Used      *> New 08/08/26
+              call "gl092" using ws-calling-data
+                                  system-record
+                                  to-day
+                                  file-defs.
+*>
+     if       menu-reply = 5 and (profit-centres or branches)  *> New 08/08/26
+              call "gl093" using ws-calling-data
+                                  system-record
+                                  to-day
+                                  file-defs.
 *>
      if       menu-reply not = 9
               go to  menu-input.
