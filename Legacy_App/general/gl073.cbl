@@ -0,0 +1,392 @@
+       >>source free
+*>*****************************************************************
+*>                                                                *
+*>         GL Standing (Recurring) Journal Maintenance           *
+*>*****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         gl073.
+*>**
+*>    Author.             GL was written by Simon Whine MBCS, on behalf of
+*>                        Applewood Computers and its group of Companies.
+*>                        All changes/migrations by:
+*>                        Vincent B. Coen FBCS, FIDM, FIDPM.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Maintains Standing-Journal-File (fdstdjnl.cob),
+*>                        the table of recurring journals (eg. monthly
+*>                        depreciation, rent accrual) that gl070's
+*>                        pre-process phase expands automatically into
+*>                        a normal balanced GL batch at the start of
+*>                        each period that is due, without the same
+*>                        debit/credit pair having to be re-keyed via
+*>                        gl050 every period.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     NONE.
+*>**
+*>    Error messages used.
+*>                        GL730 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*> 09/08/26 vbc - .01 The answer to the Reversing prompt was accepted
+*>                    into ws-reversing but never rewritten into
+*>                    Tab-Sj-Reversing (sj-x) - added the missing move
+*>                    into the edit-row paragraph.
+*> 09/08/26 vbc - .02 .01 only fixed the edit screen - zz100-Load-Sj-
+*>                    Table never read Sj-Reversing back into the
+*>                    table, zz130-Save-Sj-Table never wrote it back
+*>                    out, and zz120-Delete-Line's row-shuffle on
+*>                    delete dropped it, corrupting the flag on every
+*>                    row below a deleted one.  Added Sj-Reversing/
+*>                    Tab-Sj-Reversing to all three move-lists so the
+*>                    flag actually survives a load/save/delete cycle.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+*>
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ copy "selstdjnl.cob".
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ copy "fdstdjnl.cob".
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "GL073 (3.02.00)".
+ 77  Sj-Fs-Reply         pic xx    value zero.
+ 77  Cob-Crt-Status      pic 9(4)  value zero.
+*>
+ 01  All-My-Constants    pic 9(4).
+     copy "screenio.cpy".
+*>
+ copy "wsstdjnl.cob".
+*>
+ 01  work-fields.
+     03  ws-reply        pic x.
+     03  ws-line-nos     pic 99          value zero.
+     03  ws-freq         pic x           value space.
+     03  ws-active       pic x           value space.
+     03  ws-reversing    pic x           value space.
+*>
+ 01  Error-Messages.
+     03  GL730          pic x(33) value "GL730 Invalid frequency re-enter.".
+     03  GL731          pic x(29) value "GL731 Table is full (20 max)".
+     03  GL732          pic x(38) value "GL732 Saved to Standing-Journal-File.".
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     perform  zz100-Load-Sj-Table.
+*>
+ aa010-Display-Loop.
+     perform  zz110-Display-Table.
+     display  "Line to Add/Change (1-20), 0 to Delete a line, blank/Esc to Save & Exit :"
+                                       at 2301 with foreground-color 3.
+     move     zero to ws-line-nos.
+     accept   ws-line-nos at 2374 with foreground-color 3 update.
+     if       ws-line-nos = zero
+           or cob-crt-status = cob-scr-esc
+              go to aa900-Save.
+     if       ws-line-nos > Sj-Count + 1
+              go to aa010-Display-Loop.
+*>
+     if       ws-line-nos not > Sj-Count
+              display  "0 = Delete this line, Return to keep, or any key to amend :"
+                                       at 2301 with foreground-color 3
+              move     space to ws-reply
+              accept   ws-reply at 2362 with foreground-color 3 update
+              if       ws-reply = "0"
+                       perform  zz120-Delete-Line
+                       go to aa010-Display-Loop
+              end-if
+     end-if.
+*>
+     set      sj-x to ws-line-nos.
+     display  space at 2301 with erase eol.
+     display  "Description          : " at 2301 with foreground-color 3.
+     move     Tab-Sj-Description (sj-x) to WS-Sj-Description.
+     accept   WS-Sj-Description at 2325 with foreground-color 3 update.
+*>
+     display  "Debit  A/c  / P.Cent : " at 2401 with foreground-color 3.
+     move     Tab-Sj-DR-AC (sj-x) to WS-Sj-DR-AC.
+     accept   WS-Sj-DR-AC at 2425 with foreground-color 3 update.
+     move     Tab-Sj-DR-PC (sj-x) to WS-Sj-DR-PC.
+     accept   WS-Sj-DR-PC at 2432 with foreground-color 3 update.
+*>
+     display  "Credit A/c  / P.Cent : " at 2501 with foreground-color 3.
+     move     Tab-Sj-CR-AC (sj-x) to WS-Sj-CR-AC.
+     accept   WS-Sj-CR-AC at 2525 with foreground-color 3 update.
+     move     Tab-Sj-CR-PC (sj-x) to WS-Sj-CR-PC.
+     accept   WS-Sj-CR-PC at 2532 with foreground-color 3 update.
+*>
+     display  "Amount               : " at 2601 with foreground-color 3.
+     move     Tab-Sj-Amount (sj-x) to WS-Sj-Amount.
+     accept   WS-Sj-Amount at 2625 with foreground-color 3 update.
+*>
+     display  "Vat A/c / PC / Amount: " at 2701 with foreground-color 3.
+     move     Tab-Sj-Vat-AC (sj-x) to WS-Sj-Vat-AC.
+     accept   WS-Sj-Vat-AC at 2725 with foreground-color 3 update.
+     move     Tab-Sj-Vat-PC (sj-x) to WS-Sj-Vat-PC.
+     accept   WS-Sj-Vat-PC at 2732 with foreground-color 3 update.
+     move     Tab-Sj-Vat-Amount (sj-x) to WS-Sj-Vat-Amount.
+     accept   WS-Sj-Vat-Amount at 2735 with foreground-color 3 update.
+*>
+     display  space at 2301 with erase eol.
+     display  "Frequency (M/Q/Y) : " at 2301 with foreground-color 3.
+     move     space to ws-freq.
+     accept   ws-freq at 2322 with foreground-color 3 update.
+     if       ws-freq not = "M" and "Q" and "Y"
+              display  GL730 at 2401 with foreground-color 4
+              accept   ws-reply at 2440
+              go to aa010-Display-Loop.
+*>
+     display  "Active  (Y/N)     : " at 2501 with foreground-color 3.
+     move     "Y" to ws-active.
+     accept   ws-active at 2522 with foreground-color 3 update.
+*>
+     display  "Reversing - Accrual/Prepayment (Y/N) : " at 2601 with foreground-color 3.
+     move     Tab-Sj-Reversing (sj-x) to ws-reversing.
+     if       ws-reversing not = "Y"
+              move "N" to ws-reversing.
+     accept   ws-reversing at 2641 with foreground-color 3 update.
+     if       ws-reversing not = "Y"
+              move "N" to ws-reversing.
+*>
+     display  space at 2301 with erase eol.
+     display  space at 2401 with erase eol.
+     display  space at 2501 with erase eol.
+     display  space at 2601 with erase eol.
+*>
+     if       ws-line-nos > Sj-Count
+              add 1 to Sj-Count
+              set      sj-x to Sj-Count
+     end-if.
+     move     WS-Sj-Description to Tab-Sj-Description (sj-x).
+     move     WS-Sj-DR-AC         to Tab-Sj-DR-AC         (sj-x).
+     move     WS-Sj-DR-PC         to Tab-Sj-DR-PC         (sj-x).
+     move     WS-Sj-CR-AC         to Tab-Sj-CR-AC         (sj-x).
+     move     WS-Sj-CR-PC         to Tab-Sj-CR-PC         (sj-x).
+     move     WS-Sj-Amount        to Tab-Sj-Amount        (sj-x).
+     move     WS-Sj-Vat-AC        to Tab-Sj-Vat-AC        (sj-x).
+     move     WS-Sj-Vat-PC        to Tab-Sj-Vat-PC        (sj-x).
+     move     WS-Sj-Vat-Amount    to Tab-Sj-Vat-Amount    (sj-x).
+     move     ws-freq             to Tab-Sj-Frequency     (sj-x).
+     move     ws-active           to Tab-Sj-Active        (sj-x).
+     move     ws-reversing        to Tab-Sj-Reversing     (sj-x).
+     go       to aa010-Display-Loop.
+*>
+ aa900-Save.
+     if       ws-line-nos > Sj-Count and Sj-Count = 20
+              display  GL731 at 2401 with foreground-color 4
+              accept   ws-reply at 2440.
+     perform  zz130-Save-Sj-Table.
+     display  space at 2301 with erase eol.
+     display  GL732 at 2301 with foreground-color 2.
+     accept   ws-reply at 2440.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ zz100-Load-Sj-Table        section.
+*>*********************************
+*>
+     move     zero to Sj-Count.
+     open     input Standing-Journal-File.
+     if       Sj-Fs-Reply not = zero
+              go to zz100-Exit.
+*>
+ zz100-Read-Next.
+     read     Standing-Journal-File record at end
+              go to zz100-Close.
+     if       Sj-Count < 20
+              add 1 to Sj-Count
+              set  sj-x to Sj-Count
+              move Sj-Description    to Tab-Sj-Description    (sj-x)
+              move Sj-DR-AC          to Tab-Sj-DR-AC           (sj-x)
+              move Sj-DR-PC          to Tab-Sj-DR-PC           (sj-x)
+              move Sj-CR-AC          to Tab-Sj-CR-AC           (sj-x)
+              move Sj-CR-PC          to Tab-Sj-CR-PC           (sj-x)
+              move Sj-Amount         to Tab-Sj-Amount          (sj-x)
+              move Sj-Vat-AC         to Tab-Sj-Vat-AC          (sj-x)
+              move Sj-Vat-PC         to Tab-Sj-Vat-PC          (sj-x)
+              move Sj-Vat-Amount     to Tab-Sj-Vat-Amount      (sj-x)
+              move Sj-Frequency      to Tab-Sj-Frequency       (sj-x)
+              move Sj-Active         to Tab-Sj-Active          (sj-x)
+              move Sj-Reversing      to Tab-Sj-Reversing       (sj-x)
+              move Sj-Last-Cycle-Run to Tab-Sj-Last-Cycle-Run  (sj-x)
+     end-if
+     go       to zz100-Read-Next.
+*>
+ zz100-Close.
+     close    Standing-Journal-File.
+*>
+ zz100-Exit.
+     exit     section.
+*>
+ zz110-Display-Table        section.
+*>*********************************
+*>
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "GL Standing/Recurring Journal Maintenance" at 0301 with foreground-color 2.
+     display  "Ln Description              Dr-Ac/PC  Cr-Ac/PC   Amount      Frq Act"
+                                       at 0601 with foreground-color 2.
+     move     zero to ws-line-nos.
+     perform  zz115-Display-One-Row varying ws-line-nos from 1 by 1
+              until ws-line-nos > 20.
+*>
+ zz110-Exit.
+     exit     section.
+*>
+ zz115-Display-One-Row.
+*>
+     if       ws-line-nos > Sj-Count
+              go to zz115-Exit.
+     set      sj-x to ws-line-nos.
+     display  ws-line-nos at line (6 + ws-line-nos) col 1 with foreground-color 3.
+     display  Tab-Sj-Description (sj-x) at line (6 + ws-line-nos) col 4
+                                       with foreground-color 3.
+     display  Tab-Sj-DR-AC (sj-x) at line (6 + ws-line-nos) col 29
+                                       with foreground-color 3.
+     display  Tab-Sj-DR-PC (sj-x) at line (6 + ws-line-nos) col 36
+                                       with foreground-color 3.
+     display  Tab-Sj-CR-AC (sj-x) at line (6 + ws-line-nos) col 39
+                                       with foreground-color 3.
+     display  Tab-Sj-CR-PC (sj-x) at line (6 + ws-line-nos) col 46
+                                       with foreground-color 3.
+     display  Tab-Sj-Amount (sj-x) at line (6 + ws-line-nos) col 49
+                                       with foreground-color 3.
+     display  Tab-Sj-Frequency (sj-x) at line (6 + ws-line-nos) col 62
+                                       with foreground-color 3.
+     display  Tab-Sj-Active (sj-x) at line (6 + ws-line-nos) col 66
+                                       with foreground-color 3.
+ zz115-Exit.
+     continue.
+*>
+ zz120-Delete-Line          section.
+*>*********************************
+*>
+*>  Shuffle every following row down one to close the gap, then
+*>   shrink the table by one.
+*>
+     perform  varying sj-x from ws-line-nos by 1
+              until sj-x > Sj-Count - 1
+              move Tab-Sj-Description    (sj-x + 1) to Tab-Sj-Description    (sj-x)
+              move Tab-Sj-DR-AC          (sj-x + 1) to Tab-Sj-DR-AC          (sj-x)
+              move Tab-Sj-DR-PC          (sj-x + 1) to Tab-Sj-DR-PC          (sj-x)
+              move Tab-Sj-CR-AC          (sj-x + 1) to Tab-Sj-CR-AC          (sj-x)
+              move Tab-Sj-CR-PC          (sj-x + 1) to Tab-Sj-CR-PC          (sj-x)
+              move Tab-Sj-Amount         (sj-x + 1) to Tab-Sj-Amount         (sj-x)
+              move Tab-Sj-Vat-AC         (sj-x + 1) to Tab-Sj-Vat-AC         (sj-x)
+              move Tab-Sj-Vat-PC         (sj-x + 1) to Tab-Sj-Vat-PC         (sj-x)
+              move Tab-Sj-Vat-Amount     (sj-x + 1) to Tab-Sj-Vat-Amount     (sj-x)
+              move Tab-Sj-Frequency      (sj-x + 1) to Tab-Sj-Frequency      (sj-x)
+              move Tab-Sj-Active         (sj-x + 1) to Tab-Sj-Active         (sj-x)
+              move Tab-Sj-Reversing      (sj-x + 1) to Tab-Sj-Reversing      (sj-x)
+              move Tab-Sj-Last-Cycle-Run (sj-x + 1) to Tab-Sj-Last-Cycle-Run (sj-x)
+     end-perform.
+     if       Sj-Count > zero
+              subtract 1 from Sj-Count.
+*>
+ zz120-Exit.
+     exit     section.
+*>
+ zz130-Save-Sj-Table        section.
+*>*********************************
+*>
+     open     output Standing-Journal-File.
+     perform  varying sj-x from 1 by 1 until sj-x > Sj-Count
+              move sj-x                           to Sj-Seq
+              move Tab-Sj-Description    (sj-x)    to Sj-Description
+              move Tab-Sj-DR-AC          (sj-x)    to Sj-DR-AC
+              move Tab-Sj-DR-PC          (sj-x)    to Sj-DR-PC
+              move Tab-Sj-CR-AC          (sj-x)    to Sj-CR-AC
+              move Tab-Sj-CR-PC          (sj-x)    to Sj-CR-PC
+              move Tab-Sj-Amount         (sj-x)    to Sj-Amount
+              move Tab-Sj-Vat-AC         (sj-x)    to Sj-Vat-AC
+              move Tab-Sj-Vat-PC         (sj-x)    to Sj-Vat-PC
+              move Tab-Sj-Vat-Amount     (sj-x)    to Sj-Vat-Amount
+              move Tab-Sj-Frequency      (sj-x)    to Sj-Frequency
+              move Tab-Sj-Active         (sj-x)    to Sj-Active
+              move Tab-Sj-Reversing      (sj-x)    to Sj-Reversing
+              move Tab-Sj-Last-Cycle-Run (sj-x)    to Sj-Last-Cycle-Run
+              write Standing-Journal-Record
+     end-perform.
+     close    Standing-Journal-File.
+*>
+ zz130-Exit.
+     exit     section.
