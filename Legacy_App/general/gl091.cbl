@@ -0,0 +1,515 @@
+       >>source free
+*>**********************************************************
+*>                                                         *
+*>       Nominal Account Posting Detail (Drill-Down)       *
+*>**********************************************************
+*>
+ identification          division.
+*>===============================
+*>
+      program-id.         gl091.
+*>**
+*>    Author.             GL was written by Simon Whine MBCS, on behalf of
+*>                        Applewood Computers and its group of Companies.
+*>                        All changes/migrations by:
+*>                        Vincent B. Coen FBCS, FIDM, FIDPM.
+*>                        Converted For Cis January 85,
+*>                        For Applewood Computers.
+*>                        Written to supplement IRS to support larger numbers for
+*>                        accounts to 10 digits nominal and subnominals and money
+*>                        amounts to 100M - 1 for customers requiring a
+*>                        comparable? but cheaper product than Oracle financials.
+*>                        Reduced down some point later in time for accnts 6
+*>                        digits and reduced money amounts.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Called from the Trial Balance menu (gl090) to drill
+*>                        down from a nominal account balance to the current
+*>                        cycle's source postings that make it up, read
+*>                        straight from the live Posting-file (the file gl080
+*>                        archives and clears down at end of cycle).  Splits
+*>                        each posting into its debit/credit/vat legs the
+*>                        same way gl080's arc-process does when it archives
+*>                        posting-file, so figures agree with gl105's later
+*>                        printout of the same postings once archived.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     None.
+*>**
+*>    Error messages used.
+*>     System Wide.
+*>                        NONE.
+*>     Module specific.
+*>                        GL106 A/C Not Found.
+*>                        GL107 P/C Not Found.
+*>                        GL108 No Postings Found For This Account.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ copy "selprint.cob".
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ copy "fdprint.cob".
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(16) value "gl091 (3.02.00)".
+ copy "print-spool-command.cob".
+ copy "wsfnctn.cob".
+ copy "wsledger.cob".
+ copy "wspost.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+*>     03  WS-Ledger-Record       pic x.
+*>     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Stock-Record        pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ 01  filler.
+     03  ws-reply        pic x           value space.
+     03  line-cnt        pic 99  comp    value zero.
+     03  page-nos        pic 999         value zero.
+     03  ac-to-print     pic 9(6)        value zero.
+     03  pc-to-print     pic 99          value zero.
+     03  tot-dr          pic s9(8)v99    value zero.
+     03  tot-cr          pic s9(8)v99    value zero.
+     03  ws-leg-amount   pic s9(8)v99    value zero.
+     03  found-any       pic x           value "N".
+         88  found-postings          value "Y".
+*>
+ 01  ws-Test-Date            pic x(10).
+ 01  ws-date-formats.
+     03  ws-swap             pic xx.
+     03  ws-Conv-Date        pic x(10).
+     03  ws-date             pic x(10).
+     03  ws-UK redefines ws-date.
+         05  ws-days         pic xx.
+         05  filler          pic x.
+         05  ws-month        pic xx.
+         05  filler          pic x.
+         05  ws-year         pic x(4).
+     03  ws-USA redefines ws-date.
+         05  ws-usa-month    pic xx.
+         05  filler          pic x.
+         05  ws-usa-days     pic xx.
+         05  filler          pic x.
+         05  filler          pic x(4).
+     03  ws-Intl redefines ws-date.
+         05  ws-intl-year    pic x(4).
+         05  filler          pic x.
+         05  ws-intl-month   pic xx.
+         05  filler          pic x.
+         05  ws-intl-days    pic xx.
+*>
+ 01  Error-Messages.
+*> System Wide
+*> Module specific
+    03  GL106           pic x(19) value "GL106 A/C Not Found".
+    03  GL107           pic x(19) value "GL107 P/C Not Found".
+    03  GL108           pic x(41) value "GL108 No Postings Found For This Account".
+*>
+ 01  line-1.
+     03  l1-prog         pic x(54).
+     03  filler          pic x(70)       value "Nominal Account Posting Detail".
+     03  filler          pic x(5)        value "Page ".
+     03  l1-page         pic zz9.
+*>
+ 01  line-3.
+     03  l3-user         pic x(122).
+     03  l3-date         pic x(10).
+*>
+ 01  line-4.
+     03  l4-filler       pic x(10)       value "Account - ".
+     03  l4-ac           pic zzz9.99.
+     03  filler          pic xxx         value " / ".
+     03  l4-pc           pic 99bbbb      blank when zero.
+     03  l4-ac-name      pic x(98).
+*>
+ 01  line-5.
+     03  filler          pic x(75)       value
+         "Transaction     Code    <--Date-->    <------------Legend------------>     ".
+     03  filler          pic x(57)       value
+         "<--Contra-->   <--Debit-->   <-Credit-->    <--Balance-->".
+*>
+ 01  line-6.
+     03  filler          pic x(75)       value spaces.
+     03  filler          pic x(12)       value "Account P.C.".
+*>
+ 01  line-7.
+     03  l7-batch        pic zzzz9.
+     03  filler          pic x           value "/".
+     03  l7-post         pic zzzz9bbbbbb.
+     03  l7-code         pic x(7).
+     03  l7-date         pic x(14).
+     03  l7-legend       pic x(37).
+     03  l7-c-ac         pic zzz9.99bb   blank when zero.
+     03  l7-c-pc         pic z9bbbb      blank when zero.
+     03  l7-debit        pic z(7)9.99    blank when zero.
+     03  filler          pic xxx         value spaces.
+     03  l7-credit       pic z(7)9.99    blank when zero.
+*>
+ 01  line-8.
+     03  filler          pic x(90)       value spaces.
+     03  filler          pic x(25)       value "===========   ===========".
+*>
+ 01  line-9.
+     03  filler          pic x(75)       value spaces.
+     03  filler          pic x(15)       value "B a l a n c e".
+     03  l9-debit        pic z(7)9.99bbb.
+     03  l9-credit       pic z(7)9.99bbbb.
+     03  l9-balance      pic z(7)9.99cr  blank when zero.
+*>
+ linkage section.
+*>**************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+*>
+ 01  to-day              pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Main              section.
+*>*******************************
+*>
+     move     Print-Spool-Name to PSN.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Nominal Account Posting Detail" at 0135 with foreground-color 2.
+     move     prog-name to l1-prog.
+     perform  zz070-convert-date.
+     display  ws-date at 0171 with foreground-color 2.
+     move     ws-date to l3-date.
+     move     usera to l3-user.
+     display  usera at 0301 with foreground-color 3.
+     move     1  to File-Key-No.
+*>
+     perform  GL-Nominal-Open-Input.                *> open     input  ledger-file.
+*>
+ get-account.
+*>**********
+*>
+     display  "Enter Account to print   [     ]" at 0621 with foreground-color 2.
+     move     zero to ac-to-print.
+     accept   ac-to-print at 0647 with foreground-color 3 update.
+*>
+     if       ac-to-print = zero
+              perform  GL-Nominal-Close
+              go to  aa999-Exit.
+*>
+     move     ac-to-print  to  WS-Ledger-Nos.
+     move     zero         to  ledger-pc.
+*>
+     perform  GL-Nominal-Read-Indexed.            *> read     ledger-file  invalid key
+     if       fs-reply = 21
+              display GL106 at 0654 with foreground-color 4
+              go to  get-account.
+*>
+     display  space at 0654 with erase eol.
+*>
+ get-pc.
+*>*****
+*>
+     move     zero to pc-to-print.
+     display  "Enter P/C, or 0 for All  [  ]" at 0821 with foreground-color 2.
+     accept   pc-to-print at 0847 with foreground-color 3 update.
+*>
+     if       pc-to-print = zero
+              go to  start-run.
+*>
+     move     pc-to-print  to  ledger-pc.
+     perform  GL-Nominal-Read-Indexed.           *> read     ledger-file  invalid key
+     if       fs-reply = 21
+              display GL107 at 0854 with foreground-color 4
+              go to  get-pc.
+*>
+     display  space at 0854 with erase eol.
+*>
+ start-run.
+*>********
+*>
+     divide   ac-to-print  by  100  giving  l4-ac.
+     move     pc-to-print  to  l4-pc.
+     move     ledger-name  to  l4-ac-name.
+     move     zero         to  page-nos  tot-dr  tot-cr.
+     move     "N"          to  found-any.
+*>
+     open     output  print-file.
+     perform  headings.
+*>
+     perform  GL-Posting-Open-Input.               *> open     input  posting-file.
+     perform  ba010-Scan-Postings.
+     perform  GL-Posting-Close.                    *> close    posting-file.
+*>
+     if       not found-postings
+              display  GL108 at 1201 with foreground-color 3.
+*>
+     move     tot-dr  to  l9-debit.
+     move     tot-cr  to  l9-credit.
+     add      tot-dr  tot-cr  giving  l9-balance.
+*>
+     write    print-record  from  line-8 after 2.
+     write    print-record  from  line-9 after 1.
+     write    print-record  from  line-8 after 1.
+*>
+     close    print-file.
+     perform  GL-Nominal-Close.
+     call     "SYSTEM" using Print-Report.
+     display  "Posting detail printed." at 1401 with foreground-color 2.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ba010-Scan-Postings      section.
+*>*******************************
+*>
+*>  Full scan of posting-file, splitting each posting the same way
+*>  gl080's arc-process does when it archives it, so the debit/credit/
+*>  vat legs shown here agree with what gl105 will print later.
+*>
+ ba011-Read.
+     perform  GL-Posting-Read-Next.                *> read  posting-file  next record  at end
+     if       fs-reply = 10
+              go to  ba999-Exit.
+*>
+     if       WS-Post-Key = zero
+              go to  ba011-Read.
+*>
+     if       post-dr = ac-to-print
+       and    (pc-to-print = zero or dr-pc = pc-to-print)
+              perform  ba020-Write-Debit-Leg.
+*>
+     if       post-cr = ac-to-print
+       and    (pc-to-print = zero or cr-pc = pc-to-print)
+              perform  ba030-Write-Credit-Leg.
+*>
+     if       vat-ac of WS-Posting-Record = ac-to-print
+       and    vat-amount not = zero
+       and    (pc-to-print = zero or vat-pc = pc-to-print)
+              perform  ba040-Write-Vat-Leg.
+*>
+     go       to ba011-Read.
+ ba999-Exit.
+     exit     section.
+*>
+ ba020-Write-Debit-Leg          section.
+*>*************************************
+*>
+     move     "Y" to found-any.
+     move     batch        to  l7-batch.
+     move     post-number  to  l7-post.
+     move     post-code in WS-Posting-Record   to  l7-code.
+     move     post-date    to  l7-date.
+     move     post-legend  to  l7-legend.
+     divide   post-cr      by  100  giving  l7-c-ac.
+     move     cr-pc        to  l7-c-pc.
+*>
+     if       post-vat-side = "CR"
+              add   post-amount  vat-amount  giving  ws-leg-amount
+     else
+              move  post-amount  to  ws-leg-amount.
+     move     ws-leg-amount  to  l7-debit.
+     move     zero  to  l7-credit.
+     add      ws-leg-amount  to  tot-dr.
+*>
+     write    print-record  from  line-7 after 1.
+     add      1 to line-cnt.
+     if       line-cnt > Page-Lines
+              perform  headings.
+*>
+ ba020-Exit. exit section.
+*>
+ ba030-Write-Credit-Leg         section.
+*>*************************************
+*>
+     move     "Y" to found-any.
+     move     batch        to  l7-batch.
+     move     post-number  to  l7-post.
+     move     post-code in WS-Posting-Record   to  l7-code.
+     move     post-date    to  l7-date.
+     move     post-legend  to  l7-legend.
+     divide   post-dr      by  100  giving  l7-c-ac.
+     move     dr-pc        to  l7-c-pc.
+*>
+     if       post-vat-side = "DR"
+              add   post-amount  vat-amount  giving  ws-leg-amount
+     else
+              move  post-amount  to  ws-leg-amount.
+     move     ws-leg-amount  to  l7-credit.
+     move     zero  to  l7-debit.
+     add      ws-leg-amount  to  tot-cr.
+*>
+     write    print-record  from  line-7 after 1.
+     add      1 to line-cnt.
+     if       line-cnt > Page-Lines
+              perform  headings.
+*>
+ ba030-Exit. exit section.
+*>
+ ba040-Write-Vat-Leg            section.
+*>*************************************
+*>
+     move     "Y" to found-any.
+     move     batch        to  l7-batch.
+     move     post-number  to  l7-post.
+     move     "VAT"        to  l7-code.
+     move     post-date    to  l7-date.
+     move     post-legend  to  l7-legend.
+     move     zero         to  l7-c-ac  l7-c-pc.
+*>
+     if       post-vat-side = "CR"
+              move  vat-amount  to  l7-credit
+              move  zero        to  l7-debit
+              add   vat-amount  to  tot-cr
+     else
+              move  vat-amount  to  l7-debit
+              move  zero        to  l7-credit
+              add   vat-amount  to  tot-dr.
+*>
+     write    print-record  from  line-7 after 1.
+     add      1 to line-cnt.
+     if       line-cnt > Page-Lines
+              perform  headings.
+*>
+ ba040-Exit. exit section.
+*>
+ headings                section.
+*>*******************************
+*>
+     add      1  to  page-nos.
+     move     page-nos  to  l1-page.
+*>
+     if       page-nos not = 1
+              write print-record from line-1 after page
+              write print-record  from  line-3 after 1
+              write print-record  from  line-4 after 1
+              move  spaces  to  print-record
+              write print-record after 1
+     else
+              write print-record  from  line-1 before 1
+              write print-record  from  line-3 before 1
+              write print-record  from  line-4 before 1
+     end-if
+     write    print-record  from  line-5 after 1.
+     write    print-record  from  line-6 after 1.
+     move     spaces  to  print-record.
+     write    print-record after 1.
+     move     7 to line-cnt.
+*>
+ headings-Exit. exit section.
+*>
+ zz070-Convert-Date        section.
+*>*******************************
+*>
+*>  Converts date in to-day to UK/USA/Intl date format
+*>****************************************************
+*> Input:   to-day
+*> output:  ws-date as uk/US/Inlt date format
+*>
+     move     to-day to ws-date.
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+     if       Date-UK
+              go to zz070-Exit.
+     if       Date-USA                *> swap month and days
+              move ws-days to ws-swap
+              move ws-month to ws-days
+              move ws-swap to ws-month
+              go to zz070-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to ws-date.  *> swap Intl to UK form
+     move     to-day (7:4) to ws-Intl-Year.
+     move     to-day (4:2) to ws-Intl-Month.
+     move     to-day (1:2) to ws-Intl-Days.
+*>
+ zz070-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
