@@ -391,6 +391,8 @@
      move     1           to  WS-Ledger.
      move     next-batch  to  WS-Batch-Nos.
      add      1           to  next-batch.
+     move     usera       to  Batch-User.
+     move     WS-Term-Code to Batch-Term.
 *>
  write-next-batch.
 *>***************
