@@ -0,0 +1,383 @@
+       >>source free
+*>**********************************************************
+*>                                                         *
+*>       Profit Centre / Branch Consolidated Summary       *
+*>**********************************************************
+*>
+ identification          division.
+*>===============================
+*>
+      program-id.         gl093.
+*>**
+*>    Author.             GL was written by Simon Whine MBCS, on behalf of
+*>                        Applewood Computers and its group of Companies.
+*>                        All changes/migrations by:
+*>                        Vincent B. Coen FBCS, FIDM, FIDPM.
+*>                        Converted From Cis January 85,
+*>                        For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            One line per Profit Centre/Branch set up in
+*>                        gl030, each showing that branch's own Debit
+*>                        and Credit totals accumulated across every
+*>                        detail (leaf) nominal account, followed by a
+*>                        Consolidated Total line for the whole company.
+*>                        gl090b already lists every nominal/PC detail
+*>                        line and gl090a already gives one fully
+*>                        consolidated trial balance, but neither gives
+*>                        a side-by-side comparison of what each branch
+*>                        itself contributes - that is what this adds.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     None
+*>**
+*>    Error messages used.
+*> System Wide
+*>                        GL013 Hit Return to Quit
+*> Module specific
+*>                        GL091 Ledger File Does Not Exist
+*>****
+*>    Changes.
+*> 08/08/26 vbc - New.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+*> copy "seledger.cob".
+ copy "selprint.cob".
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+*> copy "fdledger.cob".
+ copy "fdprint.cob".
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(16) value "gl093 (3.02.00)".
+ copy "print-spool-command.cob".
+*>
+ copy "wsfnctn.cob".
+ copy "wsledger.cob".
+ copy "glwspc.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+*>     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Stock-Record        pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ 01  filler.
+     03  ws-reply        pic x.
+     03  y               pic 99          value zero.
+     03  page-nos        pic 999         value zero.
+     03  line-cnt        binary-char     value zero.
+     03  pc-dr           pic 9(8)v99  comp  occurs  99  value zero.
+     03  pc-cr           pic 9(8)v99  comp  occurs  99  value zero.
+     03  totl-dr         pic 9(8)v99     value zero.
+     03  totl-cr         pic 9(8)v99     value zero.
+*>
+ 01  ws-Test-Date            pic x(10).
+ 01  ws-date-formats.
+     03  ws-swap             pic xx.
+     03  ws-Conv-Date        pic x(10).
+     03  ws-date             pic x(10).
+     03  ws-UK redefines ws-date.
+         05  ws-days         pic xx.
+         05  filler          pic x.
+         05  ws-month        pic xx.
+         05  filler          pic x.
+         05  ws-year         pic x(4).
+     03  ws-USA redefines ws-date.
+         05  ws-usa-month    pic xx.
+         05  filler          pic x.
+         05  ws-usa-days     pic xx.
+         05  filler          pic x.
+         05  filler          pic x(4).
+     03  ws-Intl redefines ws-date.
+         05  ws-intl-year    pic x(4).
+         05  filler          pic x.
+         05  ws-intl-month   pic xx.
+         05  filler          pic x.
+         05  ws-intl-days    pic xx.
+*>
+ 01  Error-Messages.
+*> System Wide
+    03  GL013           pic x(24) value "GL013 Hit Return to Quit".
+*> Module specific
+    03  GL091           pic x(32) value "GL091 Ledger File Does Not Exist".
+*>
+ 01  print-lines.
+     03  line-1.  *> 132
+       05  l1-prog         pic x(56).
+       05  filler          pic x(31)     value "Profit Centre/Branch Summary".
+       05  filler          pic x(37)     value spaces.
+       05  filler          pic x(5)      value "Page ".
+       05  l1-page         pic zz9.
+*>
+     03  line-3.
+       05  l3-user         pic x(32).
+       05  filler          pic x(90)     value spaces.
+       05  l3-date         pic x(10).
+*>
+     03  line-4.
+       05  filler          pic x(12)     value "P/C  Type".
+       05  filler          pic x(38)     value spaces.
+       05  filler          pic x(30)     value "Debit          Credit".
+*>
+     03  line-6.
+       05  l6-pc           pic z9        blank when zero.
+       05  filler          pic x(4)      value spaces.
+       05  l6-type         pic x(14).
+       05  filler          pic x(30)     value spaces.
+       05  l6-dr           pic z(7)9.99b  blank when zero.
+       05  l6-cr           pic z(7)9.99   blank when zero.
+*>
+     03  line-7.
+       05  filler          pic x(60)      value spaces.
+       05  filler          pic x(23)      value "===========  =========".
+*>
+ linkage section.
+*>--------------
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+*>
+ 01  to-day              pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ gl093-Main section.
+*>******************
+*>
+     perform  GL-Nominal-Open-Input.               *> open     input  ledger-file.
+     if       fs-reply not = zero
+              display space at 0101 with erase eos
+              display GL091 at 0901 with foreground-color 4
+              display GL013 at 1001 with foreground-color 2
+              accept ws-reply at 1026
+              go to main-exit.
+*>
+     move     Print-Spool-Name to PSN.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     perform  zz070-convert-date.
+     display  ws-date at 0171 with foreground-color 2.
+     move     1  to File-Key-No.
+*>
+     display  "Profit Centre/Branch Summary" at 0129 with foreground-color 2.
+*>
+*>  Pick up the branch/PC set-up written by gl030 against nominal 999999.
+*>
+     move     999999 to WS-Ledger-Nos.
+     move     zero   to Ledger-PC.
+     perform  GL-Nominal-Read-Indexed.
+     if       fs-reply not = zero
+              move   spaces to p-c-branches
+     else
+              move   WS-Ledger-Record to p-c-branches.
+*>
+     open     output  print-file.
+     move     prog-name to l1-prog.
+     move     ws-date   to l3-date.
+     move     zero      to page-nos.
+     move     usera     to l3-user.
+     perform  page-heading.
+*>
+     perform  gl093-Accumulate-Loop until we-error = 255
+                                        or ledger-n = 9999.
+*>
+     perform  gl093-Print-Branches.
+*>
+     move     zero      to l6-pc.
+     move     "Consolidated"  to  l6-type.
+     move     totl-dr   to  l6-dr.
+     move     totl-cr   to  l6-cr.
+     write    print-record  from  line-7 after 2.
+     write    print-record  from  line-6 after 1.
+     write    print-record  from  line-7 after 1.
+*>
+     close    print-file.
+     call     "SYSTEM" using Print-Report.
+*>
+ main-end.
+*>*******
+*>
+     perform  GL-Nominal-Close.
+*>
+ main-exit.
+     goback.
+*>
+ gl093-Accumulate-Loop.
+*>*********************
+*>
+     perform  GL-Nominal-Read-Next.            *> read     ledger-file  next at end
+     if       fs-reply = 10
+              move  255 to we-error
+              go to gl093-Accumulate-Exit.
+*>
+     if       ledger-n = 9999
+              go to gl093-Accumulate-Exit.
+*>
+     if       ledger-level not = zero
+              go to gl093-Accumulate-Exit.
+*>
+     if       ledger-balance  <  0
+              subtract  ledger-balance  from  pc-cr (Ledger-PC + 1)
+              subtract  ledger-balance  from  totl-cr
+     else
+              add       ledger-balance  to    pc-dr (Ledger-PC + 1)
+              add       ledger-balance  to    totl-dr.
+*>
+ gl093-Accumulate-Exit.
+     exit     paragraph.
+*>
+ gl093-Print-Branches section.
+*>****************************
+*>
+     move     zero to y.
+     perform  gl093-Print-One-Branch until y = 99.
+*>
+ gl093-Print-Branches-Exit.
+     exit     section.
+*>
+ gl093-Print-One-Branch.
+*>**********************
+*>
+     add      1 to y.
+     if       p-b-codes (y) = "Y" or "E"
+              move     y  to  l6-pc
+              if       p-b-codes (y) = "E"
+                       move  "Establishment"  to  l6-type
+              else
+                       move  "Branch"         to  l6-type
+              end-if
+              move     pc-dr (y + 1)  to  l6-dr
+              move     pc-cr (y + 1)  to  l6-cr
+              write    print-record  from  line-6 after 1
+              add      1 to line-cnt
+              if       line-cnt > Page-Lines
+                       perform  page-heading.
+*>
+ page-heading.
+*>***********
+*>
+     add      1  to  page-nos.
+     move     page-nos  to  l1-page.
+*>
+     if       page-nos not = 1
+              write print-record from line-1 after page
+              write print-record  from  line-3 after 1
+              move  spaces  to  print-record
+              write print-record after 1
+     else
+              write print-record  from  line-1 before 1
+              write print-record  from  line-3 before 1
+     end-if
+     write    print-record  from  line-4 after 1.
+     move     spaces  to  print-record.
+     write    print-record after 1.
+     move     5 to line-cnt.
+*>
+ zz070-Convert-Date     section.
+*>*****************************
+*>
+*>  Converts date in to-day to UK/USA/Intl date format
+*>****************************************************
+*> Input:   to-day
+*> output:  ws-date as uk/US/Inlt date format
+*>
+     move     to-day to ws-date.
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+     if       Date-UK
+              go to zz070-Exit.
+     if       Date-USA                *> swap month and days
+              move ws-days to ws-swap
+              move ws-month to ws-days
+              move ws-swap to ws-month
+              go to zz070-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to ws-date.  *> swap Intl to UK form
+     move     to-day (7:4) to ws-Intl-Year.
+     move     to-day (4:2) to ws-Intl-Month.
+     move     to-day (1:2) to ws-Intl-Days.
+*>
+ zz070-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
