@@ -193,6 +193,7 @@
 *>-----------
 *>
 *> copy "selsys.cob".
+ copy "selusers.cob".
  data  division.
 *>=============
 *>
@@ -200,6 +201,7 @@
 *>-----------
 *>
 *> copy "fdsys.cob".
+ copy "fdusers.cob".
  working-storage section.
 *>----------------------
  77  prog-name           pic x(17)    value "General (3.02.20)".
@@ -257,8 +259,13 @@
 *>
      03  ws-env-columns  pic 999       value zero.
      03  ws-env-lines    pic 999       value zero.
+*>
+     03  ws-login-id       pic x(8).
+     03  ws-login-password pic x(4).
+     03  ws-login-tries    pic 9        value zero.
 *>
  copy "wsmaps03.cob".
+ copy "wsmaps01.cob".
  copy "wscall.cob".
  copy "wstime.cob".
  copy "wsfnctn.cob".
@@ -328,6 +335,7 @@
      03  SY010           pic x(46) value "SY010 Terminal program not set to length => 24".
      03  SY011           pic x(47) value "SY011 Error on systemMT processing, Fs-reply = ".
      03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY014           pic x(38) value "SY014 User Id/Password not recognised".
 *> Module Wide
      03  GL005           pic x(36) value "GL005 No Archive File found, Aborted".
 *>
@@ -478,6 +486,9 @@
               string "Using "    delimited by size
                      Script-Name delimited by space into Batch-Text
      end-if
+*>
+     if       Param-Restrict = "Y" and Usera = spaces
+              perform  ba900-User-Login.
 *>
      move     zeros to ws-Process-Func ws-Sub-Function.
      if       menu-reply = "A"
@@ -558,11 +569,16 @@
      display  "(K)  Print P&L and Balance Sheet" at 1344  with foreground-color 2.
      display  "(L)  Print Ledgers"               at 1444  with foreground-color 2.
      display  "(M)* Print Final Accounts"        at 1544  with foreground-color 2.
+     display  "(N)  Archive Verify & Catalog"    at 1644  with foreground-color 2.
      display  "(X)  Exit to "                    at 1704  with foreground-color 2.
      display  Op-Display                         at 1717  with foreground-color 2.
      display  Batch-Text                         at 1745  with foreground-color 2.
 *>     display  "(Y)*  File Garbage Collector"   at 1804  with foreground-color 2. *> change when done
-     if       Param-Restrict not = "Y"
+     display  "(O)  Batch Posting Audit Report"  at 1944  with foreground-color 2.
+     display  "(P)  Standing Journal Maintenance" at 2044  with foreground-color 2.
+     display  "(Q)  VAT Return Summary"          at 2144  with foreground-color 2.
+     display  "(R)  Customer/Supplier Contra Posting" at 2244  with foreground-color 2.
+     if       Param-Restrict not = "Y" or CU-Admin
               display  "(Z)  System Set Up" At 1844       with foreground-color 2.
 *>
  accept-loop.
@@ -573,7 +589,7 @@
               go to pre-overrewrite.
 *>
      if       menu-reply = "Z" and
-              Param-Restrict = "Y"
+              Param-Restrict = "Y" and not CU-Admin
               display  "Not permitted" at 2331 with foreground-color 2
               go to display-menu.
 *>
@@ -606,6 +622,12 @@
      call     ws-called using ws-calling-data file-defs.
      if       ws-term-code > 7
               stop run.
+     display  "Maintain Users (Y/N) ? " at 2301 with foreground-color 3.
+     move     "N" to ws-reply.
+     accept   ws-reply at 2324 with foreground-color 3 update UPPER.
+     if       ws-reply = "Y"
+              move "sys003" to ws-called
+              call ws-called using ws-calling-data file-defs.
      go       to Open-System.
 *>
  pre-overrewrite.
@@ -675,8 +697,8 @@
 *>
      move     space to menu-reply.
      go       to load01 load02 load03 loadsr load05 load06 load07
-                 load08 load09 load10 load11 load12 loader loader
-                 loader loader loader loader loader loader loader
+                 load08 load09 load10 load11 load12 loader load14
+                 load15 load16 load17 load18 loader loader loader
                  loader loader loader loadsr call-system-setup
               depending on z.
 *>
@@ -839,6 +861,39 @@
 *>
      move     "gl130" to ws-called.
      go       to load00.
+*>
+ load14.
+*>-----
+*>
+     move     "gl081" to ws-called.
+     go       to load00.
+*>
+ load15.
+*>-----
+*>
+     move     "gl082" to ws-called.
+     go       to load00.
+*>
+ load16.
+*>-----
+*>
+     move     "gl073" to ws-called.
+     go       to load00.
+*>
+ load17.
+*>-----
+*>
+     move     "gl094" to ws-called.
+     go       to load00.
+*>
+ load18.
+*>-----
+*>
+     move     "gl095" to ws-called.
+     perform  load00.
+     perform  overrewrite.
+     perform  aa010-get-system-recs.
+     go       to display-menu.
 *>
  load25.
 *>-----
@@ -860,6 +915,62 @@
      goback.
 *>
  copy "Proc-Get-Env-Set-Files.cob".
+*>
+ ba900-User-Login          section.
+*>*******************************
+*>
+*>  Resolves the operator against Users-File (sys003) so that the
+*>   (Z) System Set Up option can be granted by role rather than by
+*>   the blanket Param-Restrict flag alone.  Run once per session,
+*>   guarded by Usera being blank at display-menu.  If Users-File has
+*>   not yet been set up at all (no sys003 run yet) the operator is
+*>   let through as Admin so they can go and create the first user.
+*>   On 3 failed logon attempts the operator carries on at Standard
+*>   level, i.e. no access to option Z.
+*>
+     move     zero to ws-login-tries.
+     open     input Users-File.
+     if       Fs-Reply not = zero
+              move "Guest" to Usera
+              set  CU-Admin to true
+              go to ba900-Exit-No-Close.
+*>
+ ba900-Try.
+     add      1 to ws-login-tries.
+     display  " " at 0101 with erase eos.
+     display  "User Id   :- [        ]" at 0601 with foreground-color 3.
+     move     spaces to ws-login-id.
+     accept   ws-login-id at 0615 with foreground-color 3 update UPPER.
+     display  "Password  :- [    ]" at 0701 with foreground-color 3.
+     move     spaces to ws-login-password.
+     accept   ws-login-password at 0715 with foreground-color 3 update.
+*>
+     move     ws-login-id to Users-Id.
+     read     Users-File record invalid key
+              go to ba900-Failed.
+     if       not Users-Is-Active
+              go to ba900-Failed.
+     move     ws-login-password to pass-word of maps01-ws.
+     set      pass to true.
+     call     "maps01" using maps01-ws.
+     if       pass-word of maps01-ws not = Users-Password
+              go to ba900-Failed.
+*>
+     move     Users-Name to Usera.
+     move     Users-Role to Current-User-Role.
+     go       to ba900-Exit.
+*>
+ ba900-Failed.
+     display  SY014 at 2301 with foreground-color 4.
+     if       ws-login-tries < 3
+              go to ba900-Try.
+     move     "Guest"     to Usera.
+     set      CU-Standard to true.
+*>
+ ba900-Exit.
+     close    Users-File.
+ ba900-Exit-No-Close.
+     exit     section.
 *>
  zz060-Convert-Date        section.
 *>********************************
