@@ -0,0 +1,573 @@
+       >>source free
+*>**********************************************************
+*>                                                         *
+*>        Customer / Supplier Contra (Offset) Posting      *
+*>**********************************************************
+*>
+ identification          division.
+*>===============================
+*>
+      program-id.         gl095.
+*>**
+*>    Author.             GL was written by Simon Whine MBCS, on behalf of
+*>                        Applewood Computers and its group of Companies.
+*>                        All changes/migrations by:
+*>                        Vincent B. Coen FBCS, FIDM, FIDPM.
+*>                        Converted For Cis January 85,
+*>                        For Applewood Computers.
+*>                        Written to supplement IRS to support larger numbers for
+*>                        accounts to 10 digits nominal and subnominals and money
+*>                        amounts to 100M - 1 for customers requiring a
+*>                        comparable? but cheaper product than Oracle financials.
+*>                        Reduced down some point later in time for accnts 6
+*>                        digits and reduced money amounts.
+*>**
+*>    Security.           Copyright (C) 1976-2026 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Where an account is both a customer and a supplier
+*>                        the two balances are often settled against each
+*>                        other rather than by two separate cheques. This
+*>                        program accepts a Sales account and a Purchase
+*>                        account, an amount not exceeding the lower of the
+*>                        two outstanding balances, and posts:
+*>                         - a Type 8 (Contra) Open Item to the Sales Open
+*>                           Item file, reducing Sales-Current,
+*>                         - a Type 8 (Contra) Open Item to the Purchase
+*>                           Open Item file, reducing Purch-Current,
+*>                         - a single Nominal Ledger (or IRS) posting,
+*>                           Debit Creditors (P-Creditors), Credit Debtors
+*>                           (S-Debtors), so the two control accounts stay
+*>                           in balance with the ledgers behind them.
+*>                        Both Open Items are written already closed
+*>                        (OI-Status = S-Closed) as the contra settles both
+*>                        sides in full at the time it is raised.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     Maps04
+*>                        acas012  ->
+*>                         salesMT
+*>                        acas019  ->
+*>                         otm3MT
+*>                        acas022  ->
+*>                         purchMT
+*>                        acas029  ->
+*>                         otm5MT.
+*>**
+*>    Error messages used.
+*>     System Wide.
+*>                        NONE.
+*>     Module specific.
+*>                        GL122 Account Not Found - Please Re-Enter.
+*>                        GL123 Amount Must Be Greater Than Zero.
+*>                        GL124 Amount Exceeds Lower Of The Two Balances.
+*>                        GL125 Nothing Posted - Contra Abandoned.
+*>**
+*>    Changes.
+*> 09/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ data                    division.
+*>===============================
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "gl095 (3.02.04)".
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ 01  ws-amount-screen-display.
+     03  ws-poundsd      pic 9(7).
+     03  ws-period       pic x     value ".".
+     03  ws-penced       pic v99.
+ 01  ws-amount-screen-accept redefines ws-amount-screen-display.
+     03  ws-pound        pic 9(7).
+     03  filler          pic x.
+     03  ws-pence        pic v99.
+*>
+ 01  ws-amount-work.
+     03  amt-wk-pds      pic 9(7).
+     03  amt-wk-pence    pic v99.
+ 01  ws-amount-ok redefines ws-amount-work.
+     03  amt-ok          pic 9(7)v99.
+*>
+ copy "wssl.cob".
+ copy "wspl.cob".
+ copy "wsbatch.cob".
+ copy "wspost.cob".
+ copy "wspost-irs.cob".
+ copy "slwsoi.cob".
+ copy "plwsoi.cob" replacing ==OI-Header== by ==PL-OI-Header==.
+*>
+ 01  WS-OTM3-Record      pic x(118).
+ 01  WS-OTM5-Record      pic x(113).
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record          pic x.
+     03  Final-Record            pic x.
+     03  System-Record-4         pic x.
+     03  WS-Ledger-Record        pic x.
+     03  WS-Stock-Audit-Record   pic x.
+     03  WS-Stock-Record         pic x.
+     03  WS-Value-Record         pic x.
+     03  WS-Delivery-Record      pic x.
+     03  WS-Analysis-Record      pic x.
+     03  WS-Del-Inv-Nos-Record   pic x.
+     03  WS-Pay-Record           pic x.
+     03  WS-Invoice-Record       pic x.
+     03  WS-PInvoice-Record      pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ 01  ws-data.
+     03  ws-reply        pic x.
+     03  z               pic 99.
+     03  to-day          pic x(10).
+     03  c-check         pic 9.
+         88  c-exists                          value  1.
+     03  display-8       pic z(6)9.99.
+     03  display-s       pic z(6)9.99cr.
+     03  sales-account   pic x(7).
+     03  purch-account   pic x(7).
+     03  address-A       pic x(96).
+     03  address-line    pic x(36).
+     03  ws-dash         pic x(80)              value all "-".
+     03  contra-date     binary-long            value zero.
+     03  contra-amount   pic 9(7)v99    comp-3  value zero.
+     03  sales-bal       pic s9(8)v99   comp-3  value zero.
+     03  purch-bal       pic s9(8)v99   comp-3  value zero.
+     03  lower-bal       pic s9(8)v99   comp-3  value zero.
+     03  ws-env-lines    pic 999                value zero.
+     03  ws-lines        binary-char unsigned   value zero.
+     03  ws-23-lines     binary-char unsigned   value zero.
+*>
+ 01  All-My-Constants    pic 9(4).
+     copy "screenio.cpy".
+*>
+ 01  ws-Test-Date            pic x(10).
+ 01  ws-date-formats.
+     03  ws-swap             pic xx.
+     03  ws-Conv-Date        pic x(10).
+     03  ws-date             pic x(10).
+     03  ws-UK redefines ws-date.
+         05  ws-days         pic xx.
+         05  filler          pic x.
+         05  ws-month        pic xx.
+         05  filler          pic x.
+         05  ws-year         pic x(4).
+     03  ws-USA redefines ws-date.
+         05  ws-usa-month    pic xx.
+         05  filler          pic x.
+         05  ws-usa-days     pic xx.
+         05  filler          pic x.
+         05  filler          pic x(4).
+     03  ws-Intl redefines ws-date.
+         05  ws-intl-year    pic x(4).
+         05  filler          pic x.
+         05  ws-intl-month   pic xx.
+         05  filler          pic x.
+         05  ws-intl-days    pic xx.
+*>
+ 01  Error-Messages.
+*> System Wide
+*>       NONE
+*> Module specific
+     03  GL122           pic x(39) value "GL122 Account Not Found - Re-Enter".
+     03  GL123           pic x(39) value "GL123 Amount Must Be Greater Than Zero".
+     03  GL124           pic x(48) value
+                        "GL124 Amount Exceeds Lower Of The Two Balances".
+     03  GL125           pic x(39) value "GL125 Nothing Posted - Contra Abandoned".
+*>
+ linkage section.
+*>**************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+*>
+ 01  to-day-lk           pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day-lk
+                          file-defs.
+*>***************************************
+*>
+ aa000-Main           section.
+*>============================
+*>
+     accept   ws-env-lines   from lines.
+     if       ws-env-lines < 24
+              move  24 to ws-env-lines ws-lines
+     else
+              move  ws-env-lines   to ws-lines
+     end-if
+     subtract 1 from ws-lines giving ws-23-lines.
+     move     to-day-lk to to-day.
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+*>
+     display  prog-name at 0101 with erase eos foreground-color 2.
+     display  "Customer/Supplier Contra Posting" at 0133 with foreground-color 2.
+     perform  zz070-Convert-Date.
+     display  ws-date at 0171 with foreground-color 2.
+     display  usera at 0301 with foreground-color 3.
+*>
+     perform  Sales-Open.
+     perform  Purch-Open.
+     perform  OTM3-Open.
+     perform  OTM5-Open.
+*>
+     perform  ba000-Get-Sales-Account.
+     perform  ba010-Get-Purch-Account.
+     perform  ba020-Get-Amount.
+     perform  ba030-Confirm.
+     if       ws-reply = "Y"
+              perform ca000-Post-Contra
+     else
+              display GL125 at line ws-lines col 1
+              accept  ws-reply at line ws-lines col 40.
+*>
+     perform  OTM5-Close.
+     perform  OTM3-Close.
+     perform  Purch-Close.
+     perform  Sales-Close.
+*>
+ aa999-Exit.
+     goback.
+*>
+ ba000-Get-Sales-Account        section.
+*>======================================
+*>
+     display  "****************************************" at 0441 with foreground-color 2.
+     display  "*Sales   A/C Nos [       ]             *" at 0541 with foreground-color 2.
+     display  "****************************************" at 0641 with foreground-color 2.
+*>
+ ba000-Accept.
+     move     spaces to sales-account.
+     accept   sales-account at 0570 with foreground-color 3 update UPPER.
+*>
+     if       sales-account = spaces
+        or    cob-crt-status = cob-scr-esc
+              go to  aa999-Exit.
+*>
+     move     1  to  c-check.
+     move     sales-account  to  WS-Sales-Key.
+     perform  Sales-Read-Indexed.
+     if       fs-reply = 21
+              move  zero  to  c-check.
+*>
+     if       not  c-exists
+              display GL122 at line ws-23-lines col 1
+              go to  ba000-Accept.
+*>
+     display  Sales-Name at 0401 with foreground-color 3.
+     move     Sales-Current to sales-bal display-s.
+     display  "Sales  Balance - " at 1001 with foreground-color 2.
+     display  display-s at 1019 with foreground-color 3.
+*>
+ ba000-Exit.
+     exit     section.
+*>
+ ba010-Get-Purch-Account        section.
+*>======================================
+*>
+     display  "*Purch   A/C Nos [       ]             *" at 0741 with foreground-color 2.
+*>
+ ba010-Accept.
+     move     spaces to purch-account.
+     accept   purch-account at 0770 with foreground-color 3 update UPPER.
+*>
+     if       purch-account = spaces
+        or    cob-crt-status = cob-scr-esc
+              go to  aa999-Exit.
+*>
+     move     1  to  c-check.
+     move     purch-account  to  WS-Purch-Key.
+     perform  Purch-Read-Indexed.
+     if       fs-reply = 21
+              move  zero  to  c-check.
+*>
+     if       not  c-exists
+              display GL122 at line ws-23-lines col 1
+              go to  ba010-Accept.
+*>
+     display  Purch-Name at 0901 with foreground-color 3.
+     move     Purch-Current to purch-bal display-s.
+     display  "Purch  Balance - " at 1101 with foreground-color 2.
+     display  display-s at 1119 with foreground-color 3.
+*>
+ ba010-Exit.
+     exit     section.
+*>
+ ba020-Get-Amount        section.
+*>==============================
+*>
+     move     sales-bal to lower-bal.
+     if       purch-bal < sales-bal
+              move purch-bal to lower-bal.
+*>
+     display  "*Contra  Amount  {          }           *" at 1241 with foreground-color 2.
+     move     1251 to curs.
+*>
+ ba020-Accept.
+     move     zero to ws-poundsd amt-ok ws-penced.
+     display  ws-amount-screen-display at curs with foreground-color 3.
+     accept   ws-amount-screen-accept at curs with foreground-color 3 update.
+     move     ws-pound to amt-wk-pds.
+     move     ws-pence to amt-wk-pence.
+     move     amt-ok to contra-amount.
+*>
+     if       contra-amount = zero
+              display GL123 at line ws-23-lines col 1
+              go to  ba020-Accept.
+*>
+     if       contra-amount > lower-bal
+              display GL124 at line ws-23-lines col 1
+              go to  ba020-Accept.
+*>
+ ba020-Exit.
+     exit     section.
+*>
+ ba030-Confirm        section.
+*>============================
+*>
+     display  "Post this Contra ? (Y/N) [Y]" at 1401 with foreground-color 2.
+     move     "Y" to ws-reply.
+*>
+ ba030-Accept.
+     accept   ws-reply at 1431 with foreground-color 6 update UPPER.
+     if       ws-reply not = "Y" and not = "N"
+              go to ba030-Accept.
+*>
+ ba030-Exit.
+     exit     section.
+*>
+ ca000-Post-Contra        section.
+*>================================
+*>
+     perform  zz070-Convert-Date.
+     move     to-day  to  ws-Test-Date.
+     move     zero    to  u-bin.
+     perform  zz050-Validate-Date.
+     move     u-bin   to  contra-date.
+*>
+     subtract contra-amount from Sales-Current.
+     perform  Sales-Rewrite.
+*>
+     subtract contra-amount from Purch-Current.
+     perform  Purch-Rewrite.
+*>
+     initialize OI-Header.
+     move     sales-account    to  OI-Customer of OI-Header.
+     add      1                to  Next-Invoice.
+     move     Next-Invoice     to  OI-Invoice of OI-Header.
+     move     contra-date      to  OI-Date of OI-Header.
+     move     zero             to  OI-B-Nos of OI-Header
+                                    OI-B-Item of OI-Header.
+     move     8                to  OI-Type of OI-Header.
+     move     "Contra"         to  OI-Description of OI-Header.
+     move     space            to  OI-Hold-flag of OI-Header
+                                    OI-Unapl of OI-Header.
+     move     contra-amount    to  OI-Approp of OI-Header
+                                    OI-Paid of OI-Header.
+     move     1                to  OI-Status of OI-Header.
+     move     contra-date      to  OI-Date-Cleared of OI-Header.
+     move     OI-Header        to  WS-OTM3-Record.
+     perform  OTM3-Write.
+*>
+     initialize PL-OI-Header.
+     move     purch-account    to  OI-Supplier of PL-OI-Header.
+     add      1                to  Next-Folio.
+     move     Next-Folio       to  OI-Invoice of PL-OI-Header.
+     move     contra-date      to  OI-Date of PL-OI-Header.
+     move     zero             to  OI-B-Nos of PL-OI-Header
+                                    OI-B-Item of PL-OI-Header.
+     move     8                to  OI-Type of PL-OI-Header.
+     move     "Contra"         to  OI-ref of PL-OI-Header.
+     move     spaces           to  OI-order of PL-OI-Header.
+     move     space            to  OI-hold-flag of PL-OI-Header
+                                    OI-unapl of PL-OI-Header.
+     move     contra-amount    to  OI-Approp of PL-OI-Header
+                                    OI-Paid of PL-OI-Header.
+     move     1                to  OI-Status of PL-OI-Header.
+     move     contra-date      to  OI-Date-Cleared of PL-OI-Header.
+     move     PL-OI-Header     to  WS-OTM5-Record.
+     perform  OTM5-Write.
+*>
+     perform  GL-Batch-Open.
+     initialize WS-Batch-Record.
+     move     1            to  WS-Ledger.
+     move     next-batch   to  WS-Batch-Nos.
+     add      1            to  next-batch.
+     move     1            to  Items.
+     move     1            to  Batch-Status.
+     move     zero         to  Cleared-Status.
+     move     scycle       to  Bcycle.
+     move     contra-amount             to  Input-Gross  Actual-Gross.
+     move     zero                      to  Input-Vat    Actual-Vat.
+     move     "Customer/Supplier Contra" to  Description.
+     move     usera                     to  Batch-User.
+     move     zero                      to  Batch-Term.
+     perform  GL-Batch-Write.
+*>
+     initialize WS-Posting-Record.
+     move     WS-Batch-Nos  to  batch.
+     move     1             to  post-number.
+     move     "CO"          to  post-code in WS-Posting-Record.
+     move     to-day        to  post-date.
+     move     "Customer/Supplier Contra" to  post-legend.
+     move     P-Creditors   to  post-dr.
+     move     zero          to  dr-pc.
+     move     S-Debtors     to  post-cr.
+     move     zero          to  cr-pc.
+     move     contra-amount to  post-amount.
+     move     zero          to  vat-ac of WS-Posting-Record vat-pc vat-amount.
+     move     spaces        to  post-vat-side.
+*>
+     if       irs-used
+              move WS-post-key   to WS-IRS-post-key
+              move post-code in WS-Posting-record to WS-IRS-post-code
+              move post-date     to WS-IRS-post-date
+              move post-dr       to WS-IRS-post-dr
+              move post-cr       to WS-IRS-post-cr
+              move post-amount   to WS-IRS-post-amount
+              move post-legend   to WS-IRS-post-legend
+              move zero          to WS-IRS-vat-ac-def
+              move post-vat-side to WS-IRS-post-vat-side
+              move vat-amount    to WS-IRS-vat-amount
+              perform SPL-Posting-Open-Extend
+              perform SPL-Posting-Write
+              perform SPL-Posting-Close
+     else
+              perform GL-Posting-Open-Extend
+              perform GL-Posting-Write
+              perform GL-Posting-Close
+     end-if.
+*>
+     perform  GL-Batch-Close.
+*>
+ ca000-Exit.
+     exit     section.
+*>
+ zz050-Validate-Date        section.
+*>*********************************
+*>
+*>  Converts USA/Intl to UK date format for processing.
+*>****************************************************
+*> Input:   ws-test-date
+*> output:  u-date/ws-date as uk date format
+*>          u-bin not zero if valid date
+*>
+     move     ws-test-date to ws-date.
+     if       Date-Form = zero
+              move 1 to Date-Form.
+     if       Date-UK
+              go to zz050-test-date.
+     if       Date-USA                *> swap month and days
+              move ws-days to ws-swap
+              move ws-month to ws-days
+              move ws-swap to ws-month
+              go to zz050-test-date.
+*>
+*> So its International date format
+*>
+     move     "dd/mm/ccyy" to ws-date.  *> swap Intl to UK form
+     move     ws-test-date (1:4) to ws-Year.
+     move     ws-test-date (6:2) to ws-Month.
+     move     ws-test-date (9:2) to ws-Days.
+*>
+ zz050-test-date.
+     move     ws-date to u-date.
+     move     zero to u-bin.
+     perform  maps04.
+*>
+ zz050-exit.
+     exit     section.
+*>
+ zz070-Convert-Date        section.
+*>********************************
+*>
+*>  Converts date in to-day to UK/USA/Intl date format
+*>****************************************************
+*> Input:   to-day
+*> output:  ws-date as uk/US/Inlt date format
+*>
+     move     to-day to ws-date.
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+     if       Date-UK
+              go to zz070-Exit.
+     if       Date-USA                *> swap month and days
+              move ws-days to ws-swap
+              move ws-month to ws-days
+              move ws-swap to ws-month
+              go to zz070-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to ws-date.  *> swap Intl to UK form
+     move     to-day (7:4) to ws-Intl-Year.
+     move     to-day (4:2) to ws-Intl-Month.
+     move     to-day (1:2) to ws-Intl-Days.
+*>
+ zz070-Exit.
+     exit     section.
+*>
+ maps04       section.
+*>*******************
+*>
+     call     "maps04"  using  maps03-ws.
+*>
+ maps04-exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
