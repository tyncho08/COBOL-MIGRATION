@@ -0,0 +1,551 @@
+       >>source free
+*>******************************************
+*>                                         *
+*>   Archive Verification & Catalog Report *
+*>   Uses archived posting data from gl080 *
+*>******************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         gl081.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Reads an archive file written by gl080's End Of
+*>                        Cycle transaction archiving (Phase - 2), the same
+*>                        arc-trans-record file gl105's Ledger Print reads,
+*>                        prompted for the same way via disk-change.
+*>
+*>                        Builds one table entry per batch Nos found and
+*>                        prints a catalog of the archive: batch Nos, first/
+*>                        last posting Nos, first/last date and record count
+*>                        seen for that batch, plus its running debit and
+*>                        credit totals.
+*>
+*>                        arc-process in gl080 always writes a debit leg and
+*>                        an equal and opposite credit leg for every posting
+*>                        archived, so every batch's debit and credit totals
+*>                        should always net to zero; a batch left over from
+*>                        an unfinished write (media pulled or full part way
+*>                        through, terminal/power lost mid Phase-2) will not,
+*>                        so any batch whose net is not zero is flagged
+*>                        MISMATCH.  This gives the operator something firm
+*>                        to check the archive media against before treating
+*>                        it as good and letting gl080 clear the batches it
+*>                        covers down for good.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     None.
+*>**
+*>    Error messages used.
+*>                        GL102 Ensure Archive USB Memory Stick is in path
+*>                        GL101 Enter <0> to signify change made or <9> to abort this run :- [ ]
+*>                        GL113 Archive file is empty or could not be read
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+     select  archive    assign        arc-out-name
+                        access        sequential
+                        status        fs-reply
+                        organization  line sequential.
+*>
+ copy "selprint.cob".
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ fd  archive.
+*>
+ 01  arc-trans-record.
+     03  arc-batch       pic 9(5).
+     03  arc-post        pic 9(5).
+     03  arc-code        pic xx.
+     03  arc-date        pic x(8).
+     03  arc-ac          pic 9(6).
+     03  arc-pc          pic 99.
+     03  arc-amount      pic s9(8)v99.
+     03  arc-legend      pic x(32).
+     03  arc-c-ac        pic 9(6).
+     03  arc-c-pc        pic 99.
+*>
+ copy "fdprint.cob".
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "GL081 (3.02.00)".
+ 77  a                   pic 99    value zero.
+ copy "print-spool-command.cob".
+ copy "wsfnctn.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Stock-Record        pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+*>  Table of one entry per batch Nos found in the archive.  Unused
+*>  entries stay at their initial zero batch Nos, which also marks the
+*>  end of the entries actually loaded for the SEARCH below.
+*>
+ 01  WS-TBL-Cnt              pic s9(4)  comp  value zero.
+ 01  WS-TBL-Size             pic s9(4)  comp  value 2000.
+ 01  WS-TBL-Batches.
+     03  WS-TBL-Group        occurs 2000 indexed by WS-TBL-Ndx.
+         05  WS-TBL-Batch    pic 9(5)          value zero.
+         05  WS-TBL-Recs     pic 9(7)          value zero.
+         05  WS-TBL-1st-Post pic 9(5)          value zero.
+         05  WS-TBL-Lst-Post pic 9(5)          value zero.
+         05  WS-TBL-1st-Date pic x(8)          value spaces.
+         05  WS-TBL-Lst-Date pic x(8)          value spaces.
+         05  WS-TBL-Dr       pic s9(8)v99      value zero.
+         05  WS-TBL-Cr       pic s9(8)v99      value zero.
+*>
+ 01  filler.
+     03  ws-reply            pic x           value space.
+     03  line-cnt            pic 99  comp    value zero.
+     03  page-nos            pic 999         value zero.
+     03  ws-ix               pic s9(4) comp  value zero.
+     03  tot-recs            pic 9(7)        value zero.
+     03  tot-dr              pic s9(8)v99    value zero.
+     03  tot-cr              pic s9(8)v99    value zero.
+     03  mismatch-cnt        pic 9(4)        value zero.
+*>
+ 01  Arg-Test            pic x(525)   value spaces.
+*>
+ 01  ws-Test-Date            pic x(10).
+ 01  ws-date-formats.
+     03  ws-swap             pic xx.
+     03  ws-Conv-Date        pic x(10).
+     03  ws-date             pic x(10).
+     03  ws-UK redefines ws-date.
+         05  ws-days         pic xx.
+         05  filler          pic x.
+         05  ws-month        pic xx.
+         05  filler          pic x.
+         05  ws-year         pic x(4).
+     03  ws-USA redefines ws-date.
+         05  ws-usa-month    pic xx.
+         05  filler          pic x.
+         05  ws-usa-days     pic xx.
+         05  filler          pic x.
+         05  filler          pic x(4).
+     03  ws-Intl redefines ws-date.
+         05  ws-intl-year    pic x(4).
+         05  filler          pic x.
+         05  ws-intl-month   pic xx.
+         05  filler          pic x.
+         05  ws-intl-days    pic xx.
+*>
+ 01  Error-Messages.
+*> System Wide
+*> Module specific
+    03  GL101           pic x(70) value "GL101 Enter <0> to signify change made or <9> to abort this run :- [ ]".
+    03  GL102           pic x(48) value "GL102 Ensure Archive USB Memory Stick is in path".
+    03  GL113           pic x(41) value "GL113 Archive file is empty or could not be read".
+*>
+ 01  arc-out-name        pic x(532)       value "workarc.tmp".
+*>
+ 01  line-1.
+     03  l1-prog         pic x(46).
+     03  filler          pic x(78)   value "Archive Verification & Catalog Report".
+     03  filler          pic x(5)    value "Page ".
+     03  l1-page         pic zz9.
+*>
+ 01  line-3.
+     03  l3-user         pic x(122).
+     03  l3-date         pic x(10).
+*>
+ 01  line-4.
+     03  filler          pic x(132)  value
+     "Batch    Records   First Post  Last Post   First Date  Last Date    -----Debit-----  -----Credit----  Flag".
+*>
+ 01  line-5.
+     03  filler          pic x(132)  value
+     "-----    -------   ----------  ----------  ----------  ----------   ---------------  ---------------  --------".
+*>
+ 01  line-6.
+     03  l6-batch        pic zzzz9.
+     03  filler          pic xxx     value spaces.
+     03  l6-recs         pic zzzzzz9.
+     03  filler          pic xxx     value spaces.
+     03  l6-1st-post     pic zzzzz9.
+     03  filler          pic xxxx    value spaces.
+     03  l6-lst-post     pic zzzzz9.
+     03  filler          pic xxxx    value spaces.
+     03  l6-1st-date     pic x(10).
+     03  filler          pic xx      value spaces.
+     03  l6-lst-date     pic x(10).
+     03  filler          pic x       value spaces.
+     03  l6-dr           pic z(7)9.99.
+     03  filler          pic xx      value spaces.
+     03  l6-cr           pic z(7)9.99.
+     03  filler          pic xx      value spaces.
+     03  l6-flag         pic x(8).
+*>
+ 01  line-8.
+     03  filler          pic x(66)   value spaces.
+     03  filler          pic x(35)   value
+         "===============  ===============".
+*>
+ 01  line-9.
+     03  filler          pic x(51)   value spaces.
+     03  filler          pic x(15)   value "T o t a l s".
+     03  l9-recs         pic zzzzzz9.
+     03  filler          pic x(2)    value spaces.
+     03  l9-dr           pic z(7)9.99.
+     03  filler          pic xx      value spaces.
+     03  l9-cr           pic z(7)9.99.
+     03  filler          pic x(3)    value spaces.
+     03  l9-mismatches   pic zzz9    blank when zero.
+     03  filler          pic x(12)   value " Mismatches".
+*>
+ linkage section.
+*>**************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+*>
+ 01  to-day              pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Main              section.
+*>*******************************
+*>
+     move     Print-Spool-Name to PSN.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Archive Verification & Catalog Report" at 0135
+                                            with foreground-color 2.
+     move     prog-name to l1-prog.
+     perform  zz070-convert-date.
+     display  ws-date at 0171 with foreground-color 2.
+     move     ws-date to l3-date.
+     move     usera to l3-user.
+     display  usera at 0301 with foreground-color 3.
+*>
+     move     zero to page-nos WS-TBL-Cnt tot-recs tot-dr tot-cr
+                       mismatch-cnt.
+*>
+*> its just creating the path/name to the archive - same as gl105.
+*>
+     perform  disk-change.
+     display  space at 1201 with erase eos. *> clear from above
+*>
+     open     input archive.
+     if       fs-reply not = zero
+              display GL113 at 1201 with foreground-color 4
+              go to  aa999-Exit.
+*>
+     perform  ga010-Load-Table.
+     close    archive.
+*>
+     if       WS-TBL-Cnt = zero
+              display GL113 at 1201 with foreground-color 4
+              go to  aa999-Exit.
+*>
+     open     output print-file.
+     perform  headings.
+     perform  ga020-Print-Table.
+*>
+     move     tot-recs to l9-recs.
+     move     tot-dr   to l9-dr.
+     move     tot-cr   to l9-cr.
+     move     mismatch-cnt to l9-mismatches.
+*>
+     write    print-record  from  line-8 after 2.
+     write    print-record  from  line-9 after 1.
+     write    print-record  from  line-8 after 1.
+*>
+     close    print-file.
+     call     "SYSTEM" using Print-Report.
+     display  "Archive catalog report printed." at 1401
+                                            with foreground-color 2.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ga010-Load-Table         section.
+*>*******************************
+*>
+*>  Full sequential scan of the archive, accumulating one table entry
+*>  per batch Nos - record count, first/last posting Nos & date seen,
+*>  and running debit/credit totals - the same table-build technique
+*>  gl092's ga015-Add-to-GL-Table uses.
+*>
+ ga011-Read.
+     read     archive
+              at end
+                   go to  ga010-Exit.
+     perform  ga015-Add-to-Table.
+     go       to ga011-Read.
+*>
+ ga010-Exit.
+     exit     section.
+*>
+ ga015-Add-to-Table       section.
+*>*******************************
+*>
+     set      WS-TBL-Ndx to 1.
+     search   WS-TBL-Group
+              at end
+                   go to ga015-New-Entry
+              when WS-TBL-Batch (WS-TBL-Ndx) = zero
+                   go to ga015-New-Entry
+              when arc-batch = WS-TBL-Batch (WS-TBL-Ndx)
+                   go to ga015-Update-Entry
+     end-search.
+*>
+ ga015-New-Entry.
+     if       WS-TBL-Ndx > WS-TBL-Size
+              go to  ga015-Exit.
+     add      1 to WS-TBL-Cnt.
+     move     arc-batch    to  WS-TBL-Batch    (WS-TBL-Ndx).
+     move     zero         to  WS-TBL-Recs     (WS-TBL-Ndx).
+     move     arc-post     to  WS-TBL-1st-Post (WS-TBL-Ndx)
+                               WS-TBL-Lst-Post (WS-TBL-Ndx).
+     move     arc-date     to  WS-TBL-1st-Date (WS-TBL-Ndx)
+                               WS-TBL-Lst-Date (WS-TBL-Ndx).
+     move     zero         to  WS-TBL-Dr       (WS-TBL-Ndx)
+                               WS-TBL-Cr       (WS-TBL-Ndx).
+*>
+ ga015-Update-Entry.
+     add      1  to  WS-TBL-Recs (WS-TBL-Ndx).
+     if       arc-post < WS-TBL-1st-Post (WS-TBL-Ndx)
+              move  arc-post to WS-TBL-1st-Post (WS-TBL-Ndx).
+     if       arc-post > WS-TBL-Lst-Post (WS-TBL-Ndx)
+              move  arc-post to WS-TBL-Lst-Post (WS-TBL-Ndx).
+     if       arc-date < WS-TBL-1st-Date (WS-TBL-Ndx)
+              move  arc-date to WS-TBL-1st-Date (WS-TBL-Ndx).
+     if       arc-date > WS-TBL-Lst-Date (WS-TBL-Ndx)
+              move  arc-date to WS-TBL-Lst-Date (WS-TBL-Ndx).
+*>
+     if       arc-amount > zero
+              add   arc-amount to WS-TBL-Dr (WS-TBL-Ndx)
+     else
+              add   arc-amount to WS-TBL-Cr (WS-TBL-Ndx).
+*>
+ ga015-Exit.
+     exit     section.
+*>
+ ga020-Print-Table        section.
+*>*******************************
+*>
+     perform  varying WS-TBL-Ndx from 1 by 1
+              until WS-TBL-Ndx > WS-TBL-Cnt
+              perform  ga025-Print-One-Batch
+     end-perform.
+*>
+ ga020-Exit.
+     exit     section.
+*>
+ ga025-Print-One-Batch    section.
+*>*******************************
+*>
+     move     WS-TBL-Batch    (WS-TBL-Ndx) to l6-batch.
+     move     WS-TBL-Recs     (WS-TBL-Ndx) to l6-recs.
+     move     WS-TBL-1st-Post (WS-TBL-Ndx) to l6-1st-post.
+     move     WS-TBL-Lst-Post (WS-TBL-Ndx) to l6-lst-post.
+     move     WS-TBL-1st-Date (WS-TBL-Ndx) to l6-1st-date.
+     move     WS-TBL-Lst-Date (WS-TBL-Ndx) to l6-lst-date.
+     move     WS-TBL-Dr       (WS-TBL-Ndx) to l6-dr.
+     move     WS-TBL-Cr       (WS-TBL-Ndx) to l6-cr.
+*>
+     if       WS-TBL-Dr (WS-TBL-Ndx) + WS-TBL-Cr (WS-TBL-Ndx) = zero
+              move  "OK"       to l6-flag
+     else
+              move  "MISMATCH" to l6-flag
+              add   1 to mismatch-cnt.
+*>
+     add      WS-TBL-Recs (WS-TBL-Ndx) to tot-recs.
+     add      WS-TBL-Dr   (WS-TBL-Ndx) to tot-dr.
+     add      WS-TBL-Cr   (WS-TBL-Ndx) to tot-cr.
+*>
+     write    print-record  from  line-6 after 1.
+     add      1 to line-cnt.
+     if       line-cnt > Page-Lines
+              perform  headings.
+*>
+ ga025-Exit.
+     exit     section.
+*>
+ headings                section.
+*>*******************************
+*>
+     add      1  to  page-nos.
+     move     page-nos  to  l1-page.
+*>
+     if       page-nos not = 1
+              write print-record from line-1 after page
+              write print-record  from  line-3 after 1
+              write print-record  from  line-4 after 1
+              move  spaces  to  print-record
+              write print-record after 1
+     else
+              write print-record  from  line-1 before 1
+              write print-record  from  line-3 before 1
+              write print-record  from  line-4 before 1
+     end-if
+     write    print-record  from  line-5 after 1.
+     move     spaces  to  print-record.
+     write    print-record after 1.
+     move     7 to line-cnt.
+*>
+ headings-Exit. exit section.
+*>
+ disk-change  section.
+*>-------------------
+*>     Copied from gl080/gl105
+*>     ***********************
+*>
+*> Build path for archive file/s
+*>    this set up for testing but need to change to accept
+*>     path to usb memory stick (full path) but will work as is
+*>       assuming users changes path and the system KNOWS about
+*>         the memory stick
+*>
+     move     space to Arg-Test.
+     string   file-24        delimited by space
+              "archives"     delimited by size
+              file-defs-os-delimiter
+                             delimited by size
+              arc-out-name   delimited by space
+                            into Arg-Test.
+     move     Arg-Test to arc-out-name.
+*>
+     display  GL102 at 1201 with erase eol foreground-color 2.
+     display  Gl101 at 1301 with erase eol foreground-color 2.
+*>
+ accept-option.
+*>************
+*>
+     accept   a at 1369.
+     if       a = 9
+              go to  main-exit.
+     if       a  not = zero
+              go to  accept-option.
+*>
+     display  "Current path is :" at 1401 with foreground-color 2 erase eol.
+     display  arc-out-name        at 1501 with foreground-color 2 erase eol.
+     accept   arc-out-name        at 1501 with foreground-color 2 update.
+     if       arc-out-name (1:1) = space
+              go to accept-option.
+*>
+ main-exit.   exit section.
+*>
+ zz070-Convert-Date     section.
+*>*****************************
+*>
+*>  Converts date in to-day to UK/USA/Intl date format
+*>****************************************************
+*> Input:   to-day
+*> output:  ws-date as uk/US/Inlt date format
+*>
+     move     to-day to ws-date.
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+     if       Date-UK
+              go to zz070-Exit.
+     if       Date-USA                *> swap month and days
+              move ws-days to ws-swap
+              move ws-month to ws-days
+              move ws-swap to ws-month
+              go to zz070-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to ws-date.  *> swap Intl to UK form
+     move     to-day (7:4) to ws-Intl-Year.
+     move     to-day (4:2) to ws-Intl-Month.
+     move     to-day (1:2) to ws-Intl-Days.
+*>
+ zz070-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program gl081.
