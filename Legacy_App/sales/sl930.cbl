@@ -228,6 +228,12 @@
 *>                    total-print. Inv # missing - reduced size of line to 80
 *>                    by using fit-to-page - JIC.
 *> 16/04/24 vbc       Copyright notice update superseding all previous notices.
+*> 09/08/26 vbc - .25 Added optional PDF copy of each invoice (WS-PDF-Set),
+*>                    written via the prtpdf.sh conversion script mentioned
+*>                    above to a per-customer folder under ACAS_LEDGERS/
+*>                    invoices/, done at the point noted below in main-print
+*>                    just before zz090-Issue-Email. When produced it is
+*>                    attached to the email in place of the plain text copy.
 *>
 *>*************************************************************************
 *>
@@ -311,6 +317,12 @@
 *>----------------------
  77  prog-name               pic x(15) value "SL930 (3.02.24)".
 *>
+*> 09/08/26 - For building the per-customer PDF archive folder path -
+*>  same idiom as sys005's zz010-Get-Print-History-Path.
+*>
+ 77  ACAS_LEDGERS            pic x(500) value spaces.
+ 77  OS-Delimiter            pic x      value "/".
+*>
 *> Change this to suite your requirements. This is set portrait,
 *>   see CUPS help on 'lpr' but change it within program not the copybook
 *>
@@ -393,6 +405,14 @@
      03  WS-Email-Command pic x(768).
      03  WS-Email-Subject pic x(256).
      03  WS-Email-Body    pic x(256).
+     03  WS-Email-Attach  pic x(525).   *> file attached - PDF if made, else the plain text copy
+*>
+*> 09/08/26 - For the optional PDF archive copy of each invoice, see
+*>  zz085-Make-PDF below.
+*>
+ 01  WS-PDF-Data.
+     03  WS-PDF-File      pic x(525)     value spaces.
+     03  WS-PDF-Command   pic x(768)     value spaces.
 
  01  ws-data.
 *>
@@ -405,6 +425,12 @@
      03  WS-Emails-Both  pic 9           value 1.      *> Set to zero if only emails issued.
          88  WS-Emails-Only              value zero.
      03  WS-Email-Sent   pic 9           value zero.  *> set to 1 = emails have been sent
+*>
+*> 09/08/26 - Set to zero to stop PDF archive copies of invoices being made.
+*>
+     03  WS-PDF-Set      pic 9           value 1.
+         88  WS-Make-PDF                 value 1.
+     03  WS-PDF-Made     pic 9           value zero.  *> set to 1 = PDF created this invoice
 *>
      03  PP-Email-File.
          05  filler      pic X(12)       value "sl930-Email-".
@@ -1145,9 +1171,12 @@
               write    Print-Record from Email-Print-Record
      end-perform.
 *>
-*> Before this step you could convert these files to a .PDF file with the same name
-*>  but ending in .pdf say using prtpdf script, and if so modify the zz090 routine
-*>   that match it doing this prior to the perform zz090-Issue-Email.
+*> 09/08/26 - Archive a PDF copy of this invoice (see zz085-Make-PDF) before
+*>  working out whether to email it - the archive copy is wanted whether or
+*>  not this customer is set up for email invoicing, and if WS-PDF-Made does
+*>  get set zz090-Issue-Email below will attach it in place of the plain text.
+*>
+     perform  zz085-Make-PDF.
 *>
      if       WS-Send-Emails
         and   Sales-Email (1:8) not = spaces
@@ -1425,6 +1454,59 @@
 *>
  zz080-Exit.  Exit Section.
 *>*********
+*>
+ zz085-Make-PDF  section.
+*>***********************
+*>
+*> 09/08/26 - Converts the closed Email-Print-File text copy of this
+*>  invoice to a PDF and files it under a per-customer archive folder,
+*>  using the prtpdf.sh conversion script (see the notes at the top of
+*>  this program - it wraps enscript/ghostscript), so we keep a permanent
+*>  document copy independent of the print spooler and have something
+*>  better than plain text to attach to the email.
+*>
+     move     zero to WS-PDF-Made.
+     if       not WS-Make-PDF
+              go to zz085-Exit.
+*>
+     accept   ACAS_LEDGERS from Environment "ACAS_LEDGERS".
+     if       ACAS_LEDGERS (1:1) = spaces
+              move "." to ACAS_LEDGERS.
+     if       ACAS_LEDGERS (1:1) = "\"
+              move "\" to OS-Delimiter
+     else
+              move "/" to OS-Delimiter.
+*>
+     move     spaces to WS-PDF-File.
+     string   ACAS_LEDGERS                delimited by space
+              OS-Delimiter                 delimited by size
+              "invoices"                   delimited by size
+              OS-Delimiter                 delimited by size
+              sih-nos                      delimited by size
+              OS-Delimiter                 delimited by size
+              "INV-"                       delimited by size
+              sih-invoice                  delimited by size
+              ".pdf"                       delimited by size
+                                               into WS-PDF-File
+     end-string.
+*>
+     move     spaces to WS-PDF-Command.
+     string   "d=$(dirname '"             delimited by size
+              FUNCTION TRIM (WS-PDF-File TRAILING)
+              "'); mkdir -p $d; prtpdf.sh '" delimited by size
+              FUNCTION TRIM (PP-Email-File TRAILING)
+              "' '"                       delimited by size
+              FUNCTION TRIM (WS-PDF-File TRAILING)
+              "'"                         delimited by size
+              x"00"                       delimited by size
+                                              into WS-PDF-Command
+     end-string.
+     call     "SYSTEM" using WS-PDF-Command.
+     if       Return-Code = zero
+              move  1 to WS-PDF-Made.
+*>
+ zz085-Exit.
+     exit     section.
 *>
  zz090-Issue-Email  section.
 *>*************************
@@ -1445,6 +1527,15 @@
               FUNCTION TRIM (Suser TRAILING)
               "'"                         delimited by size
                              into WS-Email-Subject.
+*>
+*>
+*> 09/08/26 - Attach the PDF archive copy made by zz085-Make-PDF instead of
+*>  the plain text print file, when one was made for this invoice.
+*>
+     if       WS-PDF-Made = 1
+              move     WS-PDF-File to WS-Email-Attach
+     else
+              move     PP-Email-File to WS-Email-Attach.
 *>
      STRING   "echo "
               FUNCTION TRIM (WS-Email-Body TRAILING)
@@ -1453,7 +1544,7 @@
               " -s "                      delimited by size
               FUNCTION TRIM (WS-Email-Subject TRAILING)
               " -a "                      delimited by size
-              FUNCTION TRIM (PP-Email-File TRAILING)
+              FUNCTION TRIM (WS-Email-Attach TRAILING)
               " "                         delimited by size
               FUNCTION TRIM (Sales-Email TRAILING)
               x"00"                       DELIMITED BY SIZE
