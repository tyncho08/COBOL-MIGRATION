@@ -0,0 +1,526 @@
+       >>source free
+*>****************************************************************
+*>                                                               *
+*>          SALES  INVOICE  LINE  PRODUCT/MARGIN  REPORT         *
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+      program-id.         sl972.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Full scan of the Invoice-file (acas016) reading
+*>                        headers only via Invoice-Read-Next-Header, the
+*>                        same way sl020's customer/invoice extract does,
+*>                        skipping test invoices, applied (Z) headers and
+*>                        Receipt/Pro-Forma types (1/4).  For every
+*>                        remaining Invoice (2) or Credit Note (3) header,
+*>                        re-reads each of its body lines by key via
+*>                        Invoice-Read-Next the same way sl940's Read-
+*>                        Details does, and accumulates invoiced quantity
+*>                        and net revenue per stock item, negating a
+*>                        Credit Note's lines the same way sl940's Update-
+*>                        Stock-n-Audit reverses them.  Each stock item's
+*>                        cost is looked up once via Stock-Read-Indexed
+*>                        (File-Key-No 1, full stock key) and multiplied
+*>                        by the accumulated quantity to give total cost,
+*>                        so the printed report shows revenue, cost,
+*>                        margin and margin % by product.
+*>
+*>                        Items with no stock record (services, or since
+*>                        deleted) print with cost/margin zero rather than
+*>                        being dropped, so the revenue total on this
+*>                        report always agrees with what was invoiced.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     None.
+*>**
+*>    Error messages used.
+*>     System Wide.
+*>                        NONE.
+*>     Module specific.
+*>                        SL972 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ copy "selprint.cob".
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ copy "fdprint.cob".    *> 132 cols
+*>
+ working-storage section.
+*>----------------------
+ 77  prog-name           pic x(15) value "SL972 (3.02.00)".
+*>
+ copy "print-spool-command.cob".
+ copy "wsfnctn.cob".
+ copy "slwsinv2.cob".
+ 01  WS-Invoice-Record  redefines Invoice-Record
+                                pic x(137).
+ copy "wsstock.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+*>     03  WS-Stock-Record        pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+*>     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+*>  Table of invoiced quantity/revenue/cost by stock item, built from a
+*>  full scan of the Invoice-file body lines.  Unused entries stay at
+*>  their initial spaces product code, which also marks the end of the
+*>  entries actually loaded for the SEARCH below.
+*>
+ 01  WS-TBL-Prod-Cnt         pic s9(4)  comp  value zero.
+ 01  WS-TBL-Prod-Size        pic s9(4)  comp  value 2000.
+ 01  WS-TBL-Products.
+     03  WS-TBL-Item         occurs 2000 indexed by WS-TBL-Ndx.
+         05  WS-TBL-Product      pic x(13)         value spaces.
+         05  WS-TBL-Desc         pic x(32)         value spaces.
+         05  WS-TBL-Qty          pic s9(7)          value zero.
+         05  WS-TBL-Revenue      pic s9(9)v99 comp-3  value zero.
+         05  WS-TBL-Cost         pic s9(9)v99 comp-3  value zero.
+*>
+ 01  filler.
+     03  ws-reply            pic x           value space.
+     03  line-cnt            pic 99  comp    value zero.
+     03  page-nos            pic 999         value zero.
+     03  ws-px-ix            pic s9(4) comp  value zero.
+     03  ws-line-no          pic 99          value zero.
+     03  ws-lines-in-inv     pic 99          value zero.
+     03  ws-cur-invoice      pic 9(8)        value zero.
+     03  ws-inv-type         pic 9           value zero.
+     03  ws-qty-work         pic s9(7)       value zero.
+     03  ws-net-work         pic s9(7)v99    value zero.
+     03  ws-cost-per-unit    pic s9(7)v9999  value zero.
+     03  ws-cost-work        pic s9(9)v99    value zero.
+     03  ws-margin-work      pic s9(9)v99    value zero.
+     03  ws-margin-pct       pic s9(3)v99    value zero.
+     03  tot-qty             pic s9(9)       value zero.
+     03  tot-revenue         pic s9(9)v99    value zero.
+     03  tot-cost            pic s9(9)v99    value zero.
+     03  tot-margin          pic s9(9)v99    value zero.
+     03  found-any           pic x           value "N".
+         88  found-lines             value "Y".
+*>
+ 01  ws-Test-Date            pic x(10).
+ 01  ws-date-formats.
+     03  ws-swap             pic xx.
+     03  ws-Conv-Date        pic x(10).
+     03  ws-date             pic x(10).
+     03  ws-UK redefines ws-date.
+         05  ws-days         pic xx.
+         05  filler          pic x.
+         05  ws-month        pic xx.
+         05  filler          pic x.
+         05  ws-year         pic x(4).
+     03  ws-USA redefines ws-date.
+         05  ws-usa-month    pic xx.
+         05  filler          pic x.
+         05  ws-usa-days     pic xx.
+         05  filler          pic x.
+         05  filler          pic x(4).
+     03  ws-Intl redefines ws-date.
+         05  ws-intl-year    pic x(4).
+         05  filler          pic x.
+         05  ws-intl-month   pic xx.
+         05  filler          pic x.
+         05  ws-intl-days    pic xx.
+*>
+ 01  Error-Messages.
+     03  SL972-001   pic x(38) value "SL972 Unable to open Invoice file.".
+     03  SL972-002   pic x(37) value "SL972 No invoice lines were found.".
+*>
+*> Reporting line sources
+*>
+ 01  line-1.
+     03  l1-prog         pic x(46).
+     03  filler          pic x(74)   value "Sales Invoice Line Product/Margin Analysis".
+     03  filler          pic x(5)    value "Page ".
+     03  l1-page         pic zz9.
+*>
+ 01  line-3.
+     03  l3-user         pic x(122).
+     03  l3-date         pic x(10).
+*>
+ 01  line-4.
+     03  filler          pic x(132)  value
+     "Product      --------Description--------      Qty   ----Revenue----   -----Cost------   ----Margin-----  Mgn%".
+*>
+ 01  line-5.
+     03  filler          pic x(132)  value
+     "-----------  ------------------------------   -----  --------------   --------------   --------------  -----".
+*>
+ 01  line-6.
+     03  l6-product      pic x(13).
+     03  filler          pic x       value spaces.
+     03  l6-desc         pic x(32).
+     03  filler          pic x       value spaces.
+     03  l6-qty          pic z(4)9-.
+     03  filler          pic xx      value spaces.
+     03  l6-revenue      pic z(7)9.99cr.
+     03  filler          pic xxx     value spaces.
+     03  l6-cost         pic z(7)9.99cr.
+     03  filler          pic xxx     value spaces.
+     03  l6-margin       pic z(7)9.99cr.
+     03  filler          pic xx      value spaces.
+     03  l6-margin-pct   pic zz9.99.
+*>
+ 01  line-7.
+     03  filler          pic x(19)   value spaces.
+     03  filler          pic x(15)   value "T o t a l s".
+     03  l7-qty          pic z(4)9-.
+     03  filler          pic xx      value spaces.
+     03  l7-revenue      pic z(7)9.99cr.
+     03  filler          pic xxx     value spaces.
+     03  l7-cost         pic z(7)9.99cr.
+     03  filler          pic xxx     value spaces.
+     03  l7-margin       pic z(7)9.99cr.
+*>
+ 01  line-8.
+     03  filler          pic x(30)   value spaces.
+     03  filler          pic x(63)   value
+     "==============   ==============   ==============".
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Main              section.
+*>*******************************
+*>
+     move     Print-Spool-Name to PSN.
+     move     prog-name to l1-prog.
+     perform  zz070-Convert-Date.
+     move     ws-date to l3-date.
+     move     usera to l3-user.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Sales Invoice Line Product/Margin Analysis" at 0135
+                                            with foreground-color 2.
+     display  ws-date at 0171 with foreground-color 2.
+     display  usera at 0301 with foreground-color 3.
+*>
+     move     zero to page-nos tot-qty tot-revenue tot-cost tot-margin.
+     move     "N" to found-any.
+*>
+     perform  ga010-Load-Product-Table.
+*>
+     if       not found-lines
+              display  SL972-002 at 1201 with foreground-color 3
+              go to  aa999-Exit.
+*>
+     open     output print-file.
+     perform  headings.
+     perform  ga050-Print-Products.
+*>
+     move     tot-qty      to  l7-qty.
+     move     tot-revenue  to  l7-revenue.
+     move     tot-cost     to  l7-cost.
+     move     tot-margin   to  l7-margin.
+*>
+     write    print-record  from  line-8 after 2.
+     write    print-record  from  line-7 after 1.
+     write    print-record  from  line-8 after 1.
+*>
+     close    print-file.
+     call     "SYSTEM" using Print-Report.
+     display  "Product/margin analysis report printed." at 1401
+                                            with foreground-color 2.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ga010-Load-Product-Table section.
+*>*******************************
+*>
+*>  Full scan of the Invoice-file at the header level only, then a keyed
+*>  re-read of each qualifying header's body lines, the same two-step
+*>  approach sl020 (header scan) and sl940 (Read-Details) already use.
+*>
+     move     zero to WS-TBL-Prod-Cnt.
+     perform  Invoice-Open-Input.
+     if       fs-reply not = zero
+              display  SL972-001 at 1201 with foreground-color 4
+              go to  ga010-Exit.
+*>
+ ga011-Read-Header.
+     perform  Invoice-Read-Next-Header.
+     if       fs-reply = 10
+              go to  ga019-Close.
+     if       ih-test not = zero               *> test invoices only
+              go to  ga011-Read-Header.
+     if       ih-status = "Z" or "z"            *> already applied
+              go to  ga011-Read-Header.
+     if       ih-type = 1 or 4                  *> Receipts, Pro-Formas
+              go to  ga011-Read-Header.
+*>
+     move     ih-invoice to ws-cur-invoice.
+     move     ih-type    to ws-inv-type.
+     move     ih-lines   to ws-lines-in-inv.
+     perform  ga015-Read-Invoice-Lines.
+     go       to ga011-Read-Header.
+*>
+ ga019-Close.
+     perform  Invoice-Close.
+ ga010-Exit.
+     exit     section.
+*>
+ ga015-Read-Invoice-Lines section.
+*>*******************************
+*>
+     move     zero to ws-line-no.
+ ga016-Read-Line.
+     if       ws-line-no >= ws-lines-in-inv
+              go to  ga015-Exit.
+     add      1 to ws-line-no.
+     move     ws-cur-invoice to Invoice-Nos.
+     move     ws-line-no     to Item-Nos.
+     perform  Invoice-Read-Next.
+     if       fs-reply not = zero
+              go to  ga016-Read-Line.
+     if       il-product = spaces
+              go to  ga016-Read-Line.
+*>
+     move     il-qty to ws-qty-work.
+     move     il-net to ws-net-work.
+     if       ws-inv-type = 3                   *> Credit Note - reverse
+              multiply -1 by ws-qty-work
+              multiply -1 by ws-net-work.
+*>
+     move     "Y" to found-any.
+     perform  ga020-Add-to-Product-Table.
+     go       to ga016-Read-Line.
+ ga015-Exit.
+     exit     section.
+*>
+ ga020-Add-to-Product-Table section.
+*>*********************************
+*>
+     set      WS-TBL-Ndx to 1.
+     search   WS-TBL-Item
+              at end
+                   go to ga020-New-Entry
+              when WS-TBL-Product (WS-TBL-Ndx) = spaces
+                   go to ga020-New-Entry
+              when il-product = WS-TBL-Product (WS-TBL-Ndx)
+                   add   ws-qty-work to WS-TBL-Qty (WS-TBL-Ndx)
+                   add   ws-net-work to WS-TBL-Revenue (WS-TBL-Ndx)
+                   go to ga020-Exit
+     end-search.
+ ga020-New-Entry.
+     if       WS-TBL-Ndx > WS-TBL-Prod-Size
+              go to  ga020-Exit.
+     add      1 to WS-TBL-Prod-Cnt.
+     move     il-product     to WS-TBL-Product (WS-TBL-Ndx).
+     move     il-description to WS-TBL-Desc    (WS-TBL-Ndx).
+     move     ws-qty-work    to WS-TBL-Qty      (WS-TBL-Ndx).
+     move     ws-net-work    to WS-TBL-Revenue  (WS-TBL-Ndx).
+ ga020-Exit.
+     exit     section.
+*>
+ ga050-Print-Products     section.
+*>*******************************
+*>
+*>  For each accumulated product, look up its stock cost (zero if the
+*>  item has no stock record, e.g. a service line) and print one line.
+*>
+     perform  Stock-Open-Input.
+     move     1 to ws-px-ix.
+ ga051-Loop.
+     if       ws-px-ix > WS-TBL-Prod-Cnt
+              go to  ga059-Close-Stock.
+     perform  ga055-Print-One-Product.
+     add      1 to ws-px-ix.
+     go       to ga051-Loop.
+ ga059-Close-Stock.
+     perform  Stock-Close.
+ ga050-Exit.
+     exit     section.
+*>
+ ga055-Print-One-Product section.
+*>******************************
+*>
+     move     WS-TBL-Product (ws-px-ix) to WS-Stock-Key.
+     move     1 to File-Key-No.
+     perform  Stock-Read-Indexed.       *> read Stock-File key WS-Stock-Key invalid key
+     if       fs-reply = 21 or 23
+              move  zero to ws-cost-per-unit
+     else
+              move  Stock-Cost to ws-cost-per-unit.
+*>
+     compute  ws-cost-work = WS-TBL-Qty (ws-px-ix) * ws-cost-per-unit.
+     compute  ws-margin-work = WS-TBL-Revenue (ws-px-ix) - ws-cost-work.
+     if       WS-TBL-Revenue (ws-px-ix) = zero
+              move  zero to ws-margin-pct
+     else
+              compute ws-margin-pct rounded =
+                      (ws-margin-work / WS-TBL-Revenue (ws-px-ix)) * 100.
+*>
+     move     WS-TBL-Product (ws-px-ix) to l6-product.
+     move     WS-TBL-Desc    (ws-px-ix) to l6-desc.
+     move     WS-TBL-Qty     (ws-px-ix) to l6-qty.
+     move     WS-TBL-Revenue (ws-px-ix) to l6-revenue.
+     move     ws-cost-work               to l6-cost.
+     move     ws-margin-work             to l6-margin.
+     move     ws-margin-pct              to l6-margin-pct.
+     write    print-record  from  line-6 after 1.
+     add      1 to line-cnt.
+     if       line-cnt > Page-Lines
+              perform  headings.
+*>
+     add      WS-TBL-Qty     (ws-px-ix) to tot-qty.
+     add      WS-TBL-Revenue (ws-px-ix) to tot-revenue.
+     add      ws-cost-work              to tot-cost.
+     add      ws-margin-work            to tot-margin.
+*>
+ ga055-Exit.
+     exit     section.
+*>
+ headings                section.
+*>*******************************
+*>
+     add      1  to  page-nos.
+     move     page-nos  to  l1-page.
+*>
+     if       page-nos not = 1
+              write print-record from line-1 after page
+              write print-record  from  line-3 after 1
+              write print-record  from  line-4 after 1
+              move  spaces  to  print-record
+              write print-record after 1
+     else
+              write print-record  from  line-1 before 1
+              write print-record  from  line-3 before 1
+              write print-record  from  line-4 before 1
+     end-if
+     write    print-record  from  line-5 after 1.
+     move     spaces  to  print-record.
+     write    print-record after 1.
+     move     7 to line-cnt.
+*>
+ headings-Exit. exit section.
+*>
+ zz070-Convert-Date        section.
+*>*******************************
+*>
+*>  Converts date in to-day to UK/USA/Intl date format
+*>****************************************************
+*> Input:   to-day
+*> output:  ws-date as uk/US/Inlt date format
+*>
+     move     to-day to ws-date.
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+     if       Date-UK
+              go to zz070-Exit.
+     if       Date-USA                *> swap month and days
+              move ws-days to ws-swap
+              move ws-month to ws-days
+              move ws-swap to ws-month
+              go to zz070-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to ws-date.  *> swap Intl to UK form
+     move     to-day (7:4) to ws-Intl-Year.
+     move     to-day (4:2) to ws-Intl-Month.
+     move     to-day (1:2) to ws-Intl-Days.
+*>
+ zz070-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program sl972.
