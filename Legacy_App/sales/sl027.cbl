@@ -0,0 +1,417 @@
+       >>source free
+*>*****************************************************************
+*>                                                                *
+*>         Sales Ledger - Customer Merge & Rekey Utility          *
+*>*****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         sl027.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    remarks.            Renumbers a customer account to a new code (a
+*>                        Rekey), or, when the new code typed is already
+*>                        a live account, folds the balance, turnover
+*>                        history and open items of one customer in to
+*>                        another already on file (a Merge) and then
+*>                        removes the surplus account - the sales ledger
+*>                        counterpart of pl027, for correcting a
+*>                        mis-keyed account or tidying up a duplicate
+*>                        customer raised before it was spotted that it
+*>                        was the same trading entity as one already on
+*>                        file.  History already posted to the nominal
+*>                        ledger under the old code is left exactly as
+*>                        posted; only the live master record, its
+*>                        Delivery address, its Notes record and its
+*>                        open items (OTM3) are moved, which is what
+*>                        drives the account's balance, statements and
+*>                        aged analysis from this point on.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                        acas021 -> Sales Ledger/Receivables
+*>                         salesMT
+*>                        acas024 -> Delivery/Notes
+*>                         delMT
+*>                        acas028 -> OTM3 Open Item File
+*>                         otm3MT.
+*>**
+*>    Error messages used.
+*>                        SL027 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*> 16/04/24 vbc       Copyright notice update superseding all previous notices.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "SL027 (3.02.00)".
+*>
+ copy "wssl.cob".
+ copy "wssl.cob"  replacing ==WS-Sales-Record== by ==WS-Sales-Save-Record==.
+ copy "slwsoi3.cob".
+ copy "wsdel.cob".
+ copy "wsfnctn.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Stock-Record        pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM5-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+*>
+ 01  ws-data.
+     03  ws-from-key         pic x(7).
+     03  ws-to-key           pic x(7).
+     03  ws-reply            pic x.
+     03  ws-mode             pic x.
+         88  ws-mode-rekey               value "R".
+         88  ws-mode-merge               value "M".
+     03  ws-items-moved      pic 9(5)  value zero.
+*>
+ 01  Error-Messages.
+     03  SL027-001   pic x(38) value "SL027 From account not found.".
+     03  SL027-002   pic x(38) value "SL027 To account same as from.".
+     03  SL027-003   pic x(38) value "SL027 Merge/Rekey abandoned.".
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     move     zero to ws-items-moved.
+     display  " " at 0101 with erase eos.
+     display  prog-name at 0101 with foreground-color 2.
+     display  "Customer Merge & Rekey Utility" at 0301 with foreground-color 2.
+*>
+     perform  Sales-Open.
+     perform  OTM3-Open.
+     perform  Delivery-Open.
+*>
+     perform  ba000-Get-From.
+     if       ws-term-code not = zero
+              go to aa900-Close.
+     perform  ba010-Get-To.
+     if       ws-term-code not = zero
+              go to aa900-Close.
+*>
+     perform  ca000-Confirm.
+     if       ws-reply not = "Y"
+              display SL027-003 at 2301 with foreground-color 3
+              go to aa900-Close.
+*>
+     if       ws-mode-rekey
+              perform  da000-Do-Rekey
+     else
+              perform  ea000-Do-Merge.
+*>
+     display  "Open items moved/rekeyed: " ws-items-moved
+              at 2001 with foreground-color 3.
+     display  "Merge/Rekey complete - press Return" at 2201 with foreground-color 2.
+     accept   ws-reply at 2251.
+*>
+ aa900-Close.
+     perform  Sales-Close.
+     perform  OTM3-Close.
+     perform  Delivery-Close.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ba000-Get-From             section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     display  "From (existing) Customer A/C    :- [       ]"
+              at 0501 with foreground-color 2.
+     move     spaces to ws-from-key.
+     accept   ws-from-key at 0537 with foreground-color 3 update.
+     move     function upper-case (ws-from-key) to ws-from-key.
+     if       ws-from-key = spaces
+              move 8 to ws-term-code
+              go to ba000-Exit.
+*>
+     move     1 to File-Key-No.
+     move     ws-from-key to WS-Sales-Key of WS-Sales-Record.
+     perform  Sales-Read-Indexed.
+     if       fs-reply = 21
+              display SL027-001 at 2301 with foreground-color 4
+              move 8 to ws-term-code
+              go to ba000-Exit.
+*>
+     move     WS-Sales-Record to WS-Sales-Save-Record.
+     display  Sales-Name of WS-Sales-Save-Record
+              at 0580 with foreground-color 3.
+*>
+ ba000-Exit.
+     exit     section.
+*>
+ ba010-Get-To               section.
+*>*********************************
+*>
+     display  "To (new or existing) Customer A/C :- [       ]"
+              at 0701 with foreground-color 2.
+     move     spaces to ws-to-key.
+     accept   ws-to-key at 0738 with foreground-color 3 update.
+     move     function upper-case (ws-to-key) to ws-to-key.
+     if       ws-to-key = spaces
+              move 8 to ws-term-code
+              go to ba010-Exit.
+*>
+     if       ws-to-key = ws-from-key
+              display SL027-002 at 2301 with foreground-color 4
+              move 8 to ws-term-code
+              go to ba010-Exit.
+*>
+     move     1 to File-Key-No.
+     move     ws-to-key to WS-Sales-Key of WS-Sales-Record.
+     perform  Sales-Read-Indexed.
+     if       fs-reply = 21
+              set      ws-mode-rekey to true
+     else
+              set      ws-mode-merge to true
+              display  Sales-Name of WS-Sales-Record at 0780 with foreground-color 3.
+*>
+ ba010-Exit.
+     exit     section.
+*>
+ ca000-Confirm               section.
+*>*********************************
+*>
+     if       ws-mode-rekey
+              display "Rekey " ws-from-key " to new account " ws-to-key
+                       " (Y/N) ? " at 0901 with foreground-color 2
+     else
+              display "Merge " ws-from-key " in to existing account "
+                       ws-to-key " (Y/N) ? " at 0901 with foreground-color 2.
+     move     "N" to ws-reply.
+     accept   ws-reply at 0965 with foreground-color 3 update upper.
+*>
+ ca000-Exit.
+     exit     section.
+*>
+ da000-Do-Rekey               section.
+*>**********************************
+*>
+*>  Pure renumber - the old account has no surviving record of its own,
+*>  so all of its data, Delivery address, Notes and open items simply
+*>  move to the new key.
+*>
+     move     WS-Sales-Save-Record to WS-Sales-Record.
+     move     ws-to-key to WS-Sales-Key of WS-Sales-Record.
+     perform  Sales-Write.
+*>
+     perform  fa000-Move-Deliv.
+     perform  fb000-Rekey-Open-Items.
+*>
+     move     ws-from-key to WS-Sales-Key of WS-Sales-Record.
+     perform  Sales-Delete.
+*>
+ da000-Exit.
+     exit     section.
+*>
+ ea000-Do-Merge                section.
+*>***********************************
+*>
+*>  The target account already exists, so only balances, turnover and
+*>  open items move across; the receiving master record keeps its own
+*>  name, address and other fixed details.
+*>
+     add      Sales-Current    of WS-Sales-Save-Record
+                                to Sales-Current    of WS-Sales-Record.
+     add      Sales-Last       of WS-Sales-Save-Record
+                                to Sales-Last       of WS-Sales-Record.
+     add      Sales-Unapplied  of WS-Sales-Save-Record
+                                to Sales-Unapplied  of WS-Sales-Record.
+     add      Turnover-Q1      of WS-Sales-Save-Record
+                                to Turnover-Q1      of WS-Sales-Record.
+     add      Turnover-Q2      of WS-Sales-Save-Record
+                                to Turnover-Q2      of WS-Sales-Record.
+     add      Turnover-Q3      of WS-Sales-Save-Record
+                                to Turnover-Q3      of WS-Sales-Record.
+     add      Turnover-Q4      of WS-Sales-Save-Record
+                                to Turnover-Q4      of WS-Sales-Record.
+     add      Sales-Activety   of WS-Sales-Save-Record
+                                to Sales-Activety   of WS-Sales-Record.
+     add      Sales-Pay-Activety of WS-Sales-Save-Record
+                                to Sales-Pay-Activety of WS-Sales-Record.
+     if       Sales-Last-Inv of WS-Sales-Save-Record
+                                > Sales-Last-Inv of WS-Sales-Record
+              move Sales-Last-Inv of WS-Sales-Save-Record
+                                to Sales-Last-Inv of WS-Sales-Record.
+     if       Sales-Last-Pay of WS-Sales-Save-Record
+                                > Sales-Last-Pay of WS-Sales-Record
+              move Sales-Last-Pay of WS-Sales-Save-Record
+                                to Sales-Last-Pay of WS-Sales-Record.
+     perform  Sales-Rewrite.
+*>
+     perform  fa000-Move-Deliv.
+     perform  fb000-Rekey-Open-Items.
+*>
+     move     ws-from-key to WS-Sales-Key of WS-Sales-Record.
+     perform  Sales-Delete.
+*>
+ ea000-Exit.
+     exit     section.
+*>
+ fa000-Move-Deliv              section.
+*>***********************************
+*>
+*>  The sales ledger carries both a Delivery address ("D") and a Notes
+*>  record ("N") per account - see Delivery-Tag and Notes-Tag.
+*>
+     move     "D" to WS-Deliv-Key-Type.
+     perform  fa010-Move-One-Deliv.
+     move     "N" to WS-Deliv-Key-Type.
+     perform  fa010-Move-One-Deliv.
+*>
+ fa000-Exit.
+     exit     section.
+*>
+ fa010-Move-One-Deliv          section.
+*>***********************************
+*>
+     move     ws-from-key to Deliv-Purchase-Key.
+     perform  Delivery-Read-Indexed.
+     if       fs-reply = 21
+              go to fa010-Exit.
+*>
+     if       ws-mode-merge
+              perform  Delivery-Delete
+              go to fa010-Exit.
+*>
+     move     ws-to-key to Deliv-Purchase-Key.
+     perform  Delivery-Write.
+     move     ws-from-key to Deliv-Purchase-Key.
+     perform  Delivery-Delete.
+*>
+ fa010-Exit.
+     exit     section.
+*>
+ fb000-Rekey-Open-Items        section.
+*>***********************************
+*>
+*>  Walk every OTM3 item on file for the old key, in key sequence, and
+*>  rekey each one to the new customer - see the supplier-only scan
+*>  idiom in pl081/ga030-Match-By-Amount (and sl081's own OTM3 scan).
+*>
+     move     ws-from-key to OI3-Customer.
+     move     zero to OI3-Invoice.
+     set      fn-not-less-than to true.
+     perform  OTM3-Start.
+*>
+ fb010-Scan-Loop.
+     perform  OTM3-Read-Next.
+     if       fs-reply = 10
+              go to fb000-Exit.
+     if       OI3-Customer not = ws-from-key
+              go to fb000-Exit.
+*>
+     perform  OTM3-Delete.
+     move     ws-to-key   to OI3-Customer.
+     perform  OTM3-Write.
+     add      1 to ws-items-moved.
+*>
+     move     ws-from-key to OI3-Customer.
+     set      fn-not-less-than to true.
+     perform  OTM3-Start.
+     go       to fb010-Scan-Loop.
+*>
+ fb000-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program sl027.
