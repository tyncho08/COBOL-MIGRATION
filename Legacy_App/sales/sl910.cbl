@@ -256,6 +256,30 @@
 *> 21/08/25 vbc - .46 On Get-Vat-Code (level-2) force upper csae on accept
 *>                    Level 2 data only.
 *> 25/08/25 vbc   .47 On line totals line # missing.
+*> 08/08/26 vbc   .48 Get-Deduct-Amt/Get-Deduct-Days now default from the
+*>                    system-wide settlement discount (SL-Disc %) and
+*>                    settlement days (SL-Days-1) instead of an ad-hoc
+*>                    Net/10 guess and the invoice's own credit days, so
+*>                    an operator with the parameters set up need only
+*>                    accept the offered default. Still overridable.
+*> 09/08/26 vbc   .49 Corrected the rate-change effective dating added
+*>                    under .48 - Vat-Rate-Eff-Date Is held as ccyymmdd
+*>                    but Sih-Date Is binary days-since-1601, so the two
+*>                    cannot be compared directly. New zz075-Conv-Vat-
+*>                    Eff-Date converts Vat-Rate-Eff-Date via the same
+*>                    u-date/u-bin/maps04 idiom as zz050/zz060 before the
+*>                    comparison Is made. Also corrected the mistyped-key
+*>                    reset In Get-Vat-Code (level-1/3) - It was resetting
+*>                    Vat-Code and then Immediately overwriting the same
+*>                    byte (Vat-Code-X redefines It) with the "S" default
+*>                    prompt character, so the reset never survived to the
+*>                    validation check; moved to an explicit else leg of
+*>                    the S/R/Z test Instead.
+*> 09/08/26 vbc   .50 Stock-Committed is unsigned comp, so subtracting past
+*>                    zero when releasing a back-order commitment wrapped
+*>                    it to a huge positive value instead of the zero-
+*>                    clamp guard ever firing - now check the amount
+*>                    against Stock-Committed before subtracting.
 *>
 *>****** MORE NOTES ************
 *>
@@ -308,6 +332,12 @@
 *>------------
 *>
  copy "selboitm.cob".    *> NOT using FH or DAL modules at all.
+*>
+*> New 08/08/26 - credit-limit hard-stop override audit trail, same style
+*> as fh-logger.txt in fhlogger.cbl, not an ISAM master file.
+ select   Cred-Override-File assign "slcredov.dat"
+                   organization  line sequential
+                   status Co-Fs-Reply.
 *>
  data                    division.
 *>===============================
@@ -317,10 +347,11 @@
 *>
   *> This MUST be same content / size as fdboitm.cob and wsboitm.cob, i.e., 72 bytes.
  copy "fdboitm.cob".
+ copy "fdcredov.cob".
 *>
  working-storage section.
 *>----------------------
- 77  prog-name           pic x(15) value "SL910 (3.02.47)".
+ 77  prog-name           pic x(15) value "SL910 (3.02.48)".
  77  Exception-Msg       pic x(25) value spaces.
 *>
  01  WS-amount-screen-display6.
@@ -428,6 +459,8 @@
      03  filler redefines altypes.
          05 D-Types      pic x(15) occurs 4.
      03  WS-VAT-Rate     pic 99v99.
+     03  WS-Vat-Eff-CCYYMMDD pic 9(8)  value zero.  *> 09/08/26, see zz075.
+     03  WS-Vat-Eff-Bin      binary-long value zero.
      03  WS-PA           pic xx.
      03  WS-product      pic x(13).
      03  WS-Temp-Stock-Key                    value spaces.
@@ -575,6 +608,13 @@
      05 Mod-MM           pic 9(2)  comp.
      05 Mod-SS           pic 9(2)  comp.
      05 filler           pic 9(2)  comp. *> Always 00
+*>
+ 01  WS-Credit-Check-Data.        *> New 08/08/26 for credit limit hard-stop
+     03  Co-Fs-Reply         pic 99          value zero.
+     03  WS-CO-Invoice-Value pic s9(8)v99    comp-3  value zero.
+     03  WS-CO-New-Balance   pic s9(8)v99    comp-3  value zero.
+     03  WS-CO-Reply         pic x           value space.
+     03  WS-CO-Reason        pic x(30)       value spaces.
 *>
  01  Error-Messages.
 *> System Wide
@@ -616,6 +656,10 @@
      03  SL219          pic x(36) value "SL219 Delete failed for BO Record - ".
      03  SL220          pic x(73) value "SL220 Quantity zero - Select D = Delete BO Rec, or S = Skip this time [ ]".
      03  SL221          pic x(66) value "SL221 Entering D, will delete the BO record so check you want this".
+     03  SL222          pic x(58) value "SL222 CREDIT LIMIT EXCEEDED - Override this invoice (Y/N)".
+     03  SL223          pic x(38) value "SL223 Enter reason for the override : ".
+     03  SL224          pic x(43) value "SL224 Invoice cancelled - over credit limit".
+     03  SL225          pic x(66) value "SL225 Some held stock already committed to other back orders (Y/N)".
 *>
 *> 01  Error-Code         pic 999   value zero.   *> NOT used.
 *>
@@ -915,6 +959,16 @@
                        compute  Audit-Stock-Value-Change = Audit-Transaction-Qty
                                     * Stock-Cost * -1
                        subtract Audit-Transaction-Qty from Stock-Held
+                       If       BO-Table-Cnt not = zero
+                         and    WS-BO-Processing = "Y"   *> 09/08/26 - fulfilling
+                                                          *> a back order line so
+                                                          *> release the commitment
+                                if       Stock-Committed < Audit-Transaction-Qty
+                                         move zero to Stock-Committed
+                                else
+                                         subtract Audit-Transaction-Qty from Stock-Committed
+                                end-if
+                       end-if
               else
                If      Sih-Type = 3		*> Credit note
                  and   Stock-Services-Flag not = "Y"
@@ -1581,6 +1635,23 @@
               go to Get-Qty
      else
               display " " at line WS-23-lines col 1 with erase eol.  *> clear any msg SL201
+*>
+*> 09/08/26 - Available-To-Promise - stock physically held may already be
+*>   earmarked against other customers' back orders (Stock-Committed), so
+*>   warn If this request would dip into that reserve even though raw
+*>   Stock-Held still covers it.  Operator can still choose to proceed.
+*>
+     If       SL-Stock-Link = "Y"
+       and    Stock-Services-Flag not = "Y"
+       and    WS-Qty not > Stock-Held
+       and    WS-Qty > (Stock-Held - Stock-Committed)
+              display  SL225 at line WS-23-lines col 1 with foreground-color 4 highlight beep
+              move     "N" to WS-Reply
+              accept   WS-Reply at line WS-23-lines col 68 with foreground-color 3 upper update
+              display  " " at line WS-23-lines col 1 with erase eol
+              if       WS-Reply not = "Y"
+                       go to Get-Qty
+              end-if.
 *>
      If       SL-Stock-Link = "Y"    *> bypass accept unit price
               go to Recomp-Net.
@@ -1654,7 +1725,7 @@
      display  Display-9 at 1232 with foreground-color 3.
 *>
  Get-Vat-Code.
-     move     "S" to Vat-Code-X.  *> 17/2/23  for Standard rate
+     move     "S" to Vat-Code-X.       *> default prompt value.
      move     79 to cole.
      display  Vat-Code-X at curs with foreground-color 3.
      accept   Vat-Code-X at curs with foreground-color 3 update UPPER.
@@ -1668,17 +1739,40 @@
               move 2 to Vat-Code
         else
          If   Vat-Code-X = "Z"                   *> Zero     code 3 (00% - 01/01/17)
-              move 3 to Vat-Code.
+              move 3 to Vat-Code
+          else
+*>           09/08/26 - mistyped key - was not reset, letting It silently
+*>           keep whatever code the last line on file used Instead of
+*>           re-prompting.  Vat-Code-X redefines Vat-Code so It cannot be
+*>           pre-zeroed above (the "S" default prompt overwrites the same
+*>           byte) - reset It here, In the one branch where none of S/R/Z
+*>           matched, so the validation check below catches It.
+              move zero to Vat-Code.
 *>
      If       Vat-Code < 1 or > 5                *> using 1st three as last 2 are Sales tax, Not used In the UK but USA ?. 11/09/24
               go to  Get-Vat-Code.
 *>
      move     Vat-Code  to  SIl-Vat-Code (I).
+*>
+*>   08/08/26 - Rate-change effective dating.  If this invoice is dated
+*>   before the current rate's effective date, and a prior rate is on
+*>   file for this code, apply the prior rate instead of today's.
+*>   09/08/26 - Vat-Rate-Eff-Date Is ccyymmdd, Sih-Date Is binary days-
+*>   since-1601 - convert via zz075 before comparing (see zz075 below).
+*>
+     if       Vat-Rate-Eff-Date (Vat-Code) not = zero
+              perform  zz075-Conv-Vat-Eff-Date
+              if       Sih-Date < WS-Vat-Eff-Bin
+                       move Vat-Rate-Prior-Tab (Vat-Code) to WS-VAT-Rate
+              else
+                       move VAT-Rate (Vat-Code) to WS-VAT-Rate
+              end-if
+     else
+              move VAT-Rate (Vat-Code) to WS-VAT-Rate.
 *>
      If       Vat-Code = zero
               move  zero  to  WS-VAT
      else
-              move VAT-Rate (Vat-Code) to WS-VAT-Rate
               compute  WS-VAT rounded = (WS-Net * WS-VAT-Rate) / 100.
 *>
      move     WS-VAT to  Display-9
@@ -1718,6 +1812,10 @@
                                                   erase  eol
               end-if
               go to Main-Exit.
+*>
+     perform  CL010-Check-Credit-Limit.
+     if       WS-CO-Reply = "B"                *> Blocked & not overridden
+              go to  Main-Exit.
 *>
      move     15  to  lin.
      move     1 to cole.
@@ -1824,6 +1922,58 @@
 *>
  Main-Exit.
      exit     section.
+*>
+ CL010-Check-Credit-Limit section.
+*>================================
+*>
+*>  Hard stop if this invoice would take the customer's outstanding
+*>  balance over Sales-Limit.  Sales-Limit = zero means no limit is
+*>  set for this customer, so no check is made.  Every override is
+*>  logged to Cred-Override-File whether allowed or refused.
+*>
+     move     space to WS-CO-Reply.
+     if       Sales-Limit = zero
+              go to CL999-Exit.
+*>
+     compute  WS-CO-Invoice-Value =
+              sih-Net + sih-extra + sih-carriage + sih-deduct-amt
+            + sih-VAT + sih-e-VAT + sih-c-VAT    + sih-deduct-VAT.
+     compute  WS-CO-New-Balance = Sales-Current + WS-CO-Invoice-Value.
+     if       WS-CO-New-Balance not > Sales-Limit
+              go to CL999-Exit.
+*>
+     display  SL222 at line WS-lines col 1 with foreground-color 4 highlight
+                                                 beep erase eol.
+     move     "N" to WS-CO-Reply.
+     accept   WS-CO-Reply at line WS-lines col 60 with foreground-color 6 update UPPER.
+     display  " " at line WS-lines col 1 with erase eol.
+*>
+     move     spaces to WS-CO-Reason.
+     if       WS-CO-Reply = "Y"
+              display  SL223 at line WS-lines col 1 with foreground-color 3 erase eol
+              accept   WS-CO-Reason at line WS-lines col 40 with foreground-color 6 update
+              display  " " at line WS-lines col 1 with erase eol
+     else
+              display  SL224 at line WS-lines col 1 with foreground-color 4 highlight
+              move     "B" to WS-CO-Reply.
+*>
+     open     extend Cred-Override-File.
+     if       Co-Fs-Reply = 35
+              open     output Cred-Override-File.
+     accept   CO-Date from date YYYYMMDD.
+     accept   CO-Time from time.
+     move     Usera         to CO-User.
+     move     Sih-Customer  to CO-Customer.
+     move     Sih-Invoice   to CO-Invoice.
+     move     Sales-Limit   to CO-Credit-Limit.
+     move     Sales-Current to CO-Balance-B4.
+     move     WS-CO-Invoice-Value to CO-Invoice-Value.
+     move     WS-CO-Reason  to CO-Reason.
+     write    Cred-Override-Record.
+     close    Cred-Override-File.
+*>
+ CL999-Exit.
+     exit     section.
 *>
  Total-Screen section.
 *>===================
@@ -1951,10 +2101,14 @@
               move zero to sih-deduct-amt sih-deduct-VAT sih-deduct-days
               go to  Main-Exit.
 *>
-     compute  amt-ok7 =  sih-Net  /  10.
-*>
-     If       amt-ok7 <  4
-              move  4  to  amt-ok7.
+     If       SL-Disc not = zero
+              compute  amt-ok7 rounded = sih-Net  *  SL-Disc  /  100
+     else
+              compute  amt-ok7 =  sih-Net  /  10
+              If       amt-ok7 <  4
+                       move  4  to  amt-ok7
+              end-if
+     end-if.
 *>
      move     1726 to curs.
      perform  Accept-Money7c.
@@ -1974,7 +2128,11 @@
      display  Display-9 at 1955 with foreground-color 3.
 *>
  Get-Deduct-Days.
-     move     sih-days  to  WS-Dayes.
+     If       SL-Days-1 not = zero
+              move     SL-Days-1  to  WS-Dayes
+     else
+              move     sih-days  to  WS-Dayes
+     end-if.
      display  WS-Dayes at 1772 with foreground-color 3.
      accept   WS-Dayes at 1772 with foreground-color 3 update.
      move     WS-Dayes to sih-deduct-days.
@@ -2565,6 +2723,30 @@
 *>
  zz070-Exit.
      exit     section.
+*>
+ zz075-Conv-Vat-Eff-Date   section.
+*>*********************************
+*>
+*>  New 09/08/26 - Vat-Rate-Eff-Date (Vat-Code) Is held as ccyymmdd (see
+*>   wssystem.cob/sys002.cbl Vat-Rate-Params) but Sih-Date Is binary
+*>   days-since-1601, so the two cannot be compared directly - convert
+*>   the effective date to the same binary form via u-date/u-bin/maps04,
+*>   the same idiom zz050/zz060 above already use for to-day.
+*>*******************************************************************
+*> Input:   Vat-Code, Vat-Rate-Eff-Date (Vat-Code)
+*> output:  WS-Vat-Eff-Bin
+*>
+     move     Vat-Rate-Eff-Date (Vat-Code) to WS-Vat-Eff-CCYYMMDD.
+     move     "dd/mm/ccyy"                 to u-date.
+     move     WS-Vat-Eff-CCYYMMDD (7:2)    to u-days.
+     move     WS-Vat-Eff-CCYYMMDD (5:2)    to u-month.
+     move     WS-Vat-Eff-CCYYMMDD (1:4)    to u-year.
+     move     zero to u-bin.
+     perform  maps04.
+     move     u-bin to WS-Vat-Eff-Bin.
+*>
+ zz075-Exit.
+     exit     section.
 *>
  zz080-Close-All-Files section.
 *>****************************
@@ -2680,6 +2862,14 @@
                        exit perform cycle
               end-perform
      end-if.
+*>
+*> 09/08/26 - Reserve the shortfall against future stock so the
+*>   available-to-promise check at Get-Qty sees it as committed.
+*>
+     If       Return-Code not = 4
+              add      BO-Stk-BO-Qty to Stock-Committed
+              move     1 to File-Key-No
+              perform  Stock-Rewrite.
 *>
  zz120-Exit.
      exit     section.
@@ -3260,11 +3450,24 @@
                                 move 3 to Vat-Code   *> = 4 or 5' Instead of '> 3'
                        end-if
                        move     Vat-Code  to  Sil-Vat-Code (I)
+*>
+*>  08/08/26 - Rate-change effective dating, see Get-Vat-Code above.
+*>  09/08/26 - Vat-Rate-Eff-Date Is ccyymmdd, Sih-Date Is binary days-
+*>  since-1601 - convert via zz075 before comparing, same as above.
 *>
                        If       Vat-Code = zero
                                 move  zero  to  WS-VAT
                        else
-                                move VAT-Rate (Vat-Code) to WS-VAT-Rate
+                                if    Vat-Rate-Eff-Date (Vat-Code) not = zero
+                                      perform zz075-Conv-Vat-Eff-Date
+                                      if    Sih-Date < WS-Vat-Eff-Bin
+                                            move Vat-Rate-Prior-Tab (Vat-Code) to WS-VAT-Rate
+                                      else
+                                            move VAT-Rate (Vat-Code) to WS-VAT-Rate
+                                      end-if
+                                else
+                                      move VAT-Rate (Vat-Code) to WS-VAT-Rate
+                                end-if
                                 compute  WS-VAT rounded = (WS-Net * WS-VAT-Rate) / 100
                        end-if
 *>
