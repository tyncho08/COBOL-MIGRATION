@@ -92,6 +92,10 @@
 *> 07/04/23 vbc - .11 Added extra code to get and save system record
 *> 25/06/23 vbc -     Added section zz080-Issue-Email but not coded nor has vars setup.
 *> 16/04/24 vbc       Copyright notice update superseding all previous notices.
+*> 08/08/26 vbc - .12 Completed zz080-Issue-Email: customers with Email-Dunning
+*>                    set now also get their reminder/demand e-mailed direct
+*>                    via sendsomemail, wording scaled to letter-nos, in
+*>                    addition to the existing letter.001/002/003 export.
 *>
 *>*************************************************************************
 *>
@@ -158,6 +162,17 @@
                                organization  line sequential.
      select  letter-file-3     assign        file-21-c,
                                organization  line sequential.
+*>
+*>  08/08/26 - export file for e-mailed dunning letters (Email-Dunning).
+*>
+     select  Email-Dun-File    assign        WS-Email-Dun-Filename
+                               organization  line sequential
+                               file status   ws-email-dun-status.
+*>
+*>  08/08/26 - outgoing mail is queued rather than sent directly, see
+*>             zz080-Issue-Email/zz085-Queue-Email.
+*>
+ copy "selmailq.cob".
 
  data                    division.
 *>===============================
@@ -180,10 +195,15 @@
  fd  letter-file-3.
 *>
  01  letter-record-3     pic x(208).
+*>
+ fd  Email-Dun-File.
+ 01  Email-Dun-Record    pic x(80).
+*>
+ copy "fdmailq.cob".
 *>
  working-storage section.
 *>----------------------
- 77  prog-name           pic x(15) value "SL190 (3.02.11)".
+ 77  prog-name           pic x(15) value "SL190 (3.02.12)".
 *>
  77  Locale-Currency-Symbol pic x  value "£".  *> Change this for yours.
  copy "wsmaps03.cob".
@@ -292,6 +312,16 @@
      03  ws-days-2       pic 99.
      03  ws-days-3       pic 99.
      03  ws-reply        pic x           value space.
+*>
+*>
+*>  08/08/26 - e-mailed dunning letter export & mail call, see zz080-Issue-Email.
+*>
+ 01  ws-email-dun-status         pic xx      value "00".
+ 01  WS-Email-Dun-Filename       pic x(40)   value spaces.
+ 01  WS-Email-Dun-Open           pic x       value "N".
+     88  Email-Dun-Is-Open                   value "Y".
+ 01  WS-Mail-To                  pic x(64).
+ 01  WS-Mail-From                pic x(64).
 *>
  01  ws-Test-Date            pic x(10).
  01  ws-date-formats.
@@ -367,6 +397,8 @@
      open     output letter-file-1 letter-file-2 letter-file-3.
      perform  Statements.
      close    letter-file-1 letter-file-2 letter-file-3.
+     call     "mailq" using ws-calling-data system-record to-day
+                             file-defs.
 *>
  menu-exit.
 *>********
@@ -714,6 +746,41 @@
               write letter-record-2  from  letter-work
       else
               write letter-record-3  from  letter-work.
+*>
+*> 08/08/26 - also e-mail this letter direct to the customer, in
+*>            place of the word-processor mail-merge above, when
+*>            Email-Dunning is set - see zz080-Issue-Email.
+*>
+     if       Email-Dunning
+     and      Sales-Email not = spaces
+              string  "dun-" WS-Sales-Key delimited by size
+                      ".txt" delimited by size
+                      into WS-Email-Dun-Filename
+              open    output Email-Dun-File
+              set     Email-Dun-Is-Open to true
+              move    spaces to Email-Dun-Record
+              move    sales-name to Email-Dun-Record
+              write   Email-Dun-Record
+              move    lf-line1 to Email-Dun-Record
+              write   Email-Dun-Record
+              move    lf-line2 to Email-Dun-Record
+              write   Email-Dun-Record
+              move    lf-line3 to Email-Dun-Record
+              write   Email-Dun-Record
+              move    lf-line4 to Email-Dun-Record
+              write   Email-Dun-Record
+              move    spaces to Email-Dun-Record
+              write   Email-Dun-Record
+              string  "Account: " WS-Sales-Key delimited by size
+                      into Email-Dun-Record
+              write   Email-Dun-Record
+              move    spaces to Email-Dun-Record
+              string  "Amount Outstanding: " lf-os2 delimited by size
+                      into Email-Dun-Record
+              write   Email-Dun-Record
+              close   Email-Dun-File
+              perform zz080-Issue-Email
+              move    "N" to WS-Email-Dun-Open.
 *>
  main-exit.   exit section.
 *>
@@ -820,22 +887,58 @@
  zz080-Issue-Email  section.
 *>*************************
 *>
-*> This one for mailx - the variables not created !
-*>
-  *>   STRING   "echo "
-  *>            FUNCTION TRIM (mail-body TRAILING)
-  *>            " | mailx -r "
-  *>            FUNCTION TRIM (mail-from-address TRAILING)
-  *>            " -s "
-  *>            FUNCTION TRIM (mail-subject TRAILING)
-  *>            " -a "
-  *>            FUNCTION TRIM (mail-attachment-filename TRAILING)
-  *>            " "
-  *>            FUNCTION TRIM (mail-to-address TRAILING)
-  *>            x"00" DELIMITED BY SIZE
-  *>                   INTO mail-command.
+*>  Queues the dunning-letter text file just written for the current
+*>  customer to Sales-Email, the wording scaled to how overdue the
+*>  oldest outstanding item is (letter-nos 1/2/3, sl-days-1/2/3 bands)
+*>  - see letter-out.  mailq (called at menu-exit) does the actual
+*>  sending later so a mail server outage doesn't hold up letter
+*>  production.
+*>
+     move     spaces  to  WS-Mail-To  WS-Mail-From.
+     move     Sales-Email    to  WS-Mail-To.
+     move     Company-Email  to  WS-Mail-From.
+*>
+     if       letter-nos = 1
+              move  "DUN1" to Mq-Template-Code
+     else
+      if      letter-nos = 2
+              move  "DUN2" to Mq-Template-Code
+      else
+              move  "DUN3" to Mq-Template-Code.
+*>
+     if       function trim (WS-Mail-To) not = spaces
+              perform  zz085-Queue-Email.
 *>
  zz080-Exit.  exit section.
+*>
+ zz085-Queue-Email section.
+*>************************
+*>
+     open     i-o Mail-Queue-File.
+     if       Fs-Reply = 35
+              open  output Mail-Queue-File
+              close Mail-Queue-File
+              open  i-o    Mail-Queue-File.
+     move     high-values to Mq-Seq-No.
+     start    Mail-Queue-File key is less than Mq-Seq-No
+              invalid key move zero to Mq-Seq-No.
+     if       Fs-Reply = zero
+              read Mail-Queue-File next record
+              at end move zero to Mq-Seq-No.
+     add      1 to Mq-Seq-No.
+*>
+     move     WS-Mail-To      to Mq-To.
+     move     WS-Mail-From    to Mq-From.
+     move     Usera           to Mq-Merge-1.
+     move     spaces          to Mq-Merge-2 Mq-Merge-3.
+     move     WS-Email-Dun-Filename to Mq-Attachment.
+     accept   Mq-Queued-Date  from date YYYYMMDD.
+     accept   Mq-Queued-Time  from time.
+     set      Mq-Queued       to true.
+     move     zero            to Mq-Sent-Date.
+     write    Mail-Queue-Record.
+     close    Mail-Queue-File.
+ zz085-Exit.  exit section.
 *>
  zz100-Get-System-Record   section.
 *>********************************
