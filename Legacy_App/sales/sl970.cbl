@@ -99,6 +99,10 @@
 *> 25/02/25 vbc       .08 Fine adjusts for display-03 etc.
 *> 29/07/25 vbc       .09 Removed use of accept_numeric - cannot build it without
 *>                        issues.
+*> 09/08/26 vbc       .10 Stock-Committed is unsigned comp, so subtracting past
+*>                        zero wrapped it to a huge positive value instead of
+*>                        the zero-clamp guard ever firing - now check the
+*>                        amount against Stock-Committed before subtracting.
 *>
 *>*************************************************************************
 *>
@@ -862,13 +866,28 @@
               end-if
               if      WS-Reply = "Y"
                       move    WS-BO-Cust-Itm-No to BO-Cust-Itm-No
-                      delete  BO-Stk-Itm-File Record
+                      set     BO-Item-Cancelled to true    *> 08/08/26 - kept on
+                                                            *> file, not deleted,
+                                                            *> for the aging and
+                                                            *> fulfillment report.
+                      rewrite BO-Stk-Itm-Record
                       if      FS-Reply not = zero
                               display  SL210 at 1201 with foreground-color 4
                                                           erase eol highlight beep
                               display FS-Reply at 1242
                               display SL003    at 1245
                               accept  WS-Reply at 1275
+                      else
+                              if      WS-Stock-Flag = "Y"   *> 09/08/26 - cancelled
+                                                             *> BO no longer committed
+                                      if      Stock-Committed < BO-Stk-BO-Qty
+                                              move zero to Stock-Committed
+                                      else
+                                              subtract BO-Stk-BO-Qty from Stock-Committed
+                                      end-if
+                                      move    1 to File-Key-No
+                                      perform Stock-Rewrite
+                              end-if
                       end-if
               end-if
               go to CA020-Get-Mode.
