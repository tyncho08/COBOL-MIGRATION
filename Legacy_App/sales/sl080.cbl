@@ -82,6 +82,11 @@
 *> 10/12/22 vbc   .11 Added para after some sections 4 GC 3.2 warning msgs.
 *> 03/04/23 vbc - .12 Using ws-lines for error msgs at start of prog.
 *> 16/04/24 vbc       Copyright notice update superseding all previous notices.
+*> 08/08/26 vbc   .13 Show a warning under the Deduction Taken column in
+*>                    Payment-Appropriate when an open item's settlement
+*>                    discount is due to expire within SL-Days-2 days, so
+*>                    it is flagged before allocation rather than only
+*>                    being found out reactively at get-agreement.
 *>
 *>*************************************************************************
 *>
@@ -138,7 +143,7 @@
 *> copy "fdoi3.cob".
  working-storage section.
 *>----------------------
-  77  prog-name           pic x(15)      value "SL080 (3.02.12)".
+  77  prog-name           pic x(15)      value "SL080 (3.02.13)".
 *>
  copy "wsmaps03.cob".
  copy "wsfnctn.cob".
@@ -233,6 +238,9 @@
      03  ws-env-lines    pic 999                value zero.
      03  ws-lines        binary-char unsigned   value zero.
      03  ws-23-lines     binary-char unsigned   value zero.
+     03  disc-days-left  pic s9(4)              value zero.
+     03  disp-days-left  pic zz9.
+     03  ws-expiry-msg   pic x(22)              value spaces.
 *>
  01  All-My-Constants    pic 9(4).
      copy "screenio.cpy".
@@ -620,6 +628,23 @@
 *>
      move     35 to cole.
      display  display-5 at curs with foreground-color 3.
+*>
+*>  Proactive warning that the settlement discount is about to expire,
+*>  seen here at selection time rather than only reactively at
+*>  get-agreement when a matching payment is actually keyed.
+*>
+     move     spaces to ws-expiry-msg.
+     if       display-5 not = zero
+              compute  disc-days-left = u-bin - pay-date
+              if       SL-Days-2 not = zero
+                  and  disc-days-left <= SL-Days-2
+                       move     disc-days-left to disp-days-left
+                       string   "*Disc expires " disp-days-left "d*"
+                               delimited by size into ws-expiry-msg
+              end-if
+     end-if.
+     move     58 to cole.
+     display  ws-expiry-msg at curs with foreground-color 4 erase eol.
 *>
      move     65 to cole.
      if       pay-paid = zero
