@@ -0,0 +1,323 @@
+       >>source free
+*>****************************************************************
+*>                                                               *
+*>                BACK  ORDER  PROCESSING                        *
+*>                                                               *
+*>        BO Aging And Fulfillment Rate Report.                  *
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+      program-id.         sl971.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Reads BO-Stk-Itm-File and reports outstanding back
+*>                        orders banded by age (days since order raised) plus
+*>                        a fulfillment rate, being the proportion of BO lines
+*>                        cleared by goods arriving against those cancelled,
+*>                        taken from BO-Stk-Arrived-Flag ("Y" arrived, "C"
+*>                        cancelled, space still outstanding).
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     None.
+*>**
+*>    Called Functions.
+*>                        INTEGER-OF-DATE.
+*>                        SYSTEM.
+*>**
+*>    Error messages used.
+*>     System Wide.
+*>                        SL006.
+*>     Module specific.
+*>                        SL971 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ copy "selboitm.cob".
+ copy "selprint.cob".
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ copy "fdboitm.cob".
+ copy "fdprint.cob".    *> 132 cols
+*>
+ working-storage section.
+*>----------------------
+ 77  prog-name           pic x(15) value "SL971 (3.02.00)".
+*>
+ copy "print-spool-command.cob".
+ copy "wsfnctn.cob".
+*>
+ 01  WS-data.
+     03  WS-Reply            pic x.
+     03  WS-Page-No          pic 9(4)        value zeros.
+     03  WS-Line-No          pic 99          value 60.
+     03  WS-Printer-Status   pic x           value "N".
+     03  WS-Today-CCYYMMDD   pic 9(8)        value zero.
+     03  WS-Today-Bin        binary-long     value zero.
+     03  WS-Age-Days         binary-long     value zero.
+*>
+ 01  WS-Age-Bands.
+     03  WS-Age-0-7-Cnt      pic 9(5)        value zero.
+     03  WS-Age-0-7-Qty      pic 9(7)        value zero.
+     03  WS-Age-8-14-Cnt     pic 9(5)        value zero.
+     03  WS-Age-8-14-Qty     pic 9(7)        value zero.
+     03  WS-Age-15-30-Cnt    pic 9(5)        value zero.
+     03  WS-Age-15-30-Qty    pic 9(7)        value zero.
+     03  WS-Age-31-Up-Cnt    pic 9(5)        value zero.
+     03  WS-Age-31-Up-Qty    pic 9(7)        value zero.
+*>
+ 01  WS-Fulfillment.
+     03  WS-Arrived-Cnt      pic 9(5)        value zero.
+     03  WS-Cancelled-Cnt    pic 9(5)        value zero.
+     03  WS-Outstanding-Cnt  pic 9(5)        value zero.
+     03  WS-Fulfil-Base      pic 9(6)        value zero.
+     03  WS-Fulfil-Pct       pic 999v99      value zero.
+*>
+ 01  Error-Messages.
+     03  SL971-001   pic x(38) value "SL971 No back order records on file.".
+     03  SL971-002   pic x(36) value "SL971 Failed to open BO Stock file.".
+*>
+*> Reporting line sources
+*>
+ 01  Line-1.
+     03  L1-Name         pic x(34).
+     03  filler          pic x(68)       value "Back Order Aging & Fulfillment Report".
+     03  filler          pic x(5)        value "Page ".
+     03  L1-Page         pic zz9.
+*>
+ 01  Line-3.
+     03  L3-User         pic x(34)       value spaces.
+     03  filler          pic x(70)       value spaces.
+     03  L3-Date         pic x(10).
+*>
+ 01  Line-4.
+     03  filler          pic x(113)      value
+     " Age Band                    Lines Outstanding      Total Qty Outstanding".
+*>
+ 01  Line-8.  *> one line per age band
+     03  filler              pic x(2).
+     03  L8-Band             pic x(24).
+     03  filler              pic x(4).
+     03  L8-Cnt               pic zzz,zz9.
+     03  filler              pic x(12).
+     03  L8-Qty               pic zz,zzz,zz9.
+*>
+ 01  Line-9.  *> fulfillment summary lines
+     03  filler              pic x(2).
+     03  L9-Label            pic x(54).
+     03  L9-Value            pic zz,zzz,zz9.
+*>
+ 01  Line-10.  *> fulfillment rate, needs a decimal picture
+     03  filler              pic x(2).
+     03  L10-Label           pic x(54).
+     03  L10-Pct             pic zz9.99.
+     03  filler              pic x           value "%".
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Main              section.
+*>*******************************
+*>
+     move     Prog-Name to L1-Name.
+     move     Usera to L3-User.
+     move     to-day to L3-Date.
+     accept   WS-Today-CCYYMMDD from date YYYYMMDD.
+     compute  WS-Today-Bin = FUNCTION INTEGER-OF-DATE (WS-Today-CCYYMMDD).
+*>
+     open     input BO-Stk-Itm-File.
+     if       FS-Reply not = zero
+              display  SL971-002 at 0501 with foreground-color 4
+              display  FS-Reply at 0540 with foreground-color 4
+              go       to aa999-Exit.
+*>
+     perform  ba000-Scan-File.
+     close    BO-Stk-Itm-File.
+*>
+     if       WS-Arrived-Cnt = zero and
+              WS-Cancelled-Cnt = zero and
+              WS-Outstanding-Cnt = zero
+              display  SL971-001 at 0501 with foreground-color 3
+              go       to aa999-Exit.
+*>
+     open     output Print-File.
+     perform  ba100-Print-Report.
+     close    Print-File.
+     call     "SYSTEM" using Print-Report.
+     display  "BO Aging and Fulfillment report printed." at 0501 with foreground-color 2.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ba000-Scan-File          section.
+*>*******************************
+*>
+     start    BO-Stk-Itm-File FIRST
+              invalid key go to ba999-Exit.
+ ba010-Read.
+     read     BO-Stk-Itm-File next record at end
+              go to ba999-Exit.
+     if       BO-Item-Arrived
+              add   1 to WS-Arrived-Cnt
+              go    to ba010-Read.
+     if       BO-Item-Cancelled
+              add   1 to WS-Cancelled-Cnt
+              go    to ba010-Read.
+*>
+*> Still outstanding - band it by age in days since it was raised.
+*>
+     add      1 to WS-Outstanding-Cnt.
+     compute  WS-Age-Days = WS-Today-Bin - BO-Stk-Order-Date.
+     if       WS-Age-Days < zero
+              move  zero to WS-Age-Days.
+     evaluate true
+       when   WS-Age-Days <= 7
+              add   1              to WS-Age-0-7-Cnt
+              add   BO-Stk-BO-Qty  to WS-Age-0-7-Qty
+       when   WS-Age-Days <= 14
+              add   1              to WS-Age-8-14-Cnt
+              add   BO-Stk-BO-Qty  to WS-Age-8-14-Qty
+       when   WS-Age-Days <= 30
+              add   1              to WS-Age-15-30-Cnt
+              add   BO-Stk-BO-Qty  to WS-Age-15-30-Qty
+       when   other
+              add   1              to WS-Age-31-Up-Cnt
+              add   BO-Stk-BO-Qty  to WS-Age-31-Up-Qty
+     end-evaluate.
+     go       to ba010-Read.
+ ba999-Exit.
+     exit     section.
+*>
+ ba100-Print-Report       section.
+*>*******************************
+*>
+     move     zero to WS-Page-No.
+     move     1 to WS-Page-No.
+     move     WS-Page-No to L1-Page.
+     write    Print-Record from Line-1 before 1.
+     write    Print-Record from Line-3 after 1.
+     move     spaces to Print-Record.
+     write    Print-Record after 1.
+     write    Print-Record from Line-4 after 1.
+     move     spaces to Print-Record.
+     write    Print-Record after 1.
+*>
+     move     "0 -  7 Days"      to L8-Band.
+     move     WS-Age-0-7-Cnt     to L8-Cnt.
+     move     WS-Age-0-7-Qty     to L8-Qty.
+     write    Print-Record from Line-8 after 1.
+     move     "8 - 14 Days"      to L8-Band.
+     move     WS-Age-8-14-Cnt    to L8-Cnt.
+     move     WS-Age-8-14-Qty    to L8-Qty.
+     write    Print-Record from Line-8 after 1.
+     move     "15 - 30 Days"     to L8-Band.
+     move     WS-Age-15-30-Cnt   to L8-Cnt.
+     move     WS-Age-15-30-Qty   to L8-Qty.
+     write    Print-Record from Line-8 after 1.
+     move     "Over 30 Days"     to L8-Band.
+     move     WS-Age-31-Up-Cnt   to L8-Cnt.
+     move     WS-Age-31-Up-Qty   to L8-Qty.
+     write    Print-Record from Line-8 after 1.
+*>
+     move     spaces to Print-Record.
+     write    Print-Record after 2.
+     move     "Total lines still outstanding      : " to L9-Label.
+     move     WS-Outstanding-Cnt to L9-Value.
+     write    Print-Record from Line-9 after 1.
+     move     "Lines fulfilled (goods arrived)    : " to L9-Label.
+     move     WS-Arrived-Cnt to L9-Value.
+     write    Print-Record from Line-9 after 1.
+     move     "Lines cancelled                    : " to L9-Label.
+     move     WS-Cancelled-Cnt to L9-Value.
+     write    Print-Record from Line-9 after 1.
+*>
+     compute  WS-Fulfil-Base = WS-Arrived-Cnt + WS-Cancelled-Cnt.
+     if       WS-Fulfil-Base = zero
+              move  zero to WS-Fulfil-Pct
+     else
+              compute WS-Fulfil-Pct rounded =
+                      (WS-Arrived-Cnt / WS-Fulfil-Base) * 100.
+     move     spaces to Print-Record.
+     write    Print-Record after 1.
+     move     "Fulfillment rate (Arrived v Arrived + Cancelled)   : "
+              to L10-Label.
+     move     WS-Fulfil-Pct to L10-Pct.
+     write    Print-Record from Line-10 after 1.
+*>
+ ba199-Exit.
+     exit     section.
+*>
+ end program sl971.
