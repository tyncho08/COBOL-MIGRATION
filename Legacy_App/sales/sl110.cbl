@@ -101,6 +101,9 @@
 *>                .15 Amend the lpr spool command copybook to
 *>                    print-command-p-dispatch for singled-sided printing.
 *> 16/04/24 vbc       Copyright notice update superseding all previous notices.
+*> 08/08/26 vbc - .16 Customers with Email-Statementing now get their
+*>                    statement as a CSV export e-mailed via sendsomemail
+*>                    instead of only being flagged for paper/laser output.
 *>
 *>*************************************************************************
 *>
@@ -145,6 +148,18 @@
 *> copy "selsl.cob".
  copy "slselois.cob".
  copy "selprint.cob" replacing "prt-1" by "prt-2".
+*>
+*>  08/08/26 - export file for e-mailed statements (Email-Statementing).
+*>
+    select Email-Stmt-File assign WS-Email-Stmt-Filename
+                       organization line sequential
+                       file status ws-email-stmt-status.
+*>
+*>  08/08/26 - outgoing mail is queued rather than sent directly, see
+*>             zz080-Issue-Email/zz085-Queue-Email.
+*>
+ copy "selmailq.cob".
+*>
  data                    division.
  file section.
 *>-----------
@@ -152,10 +167,15 @@
 *> copy "fdsl.cob".
  copy "slfdois.cob".
  copy "fdprint.cob" replacing ==x(132)== by ==x(92)==.
+*>
+ fd  Email-Stmt-File.
+ 01  Email-Stmt-Record           pic x(132).
+*>
+ copy "fdmailq.cob".
 *>
  working-storage section.
 *>----------------------
- 77  prog-name           pic x(15) value "SL110 (3.02.15)".
+ 77  prog-name           pic x(15) value "SL110 (3.02.16)".
 *>
  copy "print-spool-command-p-dispatch.cob" replacing "prt-1" by "prt-2".
  copy "wsmaps03.cob".
@@ -281,6 +301,16 @@
          05  ws-intl-month   pic xx.
          05  filler          pic x.
          05  ws-intl-days    pic xx.
+*>
+*>
+*>  08/08/26 - e-mailed statement export (CSV) & mail call, see zz080-Issue-Email.
+*>
+ 01  ws-email-stmt-status        pic xx      value "00".
+ 01  WS-Email-Stmt-Filename      pic x(40)   value spaces.
+ 01  WS-Email-Stmt-Open          pic x       value "N".
+     88  Email-Stmt-Is-Open                  value "Y".
+ 01  WS-Mail-To                  pic x(64).
+ 01  WS-Mail-From                pic x(64).
 *>
  01  Error-Messages.
 *> System Wide
@@ -480,6 +510,8 @@
      perform  Statements.
 *>
      call     "SYSTEM" using Print-Report.
+     call     "mailq" using ws-calling-data system-record to-day
+                             file-defs.
 *>
  menu-exit.
 *>********
@@ -603,6 +635,16 @@
      if       customer-in not =   spaces
         and   WS-Sales-Key > customer-in
               go to main-end.
+*>
+     move     "N" to WS-Email-Stmt-Open.
+     if       Email-Statementing
+              string  "stmt-" WS-Sales-Key ".csv" delimited by size
+                      into WS-Email-Stmt-Filename
+              open     output Email-Stmt-File
+              move     "Y" to WS-Email-Stmt-Open
+              move     "Customer,Invoice,Date,Description,Amount"
+                       to Email-Stmt-Record
+              write    Email-Stmt-Record.
 *>
      move     sales-address  to  address-A.
 *>
@@ -815,6 +857,12 @@
               move  1  to  l-p.
 *>
      write    print-record  from  line-12 after 1.
+*>
+     if       Email-Stmt-Is-Open
+              string  function trim (WS-Sales-Key) "," l12-s-invoice ","
+                      l12-date "," function trim (l12-desc) ","
+                      l12-s-amount delimited by size into Email-Stmt-Record
+              write    Email-Stmt-Record.
 *>
 *> Loop back for next item....
 *>
@@ -853,6 +901,16 @@
                           l13-amount6.
 *>
      write    print-record from line-13 after l-p lines.
+*>
+     if       Email-Stmt-Is-Open
+              string  "TOTALS,,,Current/30/60/90/Total,"
+                      l13-amount1 "/" l13-amount2 "/" l13-amount3 "/"
+                      l13-amount4 "/" l13-amount5
+                      delimited by size into Email-Stmt-Record
+              write    Email-Stmt-Record
+              close    Email-Stmt-File
+              perform  zz080-Issue-Email
+              move     "N" to WS-Email-Stmt-Open.
 *>
 *> Set-up the form for the next one then zeroise counter fields
 *>
@@ -1059,22 +1117,50 @@
  zz080-Issue-Email  section.
 *>*************************
 *>
-*> This one for mailx - the variables not created !
-*>
-  *>   STRING   "echo "
-  *>            FUNCTION TRIM (mail-body TRAILING)
-  *>            " | mailx -r "
-  *>            FUNCTION TRIM (mail-from-address TRAILING)
-  *>            " -s "
-  *>            FUNCTION TRIM (mail-subject TRAILING)
-  *>            " -a "
-  *>            FUNCTION TRIM (mail-attachment-filename TRAILING)
-  *>            " "
-  *>            FUNCTION TRIM (mail-to-address TRAILING)
-  *>            x"00" DELIMITED BY SIZE
-  *>                   INTO mail-command.
+*>  Queues the statement CSV just written for the current customer to
+*>  Sales-Email, in place of the printed/spooled statement, when that
+*>  customer has Email-Statementing set - see read-sales/end-stat-do.
+*>  mailq (called at menu-exit) does the actual sending later so a
+*>  mail server outage doesn't hold up statement production.
+*>
+     move     spaces  to  WS-Mail-To  WS-Mail-From.
+     move     Sales-Email  to  WS-Mail-To.
+     move     Company-Email  to  WS-Mail-From.
+*>
+     if       function trim (WS-Mail-To) not = spaces
+              perform  zz085-Queue-Email.
 *>
  zz080-Exit.  exit section.
+*>
+ zz085-Queue-Email section.
+*>************************
+*>
+     open     i-o Mail-Queue-File.
+     if       Fs-Reply = 35
+              open  output Mail-Queue-File
+              close Mail-Queue-File
+              open  i-o    Mail-Queue-File.
+     move     high-values to Mq-Seq-No.
+     start    Mail-Queue-File key is less than Mq-Seq-No
+              invalid key move zero to Mq-Seq-No.
+     if       Fs-Reply = zero
+              read Mail-Queue-File next record
+              at end move zero to Mq-Seq-No.
+     add      1 to Mq-Seq-No.
+*>
+     move     "STMT"          to Mq-Template-Code.
+     move     WS-Mail-To      to Mq-To.
+     move     WS-Mail-From    to Mq-From.
+     move     Usera           to Mq-Merge-1.
+     move     spaces          to Mq-Merge-2 Mq-Merge-3.
+     move     WS-Email-Stmt-Filename to Mq-Attachment.
+     accept   Mq-Queued-Date  from date YYYYMMDD.
+     accept   Mq-Queued-Time  from time.
+     set      Mq-Queued       to true.
+     move     zero            to Mq-Sent-Date.
+     write    Mail-Queue-Record.
+     close    Mail-Queue-File.
+ zz085-Exit.  exit section.
 *>
  maps04       section.
 *>*******************
