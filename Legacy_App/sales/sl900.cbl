@@ -27,6 +27,9 @@
 *>                        sl930
 *>                        sl940
 *>                        sl950.
+*>                        sl970.
+*>                        sl971.
+*>                        sl972.
 *>                        { sl800 }   auto gen. currently rem'd out
 *>**
 *>    Error messages used.
@@ -57,6 +60,8 @@
 *> 02/04/18 vbc - .12 Started work on support for Autogen.using sl800 ?
 *> 19.03.24 vbc - .13 Support for sl970 BO reporting and amendments.
 *> 16/04/24 vbc       Copyright notice update superseding all previous notices.
+*> 08/08/26 vbc       Added option (C) Product/Margin Analysis Report,
+*>                    calling new program sl972.
 *>
 *>                    QUESTIONS arise regarding system usage of param fields:
 *>     Extra-Charge-AC  NOT USED anywhere in the O/S version.
@@ -220,7 +225,9 @@
      display  "(6)  Invoice Deletion Report" at 1311            with foreground-color 2.
      display  "(9)  Recurring Invoice Processing" at 1611       with foreground-color 2.
      display  "(A)  BO Reporting and amendments"  at 1711       with foreground-color 2.
-     display  "(X)  Return To System menu" at 1911              with foreground-color 2.
+     display  "(B)  BO Aging and Fulfillment Report" at 1811    with foreground-color 2.
+     display  "(C)  Product/Margin Analysis Report" at 1911     with foreground-color 2.
+     display  "(X)  Return To System menu" at 2011              with foreground-color 2.
 *>
  menu-input.
 *>**********
@@ -232,7 +239,7 @@
 *>
      if       not-invoicing
          and  (menu-reply  = 3 or 7 or 8)
-              display SL121 at 2015 with foreground-color 3 highlight
+              display SL121 at 2115 with foreground-color 3 highlight
               go to  menu-input.
 *>
      if       menu-reply  = 1
@@ -278,6 +285,16 @@
               move "sl970" to WS-Called
               move zero to Pass-Value
               go to LoadIt.
+*>
+     if       Menu-Reply = "B"                      *> New 08/08/26
+              move "sl971" to WS-Called
+              move zero to Pass-Value
+              go to LoadIt.
+
+     if       Menu-Reply = "C"                      *> New 08/08/26
+              move "sl972" to WS-Called
+              move zero to Pass-Value
+              go to LoadIt.
 
      go       to menu-return.
 *>
