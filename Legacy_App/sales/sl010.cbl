@@ -57,6 +57,8 @@
 *>                        SL110
 *>                        SL111
 *>                        SL112
+*>                        SL113
+*>                        SL114
 *>**
 *>    Changes.
 *> 16/02/83 vbc - 240570-680:fixes date err on sales-last etc.
@@ -115,6 +117,8 @@
 *> 16/04/24 vbc       Copyright notice update superseding all previous notices.
 *> 17/04/24 vbc       Inserted a space after/before <<< >>> for SL109.
 *> 18/04/24 vbc   .28 Fix bugs in new ga000 code perform should have been go to.
+*> 09/08/26 vbc   .29 Added Name-required and Email-format checks to
+*>                    customer-data, applied to new and amended customers.
 *>
 *>*************************************************************************
 *>
@@ -175,7 +179,7 @@
 *>
  working-storage section.
 *>----------------------
- 77  prog-name           pic x(15) value "SL010 (3.02.28)".
+ 77  prog-name           pic x(15) value "SL010 (3.02.29)".
  copy "print-spool-command.cob".
  copy "wsmaps03.cob".
  copy "wsfnctn.cob".
@@ -362,6 +366,8 @@
      03  SL110          pic x(31) value "SL110 Response Must Be (Y or N)".
      03  SL111          pic x(31) value "SL111 Customer Record Not Found".
      03  SL112          pic x(36) value "SL112 Customer Record Already Exists".
+     03  SL113          pic x(25) value "SL113 Name is required".
+     03  SL114          pic x(27) value "SL114 Invalid email address".
 *>
  01  line-1.  *> 132
      03  l1-version      pic x(57)       value spaces.
@@ -623,13 +629,15 @@
      display  "(4)  Print Customer records"   at 1604  with foreground-color 2.
      display  "(5)  Display Customer records" at 1804  with foreground-color 2.
      display  "(6)  Amend Back Order Status"  at 2004  with foreground-color 2.
+     display  "(7)  Merge/Rekey Customer Account" at 2104 with foreground-color 2.
+     display  "(8)  Maintain Additional Delivery Addresses" at 2154 with foreground-color 2.
      display  "(9)  Return to System Menu"    at 2204  with foreground-color 2.
      accept   menu-reply at 0743 with foreground-color 2 auto.
 *>
      if       menu-reply = 9
               go to  Menu-Exit.
 *>
-     if       menu-reply  <  1  or  >  6
+     if       menu-reply  <  1  or  >  8
               go to  menu-input.
 *>
      if       menu-reply = 1
@@ -648,7 +656,16 @@
               perform  fa000-Display-Customers
          else
           if  Menu-Reply = 6
-              perform  ga000-Amend-BO-Status.
+              perform  ga000-Amend-BO-Status
+          else
+           if Menu-Reply = 7
+              perform  ha000-Merge-Customer
+           else
+            if Menu-Reply = 8
+              call "sl096" using ws-calling-data
+                                 system-record
+                                 to-day
+                                 file-defs.
 *>
      go       to menu-return.
 *>
@@ -819,6 +836,26 @@
      move     zero to error-flag.
      display  display-02.
      accept   display-02.
+*>
+     if       Sales-Name = spaces
+              display SL113 at 0648 with foreground-color 4
+              move 1 to error-flag
+      else
+              display space at 0648 with erase eol
+     end-if
+*>
+     move     zero to a.
+     if       Sales-Email not = spaces
+              inspect Sales-Email tallying a for all "@"
+              if      a not = 1
+                      display SL114 at 1548 with foreground-color 4
+                      move 1 to error-flag
+              else
+                      display space at 1548 with erase eol
+              end-if
+     else
+              display space at 1548 with erase eol
+     end-if.
 *>
      move     sales-address  to  test-address.
      perform  validate-address.
@@ -1522,6 +1559,21 @@
 *>
  Main-Exit.   exit section.
 *>
+ ha000-Merge-Customer    section.
+*>==============================
+*>
+*>  Hand off to the standalone Merge & Rekey utility - see sl027. New
+*>  08/08/26, for correcting a mis-keyed account or folding a duplicate
+*>  customer in to the one already in use.
+*>
+     call     "sl027"  using  ws-calling-data
+                               system-record
+                               to-day
+                               file-defs
+     end-call.
+*>
+ ha000-Exit.   exit section.
+*>***********  ****
 
  fa000-Display-Customers section.
 *>==============================
