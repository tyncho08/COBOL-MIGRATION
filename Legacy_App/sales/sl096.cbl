@@ -0,0 +1,328 @@
+       >>source free
+*>*****************************************************************
+*>                                                                *
+*>         Sales Ledger - Additional Delivery Addresses          *
+*>*****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         sl096.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            sl010 carries one delivery address per customer,
+*>                        held on Delivery-File keyed by customer code with
+*>                        Deliv-Addr-Seq always zero.  This program lets a
+*>                        customer have extra, numbered delivery addresses
+*>                        (seq 01-09) on the same file, for use where a
+*>                        customer takes deliveries at more than one site -
+*>                        the primary (seq zero) address, set up in sl010,
+*>                        is left untouched here.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                        acas012 -> Sales Ledger/Receivables
+*>                         salesMT
+*>                        acas014 -> Delivery/Notes
+*>                         deliveryMT
+*>**
+*>    Error messages used.
+*>                        SL096 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "SL096 (3.02.00)".
+ 77  Cob-Crt-Status      pic 9(4)  value zero.
+*>
+ 01  All-My-Constants    pic 9(4).
+     copy "screenio.cpy".
+*>
+ copy "wssl.cob".
+ copy "wsdel.cob".
+ copy "wsfnctn.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Stock-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ 01  ws-data.
+     03  ws-reply            pic x.
+     03  ws-line-nos         pic 99          value zero.
+     03  ws-seq-table.
+         05  ws-seq-found    pic x          occurs 9  value space.
+             88  ws-seq-on-file             value "Y".
+*>
+ 01  Error-Messages.
+     03  SL096-1        pic x(28) value "SL096 Customer not on file.".
+     03  SL096-2        pic x(22) value "SL096 Name is required".
+     03  SL096-3        pic x(23) value "SL096 Address deleted.".
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     perform  Sales-Open-Input.
+     perform  Delivery-Open.
+*>
+ aa010-Get-Customer.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Sales Ledger - Additional Delivery Addresses" at 0130
+                                       with foreground-color 2.
+     display  "Customer code :" at 0501 with foreground-color 3.
+     move     spaces to WS-Sales-Key.
+     accept   WS-Sales-Key at 0517 with foreground-color 3 UPPER.
+     if       WS-Sales-Key = spaces
+              go to aa999-Exit.
+*>
+     perform  Sales-Read-Indexed.
+     if       fs-reply = 21 or = 23
+              display SL096-1 at 1001 with foreground-color 4
+              accept   ws-reply at 1029
+              go to aa010-Get-Customer.
+*>
+     display  sales-name at 0535 with foreground-color 2.
+*>
+ aa020-Display-Loop.
+     perform  zz100-Load-Seq-Table.
+     perform  zz110-Display-Table.
+     display  "Line to Add/Change (1-9), 0 & line to Delete, blank/Esc to Exit :"
+                                       at 1801 with foreground-color 3.
+     move     zero to ws-line-nos.
+     accept   ws-line-nos at 1869 with foreground-color 3 update.
+     if       ws-line-nos = zero
+           or cob-crt-status = cob-scr-esc
+              go to aa010-Get-Customer.
+     if       ws-line-nos > 9
+              go to aa020-Display-Loop.
+*>
+     if       ws-seq-on-file (ws-line-nos)
+              display  "0 = Delete this address, Return to keep, or any key to amend :"
+                                       at 1801 with foreground-color 3
+              move     space to ws-reply
+              accept   ws-reply at 1864 with foreground-color 3 update
+              if       ws-reply = "0"
+                       perform  zz120-Delete-Address
+                       go to aa020-Display-Loop
+              end-if
+     end-if.
+*>
+     perform  zz130-Edit-Address.
+     go       to aa020-Display-Loop.
+*>
+ aa999-Exit.
+     perform  Sales-Close.
+     perform  Delivery-Close.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ zz100-Load-Seq-Table        section.
+*>**********************************
+*>
+*>  Reads each possible address seq (1-9) for this customer in to the
+*>   table so zz110 knows which lines are in use without needing a
+*>   sequential scan of the whole file.
+*>
+     move     space to ws-seq-found (1) ws-seq-found (2) ws-seq-found (3)
+                        ws-seq-found (4) ws-seq-found (5) ws-seq-found (6)
+                        ws-seq-found (7) ws-seq-found (8) ws-seq-found (9).
+     perform  zz105-Probe-One varying ws-line-nos from 1 by 1
+              until ws-line-nos > 9.
+*>
+ zz100-Exit.
+     exit     section.
+*>
+ zz105-Probe-One.
+*>
+     move     WS-Sales-Key to WS-Deliv-Sales-Key.
+     set      Deliv-Key-Del-Addr to true.
+     move     ws-line-nos to WS-Deliv-Addr-Seq.
+     perform  Delivery-Read-Indexed.
+     if       fs-reply = zero
+              set ws-seq-on-file (ws-line-nos) to true.
+*>
+ zz110-Display-Table        section.
+*>*********************************
+*>
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Sales Ledger - Additional Delivery Addresses" at 0130
+                                       with foreground-color 2.
+     display  "Customer :" at 0301 with foreground-color 3.
+     display  WS-Sales-Key at 0312 with foreground-color 2.
+     display  sales-name   at 0321 with foreground-color 2.
+     display  "Ln   Name                            Address"
+                                       at 0601 with foreground-color 2.
+     move     zero to ws-line-nos.
+     perform  zz115-Display-One-Row varying ws-line-nos from 1 by 1
+              until ws-line-nos > 9.
+*>
+ zz110-Exit.
+     exit     section.
+*>
+ zz115-Display-One-Row.
+*>
+     if       not ws-seq-on-file (ws-line-nos)
+              go to zz115-Exit.
+*>
+     move     WS-Sales-Key to WS-Deliv-Sales-Key.
+     set      Deliv-Key-Del-Addr to true.
+     move     ws-line-nos to WS-Deliv-Addr-Seq.
+     perform  Delivery-Read-Indexed.
+     display  ws-line-nos  at line (6 + ws-line-nos) col 1  with foreground-color 3.
+     display  deliv-name   at line (6 + ws-line-nos) col 6  with foreground-color 3.
+     display  deliv-addr1  at line (6 + ws-line-nos) col 37 with foreground-color 3.
+ zz115-Exit.
+     continue.
+*>
+ zz120-Delete-Address        section.
+*>**********************************
+*>
+     move     WS-Sales-Key to WS-Deliv-Sales-Key.
+     set      Deliv-Key-Del-Addr to true.
+     move     ws-line-nos to WS-Deliv-Addr-Seq.
+     perform  Delivery-Delete.
+     display  space at 1801 with erase eol.
+     display  SL096-3 at 1801 with foreground-color 2.
+     accept   ws-reply at 1824.
+*>
+ zz120-Exit.
+     exit     section.
+*>
+ zz130-Edit-Address          section.
+*>**********************************
+*>
+     move     WS-Sales-Key to WS-Deliv-Sales-Key.
+     set      Deliv-Key-Del-Addr to true.
+     move     ws-line-nos to WS-Deliv-Addr-Seq.
+     if       not ws-seq-on-file (ws-line-nos)
+              move  spaces to Deliv-Name Deliv-Address
+     else
+              perform Delivery-Read-Indexed.
+*>
+     display  space at 1801 with erase eol.
+     display  "Name           : " at 1801 with foreground-color 3.
+     accept   Deliv-Name at 1819 with foreground-color 3 update.
+     if       Deliv-Name = spaces
+              display  SL096-2 at 1901 with foreground-color 4
+              accept   ws-reply at 1922
+              display  space at 1901 with erase eol
+              go to zz130-Exit.
+*>
+     display  "Address line 1 : " at 1901 with foreground-color 3.
+     accept   Deliv-Addr1 at 1919 with foreground-color 3 update.
+     display  "Address line 2 : " at 2001 with foreground-color 3.
+     accept   Deliv-Addr2 at 2019 with foreground-color 3 update.
+     display  space at 1801 with erase eol.
+     display  space at 1901 with erase eol.
+     display  space at 2001 with erase eol.
+*>
+     if       ws-seq-on-file (ws-line-nos)
+              perform Delivery-Rewrite
+     else
+              perform Delivery-Write
+              set     ws-seq-on-file (ws-line-nos) to true
+     end-if.
+*>
+ zz130-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program sl096.
