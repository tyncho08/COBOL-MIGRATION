@@ -0,0 +1,448 @@
+       >>source free
+*>*************************************************************
+*>                                                            *
+*>          Stock ABC / Velocity Classification Report        *
+*>                                                            *
+*>*************************************************************
+*>
+ identification          division.
+*>================================
+*>
+*>**
+      program-id.         st080.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2026 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Classic Pareto/ABC stock classification - ranks
+*>                        every stock item by annual usage value (this
+*>                        year's issues/deductions, Stock-TD-Deds 1 thru
+*>                        12, valued at Stock-Cost) from highest to lowest,
+*>                        accumulates a running percentage of the total
+*>                        usage value across all items, and bands each
+*>                        item A (makes up the top 80% of usage value),
+*>                        B (next 15%, to 95%) or C (the remaining slow
+*>                        movers) - the standard inventory-control Pareto
+*>                        split, used to decide where cycle counting and
+*>                        re-order attention is best spent.
+*>
+*>                        Items with no usage this year (new lines, dead
+*>                        stock) fall out naturally at the bottom of the
+*>                        ranking as Class C.
+*>
+*>                        Sorting is done the same way pl165 sorts the
+*>                        supplier alphabetical list - an internal SORT
+*>                        with an input procedure (scan the stock file,
+*>                        compute and release one sort record per item)
+*>                        and an output procedure (return in ranked
+*>                        order and print) - rather than a file-to-file
+*>                        SORT ... USING ... GIVING, since the sort key
+*>                        itself has to be computed from the stock record
+*>                        first.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                        acas011 -> Stock file FH.
+*>                         stockMT
+*>**
+*>    Error messages used.
+*>                        ST800 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 09/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>-------------------------------
+*>
+ file-control.
+*>------------
+*>
+ copy "selprint.cob".
+*>
+     select  sort-file       assign        file-21,
+                             status        ss-reply.
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>------------
+*>
+ copy "fdprint.cob".
+*>
+ sd  sort-file.
+*>
+ 01  sort-record.
+     03  srt-usage-value     pic 9(9)v99     comp-3.
+     03  srt-stock-key       pic x(13).
+     03  srt-abrev-key       pic x(7).
+     03  srt-desc            pic x(32).
+     03  srt-usage-qty       pic 9(8).
+     03  srt-unit-cost       pic 9(7)v9999.
+     03  srt-held            pic 9(6).
+*>
+ working-storage section.
+*>-----------------------
+*>
+ 77  prog-name           pic x(16)  value "st080 (3.02.00)".
+ copy "print-spool-command.cob".
+ copy "wsfnctn.cob".
+ copy "wsstock.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ 01  work-fields.
+     03  ws-reply            pic x           value space.
+     03  ss-reply            pic xx          value zeros.
+     03  page-nos            pic 999         value zero.
+     03  a                   binary-char unsigned value zero.
+     03  ws-item-usage-qty   pic 9(8)        value zero.
+     03  ws-item-usage-value pic 9(9)v99     comp-3  value zero.
+*>
+ 01  ws-totals.
+     03  ws-grand-total-value    pic 9(9)v99 comp-3  value zero.
+     03  ws-running-value        pic 9(9)v99 comp-3  value zero.
+     03  ws-running-pct          pic 999v99          value zero.
+     03  ws-rank                 pic 9(5)            value zero.
+     03  ws-class-a-count        pic 9(5)            value zero.
+     03  ws-class-b-count        pic 9(5)            value zero.
+     03  ws-class-c-count        pic 9(5)            value zero.
+*>
+ 01  ws-date-formats.
+     03  ws-swap             pic xx.
+     03  ws-date             pic x(10).
+     03  ws-UK redefines ws-date.
+         05  ws-days         pic xx.
+         05  filler          pic x.
+         05  ws-month        pic xx.
+         05  filler          pic x.
+         05  ws-year         pic x(4).
+     03  ws-Intl redefines ws-date.
+         05  ws-intl-year    pic x(4).
+         05  filler          pic x.
+         05  ws-intl-month   pic xx.
+         05  filler          pic x.
+         05  ws-intl-days    pic xx.
+*>
+ 01  Error-Messages.
+*> System Wide
+*> Module specific
+    03  ST800           pic x(40) value "ST800 No Stock Items Found.".
+*>
+ 01  line-1.
+     03  l1-prog         pic x(54).
+     03  filler          pic x(64)       value "Stock ABC / Velocity Classification Report".
+     03  filler          pic x(11)       value "      Page ".
+     03  l1-page         pic zz9.
+*>
+ 01  line-3.
+     03  l3-user         pic x(122).
+     03  l3-date         pic x(10).
+*>
+ 01  line-4.
+     03  filler          pic x(7)        value "Rank".
+     03  filler          pic x(14)       value "Stock No.".
+     03  filler          pic x(33)       value "Description".
+     03  filler          pic x(13)       value "Usage Qty".
+     03  filler          pic x(15)       value "Usage Value".
+     03  filler          pic x(9)        value "Cum %".
+     03  filler          pic x(5)        value "Cls".
+*>
+ 01  line-5.
+     03  filler          pic x(132)      value all "-".
+*>
+ 01  line-6.
+     03  l6-rank         pic zzzz9.
+     03  filler          pic x(2).
+     03  l6-stock-key    pic x(13).
+     03  filler          pic x.
+     03  l6-desc         pic x(32).
+     03  filler          pic x.
+     03  l6-usage-qty    pic z(6)9.
+     03  filler          pic x(4).
+     03  l6-usage-value  pic z(8)9.99.
+     03  filler          pic x(3).
+     03  l6-pct          pic zz9.99.
+     03  filler          pic x(3).
+     03  l6-class        pic x.
+*>
+ 01  line-8.
+     03  filler          pic x(30)       value "Class A (top 80% of value) :".
+     03  l8-count        pic z(4)9.
+     03  filler          pic x(11)       value " item(s).".
+*>
+ 01  line-9.
+     03  filler          pic x(30)       value "Class B (next 15% of value) :".
+     03  l9-count        pic z(4)9.
+     03  filler          pic x(11)       value " item(s).".
+*>
+ 01  line-10.
+     03  filler          pic x(30)       value "Class C (remaining, slow) :".
+     03  l10-count       pic z(4)9.
+     03  filler          pic x(11)       value " item(s).".
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+*>
+ 01  to-day              pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Main              section.
+*>*******************************
+*>
+     move     Print-Spool-Name to PSN.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Stock ABC / Velocity Classification Report" at 0120 with foreground-color 2.
+     move     prog-name to l1-prog.
+     perform  zz070-Convert-Date.
+     display  ws-date at 0171 with foreground-color 2.
+     move     ws-date to l3-date.
+     move     usera to l3-user.
+     display  usera at 0301 with foreground-color 3.
+*>
+     move     zero to page-nos ws-grand-total-value ws-running-value
+                      ws-rank ws-class-a-count ws-class-b-count
+                      ws-class-c-count.
+*>
+     perform  Stock-Open-Input.
+     if       FS-Reply not = zero
+              display ST800 at 1201 with foreground-color 4 highlight
+              accept   ws-reply at 1301
+              go to aa999-Exit.
+*>
+     open     output  print-file.
+     perform  headings.
+*>
+     sort     sort-file
+              on descending key  srt-usage-value
+              input procedure  ba000-Input-To-Sort
+              output procedure ca000-Output-From-Sort.
+*>
+     write    print-record  from  line-5 after 1.
+     move     ws-class-a-count  to  l8-count.
+     move     ws-class-b-count  to  l9-count.
+     move     ws-class-c-count  to  l10-count.
+     write    print-record  from  line-8  after 2.
+     write    print-record  from  line-9  after 1.
+     write    print-record  from  line-10 after 1.
+*>
+     close    print-file.
+     perform  Stock-Close.
+     call     "SYSTEM" using Print-Report.
+     display  "Stock ABC / Velocity Classification Report printed." at 1401 with foreground-color 2.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ ba000-Input-To-Sort      section.
+*>*******************************
+*>
+*>  Scan the stock file once, computing each item's annual usage
+*>   value (this year's issues valued at its current unit cost) and
+*>   accumulating the grand total needed for the Cum % column - the
+*>   output procedure below does not start returning ranked records
+*>   until every RELEASE here has completed, so the grand total is
+*>   already final by the time it is needed.
+*>
+ ba010-Read.
+     perform  Stock-Read-Next.             *> read  stock-file  next record  at end
+     if       FS-Reply = 10
+              go to  ba999-Exit.
+*>
+     move     zero to ws-item-usage-qty.
+     perform  varying a from 1 by 1 until a > 12
+              add  Stock-TD-Deds (a)  to  ws-item-usage-qty
+     end-perform.
+*>
+     compute  ws-item-usage-value = ws-item-usage-qty * Stock-Cost.
+     add      ws-item-usage-value  to  ws-grand-total-value.
+*>
+     move     ws-item-usage-value  to  srt-usage-value.
+     move     WS-Stock-Key         to  srt-stock-key.
+     move     WS-Stock-Abrev-Key   to  srt-abrev-key.
+     move     WS-Stock-Desc (1:32) to  srt-desc.
+     move     ws-item-usage-qty    to  srt-usage-qty.
+     move     Stock-Cost           to  srt-unit-cost.
+     move     Stock-Held           to  srt-held.
+     release  sort-record.
+     go       to ba010-Read.
+*>
+ ba999-Exit.
+     exit     section.
+*>
+ ca000-Output-From-Sort   section.
+*>*******************************
+*>
+*>  Returns in descending usage-value order - accumulate the running
+*>   % of the grand total and band A/B/C on the standard Pareto splits
+*>   (80%/95%) as each ranked record is printed.
+*>
+ ca010-Return.
+     return   sort-file at end
+              go to ca999-Exit.
+*>
+     add      1  to  ws-rank.
+     add      srt-usage-value  to  ws-running-value.
+*>
+     if       ws-grand-total-value = zero
+              move zero to ws-running-pct
+     else
+              compute ws-running-pct
+                      rounded = ws-running-value / ws-grand-total-value * 100.
+*>
+     move     ws-rank             to  l6-rank.
+     move     srt-stock-key       to  l6-stock-key.
+     move     srt-desc            to  l6-desc.
+     move     srt-usage-qty       to  l6-usage-qty.
+     move     srt-usage-value     to  l6-usage-value.
+     move     ws-running-pct      to  l6-pct.
+*>
+     evaluate true
+         when  ws-running-pct not > 80
+               move "A" to l6-class
+               add  1   to ws-class-a-count
+         when  ws-running-pct not > 95
+               move "B" to l6-class
+               add  1   to ws-class-b-count
+         when  other
+               move "C" to l6-class
+               add  1   to ws-class-c-count
+     end-evaluate.
+*>
+     write    print-record  from  line-6 after 1.
+     go       to ca010-Return.
+*>
+ ca999-Exit.
+     exit     section.
+*>
+ headings                section.
+*>*******************************
+*>
+     add      1  to  page-nos.
+     move     page-nos  to  l1-page.
+*>
+     if       page-nos not = 1
+              write print-record from line-1 after page
+              write print-record  from  line-3 after 1
+              write print-record  from  line-4 after 2
+              write print-record  from  line-5 after 1
+     else
+              write print-record  from  line-1 before 1
+              write print-record  from  line-3 before 1
+              write print-record  from  line-4 before 2
+              write print-record  from  line-5 before 1
+     end-if.
+*>
+ headings-Exit. exit section.
+*>
+ zz070-Convert-Date        section.
+*>*******************************
+*>
+*>  Converts date in to-day to UK/USA/Intl date format
+*>****************************************************
+*> Input:   to-day
+*> output:  ws-date as uk/US/Inlt date format
+*>
+     move     to-day to ws-date.
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+     if       Date-UK
+              go to zz070-Exit.
+     if       Date-USA                *> swap month and days
+              move ws-days to ws-swap
+              move ws-month to ws-days
+              move ws-swap to ws-month
+              go to zz070-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to ws-date.  *> swap Intl to UK form
+     move     to-day (7:4) to ws-Intl-Year.
+     move     to-day (4:2) to ws-Intl-Month.
+     move     to-day (1:2) to ws-Intl-Days.
+*>
+ zz070-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program st080.
