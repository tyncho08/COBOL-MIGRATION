@@ -0,0 +1,527 @@
+       >>source free
+*>*************************************************************
+*>                                                            *
+*>     Stock Multi-Location Quantity Tracking                *
+*>                                                            *
+*>*************************************************************
+*>
+ identification          division.
+*>================================
+*>
+*>**
+      program-id.         st100.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2026 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            WS-Stock-Location on Stock-Record (fdstock.cob/
+*>                        wsstock.cob) has only ever held one single "home"
+*>                        location per item, with Stock-Held the one figure
+*>                        for how many are held, system wide. Where a site
+*>                        runs more than one warehouse or store this gives
+*>                        no way to see, or maintain, how much of an item
+*>                        is actually sitting at each one. This program adds
+*>                        that breakdown on a new file, Stock-Location-File
+*>                        (fdstkloc.cob), one record per Stock-Key/Location
+*>                        pair, WITHOUT changing Stock-Held's existing
+*>                        meaning - it remains the cross-location total, the
+*>                        one figure every other stock program already
+*>                        relies on:
+*>
+*>                        (1) Location Enquiry - lists every location
+*>                            holding quantity for one item plus the total
+*>                            held across all of them, flagging a mismatch
+*>                            against Stock-Held if the two disagree.
+*>
+*>                        (2) Set Quantity at a Location - records or
+*>                            corrects the quantity held at one location,
+*>                            eg when an item is first broken down by
+*>                            location or a location's own count is fixed.
+*>
+*>                        (3) Transfer Between Locations - moves quantity
+*>                            from one location to another for an item;
+*>                            Stock-Held is untouched since nothing has
+*>                            been added to or removed from stock overall,
+*>                            only where it physically sits has changed.
+*>
+*>                        Stock-Location-File is maintained directly by
+*>                        this program via its own native SELECT/FD, the
+*>                        same way pl035.cbl maintains Stock-Serial-File -
+*>                        there being no acas0nn DAL module for it either.
+*>                        Report option (7) on st030 (Stock Report by
+*>                        Location) is unchanged and continues to group by
+*>                        WS-Stock-Location's single home-location field;
+*>                        that report is not extended to read this new file,
+*>                        which is deliberately a separate, more granular
+*>                        breakdown rather than a replacement for it.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                        acas011 -> Stock file FH.
+*>                         stockMT
+*>**
+*>    Error messages used.
+*>                        ST920 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 09/08/26 vbc - .00 New program.
+*> 09/08/26 vbc - .01 Sloc-Last-Move-Date (binary-long) was being set by
+*>                    moving the alphanumeric to-day straight in to it -
+*>                    the only place in the system doing that instead of
+*>                    going through u-bin/maps04 first.  New zz050-Conv-
+*>                    Today-Bin does the conversion, same idiom as
+*>                    st010/st020, before each of the 4 sites that stamp
+*>                    this field.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>-------------------------------
+*>
+ file-control.
+*>------------
+*>
+ copy "selstkloc.cob".
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>------------
+*>
+ copy "fdstkloc.cob".
+*>
+ working-storage section.
+*>-----------------------
+*>
+ 77  prog-name           pic x(15)  value "ST100 (3.02.00)".
+ 77  Cob-Crt-Status      pic 9(4)   value zero.
+*>
+ 01  All-My-Constants    pic 9(4).
+     copy "screenio.cpy".
+*>
+ copy "wsfnctn.cob".
+ copy "wsstock.cob".
+ copy "wsmaps03.cob".   *> 09/08/26, for zz050-Conv-Today-Bin below.
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Stock-Audit-Record  pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ 01  work-fields.
+     03  Menu-Reply          pic 9           value zero.
+     03  WS-Reply            pic x           value space.
+     03  WSD-Stock-Key                       value spaces.
+         05  WSD-Abrev-Stock   pic x(7).
+         05  WSD-Stock-No-Long pic x(6).
+     03  WS-Saved-Product    pic x(13)       value spaces.
+     03  WS-From-Location    pic x(10)       value spaces.
+     03  WS-To-Location      pic x(10)       value spaces.
+     03  WS-Xfer-Qty         pic 9(6)        value zero.
+     03  WS-New-Qty          pic 9(6)        value zero.
+     03  WS-Loc-Cnt          pic 99          value zero.
+     03  WS-Tot-Loc-Qty      binary-long     value zero.
+     03  WS-Disp-Qty         pic z(5)9.
+     03  WS-Disp-Tot         pic z(5)9.
+     03  WS-Disp-Held        pic z(5)9.
+     03  ws-date             pic x(10)       value spaces.
+     03  a                   binary-char unsigned value zero.
+*>
+ 01  Error-Messages.
+     03  ST920          pic x(28) value "ST920 Stock item not on file".
+     03  ST921          pic x(37) value "ST921 Location not found for item  -".
+     03  ST922          pic x(43) value "ST922 From and To location must differ -  ".
+     03  ST923          pic x(52) value "ST923 Insufficient quantity at From location - Max:".
+     03  ST924          pic x(25) value "ST924 Location required  ".
+     03  ST925          pic x(40) value "ST925 Error opening Stock-Location-File".
+     03  ST926          pic x(20) value "ST926 Hit return ...".
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  to-day              pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     perform  Stock-Open.
+     if       FS-Reply not = zero
+              display ST920 at 0101 with foreground-color 4 highlight erase eos
+              display ST926 at 0301
+              accept   ws-reply at 0320
+              goback.
+*>
+     open     i-o Stock-Location-File.
+     if       fs-reply not = zero
+              open  output Stock-Location-File
+              close Stock-Location-File
+              open  i-o    Stock-Location-File.
+     if       fs-reply not = zero
+              display ST925 at 0101 with foreground-color 4 highlight erase eos
+              display ST926 at 0301
+              accept   ws-reply at 0320
+              perform  Stock-Close
+              goback.
+*>
+     move     to-day to ws-date.
+*>
+ aa010-Display-Menu.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Stock Multi-Location Quantity Tracking" at 0120
+                                        with foreground-color 2.
+     display  ws-date at 0171 with foreground-color 2.
+*>
+     display  "(1)  Location Enquiry"                        at 0601 with foreground-color 2.
+     display  "(2)  Set Quantity at a Location"               at 0701 with foreground-color 2.
+     display  "(3)  Transfer Between Locations"               at 0801 with foreground-color 2.
+     display  "(9)  Return to Stock Movements Menu"           at 1001 with foreground-color 2.
+     display  "Select one of the above :- [ ]" at 1201 with foreground-color 3.
+     move     zero to Menu-Reply.
+     accept   Menu-Reply at 1230 with foreground-color 6 auto update.
+*>
+     evaluate Menu-Reply
+        when  1  perform ba000-Location-Enquiry
+        when  2  perform ca000-Set-Location-Qty
+        when  3  perform da000-Transfer-Qty
+        when  9  go to aa999-Exit
+        when  other
+              go to aa010-Display-Menu
+     end-evaluate.
+     go       to aa010-Display-Menu.
+*>
+ aa999-Exit.
+     close    Stock-Location-File.
+     perform  Stock-Close.
+     goback.
+*>
+*>****************************************************
+*>               Routines                            *
+*>****************************************************
+*>
+ ba000-Location-Enquiry      section.
+*>**********************************
+*>
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Location Enquiry" at 0120 with foreground-color 2.
+     display  "Stock number (full or abbreviation) :" at 0601 with foreground-color 3.
+     move     spaces to WSD-Stock-Key.
+     accept   WSD-Stock-Key at 0640 with foreground-color 3 update UPPER.
+     if       WSD-Stock-Key = spaces
+           or Cob-Crt-Status = Cob-Scr-Esc
+              go to ba999-Exit.
+*>
+     perform  za000-Find-Stock.
+     if       FS-Reply not = zero
+              display ST920 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to ba999-Exit.
+*>
+     display  WS-Stock-Desc    at 0701 with foreground-color 3.
+     display  "Home location :" at 0801 with foreground-color 3.
+     display  WS-Stock-Location at 0817 with foreground-color 3.
+     display  "Stock-Held (cross-location total) :" at 0901 with foreground-color 3.
+     move     Stock-Held to WS-Disp-Held.
+     display  WS-Disp-Held at 0939 with foreground-color 3.
+*>
+     display  "Location     Qty" at 1101 with foreground-color 2.
+     move     zero to WS-Loc-Cnt WS-Tot-Loc-Qty a.
+     move     WS-Stock-Key to WS-Saved-Product.
+*>
+     move     WS-Stock-Key to Sloc-Product.
+     move     low-values   to Sloc-Location.
+     start     Stock-Location-File key is not less than Sloc-Key.
+     if       fs-reply not = zero
+              go to ba030-Show-Total.
+*>
+ ba010-Read-Loc.
+     read     Stock-Location-File next record at end
+              go to ba030-Show-Total.
+     if       Sloc-Product not = WS-Saved-Product
+              go to ba030-Show-Total.
+*>
+     add      1 to a.
+     if       a > 12
+              go to ba030-Show-Total.
+     add      1 to WS-Loc-Cnt.
+     add      Sloc-Qty-On-Hand to WS-Tot-Loc-Qty.
+     move     Sloc-Qty-On-Hand to WS-Disp-Qty.
+     display  Sloc-Location at line (11 + a) col 1  with foreground-color 3.
+     display  WS-Disp-Qty   at line (11 + a) col 14 with foreground-color 3.
+     go       to ba010-Read-Loc.
+*>
+ ba030-Show-Total.
+     if       WS-Loc-Cnt = zero
+              display ST921 at 2301 with foreground-color 4 highlight
+              display WS-Saved-Product at 2339 with foreground-color 4
+              accept   ws-reply at 2401
+              go to ba999-Exit.
+*>
+     move     WS-Tot-Loc-Qty to WS-Disp-Tot.
+     display  "Total held across locations :" at 2301 with foreground-color 2.
+     display  WS-Disp-Tot at 2332 with foreground-color 2.
+     if       WS-Tot-Loc-Qty not = Stock-Held
+              display "** MISMATCH against Stock-Held **" at 2401 with foreground-color 4 highlight
+     end-if.
+     accept   ws-reply at 2501.
+*>
+ ba999-Exit.
+     exit     section.
+*>
+ ca000-Set-Location-Qty      section.
+*>**********************************
+*>
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Set Quantity at a Location" at 0120 with foreground-color 2.
+     display  "Stock number (full or abbreviation) :" at 0601 with foreground-color 3.
+     move     spaces to WSD-Stock-Key.
+     accept   WSD-Stock-Key at 0640 with foreground-color 3 update UPPER.
+     if       WSD-Stock-Key = spaces
+           or Cob-Crt-Status = Cob-Scr-Esc
+              go to ca999-Exit.
+*>
+     perform  za000-Find-Stock.
+     if       FS-Reply not = zero
+              display ST920 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to ca999-Exit.
+*>
+     display  WS-Stock-Desc at 0701 with foreground-color 3.
+     move     WS-Stock-Key to WS-Saved-Product.
+*>
+     display  "Location code :" at 0901 with foreground-color 3.
+     move     spaces to WS-From-Location.
+     accept   WS-From-Location at 0917 with foreground-color 3 update UPPER.
+     if       WS-From-Location = spaces
+              display ST924 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2326
+              go to ca999-Exit.
+*>
+     move     WS-Saved-Product  to Sloc-Product.
+     move     WS-From-Location  to Sloc-Location.
+     read     Stock-Location-File.
+     if       fs-reply = zero
+              move     Sloc-Qty-On-Hand to WS-Disp-Qty
+              display  "Current quantity at this location :" at 1001 with foreground-color 3
+              display  WS-Disp-Qty at 1038 with foreground-color 3
+     else
+              move     zero to Sloc-Qty-On-Hand.
+*>
+     display  "New quantity :" at 1101 with foreground-color 3.
+     move     zero to WS-New-Qty.
+     accept   WS-New-Qty at 1116 with foreground-color 3 update.
+     if       Cob-Crt-Status = Cob-Scr-Esc
+              go to ca999-Exit.
+*>
+     move     WS-New-Qty to Sloc-Qty-On-Hand.
+     perform  zz050-Conv-Today-Bin.
+     move     u-bin      to Sloc-Last-Move-Date.
+     if       fs-reply = zero
+              rewrite  Stock-Loc-Record
+     else
+              write    Stock-Loc-Record.
+*>
+     display  "Quantity set." at 1301 with foreground-color 2.
+     accept   ws-reply at 1315.
+*>
+ ca999-Exit.
+     exit     section.
+*>
+ da000-Transfer-Qty          section.
+*>**********************************
+*>
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Transfer Between Locations" at 0120 with foreground-color 2.
+     display  "Stock number (full or abbreviation) :" at 0601 with foreground-color 3.
+     move     spaces to WSD-Stock-Key.
+     accept   WSD-Stock-Key at 0640 with foreground-color 3 update UPPER.
+     if       WSD-Stock-Key = spaces
+           or Cob-Crt-Status = Cob-Scr-Esc
+              go to da999-Exit.
+*>
+     perform  za000-Find-Stock.
+     if       FS-Reply not = zero
+              display ST920 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to da999-Exit.
+*>
+     display  WS-Stock-Desc at 0701 with foreground-color 3.
+     move     WS-Stock-Key to WS-Saved-Product.
+*>
+     display  "From location :" at 0901 with foreground-color 3.
+     move     spaces to WS-From-Location.
+     accept   WS-From-Location at 0917 with foreground-color 3 update UPPER.
+     display  "To   location :" at 1001 with foreground-color 3.
+     move     spaces to WS-To-Location.
+     accept   WS-To-Location at 1017 with foreground-color 3 update UPPER.
+     if       WS-From-Location = spaces or WS-To-Location = spaces
+              display ST924 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2326
+              go to da999-Exit.
+     if       WS-From-Location = WS-To-Location
+              display ST922 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2344
+              go to da999-Exit.
+*>
+     move     WS-Saved-Product  to Sloc-Product.
+     move     WS-From-Location  to Sloc-Location.
+     read     Stock-Location-File.
+     if       fs-reply not = zero
+              display ST921 at 2301 with foreground-color 4 highlight
+              display WS-From-Location at 2339 with foreground-color 4
+              accept   ws-reply at 2350
+              go to da999-Exit.
+*>
+     display  "Quantity at From location :" at 1101 with foreground-color 3.
+     move     Sloc-Qty-On-Hand to WS-Disp-Qty.
+     display  WS-Disp-Qty at 1130 with foreground-color 3.
+*>
+     display  "Quantity to transfer :" at 1201 with foreground-color 3.
+     move     zero to WS-Xfer-Qty.
+     accept   WS-Xfer-Qty at 1224 with foreground-color 3 update.
+     if       Cob-Crt-Status = Cob-Scr-Esc
+              go to da999-Exit.
+     if       WS-Xfer-Qty > Sloc-Qty-On-Hand
+              display ST923 at 2301 with foreground-color 4 highlight
+              move     Sloc-Qty-On-Hand to WS-Disp-Qty
+              display  WS-Disp-Qty at 2354 with foreground-color 4
+              accept   ws-reply at 2401
+              go to da999-Exit.
+     if       WS-Xfer-Qty = zero
+              go to da999-Exit.
+*>
+     subtract WS-Xfer-Qty from Sloc-Qty-On-Hand.
+     perform  zz050-Conv-Today-Bin.
+     move     u-bin to Sloc-Last-Move-Date.
+     rewrite  Stock-Loc-Record.
+*>
+     move     WS-Saved-Product to Sloc-Product.
+     move     WS-To-Location   to Sloc-Location.
+     read     Stock-Location-File.
+     if       fs-reply = zero
+              add      WS-Xfer-Qty to Sloc-Qty-On-Hand
+              move     u-bin       to Sloc-Last-Move-Date
+              rewrite  Stock-Loc-Record
+     else
+              move     WS-Xfer-Qty to Sloc-Qty-On-Hand
+              move     u-bin       to Sloc-Last-Move-Date
+              write    Stock-Loc-Record.
+*>
+     display  "Transfer posted." at 1401 with foreground-color 2.
+     accept   ws-reply at 1418.
+*>
+ da999-Exit.
+     exit     section.
+*>
+ za000-Find-Stock            section.
+*>**********************************
+*>
+*>  Common stock lookup - accepts either the full stock key or the
+*>   short abbreviation, same convention as st020/st070/st090's own
+*>   za000-Find-Stock.
+*>
+     if       WSD-Stock-No-Long = spaces
+              move     WSD-Abrev-Stock to WS-Stock-Abrev-Key
+              move     2 to File-Key-No
+     else
+              move     WSD-Stock-Key to WS-Stock-Key
+              move     1 to File-Key-No
+     end-if.
+     perform  Stock-Read-Indexed.
+*>
+ za000-Exit.
+     exit     section.
+*>
+ zz050-Conv-Today-Bin        section.
+*>***********************************
+*>
+*>  New 09/08/26 - to-day arrives here (via Linkage, see stock.cbl) in
+*>   dd/mm/ccyy (UK) form - stamp it in to u-bin via the same u-date/
+*>   maps04 idiom st010/st020 use, then move u-bin to Sloc-Last-Move-
+*>   Date.  A straight move of the alphanumeric to-day in to that
+*>   binary-long field (as originally coded) would not produce a
+*>   valid date.
+*> Input:   to-day.  Output:  u-bin.
+*>
+     move     to-day to u-date.
+     move     zero   to u-bin.
+     perform  maps04.
+*>
+ zz050-Exit.
+     exit     section.
+*>
+ maps04.
+     call     "maps04" using maps03-ws.
+*>
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program st100.
