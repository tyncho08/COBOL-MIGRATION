@@ -30,6 +30,15 @@
 *>    Remarks.            Stock Item File Importer.
 *>                        This program can be used to import stock records from another
 *>                        system or software package.
+*>
+*>                        For a comma delimited import file, use st061 (Stock
+*>                        Item File Importer, Configurable Field Mapping)
+*>                        instead of hand modifying this template - st061 is
+*>                        driven by a mapping table set up via st062 so it
+*>                        does not need to be recompiled for every new source
+*>                        layout. This program remains for import files with
+*>                        a fixed/binary layout, which still need code changes
+*>                        specific to that layout.
 *>                        HOWEVER it will need to be modified to reflect the format
 *>                        and layout of the old system.
 *>                        Before any changes to this make a back up copy of the original
