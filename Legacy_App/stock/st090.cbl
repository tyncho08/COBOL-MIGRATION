@@ -0,0 +1,528 @@
+       >>source free
+*>*************************************************************
+*>                                                            *
+*>     Stock Cycle Count / Physical Inventory Reconciliation  *
+*>                                                            *
+*>*************************************************************
+*>
+ identification          division.
+*>================================
+*>
+*>**
+      program-id.         st090.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2026 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            There has never been any way to reconcile the
+*>                        book (system) quantity held against a physical
+*>                        stock count without going through st020's manual
+*>                        adjustment-by-movement entry one item at a time,
+*>                        working out the difference by hand first - this
+*>                        is the dedicated cycle-count / physical inventory
+*>                        program for that job:
+*>
+*>                        (1) Print Physical Count Sheet - lists every
+*>                            stock item (optionally restricted to one
+*>                            Stock-Location, blank = all locations) in
+*>                            key sequence, showing the book quantity
+*>                            held and a blank column for the counter to
+*>                            write the physical count against.
+*>
+*>                        (2) Enter Counts & Post Variances - accepts a
+*>                            stock number (full or abbreviated key, same
+*>                            dual lookup as st020/st070) and the counted
+*>                            quantity, works out the variance against
+*>                            Stock-Held, and if the variance is outside
+*>                            WS-Count-Tolerance-Pct of book quantity
+*>                            (same hardcoded working-storage tolerance
+*>                            idiom as pl060's ws-po-tolerance-pct) a
+*>                            2 character reason code must be keyed before
+*>                            it can be posted. Posting adjusts Stock-Held
+*>                            and Stock-Value exactly as a normal add/
+*>                            deduct movement would (Stock-Adds/Stock-
+*>                            Deducts and the matching Stock-TD-Adds/
+*>                            Stock-TD-Deds month bucket, so st030's
+*>                            activity reporting stays consistent) and
+*>                            writes an Audit-Type 6 (Count-Adjust-Record)
+*>                            Stock-Audit-Record carrying the new Audit-
+*>                            Reason-Code field, guarded by Stk-Audit-Used
+*>                            and Stk-Audit-No stamped, same as st020's/
+*>                            st070's own audit-write idiom.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                        acas011 -> Stock file FH.
+*>                         stockMT
+*>                        acas010 -> Stock Audit table FH.
+*>                         auditMT
+*>                        acas000 -> System/Param file FH.
+*>**
+*>    Error messages used.
+*>                        ST900 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 09/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>-------------------------------
+*>
+ file-control.
+*>------------
+*>
+ copy "selprint.cob".
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>------------
+*>
+ copy "fdprint.cob".
+*>
+ working-storage section.
+*>-----------------------
+*>
+ 77  prog-name           pic x(15)  value "ST090 (3.02.00)".
+ 77  Cob-Crt-Status      pic 9(4)   value zero.
+*>
+ 01  All-My-Constants    pic 9(4).
+     copy "screenio.cpy".
+*>
+ copy "print-spool-command.cob".
+ copy "wsfnctn.cob".
+ copy "wsstock.cob".
+ copy "wsaudit.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ 01  work-fields.
+     03  Menu-Reply          pic 9           value zero.
+     03  WS-Reply            pic x           value space.
+     03  ss-reply            pic xx          value zeros.
+     03  page-nos            pic 999         value zero.
+     03  WSD-Stock-Key                       value spaces.
+         05  WSD-Abrev-Stock   pic x(7).
+         05  WSD-Stock-No-Long pic x(6).
+     03  WS-Location-Filter  pic x(10)       value spaces.
+     03  WS-Counted-Qty       pic 9(6)       value zero.
+     03  WS-Variance          pic s9(6)      value zero.
+     03  WS-Abs-Variance       pic 9(6)      value zero.
+     03  WS-Variance-Pct       pic 999v99    comp-3 value zero.
+     03  WS-Count-Tolerance-Pct pic 999v99   comp-3 value 5.
+     03  WS-Reason-Code        pic x(2)      value spaces.
+     03  WS-Value-Change       pic s9(8)v99  value zero.
+     03  WS-Proc-Date          pic x(10)     value spaces.
+     03  WS-Rec-Cnt            pic 9(5)      value zero.
+     03  WS-Rec-Cnt-E          pic z(4)9.
+     03  a                     binary-char unsigned value zero.
+*>
+ 01  ws-date-formats.
+     03  ws-swap             pic xx.
+     03  ws-date             pic x(10).
+     03  ws-UK redefines ws-date.
+         05  ws-days         pic xx.
+         05  filler          pic x.
+         05  ws-month        pic xx.
+         05  filler          pic x.
+         05  ws-year         pic x(4).
+     03  ws-Intl redefines ws-date.
+         05  ws-intl-year    pic x(4).
+         05  filler          pic x.
+         05  ws-intl-month   pic xx.
+         05  filler          pic x.
+         05  ws-intl-days    pic xx.
+*>
+ 01  Error-Messages.
+     03  ST900          pic x(28) value "ST900 No stock items found.".
+     03  ST901          pic x(25) value "ST901 Stock item not on file.".
+     03  ST902          pic x(56) value "ST902 Reason code required - variance exceeds tolerance".
+     03  ST903          pic x(20) value "ST903 Hit return ...".
+     03  ST904          pic x(38) value "ST904 Error on Writing to Audit rec -".
+*>
+ 01  line-1.
+     03  l1-prog         pic x(54).
+     03  filler          pic x(64)       value "Physical Stock Count Sheet".
+     03  filler          pic x(11)       value "      Page ".
+     03  l1-page         pic zz9.
+*>
+ 01  line-3.
+     03  l3-user         pic x(122).
+     03  l3-date         pic x(10).
+*>
+ 01  line-4.
+     03  filler          pic x(14)       value "Stock No.".
+     03  filler          pic x(9)        value "Abrev".
+     03  filler          pic x(34)       value "Description".
+     03  filler          pic x(12)       value "Location".
+     03  filler          pic x(10)       value "Qty Held".
+     03  filler          pic x(14)       value "Counted Qty".
+*>
+ 01  line-5.
+     03  filler          pic x(132)      value all "-".
+*>
+ 01  line-6.
+     03  l6-stock-key    pic x(13).
+     03  filler          pic x.
+     03  l6-abrev        pic x(7).
+     03  filler          pic x.
+     03  l6-desc         pic x(32).
+     03  filler          pic x.
+     03  l6-location     pic x(10).
+     03  filler          pic x(2).
+     03  l6-held         pic z(5)9.
+     03  filler          pic x(4).
+     03  l6-counted      pic x(12)       value all "_".
+*>
+ 01  line-7.
+     03  filler          pic x(30)       value "Stock items listed :".
+     03  l7-count        pic z(4)9.
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  to-day              pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     perform  Stock-Open.
+     if       FS-Reply not = zero
+              display ST900 at 0101 with foreground-color 4 highlight erase eos
+              display ST903 at 0301
+              accept   ws-reply at 0320
+              goback.
+*>
+     perform  zz060-Convert-Date.
+*>
+ aa010-Display-Menu.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Stock Cycle Count / Physical Inventory Reconciliation" at 0120
+                                        with foreground-color 2.
+     display  ws-date at 0171 with foreground-color 2.
+*>
+     display  "(1)  Print Physical Count Sheet"              at 0601 with foreground-color 2.
+     display  "(2)  Enter Counts & Post Variances"            at 0701 with foreground-color 2.
+     display  "(9)  Return to Stock Movements Menu"           at 0901 with foreground-color 2.
+     display  "Select one of the above :- [ ]" at 1101 with foreground-color 3.
+     move     zero to Menu-Reply.
+     accept   Menu-Reply at 1130 with foreground-color 6 auto update.
+*>
+     evaluate Menu-Reply
+        when  1  perform ba000-Print-Count-Sheet
+        when  2  perform ca000-Enter-Counts
+        when  9  go to aa999-Exit
+        when  other
+              go to aa010-Display-Menu
+     end-evaluate.
+     go       to aa010-Display-Menu.
+*>
+ aa999-Exit.
+     perform  Stock-Close.
+     goback.
+*>
+*>****************************************************
+*>               Routines                            *
+*>****************************************************
+*>
+ ba000-Print-Count-Sheet     section.
+*>**********************************
+*>
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Print Physical Count Sheet" at 0120 with foreground-color 2.
+     display  "Location to count, blank for all locations :" at 0601
+                                        with foreground-color 3.
+     move     spaces to WS-Location-Filter.
+     accept   WS-Location-Filter at 0648 with foreground-color 3 update.
+*>
+     move     Print-Spool-Name to PSN.
+     move     prog-name to l1-prog.
+     move     ws-date to l3-date.
+     move     usera to l3-user.
+     move     zero to page-nos WS-Rec-Cnt.
+*>
+     move     spaces to WS-Stock-Key.
+     move     1 to File-Key-No.
+     set      fn-not-less-than to true.
+     perform  Stock-Start.
+     if       FS-Reply not = zero
+              display ST900 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to ba999-Exit.
+*>
+     open     output  print-file.
+     perform  ba900-Print-Heads.
+*>
+ ba010-Read-Rec.
+     move     1 to File-Key-No.
+     perform  Stock-Read-Next.
+     if       FS-Reply = 10
+              go to ba030-Totals.
+*>
+     if       WS-Location-Filter not = spaces
+         and  WS-Stock-Location not = WS-Location-Filter
+              go to ba010-Read-Rec.
+*>
+     add      1 to WS-Rec-Cnt.
+     move     WS-Stock-Key       to l6-stock-key.
+     move     WS-Stock-Abrev-Key to l6-abrev.
+     move     WS-Stock-Desc      to l6-desc.
+     move     WS-Stock-Location  to l6-location.
+     move     Stock-Held         to l6-held.
+     write    print-record  from  line-6 after 1.
+     go       to ba010-Read-Rec.
+*>
+ ba030-Totals.
+     write    print-record  from  line-5 after 1.
+     move     WS-Rec-Cnt to l7-count.
+     write    print-record  from  line-7 after 1.
+     close    print-file.
+     call     "SYSTEM" using Print-Report.
+     display  "Physical Stock Count Sheet printed." at 1401 with foreground-color 2.
+     accept   ws-reply at 1429.
+*>
+ ba999-Exit.
+     exit     section.
+*>
+ ba900-Print-Heads           section.
+*>**********************************
+*>
+     add      1 to page-nos.
+     move     page-nos to l1-page.
+     write    print-record  from  line-1 before 1.
+     write    print-record  from  line-3 before 1.
+     write    print-record  from  line-4 before 2.
+     write    print-record  from  line-5 before 1.
+*>
+ ba900-Exit.
+     exit     section.
+*>
+ ca000-Enter-Counts          section.
+*>**********************************
+*>
+ ca010-Get-Stock.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Enter Counts & Post Variances" at 0120 with foreground-color 2.
+     display  "Stock number (full or abbreviation) :" at 0601 with foreground-color 3.
+     move     spaces to WSD-Stock-Key.
+     accept   WSD-Stock-Key at 0640 with foreground-color 3 update UPPER.
+     if       WSD-Stock-Key = spaces
+           or Cob-Crt-Status = Cob-Scr-Esc
+              go to ca999-Exit.
+*>
+     perform  za000-Find-Stock.
+     if       FS-Reply not = zero
+              display ST901 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to ca010-Get-Stock.
+*>
+     display  WS-Stock-Desc       at 0701 with foreground-color 3.
+     display  "Location :"                        at 0801 with foreground-color 3.
+     display  WS-Stock-Location   at 0812 with foreground-color 3.
+     display  "Book quantity held :"               at 0901 with foreground-color 3.
+     display  Stock-Held          at 0922 with foreground-color 3.
+*>
+ ca020-Get-Counted-Qty.
+     display  "Counted quantity :" at 1001 with foreground-color 3.
+     move     zero to WS-Counted-Qty.
+     accept   WS-Counted-Qty at 1020 with foreground-color 3 update.
+     if       Cob-Crt-Status = Cob-Scr-Esc
+              go to ca010-Get-Stock.
+*>
+     compute  WS-Variance = WS-Counted-Qty - Stock-Held.
+     if       WS-Variance = zero
+              display "No variance - count matches book quantity." at 1201
+                                        with foreground-color 2
+              accept   ws-reply at 1301
+              go to ca010-Get-Stock.
+*>
+     if       WS-Variance < zero
+              compute  WS-Abs-Variance = zero - WS-Variance
+     else
+              move     WS-Variance to WS-Abs-Variance.
+*>
+     if       Stock-Held = zero
+              move     100 to WS-Variance-Pct
+     else
+              compute  WS-Variance-Pct rounded =
+                       WS-Abs-Variance / Stock-Held * 100.
+*>
+     display  "Variance :" at 1201 with foreground-color 3.
+     display  WS-Variance at 1213 with foreground-color 3.
+*>
+     move     spaces to WS-Reason-Code.
+     if       WS-Variance-Pct > WS-Count-Tolerance-Pct
+              display ST902 at 2301 with foreground-color 4 highlight
+              perform  ca025-Get-Reason.
+*>
+     display  "Confirm posting of this count (Y/N) ? " at 1501 with foreground-color 2.
+     move     "N" to ws-reply.
+     accept   ws-reply at 1541 with foreground-color 3 update UPPER.
+     if       ws-reply not = "Y"
+              go to ca010-Get-Stock.
+*>
+     compute  WS-Value-Change = WS-Abs-Variance * Stock-Cost.
+     if       WS-Variance > zero
+              add   WS-Variance to Stock-Held Stock-Adds
+              add   WS-Variance to Stock-TD-Adds (a)
+              add   WS-Value-Change to Stock-Value
+                       on size error
+                       move 99999999.99 to Stock-Value
+              end-add
+     else
+              subtract WS-Abs-Variance from Stock-Held
+              add      WS-Abs-Variance to Stock-Deducts
+              add      WS-Abs-Variance to Stock-TD-Deds (a)
+              if       Stock-Value < WS-Value-Change
+                       move zero to Stock-Value
+              else
+                       subtract WS-Value-Change from Stock-Value
+              end-if
+              multiply -1 by WS-Value-Change.
+*>
+     if       Stk-Audit-Used = 1
+              initialize WS-Stock-Audit-Record
+              move     6 to Audit-Type                  *> Count-Adjust-Record
+              move     WS-Stock-Key     to Audit-Stock-Key
+              move     WS-Stock-Desc (1:32) to Audit-Desc
+              move     WS-Variance      to Audit-Transaction-Qty
+              move     Stock-Cost       to Audit-Unit-Cost
+              move     WS-Value-Change  to Audit-Stock-Value-Change
+              move     WS-Reason-Code   to Audit-Reason-Code
+              move     WS-Proc-Date     to Audit-Process-Date
+              perform  zz900-Read-System-Param
+              move     Stk-Audit-No     to Audit-No
+              perform  zz910-Rewrite-System-Param
+              perform  Stock-Audit-Write
+              if       FS-Reply not = zero
+                       display ST904 at 2301 with foreground-color 4 highlight
+                       display FS-Reply at 2340 with foreground-color 4
+                       accept   ws-reply at 2401
+              end-if
+     end-if.
+     perform  Stock-Rewrite.
+*>
+     display  "Count posted." at 1601 with foreground-color 2.
+     accept   ws-reply at 1615.
+     go       to ca010-Get-Stock.
+*>
+ ca025-Get-Reason.
+     display  "Reason code (2 characters) :" at 1301 with foreground-color 3.
+     accept   WS-Reason-Code at 1331 with foreground-color 3 update UPPER.
+     if       WS-Reason-Code = spaces
+              go to ca025-Get-Reason.
+*>
+ ca999-Exit.
+     exit     section.
+*>
+ za000-Find-Stock            section.
+*>**********************************
+*>
+*>  Common stock lookup - accepts either the full stock key or the
+*>   short abbreviation, same convention as st020's ba010-Accept-Data1
+*>   and st070's za000-Find-Stock.
+*>
+     if       WSD-Stock-No-Long = spaces
+              move     WSD-Abrev-Stock to WS-Stock-Abrev-Key
+              move     2 to File-Key-No
+     else
+              move     WSD-Stock-Key to WS-Stock-Key
+              move     1 to File-Key-No
+     end-if.
+     perform  Stock-Read-Indexed.
+*>
+ za000-Exit.
+     exit     section.
+*>
+ zz060-Convert-Date          section.
+*>**********************************
+*>
+*>  to-day is held in dd/mm/yyyy (UK) form - derive today's calendar
+*>   month (1-12) for the Stock-TD-... running-total subscript and
+*>   stamp WS-Proc-Date for the audit record, same idiom as st070's
+*>   zz060-Convert-Date.
+*>
+     move     to-day to ws-date.
+     move     ws-month to a.
+     move     to-day to WS-Proc-Date.
+*>
+ zz060-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-Param-Get-Rewrite.cob".
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program st090.
