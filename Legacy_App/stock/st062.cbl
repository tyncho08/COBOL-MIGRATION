@@ -0,0 +1,312 @@
+       >>source free
+*>*****************************************************************
+*>                                                                *
+*>       Stock Item Import Field Mapping Maintenance             *
+*>*****************************************************************
+*>
+ identification          division.
+*>===============================
+*>
+*>**
+      program-id.         st062.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            Maintains Stock-Map-File (fdstmap.cob), the field
+*>                        mapping table st061 uses to import a comma
+*>                        delimited stock extract from another system,
+*>                        without having to hand modify and recompile a
+*>                        one-off copy of st060 for every different old
+*>                        system's layout.
+*>
+*>                        Set up one row here for every field, in the
+*>                        order those fields appear in the file to be
+*>                        imported, giving the row a Target code (see
+*>                        the list displayed on screen, also documented
+*>                        in fdstmap.cob) saying which Stock field that
+*>                        source field is to be loaded into, or 99 to
+*>                        have st061 skip over a source field that is
+*>                        not wanted.
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.     NONE.
+*>**
+*>    Error messages used.
+*>                        ST610 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 08/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>===============================
+*>
+ copy "envdiv.cob".
+*>
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+*> New 08/08/26 - field mapping table for st061, same style as
+*> PL-GRN-File (fdplgrn.cob/pl035) - a flat file, but this one is
+*> re-written in full on every save rather than appended to, since it
+*> holds a small maintained table, not a growing log.
+ select   Stock-Map-File assign "stmap.dat"
+                   organization  line sequential
+                   status Map-Fs-Reply.
+*>
+ data                    division.
+*>===============================
+*>
+ file section.
+*>-----------
+*>
+ copy "fdstmap.cob".
+*>
+ working-storage section.
+*>----------------------
+*>
+ 77  prog-name           pic x(15) value "ST062 (3.02.00)".
+ 77  Map-Fs-Reply        pic xx    value zero.
+*>
+ 01  All-My-Constants    pic 9(4).
+     copy "screenio.cpy".
+*>
+ copy "wsstmap.cob".
+*>
+ 01  work-fields.
+     03  ws-reply        pic x.
+     03  ws-line-nos     pic 99          value zero.
+     03  ws-target       pic 99          value zero.
+     03  ws-type         pic x           value space.
+     03  ws-desc         pic x(16)       value spaces.
+     03  ws-row          pic 99          value zero.
+*>
+ 01  Error-Messages.
+     03  ST610          pic x(38) value "ST610 Invalid target code - re-enter.".
+     03  ST611          pic x(29) value "ST611 Table is full (20 max)".
+     03  ST612          pic x(38) value "ST612 Mapping saved to Stock-Map-File".
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     move     zero to ws-term-code.
+     perform  zz100-Load-Map-Table.
+*>
+ aa010-Display-Loop.
+     perform  zz110-Display-Table.
+     display  "Line to Add/Change (1-20), 0 to Delete a line, blank/Esc to Save & Exit :"
+                                       at 2301 with foreground-color 3.
+     move     zero to ws-line-nos.
+     accept   ws-line-nos at 2374 with foreground-color 3 update.
+     if       ws-line-nos = zero
+           or cob-crt-status = cob-scr-esc
+              go to aa900-Save.
+     if       ws-line-nos > Map-Count + 1
+              go to aa010-Display-Loop.
+*>
+     display  space at 2301 with erase eol.
+     display  "0 = Delete this line, or enter new Target code :"
+                                       at 2301 with foreground-color 3.
+     move     zero to ws-target.
+     accept   ws-target at 2352 with foreground-color 3 update.
+     if       ws-target = zero and ws-line-nos not > Map-Count
+              perform  zz120-Delete-Line
+              go to aa010-Display-Loop.
+     if       ws-target = zero
+              go to aa010-Display-Loop.
+*>
+     if       ws-target = 99
+              move "I" to ws-type
+     else
+              display  space at 2301 with erase eol
+              display  "Type (K/A/N/M/D) : " at 2301 with foreground-color 3
+              move     space to ws-type
+              accept   ws-type at 2321 with foreground-color 3 update
+              if       ws-type not = "K" and "A" and "N" and "M" and "D"
+                       display  ST610 at 2401 with foreground-color 4
+                       accept   ws-reply at 2440
+                       go to aa010-Display-Loop
+              end-if
+     end-if.
+*>
+     display  space at 2301 with erase eol.
+     display  "Description       : " at 2301 with foreground-color 3.
+     move     spaces to ws-desc.
+     accept   ws-desc at 2322 with foreground-color 3 update.
+*>
+     if       ws-line-nos > Map-Count and Map-Count = 20
+              display  ST611 at 2401 with foreground-color 4
+              accept   ws-reply at 2440
+              go to aa010-Display-Loop.
+     if       ws-line-nos > Map-Count
+              add 1 to Map-Count
+              set      map-x to Map-Count
+     else
+              set      map-x to ws-line-nos
+     end-if
+     move     ws-target to Tab-Map-Target (map-x).
+     move     ws-type   to Tab-Map-Type   (map-x).
+     move     ws-desc   to Tab-Map-Desc   (map-x).
+     go       to aa010-Display-Loop.
+*>
+ aa900-Save.
+     perform  zz130-Save-Map-Table.
+     display  space at 2301 with erase eol.
+     display  ST612 at 2301 with foreground-color 2.
+     accept   ws-reply at 2440.
+*>
+ aa999-Exit.
+     goback.
+*>
+*>***********************************************
+*>                  Routines                    *
+*>***********************************************
+*>
+ zz100-Load-Map-Table       section.
+*>*********************************
+*>
+     move     zero to Map-Count.
+     open     input Stock-Map-File.
+     if       Map-Fs-Reply not = zero
+              go to zz100-Exit.
+*>
+ zz100-Read-Next.
+     read     Stock-Map-File record at end
+              go to zz100-Close.
+     if       Map-Count < 20
+              add 1 to Map-Count
+              set  map-x to Map-Count
+              move Map-Target      to Tab-Map-Target (map-x)
+              move Map-Type        to Tab-Map-Type   (map-x)
+              move Map-Description to Tab-Map-Desc   (map-x)
+     end-if
+     go       to zz100-Read-Next.
+*>
+ zz100-Close.
+     close    Stock-Map-File.
+*>
+ zz100-Exit.
+     exit     section.
+*>
+ zz110-Display-Table        section.
+*>*********************************
+*>
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Stock Item Import Field Mapping" at 0301 with foreground-color 2.
+     display  "Target codes: 01=Key 02=Abrev-Key 03=Desc 04=ReOrder-Pnt 05=Std-ReOrder"
+                                       at 0501 with foreground-color 3.
+     display  "              06=Back-Ordered 07=On-Order 08=Held 09=Pre-Sales"
+                                       at 0601 with foreground-color 3.
+     display  "              10=Retail 11=Cost 12=Value 13=Order-Date 14=Order-Due 99=Ignore"
+                                       at 0701 with foreground-color 3.
+     display  "Ln Target Type Description" at 0901 with foreground-color 2.
+     move     zero to ws-row.
+     perform  zz115-Display-One-Row varying ws-row from 1 by 1
+              until ws-row > 20.
+*>
+ zz110-Exit.
+     exit     section.
+*>
+ zz115-Display-One-Row.
+*>
+     if       ws-row > Map-Count
+              go to zz115-Exit.
+     set      map-x to ws-row.
+     display  ws-row at line (9 + ws-row) col 1 with foreground-color 3.
+     display  Tab-Map-Target (map-x) at line (9 + ws-row) col 4
+                                       with foreground-color 3.
+     display  Tab-Map-Type   (map-x) at line (9 + ws-row) col 11
+                                       with foreground-color 3.
+     display  Tab-Map-Desc   (map-x) at line (9 + ws-row) col 16
+                                       with foreground-color 3.
+ zz115-Exit.
+     continue.
+*>
+ zz120-Delete-Line          section.
+*>*********************************
+*>
+*>  Shuffle every following row down one to close the gap, then
+*>   shrink the table by one.
+*>
+     perform  varying map-x from ws-line-nos by 1
+              until map-x > Map-Count - 1
+              move Tab-Map-Target (map-x + 1) to Tab-Map-Target (map-x)
+              move Tab-Map-Type   (map-x + 1) to Tab-Map-Type   (map-x)
+              move Tab-Map-Desc   (map-x + 1) to Tab-Map-Desc   (map-x)
+     end-perform.
+     if       Map-Count > zero
+              subtract 1 from Map-Count.
+*>
+ zz120-Exit.
+     exit     section.
+*>
+ zz130-Save-Map-Table       section.
+*>*********************************
+*>
+     open     output Stock-Map-File.
+     perform  varying map-x from 1 by 1 until map-x > Map-Count
+              move map-x                to Map-Seq
+              move Tab-Map-Target (map-x) to Map-Target
+              move Tab-Map-Type   (map-x) to Map-Type
+              move Tab-Map-Desc   (map-x) to Map-Description
+              write Stock-Map-Record
+     end-perform.
+     close    Stock-Map-File.
+*>
+ zz130-Exit.
+     exit     section.
