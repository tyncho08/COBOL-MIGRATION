@@ -0,0 +1,498 @@
+       >>source free
+*>*************************************************************
+*>                                                            *
+*>       Stock Assembly / Work In Progress Posting            *
+*>                                                            *
+*>*************************************************************
+*>
+ identification          division.
+*>================================
+*>
+*>**
+      program-id.         st070.
+*>**
+*>    Author.             V B Coen, FBCS, FIDM, FIDPM For Applewood Computers.
+*>**
+*>    Security.           Copyright (C) 1976-2025 & later, Vincent Bryan Coen.
+*>                        Distributed under the GNU General Public License.
+*>                        See the file COPYING for details.
+*>**
+*>    Remarks.            st010 already lets a Stock Record be flagged for
+*>                        assembly - Stock-Construct-Item (the one component
+*>                        used), Stock-Construct-Bundle (qty of that
+*>                        component per finished unit), Stock-Under-
+*>                        Construction and Stock-Work-in-Progress - but
+*>                        nothing ever posts a transaction against them;
+*>                        st030 only reports Stock-Wip-Adds/Stock-Wip-Deds
+*>                        and st050 only zeroises them at year end. This
+*>                        program is that missing transaction:
+*>
+*>                        (1) Issue Components to WIP - for a given
+*>                            assembly and a build quantity, deducts
+*>                            build-qty * Stock-Construct-Bundle from the
+*>                            component's Stock-Held (normal deduction,
+*>                            Audit-Type 2) and adds build-qty to the
+*>                            assembly's Stock-Under-Construction/
+*>                            Stock-Work-in-Progress and Stock-Wip-Adds.
+*>
+*>                        (2) Receive Completed Units from WIP - for a
+*>                            given assembly, moves a completed quantity
+*>                            out of Stock-Work-in-Progress/Stock-Under-
+*>                            Construction (Stock-Wip-Deds) and into the
+*>                            assembly's own Stock-Held/Stock-Value,
+*>                            valued at its existing Stock-Cost, posting
+*>                            an Audit-Type 1 record.
+*>
+*>                        Only available when Stk-Manu-Used = 1 (the same
+*>                        flag that gates the BOMP Data screen in st010).
+*>**
+*>    Version.            See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                        acas010 -> Stock Audit table FH.
+*>                         auditMT
+*>                        acas011 -> Stock file FH.
+*>                         stockMT
+*>                        acas000 -> System/Param file FH.
+*>**
+*>    Error messages used.
+*>                        ST700 series, see Error-Messages.
+*>**
+*>    Changes.
+*> 09/08/26 vbc - .00 New program.
+*>
+*>*************************************************************************
+*>
+*>  From copyright.cob.
+*>
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2025 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ input-output            section.
+*>-------------------------------
+*>
+ file-control.
+*>------------
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>------------
+*>
+ working-storage section.
+*>-----------------------
+*>
+ 77  prog-name           pic x(15)  value "ST070 (3.02.00)".
+ 77  Cob-Crt-Status      pic 9(4)   value zero.
+*>
+ 01  All-My-Constants    pic 9(4).
+     copy "screenio.cpy".
+*>
+ copy "wsfnctn.cob".
+ copy "wsstock.cob".
+ copy "wsaudit.cob".
+*>
+*> REMARK OUT ANY IN USE
+*>
+ 01  Dummies-4-Unused-ACAS-FH-Calls.      *> Call blk at zz080-ACAS-Calls
+     03  Default-Record         pic x.
+     03  Final-Record           pic x.
+     03  System-Record-4        pic x.
+     03  WS-Ledger-Record       pic x.
+     03  WS-Posting-Record      pic x.
+     03  WS-Batch-Record        pic x.
+     03  WS-IRS-Posting-Record  pic x.
+     03  WS-Sales-Record        pic x.
+     03  WS-Value-Record        pic x.
+     03  WS-Delivery-Record     pic x.
+     03  WS-Analysis-Record     pic x.
+     03  WS-Del-Inv-Nos-Record  pic x.
+     03  WS-Purch-Record        pic x.
+     03  WS-Pay-Record          pic x.
+     03  WS-Invoice-Record      pic x.
+     03  WS-OTM3-Record         pic x.
+     03  WS-PInvoice-Record     pic x.
+     03  WS-OTM5-Record         pic x.
+*>
+ copy "Test-Data-Flags.cob".  *> set sw-testing to zero to stop logging.
+*>
+ 01  work-fields.
+     03  Menu-Reply          pic 9           value zero.
+     03  WS-Reply            pic x           value space.
+     03  WSD-Stock-Key                       value spaces.
+         05  WSD-Abrev-Stock   pic x(7).
+         05  WSD-Stock-No-Long pic x(6).
+     03  WS-Parent-Key       pic x(13)       value spaces.
+     03  WS-Parent-Desc      pic x(32)       value spaces.
+     03  WS-Parent-Bundle    pic 9(6)   comp value zero.
+     03  WS-Parent-Cost      pic 9(7)v9999   value zero.
+     03  WS-Build-Qty        pic 9(6)        value zero.
+     03  WS-Required-Qty     pic 9(7)        value zero.
+     03  WS-Complete-Qty     pic 9(6)        value zero.
+     03  WS-Value-Change     pic 9(8)v99     value zero.
+     03  WS-New-Value        pic 9(9)v99     value zero.
+     03  WS-Proc-Date        pic x(10)       value spaces.
+     03  a                   binary-char unsigned value zero.
+*>
+ 01  ws-date-formats.
+     03  ws-swap             pic xx.
+     03  u-date              pic x(10).
+     03  ws-date             pic x(10).
+     03  ws-UK redefines ws-date.
+         05  ws-days         pic xx.
+         05  filler          pic x.
+         05  ws-month        pic xx.
+         05  filler          pic x.
+         05  ws-year         pic x(4).
+     03  ws-Intl-Date redefines ws-date.
+         05  ws-Intl-Year    pic x(4).
+         05  filler          pic x.
+         05  ws-Intl-Month   pic xx.
+         05  filler          pic x.
+         05  ws-Intl-Days    pic xx.
+*>
+ 01  Error-Messages.
+     03  ST700          pic x(45) value "ST700 BOMP/WIP processing is not in use".
+     03  ST701          pic x(30) value "ST701 Stock item not on file.".
+     03  ST702          pic x(49) value "ST702 Item not set up for assembly - no Constr'n".
+     03  ST703          pic x(48) value "ST703 Construct Bundle quantity not set, see ST010".
+     03  ST704          pic x(43) value "ST704 Component not on file - see ST010".
+     03  ST705          pic x(48) value "ST705 Insufficient component stock to build qty".
+     03  ST706          pic x(38) value "ST706 Nothing currently in Work in Progress".
+     03  ST707          pic x(44) value "ST707 Quantity exceeds qty in Work in Progress".
+     03  ST708          pic x(25) value "ST708 Enter a quantity".
+     03  ST002          pic x(38) value "ST002 Error on Writing to Audit rec -".
+     03  ST003          pic x(20) value "ST003 Hit return ...".
+*>
+ linkage section.
+*>***************
+*>
+ copy "wscall.cob".
+ copy "wssystem.cob".
+ copy "wsnames.cob".
+ 01  To-Day             pic x(10).
+*>
+ procedure division using ws-calling-data
+                          system-record
+                          to-day
+                          file-defs.
+*>***************************************
+*>
+ aa000-Core                 section.
+*>*********************************
+*>
+     if       Stk-Manu-Used not = 1
+              display ST700 at 0101 with foreground-color 4 highlight erase eos
+              display ST003 at 0301
+              accept  ws-reply at 0320
+              goback.
+*>
+     perform  Stock-Open.
+     if       FS-Reply not = zero
+              display ST701 at 0101 with foreground-color 4 highlight erase eos
+              display ST003 at 0301
+              accept  ws-reply at 0320
+              goback.
+*>
+     perform  zz060-Convert-Date.
+*>
+ aa010-Display-Menu.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Stock Assembly / Work in Progress Posting" at 0120 with foreground-color 2.
+     display  ws-date at 0171 with foreground-color 2.
+*>
+     display  "(1)  Issue Components to Work in Progress (start a build)" at 0601 with foreground-color 2.
+     display  "(2)  Receive Completed Units from Work in Progress"        at 0701 with foreground-color 2.
+     display  "(9)  Return to Stock Movements Menu"                       at 0901 with foreground-color 2.
+     display  "Select one of the above :- [ ]" at 1101 with foreground-color 3.
+     move     zero to Menu-Reply.
+     accept   Menu-Reply at 1130 with foreground-color 6 auto update.
+*>
+     evaluate Menu-Reply
+        when  1  perform ba000-Issue-To-Wip
+        when  2  perform ca000-Receive-From-Wip
+        when  9  go to aa999-Exit
+        when  other
+              go to aa010-Display-Menu
+     end-evaluate.
+     go       to aa010-Display-Menu.
+*>
+ aa999-Exit.
+     perform  Stock-Close.
+     goback.
+*>
+*>****************************************************
+*>               Routines                            *
+*>****************************************************
+*>
+ ba000-Issue-To-Wip          section.
+*>**********************************
+*>
+ ba010-Get-Assembly.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Issue Components to Work in Progress" at 0120 with foreground-color 2.
+     display  "Assembly (parent) stock number :" at 0601 with foreground-color 3.
+     move     spaces to WSD-Stock-Key.
+     accept   WSD-Stock-Key at 0635 with foreground-color 3 update UPPER.
+     if       WSD-Stock-Key = spaces
+           or Cob-Crt-Status = Cob-Scr-Esc
+              go to ba999-Exit.
+*>
+     perform  za000-Find-Stock.
+     if       FS-Reply not = zero
+              display ST701 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to ba010-Get-Assembly.
+*>
+     if       Stock-Construct-Item = spaces
+              display ST702 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to ba010-Get-Assembly.
+*>
+     move     WS-Stock-Key          to WS-Parent-Key.
+     move     WS-Stock-Desc (1:32)  to WS-Parent-Desc.
+     move     Stock-Construct-Bundle to WS-Parent-Bundle.
+     display  WS-Stock-Desc (1:32) at 0668 with foreground-color 3.
+     display  "Component               :" at 0701 with foreground-color 3.
+     display  Stock-Construct-Item  at 0728 with foreground-color 3.
+*>
+     if       WS-Parent-Bundle = zero
+              display ST703 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to ba010-Get-Assembly.
+*>
+     move     Stock-Construct-Item to WS-Stock-Key.
+     move     1 to File-Key-No.
+     perform  Stock-Read-Indexed.
+     if       FS-Reply not = zero
+              display ST704 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to ba010-Get-Assembly.
+*>
+     display  WS-Stock-Desc (1:32) at 0734 with foreground-color 3.
+     display  "Component currently held :" at 0801 with foreground-color 3.
+     display  Stock-Held at 0828 with foreground-color 3.
+*>
+ ba020-Get-Build-Qty.
+     display  "Quantity of finished units to build :" at 1001 with foreground-color 3.
+     move     zero to WS-Build-Qty.
+     accept   WS-Build-Qty at 1040 with foreground-color 3 update.
+     if       WS-Build-Qty = zero
+           or Cob-Crt-Status = Cob-Scr-Esc
+              go to ba010-Get-Assembly.
+*>
+     multiply WS-Build-Qty by WS-Parent-Bundle giving WS-Required-Qty
+              on size error
+              display ST705 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to ba020-Get-Build-Qty
+     end-multiply.
+*>
+     display  "Component quantity required :" at 1101 with foreground-color 3.
+     display  WS-Required-Qty at 1132 with foreground-color 3.
+*>
+     if       WS-Required-Qty > Stock-Held
+              display ST705 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to ba020-Get-Build-Qty.
+*>
+     display  "Confirm issue to Work in Progress (Y/N) ? " at 1301 with foreground-color 2.
+     move     "N" to ws-reply.
+     accept   ws-reply at 1344 with foreground-color 3 update UPPER.
+     if       ws-reply not = "Y"
+              go to ba010-Get-Assembly.
+*>
+*> Deduct the component, same as a normal manual deduction.
+*>
+     subtract WS-Required-Qty from Stock-Held.
+     add      WS-Required-Qty to Stock-Deducts.
+     add      WS-Required-Qty to Stock-TD-Deds (a).      *> set by za000-Find-Stock below
+     if       Stk-Audit-Used = 1
+              initialize WS-Stock-Audit-Record
+              move     2 to Audit-Type                    *> Del-record
+              move     WS-Stock-Key     to Audit-Stock-Key
+              move     WS-Stock-Desc (1:32) to Audit-Desc
+              move     WS-Required-Qty  to Audit-Transaction-Qty
+              move     Stock-Cost       to Audit-Unit-Cost
+              compute  Audit-Stock-Value-Change = WS-Required-Qty * Stock-Cost
+              multiply -1 by Audit-Stock-Value-Change
+              move     WS-Proc-Date     to Audit-Process-Date
+              perform  zz900-Read-System-Param
+              move     Stk-Audit-No     to Audit-No
+              perform  zz910-Rewrite-System-Param
+              perform  Stock-Audit-Write
+     end-if.
+     perform  Stock-Rewrite.
+*>
+*> Now credit the assembly's Work in Progress.
+*>
+     move     WS-Parent-Key to WS-Stock-Key.
+     move     1 to File-Key-No.
+     perform  Stock-Read-Indexed.
+     add      WS-Build-Qty to Stock-Under-Construction Stock-Work-in-Progress.
+     add      WS-Build-Qty to Stock-Wip-Adds.
+     add      WS-Build-Qty to Stock-TD-Wip-Adds (a).
+     perform  Stock-Rewrite.
+*>
+     display  "Issued to Work in Progress." at 1501 with foreground-color 2.
+     accept   ws-reply at 1529.
+     go       to ba010-Get-Assembly.
+*>
+ ba999-Exit.
+     exit     section.
+*>
+ ca000-Receive-From-Wip      section.
+*>**********************************
+*>
+ ca010-Get-Assembly.
+     display  prog-name at 0101 with foreground-color 2 erase eos.
+     display  "Receive Completed Units from Work in Progress" at 0120 with foreground-color 2.
+     display  "Assembly (parent) stock number :" at 0601 with foreground-color 3.
+     move     spaces to WSD-Stock-Key.
+     accept   WSD-Stock-Key at 0635 with foreground-color 3 update UPPER.
+     if       WSD-Stock-Key = spaces
+           or Cob-Crt-Status = Cob-Scr-Esc
+              go to ca999-Exit.
+*>
+     perform  za000-Find-Stock.
+     if       FS-Reply not = zero
+              display ST701 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to ca010-Get-Assembly.
+*>
+     display  WS-Stock-Desc (1:32) at 0668 with foreground-color 3.
+     if       Stock-Work-in-Progress = zero
+              display ST706 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to ca010-Get-Assembly.
+*>
+     display  "Currently in Work in Progress :" at 0801 with foreground-color 3.
+     display  Stock-Work-in-Progress at 0834 with foreground-color 3.
+*>
+ ca020-Get-Complete-Qty.
+     display  "Quantity of units now completed :" at 1001 with foreground-color 3.
+     move     zero to WS-Complete-Qty.
+     accept   WS-Complete-Qty at 1036 with foreground-color 3 update.
+     if       WS-Complete-Qty = zero
+           or Cob-Crt-Status = Cob-Scr-Esc
+              go to ca010-Get-Assembly.
+*>
+     if       WS-Complete-Qty > Stock-Work-in-Progress
+              display ST707 at 2301 with foreground-color 4 highlight
+              accept   ws-reply at 2334
+              go to ca020-Get-Complete-Qty.
+*>
+     display  "Confirm receipt from Work in Progress (Y/N) ? " at 1201 with foreground-color 2.
+     move     "N" to ws-reply.
+     accept   ws-reply at 1349 with foreground-color 3 update UPPER.
+     if       ws-reply not = "Y"
+              go to ca010-Get-Assembly.
+*>
+     subtract WS-Complete-Qty from Stock-Work-in-Progress.
+     if       Stock-Under-Construction < WS-Complete-Qty
+              move zero to Stock-Under-Construction
+     else
+              subtract WS-Complete-Qty from Stock-Under-Construction.
+     add      WS-Complete-Qty to Stock-Wip-Deds.
+     add      WS-Complete-Qty to Stock-TD-Wip-Deds (a).
+*>
+     add      WS-Complete-Qty to Stock-Held.
+     compute  WS-Value-Change = WS-Complete-Qty * Stock-Cost.
+     add      WS-Value-Change to Stock-Value
+              on size error
+              move 99999999.99 to Stock-Value.
+*>
+     if       Stk-Audit-Used = 1
+              initialize WS-Stock-Audit-Record
+              move     1 to Audit-Type                    *> Add-record
+              move     WS-Stock-Key     to Audit-Stock-Key
+              move     WS-Stock-Desc (1:32) to Audit-Desc
+              move     WS-Complete-Qty  to Audit-Transaction-Qty
+              move     Stock-Cost       to Audit-Unit-Cost
+              move     WS-Value-Change  to Audit-Stock-Value-Change
+              move     WS-Proc-Date     to Audit-Process-Date
+              perform  zz900-Read-System-Param
+              move     Stk-Audit-No     to Audit-No
+              perform  zz910-Rewrite-System-Param
+              perform  Stock-Audit-Write
+     end-if.
+     perform  Stock-Rewrite.
+*>
+     display  "Received from Work in Progress." at 1401 with foreground-color 2.
+     accept   ws-reply at 1433.
+     go       to ca010-Get-Assembly.
+*>
+ ca999-Exit.
+     exit     section.
+*>
+ za000-Find-Stock            section.
+*>**********************************
+*>
+*>  Common stock lookup used by both ba000 and ca000 - accepts either
+*>   the full stock key or the short abbreviation, same convention as
+*>   st020's ba010-Accept-Data1.
+*>
+     if       WSD-Stock-No-Long = spaces
+              move     WSD-Abrev-Stock to WS-Stock-Abrev-Key
+              move     2 to File-Key-No
+     else
+              move     WSD-Stock-Key to WS-Stock-Key
+              move     1 to File-Key-No
+     end-if.
+     perform  Stock-Read-Indexed.
+*>
+ za000-Exit.
+     exit     section.
+*>
+ zz060-Convert-Date          section.
+*>**********************************
+*>
+*>  to-day is held in dd/mm/yyyy (UK) form - derive today's calendar
+*>   month (1-12) for the Stock-TD-... running-total subscript and
+*>   stamp WS-Proc-Date for the audit record, same idiom as st061's
+*>   zz010-convert-date.
+*>
+     move     to-day to u-date.
+     move     u-date to ws-date.
+     move     ws-month to a.
+     move     u-date to WS-Proc-Date.
+*>
+ zz060-Exit.
+     exit     section.
+*>
+ copy "Proc-ACAS-Param-Get-Rewrite.cob".
+ copy "Proc-ACAS-FH-Calls.cob".
+*>
+ end program st070.
