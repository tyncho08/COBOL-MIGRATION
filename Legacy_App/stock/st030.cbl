@@ -98,6 +98,11 @@
 *>                    RDBMS Record may need an update ? Done.
 *>                    Ditto for FH and DAL.  Done.
 *> 04/02/25 vbc - .32 Added 'WS-'  to Stock-Location.
+*> 08/08/26 vbc - .33 Added menu option 9 - Stock/Nominal Reconciliation,
+*>                    totalling Stock-Value across the Stock file and
+*>                    comparing it to Ledger-Balance for the Stock
+*>                    Control nominal a/c (System Record Stk-GL-Ac) held
+*>                    on the shared GL/IRS nominal ledger.
 *> 14/02/25           READY FOR TESTING - option 7 and from/too set with
 *>                      ignore cnt = 3 on test data. DONE.
 *>                    TEST code left in at zz025 that skipps doing a page or
@@ -150,6 +155,10 @@
 *>
 *> copy "selstock.cob".
  copy "selprint.cob".
+*>
+     select  sort-file       assign        file-21,
+                             status        ss-reply.
+*>
  data                    division.
 *>================================
 *>
@@ -159,17 +168,29 @@
 *> copy "fdstock.cob".
 *>
  copy "fdprint.cob".
+*>
+ sd  sort-file.
+*>
+ 01  sort-record.
+     03  srt-supplier        pic x(7).
+     03  srt-stock-key       pic x(13).
+     03  srt-desc            pic x(32).
+     03  srt-held            pic 9(6).
+     03  srt-on-order        pic 9(6).
+     03  srt-reorder-pnt     pic 9(6).
+     03  srt-std-reorder     pic 9(6).
+     03  srt-suggested       pic 9(6).
 *>
  working-storage section.
 *>-----------------------
 *>
- 77  Prog-Name               pic x(15)   value "ST030 (3.02.32)".
+ 77  Prog-Name               pic x(15)   value "ST030 (3.02.33)".
  copy "print-spool-command.cob".
  77  Report-Name             pic x(28)   value spaces.
 *>
  01  work-fields.
      03  Menu-Reply          pic 9               value zero.
-         88  Menu-Level-1-Valid-Options          values 1 thru 7 9.
+         88  Menu-Level-1-Valid-Options          values 1 thru 9 10.
      03  WS-Reply            pic 9               value zero.
      03  SS-Reply            pic 99              value zeros.
      03  WS-Proc-Month.
@@ -220,6 +241,14 @@
      03  WS-22-Lines     binary-char  unsigned   value zero.
      03  WS-23-Lines     binary-char  unsigned   value zero.
      03  WS-env-Lines        pic 999             value zero.
+*>
+*> Reorder Shortfall by Supplier report (option 8) - control break fields.
+*>
+ 01  WS-HA-Fields.
+     03  WS-HA-Last-Supplier      pic x(7)        value spaces.
+     03  WS-HA-Supplier-Cnt       pic 9(4)        value zero.
+     03  WS-HA-Supplier-Suggested pic 9(7)        value zero.
+     03  WS-HA-Total-Items        pic 9(6)        value zero.
 *>
  01  accept-terminator-array pic 9(4)            value zero.
      copy "screenio.cpy".
@@ -480,8 +509,50 @@
      *>                                  To be filled in, if different with - sign
      *>                                 - if less than printed quantity
 *>
+*>
+ 01  Line-80.           *> Reorder Shortfall by Supplier Report - New 08/08/26
+     03  filler              pic x(132)  value
+         "Stock Number    Description                         " &
+         "    Held  On Order  ReOrder Pnt  Std ReOrder  Suggested Qty".
+*>
+ 01  Line-81.
+     03  L81-Stock-Number    pic x(15).
+     03  L81-Desc            pic x(36).
+     03  L81-Held            pic z(5)9BB.        *> 57
+     03  L81-On-Order        pic z(5)9BBB.       *> 66
+     03  L81-ReOrder-Pnt     pic z(5)9BBBBB.     *> 77
+     03  L81-Std-ReOrder     pic z(5)9BBBBB.     *> 88
+     03  L81-Suggested       pic z(5)9BBBB.      *> 98
+*>
+ 01  Line-82-Supplier.
+     03  filler              pic x(18)  value "Primary Supplier: ".
+     03  L82-Supplier        pic x(7).
+*>
+ 01  Line-83-Subtotal.
+     03  filler              pic x(10)  value spaces.
+     03  filler              pic x(30)  value "Items below reorder point : ".
+     03  L83-Count           pic zz9.
+     03  filler              pic x(20)  value "   Suggested Order: ".
+     03  L83-Suggested-Total pic z(6)9.
+*>
+ 01  Line-90.             *> Stock/Nominal Reconciliation - New 08/08/26
+     03  filler              pic x(40)  value spaces.
+     03  L90-Label           pic x(42)  value spaces.
+     03  L90-Value           pic z(7)9.99cr.
+*>
+ 01  Line-91.
+     03  filler              pic x(40)  value spaces.
+     03  L91-Label           pic x(38)  value
+         "Stock Control Nominal A/c Number   :".
+     03  L91-Account         pic z(5)9.
+*>
+ 01  Line-92.
+     03  filler              pic x(40)  value spaces.
+     03  L92-Text            pic x(60)  value spaces.
+*>
 *>
  copy "wsstock.cob".     *> 3.02
+ copy "wsledger.cob".    *> New 08/08/26, for GL-Nominal-Read-Indexed - stock recon.
  copy "wsfnctn.cob".
  copy "wsmaps03.cob".
  copy "wsmaps09.cob".
@@ -493,7 +564,7 @@
      03  Default-Record         pic x.
      03  Final-Record           pic x.
      03  System-Record-4        pic x.
-     03  WS-Ledger-Record       pic x.
+*>     03  WS-Ledger-Record       pic x.       *> New 08/08/26, now the real wsledger.cob copy above.
      03  WS-Posting-Record      pic x.
      03  WS-Batch-Record        pic x.
      03  WS-IRS-Posting-Record  pic x.
@@ -757,6 +828,12 @@
            if Menu-Reply = 7    *> New 26/01/25
               move "Stock Report by Location"     to Report-Name
            else
+            if  Menu-Reply = 8    *> New 08/08/26
+                move "Reorder Shortfall by Supplier" to Report-Name
+            else
+             if Menu-Reply = 9    *> New 08/08/26
+                move "Stock/Nominal Reconciliation"  to Report-Name
+             else
               move "Stock Control - Reports Menu" to Report-Name.
 *>
  AA020-Display-Heads.
@@ -789,15 +866,17 @@
      display  "(5)  Stock Report"                at 1004 with foreground-color 2.
      display  "(6)  Stock Report by Description" at 1104 with foreground-color 2.
      display  "(7)  Stock Report by Location"    at 1204 with foreground-color 2.
-     display  "(9)  Return to System Menu"       at 1404 with foreground-color 2.
+     display  "(8)  Reorder Shortfall by Supplier" at 1304 with foreground-color 2.
+     display  "(9)  Stock/Nominal Reconciliation" at 1344 with foreground-color 2.
+     display  "(10) Return to System Menu"       at 1404 with foreground-color 2.
 *>
  aa110-Accept-Loop.
      move     zero to Menu-Reply.
      accept   Menu-Reply at 0443  with foreground-color 6 auto update.
-     if       Menu-Reply = 9
+     if       Menu-Reply = 10
               go to aa999-Exit.
      perform  AA010-Display-Headings.
-     if       Menu-Reply not = 6
+     if       Menu-Reply not = 6 and not = 9
               perform  ZZ050-Report-Selection.
 *> check if quit at level 1
  *>    if       WS-Reply = 9
@@ -824,6 +903,10 @@
                        perform  EB000-Process-Stock-Desc
               when     7
                        perform  GA000-Process-Location
+              when     8
+                       perform  HA000-Process-Shortfall
+              when     9
+                       perform  IA000-Process-Reconciliation
               when     other
                        move     zero to Menu-Reply
                        go       to AA010-Display-Headings
@@ -1765,6 +1848,211 @@
 *>
  GA999-Exit.
      exit     section.
+*>
+ HA000-Process-Shortfall section.
+*>*************************************
+*>
+*>  Reorder Shortfall by Supplier - New 08/08/26.
+*>  Lists stock where Held + On-Order is below the ReOrder point,
+*>  sorted and subtotaled by Primary Supplier with a suggested
+*>  order quantity of Std-ReOrder less what is already On-Order.
+*>
+     move     zero to WS-HA-Total-Items.
+     sort     sort-file
+               on  ascending key  srt-supplier srt-stock-key
+               input  procedure  HA010-Input-To-Sort
+               output procedure  HA020-Output-From-Sort.
+*>
+ HA999-Exit.
+     exit     section.
+*>
+ HA010-Input-To-Sort section.
+ HA010-Main.
+     perform  Stock-Read-Next.
+     if       FS-Reply = 10
+              go to HA010-Exit.
+     if       Stock-Services-Flag = "Y"        *> ignore 'services' records
+              go to HA010-Main.
+     if       WS-Stock-From not = spaces
+         and  WS-Stock-From > WS-Stock-Key
+              go to HA010-Main.
+     if       WS-Stock-To not = spaces
+         and  WS-Stock-Key > WS-Stock-To
+              go to HA010-Main.
+     if       (Stock-Held + Stock-On-Order) not < Stock-ReOrder-Pnt
+              go to HA010-Main.
+*>
+     move     Stock-Supplier-P1    to srt-supplier.
+     move     WS-Stock-Key         to srt-stock-key.
+     move     WS-Stock-Desc        to srt-desc.
+     move     Stock-Held           to srt-held.
+     move     Stock-On-Order       to srt-on-order.
+     move     Stock-ReOrder-Pnt    to srt-reorder-pnt.
+     move     Stock-Std-ReOrder    to srt-std-reorder.
+     if       Stock-Std-ReOrder not > Stock-On-Order
+              move  zero to srt-suggested
+     else
+              compute srt-suggested = Stock-Std-ReOrder - Stock-On-Order
+     end-if.
+     release  sort-record.
+     go       to HA010-Main.
+ HA010-Exit.
+     exit     section.
+*>
+ HA020-Output-From-Sort section.
+ HA020-Main.
+     move     spaces to WS-HA-Last-Supplier.
+     move     zero   to WS-HA-Supplier-Cnt WS-HA-Supplier-Suggested.
+*>
+ HA020-Read.
+     return   sort-file at end
+              go to HA020-Finish.
+     if       srt-supplier not = WS-HA-Last-Supplier
+              if    WS-HA-Last-Supplier not = spaces
+                    perform HA030-Print-Subtotal
+              end-if
+              move  srt-supplier to WS-HA-Last-Supplier
+              move  zero to WS-HA-Supplier-Cnt WS-HA-Supplier-Suggested
+              perform ZZ075-Print-Heads
+              move  spaces to Print-Record
+              move  srt-supplier to L82-Supplier
+              write Print-Record from Line-82-Supplier after 1
+              add   1 to Line-Cnt
+     end-if.
+     if       Line-Cnt > WS-Page-Lines - 3
+              perform ZZ075-Print-Heads
+     end-if.
+     move     srt-stock-key      to L81-Stock-Number.
+     move     srt-desc           to L81-Desc.
+     move     srt-held           to L81-Held.
+     move     srt-on-order       to L81-On-Order.
+     move     srt-reorder-pnt    to L81-ReOrder-Pnt.
+     move     srt-std-reorder    to L81-Std-ReOrder.
+     move     srt-suggested      to L81-Suggested.
+     write    Print-Record from Line-81 after 1.
+     add      1 to Line-Cnt.
+     add      1 to WS-HA-Supplier-Cnt.
+     add      1 to WS-HA-Total-Items.
+     add      srt-suggested to WS-HA-Supplier-Suggested.
+     go       to HA020-Read.
+*>
+ HA020-Finish.
+     if       WS-HA-Last-Supplier not = spaces
+              perform HA030-Print-Subtotal.
+     if       WS-HA-Total-Items = zero
+              move  spaces to Print-Record
+              move  "No stock items found below their reorder point." to Print-Record
+              write Print-Record after 2.
+ HA020-Exit.
+     exit     section.
+*>
+ HA030-Print-Subtotal section.
+     move     spaces                   to Print-Record.
+     move     WS-HA-Supplier-Cnt       to L83-Count.
+     move     WS-HA-Supplier-Suggested to L83-Suggested-Total.
+     write    Print-Record from Line-83-Subtotal after 1.
+     move     spaces to Print-Record.
+     write    Print-Record after 1.
+     add      2 to Line-Cnt.
+ HA039-Exit.
+     exit     section.
+*>
+ IA000-Process-Reconciliation section.
+*>***********************************
+*>
+*>  Stock/Nominal Reconciliation - New 08/08/26.
+*>  Totals Stock-Value across all (non-service) stock items and compares
+*>  it with Ledger-Balance held on the GL/IRS nominal ledger for the
+*>  Stock Control account number set up in the System Record (Stk-GL-Ac,
+*>  see sys002 Stock Parameters).  Both GL and IRS share the one nominal
+*>  ledger file so no test on IRS-Instead is needed here.
+*>
+     move     zero to WS-Total-Value.
+     perform  ZZ080-Print-Recon-Heads.
+*>
+ IA010-Read-Stock.
+     perform  Stock-Read-Next.
+     if       FS-Reply = 10
+              go to IA020-Get-Ledger-Balance.
+     if       Stock-Services-Flag = "Y"        *> ignore 'services' records
+              go to IA010-Read-Stock.
+     add      Stock-Value to WS-Total-Value.
+     go       to IA010-Read-Stock.
+*>
+ IA020-Get-Ledger-Balance.
+     move     zero to Ledger-Balance.
+     move     spaces to Print-Record.
+     move     Stk-GL-Ac to L91-Account.
+     write    Print-Record from Line-91 after 1.
+     add      1 to Line-Cnt.
+*>
+     if       Stk-GL-Ac = zero
+              move  spaces to Print-Record
+              move  "No Stock Control nominal a/c has been set up - see System Set Up, Stock Data."
+                                    to L92-Text
+              write Print-Record from Line-92 after 2
+              add   2 to Line-Cnt
+              go    to IA999-Exit.
+*>
+     perform  GL-Nominal-Open-Input.
+     move     Stk-GL-Ac to WS-Ledger-Nos.
+     move     zero      to Ledger-PC.
+     perform  GL-Nominal-Read-Indexed.
+     if       FS-Reply not = zero
+              move  spaces to Print-Record
+              move  "Nominal a/c above does not exist on the GL/IRS Ledger file."
+                                    to L92-Text
+              write Print-Record from Line-92 after 2
+              add   2 to Line-Cnt
+              perform GL-Nominal-Close
+              go    to IA999-Exit.
+     perform  GL-Nominal-Close.
+*>
+     move     spaces to Print-Record.
+     move     "Total Stock Value  (per Stock file)  :" to L90-Label.
+     move     WS-Total-Value to L90-Value.
+     write    Print-Record from Line-90 after 2.
+     add      2 to Line-Cnt.
+*>
+     move     spaces to Print-Record.
+     move     "Nominal Ledger Balance (Stock Ctrl A/c):" to L90-Label.
+     move     Ledger-Balance to L90-Value.
+     write    Print-Record from Line-90 after 1.
+     add      1 to Line-Cnt.
+*>
+     compute  WS-Total-Value = WS-Total-Value - Ledger-Balance.
+     move     spaces to Print-Record.
+     move     "Variance                            :" to L90-Label.
+     move     WS-Total-Value to L90-Value.
+     write    Print-Record from Line-90 after 2.
+     add      2 to Line-Cnt.
+*>
+     if       WS-Total-Value not = zero
+              move  spaces to Print-Record
+              move  "*** Stock and Nominal Ledger are OUT OF BALANCE ***"
+                                    to L92-Text
+              write Print-Record from Line-92 after 1
+              add   1 to Line-Cnt
+     else
+              move  spaces to Print-Record
+              move  "Stock and Nominal Ledger agree."  to L92-Text
+              write Print-Record from Line-92 after 1
+              add   1 to Line-Cnt.
+*>
+ IA999-Exit.
+     exit     section.
+*>
+ ZZ080-Print-Recon-Heads  section.
+*>*******************************
+*>
+     move     1 to b.
+     string   "Stock Valuation to Nominal Ledger" delimited by size into Line-0 pointer b.
+     compute  a = (132 - b + 2) / 2.
+     perform  ZZ002-Print-Head-Top.
+     move     spaces to Print-Record.
+     write    Print-Record after 1.
+ ZZ080-Exit.
+     exit     section.
 *>
 *>***********************************************
 *>           Common Routines                    *
@@ -2166,6 +2454,8 @@
               go to ZZ050-Get-Disp-03.
      if       Menu-Reply = 7           *> By Location / range of locations
               go to ZZ050-Get-Disp-04.
+     if       Menu-Reply = 8           *> Reorder Shortfall by Supplier, only a stk no. range
+              go to ZZ050-Get-Disp-03.
      if       Menu-Reply = 6           *> should not get here !
               go to ZZ050-Exit.
 *>
@@ -2362,6 +2652,29 @@
 *>
  ZZ070-Exit.
      exit     section.
+*>
+ ZZ075-Print-Heads         section.
+*>********************************
+*>
+*>  Reorder Shortfall by Supplier
+*>
+     if       Line-Cnt not > WS-Page-Lines
+              go to ZZ075-Exit.
+*>
+     move     1 to b.
+     if       WS-Partial = 1
+              perform ZZ004-String-Range
+     else
+              string "All Items"       delimited by size into Line-0 pointer b
+              compute a = (132 - b + 2) / 2.
+     perform  ZZ002-Print-Head-Top.
+*>
+     write    Print-Record from Line-80 after 1.
+     move     spaces to Print-Record.
+     write    Print-Record after 1.
+*>
+ ZZ075-Exit.
+     exit     section.
 *>
  copy "Proc-ACAS-FH-Calls.cob".
 *>
