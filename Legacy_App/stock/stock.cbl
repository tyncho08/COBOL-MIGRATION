@@ -105,6 +105,14 @@
 *> 28/05/18 vbc - .32 Added ws fields for env. columns and lines to verify minimums.
 *> 16/04/24 vbc       Copyright notice update superseding all previous notices.
 *> 26/12/24 vbc       Change menu ACCEPT to use UPPER and remove the function.
+*> 08/08/26 vbc - .33 Added option (G) Stock File Import (Mapped), calling new
+*>                    st061, and option (H) Stock Import Field Mapping, calling
+*>                    new st062, so a new import layout from another system is
+*>                    described via a maintained table instead of by hand
+*>                    modifying and recompiling a one-off copy of st060.
+*> 09/08/26 vbc - .34 Added option (L) Stock Multi-Location Quantity
+*>                    Tracking, calling new st100, to break down the one
+*>                    Stock-Held total by warehouse/location.
 *>
 *>*************************************************************************
 *>
@@ -151,6 +159,7 @@
 *>-----------
 *>
  *> copy "selsys.cob".
+ copy "selusers.cob".
  data  division.
 *>=============
 *>
@@ -158,9 +167,10 @@
 *>-----------
 *>
  *> copy "fdsys.cob".
+ copy "fdusers.cob".
  working-storage section.
 *>----------------------
- 77  prog-name           pic x(17)    value "Stock (3.02.32)".
+ 77  prog-name           pic x(17)    value "Stock (3.02.33)".
  77  z                   binary-char  value zero.
  77  Batch-Text          pic x(28)    value spaces.
  77  Script-Name         pic x(20)    value spaces.
@@ -215,6 +225,9 @@
 *>
      03  ws-env-columns  pic 999       value zero.
      03  ws-env-lines    pic 999       value zero.
+     03  ws-login-id       pic x(8).
+     03  ws-login-password pic x(4).
+     03  ws-login-tries    pic 9        value zero.
 *>
  01  ws-date-formats.
      03  ws-swap             pic xx.
@@ -283,6 +296,7 @@
      03  SY011          pic x(47) value "SY011 Error on systemMT processing, Fs-reply = ".
      03  SY012          pic x(34) value "SY012 Do not know that extra param".
      03  SY013          pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY014          pic x(38) value "SY014 User Id/Password not recognised".
 *> Module specific (from st040)
      03  ST403          pic x(27) value "ST403 Sub arg not 1, 2 or 3".
 *>
@@ -471,6 +485,9 @@
               perform  Load00
               go to    aa070-Pre-OverRewrite
      end-if
+*>
+     if       Param-Restrict = "Y" and Usera = spaces
+              perform  ba900-User-Login.
 *>
      move     zeros to ws-Process-Func ws-Sub-Function.
      if       menu-reply = "A"
@@ -547,7 +564,13 @@
      display  op-display                         at 1317 with foreground-color 2.
      display  Batch-Text                         at 1345 with foreground-color 2.
      display  "(Y)  Stock File Compression"      at 1404 with foreground-color 2.
-     if       Param-Restrict not = "Y"
+     display  "(G)  *Stock File Import (Mapped)" at 1344 with foreground-color 2.
+     display  "(H)  Stock Import Field Mapping"  at 1544 with foreground-color 2.
+     display  "(I)  Stock Assembly / WIP Posting" at 1504 with foreground-color 2.
+     display  "(J)  Stock ABC/Velocity Analysis"  at 1604 with foreground-color 2.
+     display  "(K)  Stock Cycle Count / Physical Inventory" at 1704 with foreground-color 2.
+     display  "(L)  Stock Multi-Location Quantity Tracking" at 1804 with foreground-color 2.
+     if       Param-Restrict not = "Y" or CU-Admin
               display  "(Z)  System Set Up"      at 1444 with foreground-color 2.
 
 *>
@@ -558,7 +581,7 @@
               go to aa070-Pre-OverRewrite.
 *>
      if       menu-reply = "Z" and
-              Param-Restrict = "Y"
+              Param-Restrict = "Y" and not CU-Admin
               display  "Not permitted" at 2331 with foreground-color 2
               go to aa030-display-menu.
 *>
@@ -584,6 +607,12 @@
      call     ws-called using ws-calling-data file-defs.
      if       ws-term-code > 7                           *> sys002 only terminates with 0
               stop run.
+     display  "Maintain Users (Y/N) ? " at 2301 with foreground-color 3.
+     move     "N" to ws-reply.
+     accept   ws-reply at 2324 with foreground-color 3 update UPPER.
+     if       ws-reply = "Y"
+              move "sys003" to ws-called
+              call ws-called using ws-calling-data file-defs.
      go       to aa005-Open-System.
 *>
  aa070-Pre-OverRewrite.                                  *> Exit requested
@@ -624,8 +653,8 @@
 *>
  aa090-Load-It.
      move     space to menu-reply.
-     go       to load01 load02 load03 load04 load05 load06 loader
-                 loader loader loader loader loader loader loader
+     go       to load01 load02 load03 load04 load05 load06 load07
+                 load08 load09 load10 load11 load12 loader loader
                  loader loader loader loader loader loader loader
                  loader loader aa070-Pre-OverRewrite load25 aa060-Call-System-Setup
               depending on z.
@@ -669,6 +698,30 @@
  load06.
      move     "st060" to ws-called.
      go       to load00.
+*>
+ load07.
+     move     "st061" to ws-called.
+     go       to load00.
+*>
+ load08.
+     move     "st062" to ws-called.
+     go       to load00.
+*>
+ load09.
+     move     "st070" to ws-called.
+     go       to load00.
+*>
+ load10.
+     move     "st080" to ws-called.
+     go       to load00.
+*>
+ load11.
+     move     "st090" to ws-called.
+     go       to load00.
+*>
+ load12.
+     move     "st100" to ws-called.
+     go       to load00.
 *>
  load25.
      move     "st050" to ws-called.
@@ -682,6 +735,62 @@
      goback.
 *>
  copy "Proc-Get-Env-Set-Files.cob".
+*>
+ ba900-User-Login          section.
+*>*******************************
+*>
+*>  Resolves the operator against Users-File (sys003) so that the
+*>   (Z) System Set Up option can be granted by role rather than by
+*>   the blanket Param-Restrict flag alone.  Run once per session,
+*>   guarded by Usera being blank at aa030-display-menu.  If Users-File
+*>   has not yet been set up at all (no sys003 run yet) the operator is
+*>   let through as Admin so they can go and create the first user.
+*>   On 3 failed logon attempts the operator carries on at Standard
+*>   level, i.e. no access to option Z.
+*>
+     move     zero to ws-login-tries.
+     open     input Users-File.
+     if       Fs-Reply not = zero
+              move "Guest" to Usera
+              set  CU-Admin to true
+              go to ba900-Exit-No-Close.
+*>
+ ba900-Try.
+     add      1 to ws-login-tries.
+     display  " " at 0101 with erase eos.
+     display  "User Id   :- [        ]" at 0601 with foreground-color 3.
+     move     spaces to ws-login-id.
+     accept   ws-login-id at 0615 with foreground-color 3 update UPPER.
+     display  "Password  :- [    ]" at 0701 with foreground-color 3.
+     move     spaces to ws-login-password.
+     accept   ws-login-password at 0715 with foreground-color 3 update.
+*>
+     move     ws-login-id to Users-Id.
+     read     Users-File record invalid key
+              go to ba900-Failed.
+     if       not Users-Is-Active
+              go to ba900-Failed.
+     move     ws-login-password to pass-word of maps01-ws.
+     set      pass to true.
+     call     "maps01" using maps01-ws.
+     if       pass-word of maps01-ws not = Users-Password
+              go to ba900-Failed.
+*>
+     move     Users-Name to Usera.
+     move     Users-Role to Current-User-Role.
+     go       to ba900-Exit.
+*>
+ ba900-Failed.
+     display  SY014 at 2301 with foreground-color 4.
+     if       ws-login-tries < 3
+              go to ba900-Try.
+     move     "Guest"     to Usera.
+     set      CU-Standard to true.
+*>
+ ba900-Exit.
+     close    Users-File.
+ ba900-Exit-No-Close.
+     exit     section.
 *>
  zz060-Convert-Date        section.
 *>********************************
