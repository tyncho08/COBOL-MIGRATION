@@ -68,6 +68,8 @@
 *>                        ST505.
 *>                        ST506.
 *>                        ST507.
+*>                        ST508.
+*>                        ST509.
 *>**
 *> Changes:
 *> 29/06/09 vbc - .00 Written in Cobol from scratch against v2 specs.
@@ -98,6 +100,9 @@
 *>                    in 2 instances.
 *> 04/02/25 vbc - .12 Extra warning display before proceding regarding cleardown
 *>                       on TD and other fields.
+*> 09/08/26 vbc - .13 Added Stock-History-Archive, written one record per item
+*>                    immediately before the monthly/YTD history fields are
+*>                    zeroised, so a year's movement history is not simply lost.
 *>
 *>*************************************************************************
 *>
@@ -147,6 +152,12 @@
      select   Temp-Stock-File      assign  file-9
                                    access  sequential
                                    status  fs-reply.
+*>
+*> Archive of Stock-History before it is zeroised below, 1 rec per item.
+     select   Stock-History-Archive assign  file-45
+                                   access  sequential
+                                   organization line sequential
+                                   status  fs-reply.
 
  data                    division.
 *>================================
@@ -158,6 +169,27 @@
  fd  Temp-Stock-File.
  01  Temp-Stock-Record.
      03  filler          pic x(400).
+*>
+ fd  Stock-History-Archive.
+*>
+ 01  Arc-Stock-Hist-Record.
+     03  Arc-Hist-Stock-Key          pic x(13).
+     03  Arc-Hist-Desc               pic x(32).
+     03  Arc-Hist-Archive-Date       pic x(10).
+     03  Arc-Hist-Last-Actual-Cost   pic 9(7)v99     comp-3.
+     03  Arc-Hist-Construct-Bundle   pic 9(6)        comp.
+     03  Arc-Hist-Under-Construction pic 9(6)        comp.
+     03  Arc-Hist-Work-in-Progress   pic 9(6)        comp.
+     03  Arc-Hist-Mthly-Totals.
+         05  Arc-Hist-Adds           pic 9(8)        comp.
+         05  Arc-Hist-Deducts        pic 9(8)        comp.
+         05  Arc-Hist-Wip-Adds       pic 9(8)        comp.
+         05  Arc-Hist-Wip-Deds       pic 9(8)        comp.
+     03  Arc-Hist-History-Data.
+         05  Arc-Hist-TD-Adds        pic 9(8)  comp  occurs 12.
+         05  Arc-Hist-TD-Deds        pic 9(8)  comp  occurs 12.
+         05  Arc-Hist-TD-Wip-Adds    pic 9(8)  comp  occurs 12.
+         05  Arc-Hist-TD-Wip-Deds    pic 9(8)  comp  occurs 12.
 *>
  working-storage section.
 *>-----------------------
@@ -175,6 +207,7 @@
      03  ws-22-lines     binary-char  unsigned   value zero.
      03  ws-23-lines     binary-char  unsigned   value zero.
      03  ws-env-lines    pic 999                 value zero.
+     03  ws-hist-recs    pic 9(6)       comp     value zero.
 *>
  01  ws-date-formats.
      03  ws-swap             pic xx.
@@ -241,6 +274,8 @@
      03  ST505          pic x(55) value "ST505 Error: Length of Stock File not same as Temp File".
      03  ST506          pic x(30) value "ST506 Error opening Stock File".
      03  ST507          pic x(47) value "ST507 Cobol Files not used, only RDB - Aborting".
+     03  ST508          pic x(38) value "ST508 Error opening History Archive  ".
+     03  ST509          pic x(38) value "ST509 Error writing History Archive  ".
 *>
  01  Error-Code         pic 999    value zero.
 *>
@@ -356,6 +391,21 @@
               display ST003   at line ws-lines col 01
               accept ws-reply at line ws-lines col 30
               go to aa999-Exit.
+*>
+     open     extend Stock-History-Archive.
+     if       fs-reply not = zero             *> just in case extend wont create
+              close Stock-History-Archive     *>  a non-existent file
+              open output Stock-History-Archive.
+     if       fs-reply not = zero
+              display ST508 at line ws-23-lines col 1 with foreground-color 4 highlight
+              display fs-reply at line ws-23-lines col 38 with foreground-color 2 highlight
+              perform  ba030-Eval-Status
+              display Eval-Msg at line ws-23-lines col 41 with foreground-color 2 highlight
+              display ST003   at line ws-lines col 01
+              accept ws-reply at line ws-lines col 30
+              perform Stock-Close
+              close Temp-Stock-File
+              go to aa999-Exit.
 *>
      display  "Updating your Stock file as requested" at 1210 with foreground-color 2 highlight erase eol.
 *>
@@ -380,12 +430,43 @@
      if       FS-Reply = 10
               perform Stock-Close
               close Temp-Stock-File
+              close Stock-History-Archive
               display "Stock in : " at 1401 with erase eol
               display a  at 1412
               display  "temp stock out : " at 1431
               display b at 1448
+              display "History recs archived : " at 1501
+              display ws-hist-recs at 1526
               move   zero to a b
               go to ba010-Build-Stock.
+*>
+*> Archive the history about to be zeroised below, before losing it.
+*>
+     move     WS-Stock-Key            to Arc-Hist-Stock-Key.
+     move     WS-Stock-Desc           to Arc-Hist-Desc.
+     move     ws-Conv-Date            to Arc-Hist-Archive-Date.
+     move     Stock-Last-Actual-Cost  to Arc-Hist-Last-Actual-Cost.
+     move     Stock-Construct-Bundle   to Arc-Hist-Construct-Bundle.
+     move     Stock-Under-Construction to Arc-Hist-Under-Construction.
+     move     Stock-Work-in-Progress   to Arc-Hist-Work-in-Progress.
+     move     Stock-Adds              to Arc-Hist-Adds.
+     move     Stock-Deducts           to Arc-Hist-Deducts.
+     move     Stock-Wip-Adds          to Arc-Hist-Wip-Adds.
+     move     Stock-Wip-Deds          to Arc-Hist-Wip-Deds.
+     move     Stock-History-Data      to Arc-Hist-History-Data.
+     write     Arc-Stock-Hist-Record.
+     if       fs-Reply not = zero
+              display ST509 at line ws-23-lines col 1 with foreground-color 4 highlight
+              display fs-reply at line ws-23-lines col 39 with foreground-color 2 highlight
+              perform  ba030-Eval-Status
+              display Eval-Msg at line ws-23-lines col 42 with foreground-color 2 highlight
+              display ST003   at line ws-lines col 01
+              accept ws-reply at line ws-lines col 30
+              perform Stock-Close
+              close Temp-Stock-File
+              close Stock-History-Archive
+              go to ba999-Exit.
+     add      1 to ws-hist-recs.
 *>
      compute  Stock-Value = Stock-Held * Stock-Cost.
 *>
