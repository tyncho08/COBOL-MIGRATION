@@ -5,6 +5,7 @@
 *>*******************************************
 *> 237 bytes 26/03/09
 *> 26/02/12 chngd bins to comps 4 sql, total size might be wrong
+*> 08/08/26 vbc - 286 bytes, added Pay-Appr-* group, see wspay.cob.
 *>
  fd  Pay-File.
 *>
@@ -24,4 +25,13 @@
          05  Pay-Value       pic s9(7)v99    comp-3.
          05  Pay-Deduct      pic s999v99     comp-3.
          05  Pay-Invoice     pic x(10).
+     03  Pay-Appr-Status     pic x           value space.
+         88  Pay-Appr-Pending            value space "P".
+         88  Pay-Appr-Approved           value "A".
+         88  Pay-Appr-Rejected           value "R".
+     03  Pay-Appr-Reqd       pic 9          value zero.
+     03  Pay-Appr-Given      pic 9          value zero.
+     03  Pay-Appr-Log                       occurs 3.
+         05  Pay-Appr-By         pic x(8).
+         05  Pay-Appr-Date       pic 9(8)  comp.
 *>
