@@ -0,0 +1,38 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For The Outgoing Mail   *
+*>  Queue                                   *
+*>                                          *
+*>*******************************************
+*> New 08/08/26 vbc - Replaces each caller (sl110, sl190, pl960) hand
+*>                    building its own subject/body text and calling
+*>                    sendsomemail there and then.  Callers now write a
+*>                    queue record naming a template code plus up to
+*>                    three merge values, and mailq (see mailq.cbl)
+*>                    resolves the wording from its own
+*>                    Mail-Template-Table and actually sends it,
+*>                    updating the record's status. Queuing decouples message
+*>                    text (data driven) from the mail transport and
+*>                    means a send that fails (mail server down etc)
+*>                    is left on file (Mq-Failed) to retry rather than
+*>                    silently lost.
+*>
+ fd  Mail-Queue-File.
+*>
+ 01  Mail-Queue-Record.
+     03  Mq-Seq-No                binary-long.               *> Key, assigned when queued.
+     03  Mq-Queued-Date           binary-long.               *> ccyymmdd.
+     03  Mq-Queued-Time           binary-long.               *> hhmmsscc.
+     03  Mq-Template-Code         pic x(4).                  *> Mail-Template-Table lookup.
+     03  Mq-To                    pic x(64).
+     03  Mq-From                  pic x(64).
+     03  Mq-Merge-1               pic x(64).
+     03  Mq-Merge-2               pic x(64).
+     03  Mq-Merge-3               pic x(64).
+     03  Mq-Attachment            pic x(256).
+     03  Mq-Status                pic x.
+         88  Mq-Queued                     value "Q".
+         88  Mq-Sent                       value "S".
+         88  Mq-Failed                     value "F".
+     03  Mq-Sent-Date             binary-long.               *> ccyymmdd, zero until sent.
+     03  filler                   pic x(20).                 *> expansion.
