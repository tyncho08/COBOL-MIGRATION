@@ -0,0 +1,22 @@
+      *>*******************************************
+      *>                                          *
+      *>  Working Storage For The Purchase        *
+      *>  Payment Approval-Tier Table             *
+      *>*******************************************
+      *> Same shape as Approval-Tier-Record in fdapprv.cob, for use as
+      *> a work area independent of the FD, plus an in-memory table
+      *> that pl921 and pl910 load the whole file into, same
+      *> convention as Standing-Journal-Table (wsstdjnl.cob).
+      *> 08/08/26 vbc - New.
+      *>
+       01  WS-Approval-Tier-Record.
+           03  WS-At-Seq           pic 99.
+           03  WS-At-Threshold     pic 9(7)v99.
+           03  WS-At-Levels-Reqd   pic 9.
+           03  filler              pic x(02).
+      *>
+       01  Approval-Tier-Table-Ctl.
+           03  At-Count            pic 99          value zero.
+           03  Approval-Tier-Table     occurs 10 times indexed by at-x.
+               05  Tab-At-Threshold    pic 9(7)v99.
+               05  Tab-At-Levels-Reqd  pic 9.
