@@ -9,6 +9,11 @@
 *> 13/09/15 changed 4 SQL Mig.
 *>  taken from fdpl.cob 23/07/16
 *> 15/01/18 Added Purch-Stats-Date with filler space.
+*> 08/08/26 Added Purch-Remit/Email-Remittance into filler space,
+*>          for e-mailed remittance advices.
+*> 09/08/26 Added Purch-Price-Variance-Cnt into filler space, counts
+*>          pl060 three-way-match price variances for this supplier,
+*>          for the pl200 supplier performance scorecard.
 *>
  01  WS-Purch-Record.
      03  WS-Purch-Key        pic x(7).
@@ -51,5 +56,10 @@
          05  PTurnover-q     pic s9(8)v99   comp-3 occurs  4.
      03  Purch-Unapplied     pic s9(8)v99   comp-3.
      03  Purch-Stats-Date    pic 9(4).             *> added 15/01/18.
-     03  filler              pic x(12).
+     03  Purch-Currency      pic x(3)  value "GBP". *> added 08/08/26, ISO code, home = GBP.
+     03  Purch-Exch-Rate     pic 9(3)v9(6) comp-3   value 1.0. *> rate to convert to home currency.
+     03  Purch-Remit         pic 9.                *> added 08/08/26, into filler, no rec size change.
+         88  Email-Remittance            value 1.
+     03  Purch-Price-Variance-Cnt
+                             pic 9(4) comp-3.      *> added 09/08/26, into filler, no rec size change.
 *>
