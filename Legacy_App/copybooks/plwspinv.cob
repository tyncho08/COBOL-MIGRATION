@@ -4,6 +4,7 @@
 *>     Temporary processing.                *
 *>*******************************************
 *> record size 100 bytes  06/05/17   26/03/09
+*>             108 bytes  08/08/26 added ih-currency/ih-exch-rate.
 *>
  01  PInvoice-Header.
      03  ih-prime.   *> 42 bytes  +1 06/05/17
@@ -41,6 +42,7 @@
              88  pending               values "P" "p".
              88  invoiced              values "I" "i".
              88  applied               values "Z" "z".
+             88  held-for-approval     values "H" "h".  *> awaiting release to supplier.
          05  ih-lines         binary-char.
          05  ih-deduct-days   binary-char.  *> 43
          05  ih-deduct-amt    pic 999v99    comp.  *> 4
@@ -51,6 +53,8 @@
              88  day-booked            values "B" "b" .
          05  ih-update        pic x.
              88  ih-analyised          values "Z" "z".
+         05  ih-currency      pic x(3)       value "GBP".  *> added 08/08/26.
+         05  ih-exch-rate     pic 9(3)v9(6) comp-3 value 1.0. *> rate to home currency at posting.
 *>
 *>         05  filler           pic x.
 *>         05 filler pic x(29).  *> not used for WS as its a filler 2 match header
