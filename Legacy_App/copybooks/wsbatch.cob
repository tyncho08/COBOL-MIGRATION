@@ -9,6 +9,8 @@
 *>   but function length (Batch-record) says 98?
 *> 06/01/17 vbc - WS Batch taken from fdBatch for RDB.
 *> 09/01/17 vbc - Added batch-key9.
+*> 08/08/26 vbc - Added Batch-User/Batch-Term, who set the batch up,
+*>                for the new Batch Posting Audit Report.
 *>
  01  WS-Batch-Record.
      03  WS-Batch-Key.
@@ -52,4 +54,7 @@
          05  Batch-Def-Code  pic xx.
          05  Batch-Def-Vat   pic x.
      03  Batch-Start         pic 9(5).
+*>
+     03  Batch-User          pic x(32).
+     03  Batch-Term          pic 9.
 *>
