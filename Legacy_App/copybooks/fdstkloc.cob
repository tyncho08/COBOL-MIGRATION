@@ -0,0 +1,24 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For Stock Location      *
+*>  (multi-warehouse/multi-location) Qtys   *
+*>                                          *
+*>*******************************************
+*> New 09/08/26 vbc - One record per Stock-Key/Location combination,
+*>                    holding the quantity physically held at that one
+*>                    location.  Stock-Held on Stock-Record (fdstock.cob)
+*>                    remains the cross-location total and is unaffected
+*>                    by this file - a Stock-Key not (yet) broken down by
+*>                    location simply has no records here at all, and
+*>                    WS-Stock-Location (fdstock.cob/wsstock.cob) continues
+*>                    to show its single, traditional "home" location.
+*>
+ fd  Stock-Location-File.
+*>
+ 01  Stock-Loc-Record.
+     03  Sloc-Key.
+         05  Sloc-Product         pic x(13).                *> Stock-Key.
+         05  Sloc-Location        pic x(10).                *> Warehouse/location code.
+     03  Sloc-Qty-On-Hand         binary-long.
+     03  Sloc-Last-Move-Date      binary-long.    *> days-since-1601, see u-bin/maps04.
+     03  filler                   pic x(10).                 *> expansion.
