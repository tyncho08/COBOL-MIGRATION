@@ -0,0 +1,17 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For The Print Spool     *
+*>  Job History Log (Text, Tab-Separated)   *
+*>                                          *
+*>*******************************************
+*> rec size 250 bytes - one line per print job submitted through any
+*> of the print-spool-command*.cob / irsprint-spool-command*.cob
+*> copybooks, appended by their archive-and-log shell step.  Fields,
+*> each separated by a tab, are Timestamp (date +%Y%m%d%H%M%S%N),
+*> Spool-Name (prt-1/prt-2) & Archive-Path (the timestamped copy of
+*> the print file kept alongside this log) - see Remarks in sys005.cbl.
+*> 09/08/26 vbc - New file.
+*>
+ fd  Print-History-File.
+*>
+ 01  Print-History-Record       pic x(250).
