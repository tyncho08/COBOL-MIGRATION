@@ -18,6 +18,8 @@
 *> 30/03/24 vbc - New field Stock-Arrived-Date (within a filler)
 *>                also updated fdstock.cob.
 *> 04/02/25 vbc - Added WS- to Stock-Location.
+*> 08/08/26 vbc - New field Stock-Serial-Tracked (within the expansion
+*>                filler), also updated fdstock.cob - see there.
 *>
  01  WS-Stock-Record.
      03  WS-Stock-Key             pic x(13).
@@ -72,5 +74,8 @@
              07  Stock-TD-Deds     pic 9(8)   comp    occurs 12. *> binary-long
              07  Stock-TD-Wip-Adds pic 9(8)   comp    occurs 12. *> binary-long
              07  Stock-TD-Wip-Deds pic 9(8)   comp    occurs 12. *> binary-long     *> 48 (x4) = 192 == 385
-     03  filler                   pic x(15).                          *>400  expansion
+     03  Stock-Serial-Tracked     pic x.                     *> 08/08/26, Y/N.
+         88  Stock-Is-Serial-Tracked        value "Y".
+         88  Stock-Not-Serial-Tracked       value "N", " ".
+     03  filler                   pic x(14).                          *>400  expansion
 *>
