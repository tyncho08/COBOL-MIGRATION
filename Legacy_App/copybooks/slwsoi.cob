@@ -26,6 +26,7 @@
 *>                              *  5  =  Payment                  *
 *>                              *  6  =  Journal-Unapplied Cash   *
 *>                              *  7  =  Journal Type B (Not Used)*
+*>                              *  8  =  Contra (Cust/Supp Offset)*
 *>                              *  9  =  Old Payments             *
 *>                              ***********************************
 *>
