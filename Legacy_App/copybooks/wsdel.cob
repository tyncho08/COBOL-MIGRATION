@@ -3,8 +3,14 @@
 *>    WS Definition For The Delivery File   *
 *>                                          *
 *>*******************************************
-*> 133 bytes 26/03/09
+*> 135 bytes 08/08/26
 *> 06/01/17 vbc - Taken from fsdel.cob
+*> 08/08/26 vbc - Added Deliv-Addr-Seq to the key so a customer (or
+*>                supplier) can have more than one Delivery Address
+*>                record.  Seq zero is the original/primary address,
+*>                unchanged for every existing caller that never sets
+*>                it; seq 01-09 are additional addresses maintained by
+*>                sl096.  Notes records stay single, always seq zero.
 *>
  01  WS-Delivery-Record.
      03  WS-Deliv-Key.
@@ -13,6 +19,7 @@
              88  Deliv-Key-Notes               value "N".
          05  WS-Deliv-Sales-Key.
            07  Deliv-Purchase-Key  pic x(7).
+         05  WS-Deliv-Addr-Seq        pic 9(02)  value zero.
      03  Deliv-Name                pic x(30).
      03  Deliv-Address.
          05  Deliv-Addr1           pic x(48).
