@@ -0,0 +1,11 @@
+*>
+*> New 09/08/26 vbc - Select for Users-File (fdusers.cob), the per-user
+*> login/role table maintained by sys003 and read by general, purchase,
+*> stock & irs at start up when Param-Restrict = "Y".
+*>
+     select  Users-File
+                             assign               File-44
+                             access               dynamic
+                             organization         indexed
+                             status               Fs-Reply
+                             record key           Users-Id.
