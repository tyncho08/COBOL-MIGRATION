@@ -7,6 +7,7 @@
 *>             126 bytes 15/12/11 to match fdinv2
 *>             129 bytes 22/12/11
 *>             100 bytes 29/12/17.
+*>             108 bytes 08/08/26 added invoice-currency/invoice-exch-rate.
 *> fd  invoice-file.
 *>
  01  WS-Pinvoice-record.
@@ -19,4 +20,6 @@
      03  invoice-type    pic 9.
      03  filler          pic x(10).     *> 42 to here.
      03  filler          pic x(58).
+     03  invoice-currency    pic x(3)      value "GBP".
+     03  invoice-exch-rate   pic 9(3)v9(6) comp-3  value 1.0.
 *>
