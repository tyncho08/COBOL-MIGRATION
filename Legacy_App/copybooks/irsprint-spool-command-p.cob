@@ -1,8 +1,14 @@
 *>
 *>  Portrait
+*>
+*> 09/08/26 vbc - Prefixed the command with an archive-copy-&-log step,
+*>                see print-spool-command.cob.
 *>
  01  Print-Report.
-     03  filler          pic x(117)     value
+     03  filler          pic x(283)     value
+     "d=${ACAS_LEDGERS:-.}/print-spool-history; mkdir -p $d; " &
+     "t=$(date +%Y%m%d%H%M%S%N); cp prt-1 $d/prt-1.$t; " &
+     "printf '%s\t%s\t%s\n' $t prt-1 $d/prt-1.$t >> $d/history.log; " &
      "lpr -r -o 'orientation-requested=3 page-left=48 page-top=24 " &
      "page-right=24 sides=two-sided-long-edge cpi=12 lpi=8' -P ".
      03  PSN             pic x(48)      value "HPLJ4TCP ".  *> This is the Cups print spool, change it for yours
