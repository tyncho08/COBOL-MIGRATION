@@ -0,0 +1,21 @@
+      *>*******************************************
+      *>                                          *
+      *>  File Definition For The Purchase        *
+      *>  Payment Approval-Tier Table             *
+      *>*******************************************
+      *> rec size 14 bytes - flat, rewritten in full by pl921 each time
+      *> it is saved, one row per approval tier, held in ascending
+      *> At-Threshold order, so pl910 can look up how many distinct
+      *> approvals a generated payment of a given gross value needs
+      *> before pl940 is allowed to post it. A payment at or below the
+      *> lowest tier's threshold (or if the table is empty) needs no
+      *> approval and goes straight to Approved.
+      *> 08/08/26 vbc - New.
+      *>
+       fd  Approval-Tier-File.
+      *>
+       01  Approval-Tier-Record.
+           03  At-Seq              pic 99.
+           03  At-Threshold        pic 9(7)v99.
+           03  At-Levels-Reqd      pic 9.
+           03  filler              pic x(02).
