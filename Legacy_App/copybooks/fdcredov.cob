@@ -0,0 +1,25 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For The Sales Credit    *
+*>  Limit Override Audit Log                *
+*>                                          *
+*>*******************************************
+*> rec size 132 bytes - flat append only audit trail, same style as
+*> fh-logger.txt (see fhlogger.cbl), not an ISAM master file.
+*> 08/08/26 vbc - New, records every credit-limit hard-stop override
+*>                taken at sales invoice entry (sl910).
+*>
+ fd  Cred-Override-File.
+*>
+ 01  Cred-Override-Record.
+     03  CO-Date             pic 9(8).
+     03  CO-Time             pic 9(8).
+     03  CO-User             pic x(32).
+     03  CO-Customer         pic x(7).
+     03  CO-Invoice          pic 9(8).
+     03  CO-Credit-Limit     pic s9(8)v99.
+     03  CO-Balance-B4       pic s9(8)v99.
+     03  CO-Invoice-Value    pic s9(8)v99.
+     03  CO-Reason           pic x(30).
+     03  filler              pic x(19).
+*>
\ No newline at end of file
