@@ -6,6 +6,14 @@
 *>*******************************************
 *> record size 129 bytes 22/12/11
 *>           = 100 less filler err. 06/05/17 item-nos > 99 from bin-char
+*>           = 108 bytes 09/08/26, added Invoice-Currency/Invoice-Exch-
+*>             Rate appended after the original 100-byte body (not
+*>             carved out of the middle filler) so they land at the
+*>             same offset as Invoice-Header's ih-currency/ih-exch-rate
+*>             below - a prior attempt shrank the filler and inserted
+*>             them mid-record, which left the two redefinitions
+*>             describing different bytes and silently dropped the new
+*>             fields on any group-move of Invoice-Header.
 *>
  01  WS-PInvoice-Record.
      03  Invoice-Key.
@@ -17,8 +25,10 @@
      03  Invoice-Type     pic 9.
      03  filler           pic x(10).
      03  filler           pic x(58).     *> was x(88).  now rec  100
+     03  Invoice-Currency  pic x(3)       value "GBP".      *> added 09/08/26, offset matches ih-currency.
+     03  Invoice-Exch-Rate pic 9(3)v9(6) comp-3 value 1.0.   *> added 09/08/26, offset matches ih-exch-rate.
 *>
- 01  Invoice-Header redefines WS-PInvoice-Record.   *> 100 bytes
+ 01  Invoice-Header redefines WS-PInvoice-Record.   *> 108 bytes
      03  ih-invoice       pic 9(8).
      03  ih-test          pic 99.    *> was binary-char.
      03  ih-supplier.
@@ -41,6 +51,7 @@
          88  pending     values "p" "P".
          88  invoiced    values "i" "I".
          88  applied     values "z" "Z".
+         88  held-for-approval values "h" "H".  *> awaiting release to supplier.
      03  ih-lines         binary-char.
      03  ih-deduct-days   binary-char.
      03  ih-deduct-amt    pic 999v99    comp.
@@ -51,6 +62,8 @@
          88  day-booked             values "b" "B".
      03  ih-update        pic x.
          88  ih-analyised           values "z" "Z".
+     03  ih-currency      pic x(3)       value "GBP".      *> added 09/08/26, matches plwspinv.cob.
+     03  ih-exch-rate     pic 9(3)v9(6) comp-3 value 1.0.   *> added 09/08/26, matches plwspinv.cob.
 *>     03  filler           pic x(30).          *> This appears to be empty of data on all rec types. 06/05/17
 *>
  01  Invoice-Line  redefines WS-PInvoice-Record.     *> 75 bytes 06/05/17, 74 bytes 22/12/11
