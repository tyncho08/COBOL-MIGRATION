@@ -0,0 +1,43 @@
+      *>*******************************************
+      *>                                          *
+      *>  File Definition For The Stock Item      *
+      *>  Import Field-Mapping Table              *
+      *>                                          *
+      *>*******************************************
+      *> rec size 22 bytes - flat, rewritten in full by st062 each time
+      *> it is saved, one record per source field in a comma delimited
+      *> import file, in the order that field appears in that file, so
+      *> st061 can import a new site's stock extract just by having its
+      *> mapping set up here rather than by hand coding & recompiling a
+      *> one-off copy of st060 for every different old-system layout.
+      *> 08/08/26 vbc - New.
+      *>
+       fd  Stock-Map-File.
+      *>
+       01  Stock-Map-Record.
+           03  Map-Seq             pic 99.
+           03  Map-Target          pic 99.
+      *>       01 = Stock-Key            (K)
+      *>       02 = Stock-Abrev-Key      (K, blank source = auto-generate)
+      *>       03 = Stock-Desc           (A)
+      *>       04 = Stock-ReOrder-Pnt    (N)
+      *>       05 = Stock-Std-ReOrder    (N)
+      *>       06 = Stock-Back-Ordered   (N)
+      *>       07 = Stock-On-Order       (N)
+      *>       08 = Stock-Held           (N)
+      *>       09 = Stock-Pre-Sales      (N)
+      *>       10 = Stock-Retail         (M)
+      *>       11 = Stock-Cost           (M)
+      *>       12 = Stock-Value          (M)
+      *>       13 = Stock-Order-Date     (D)
+      *>       14 = Stock-Order-Due      (D)
+      *>       99 = Ignore this source field
+           03  Map-Type            pic x.
+               88  Map-Is-Key                value "K".
+               88  Map-Is-Alpha              value "A".
+               88  Map-Is-Number             value "N".
+               88  Map-Is-Money              value "M".
+               88  Map-Is-Date               value "D".
+               88  Map-Is-Ignored            value "I".
+           03  Map-Description     pic x(16).
+           03  filler              pic x.
