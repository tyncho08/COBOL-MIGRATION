@@ -0,0 +1,25 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For The Users File      *
+*>  (Per-User Role-Based Access Control)    *
+*>                                          *
+*>*******************************************
+*> rec size 76 bytes new 09/08/26
+*> 09/08/26 vbc - New file, one record per login, Users-Password held
+*>                obfuscated via maps01, Users-Role drives the System
+*>                Set Up (option Z) gate instead of Param-Restrict alone.
+*>
+ fd  Users-File.
+*>
+ 01  Users-Record.
+     03  Users-Key.
+         05  Users-Id             pic x(8).
+     03  Users-Name               pic x(30).
+     03  Users-Password           pic x(4).
+     03  Users-Role               pic x.
+         88  Users-Admin                     value "A".
+         88  Users-Standard                  value "S".
+     03  Users-Active              pic x.
+         88  Users-Is-Active                 value "Y".
+     03  filler                    pic x(32).
+*>
