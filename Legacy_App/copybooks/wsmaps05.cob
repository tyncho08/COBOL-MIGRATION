@@ -0,0 +1,13 @@
+       >>source free
+*>*********
+*> maps05 *
+*>*********
+*> 09/08/26 vbc - New, reversible byte obfuscation of RDBMS-Passwd
+*>                for storage at rest in the System (parameter) file,
+*>                see acas000 remarks & req for Encrypted storage of
+*>                RDBMS credentials.
+ 01  maps05-ws.
+     03  maps05-function     pic x.
+         88  Maps05-Encode               value "E".
+         88  Maps05-Decode               value "D".
+     03  maps05-text         pic x(12).
