@@ -8,9 +8,14 @@
 *>    before deleting prt-1 file.
 *>    You will need to amend the spooling system command see notes in sl930
 *>
+*> 09/08/26 vbc - Both commands prefixed with an archive-copy-&-log
+*>                step, see print-spool-command.cob.
 *>
  01  Print-Report.                               *> print out picking/delivery notes but do NOT delete print file
-     03  filler          pic x(114)     value
+     03  filler          pic x(254)     value
+     "d=${ACAS_LEDGERS:-.}/print-spool-history; mkdir -p $d; " &
+     "t=$(date +%Y%m%d%H%M%S%N); cp prt-1 $d/prt-1.$t; " &
+     "printf '%s\t%s\t%s\n' $t prt-1 $d/prt-1.$t >> $d/history.log; " &
      "lpr -o 'orientation-requested=3 page-left=48 page-top=24 " &
      "page-right=24 cpi=12 lpi=8' -P ".
      03  PSN2            pic x(48)      value "Smart_Tank_7300-2 ". *> This is the Cups print spool for the dispatch Dept., change it for yours
@@ -18,7 +23,10 @@
 *>
  01  PP-Print-File-Name  pic x(24)      value "prt-1".
  01  Print-Report2.                              *> print out but now delete print file
-     03  filler          pic x(117)     value
+     03  filler          pic x(257)     value
+     "d=${ACAS_LEDGERS:-.}/print-spool-history; mkdir -p $d; " &
+     "t=$(date +%Y%m%d%H%M%S%N); cp prt-2 $d/prt-2.$t; " &
+     "printf '%s\t%s\t%s\n' $t prt-2 $d/prt-2.$t >> $d/history.log; " &
      "lpr -r -o 'orientation-requested=3 page-left=48 page-top=24 " &
      "page-right=24 cpi=12 lpi=8' -P ".
      03  PSN             pic x(48)      value "Smart_Tank_7300 ".   *> This is the Cups print spool, change it for yours unless set in system file
