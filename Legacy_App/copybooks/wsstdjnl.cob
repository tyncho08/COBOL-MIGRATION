@@ -0,0 +1,51 @@
+      *>*******************************************
+      *>                                          *
+      *>  Working Storage For The GL Standing     *
+      *>  (Recurring) Journal Definitions Table   *
+      *>                                          *
+      *>*******************************************
+      *> Same shape as Standing-Journal-Record in fdstdjnl.cob, for use
+      *> as a work area independent of the FD, plus an in-memory table
+      *> that gl073 loads the whole file into before it starts
+      *> maintenance, same convention as Stock-Map-Table (wsstmap.cob).
+      *> 08/08/26 vbc - New.
+      *> 09/08/26 vbc - Added WS-Sj-Reversing/Tab-Sj-Reversing.
+      *>
+       01  WS-Standing-Journal-Record.
+           03  WS-Sj-Seq           pic 99.
+           03  WS-Sj-Description   pic x(24).
+           03  WS-Sj-DR-AC         pic 9(6).
+           03  WS-Sj-DR-PC         pic 99.
+           03  WS-Sj-CR-AC         pic 9(6).
+           03  WS-Sj-CR-PC         pic 99.
+           03  WS-Sj-Amount        pic s9(8)v99.
+           03  WS-Sj-Vat-AC        pic 9(6).
+           03  WS-Sj-Vat-PC        pic 99.
+           03  WS-Sj-Vat-Amount    pic s9(8)v99.
+           03  WS-Sj-Frequency     pic x.
+           03  WS-Sj-Active        pic x.
+           03  WS-Sj-Last-Cycle-Run pic 99.
+           03  WS-Sj-Reversing      pic x.
+           03  filler              pic x(04).
+      *>
+       01  Standing-Journal-Table-Ctl.
+           03  Sj-Count            pic 99          value zero.
+           03  Standing-Journal-Table  occurs 20 times indexed by sj-x.
+               05  Tab-Sj-Description pic x(24).
+               05  Tab-Sj-DR-AC       pic 9(6).
+               05  Tab-Sj-DR-PC       pic 99.
+               05  Tab-Sj-CR-AC       pic 9(6).
+               05  Tab-Sj-CR-PC       pic 99.
+               05  Tab-Sj-Amount      pic s9(8)v99.
+               05  Tab-Sj-Vat-AC      pic 9(6).
+               05  Tab-Sj-Vat-PC      pic 99.
+               05  Tab-Sj-Vat-Amount  pic s9(8)v99.
+               05  Tab-Sj-Frequency   pic x.
+                   88  Tab-Sj-Monthly              value "M".
+                   88  Tab-Sj-Quarterly            value "Q".
+                   88  Tab-Sj-Annual               value "Y".
+               05  Tab-Sj-Active      pic x.
+                   88  Tab-Sj-Is-Active            value "Y".
+               05  Tab-Sj-Last-Cycle-Run pic 99.
+               05  Tab-Sj-Reversing   pic x.
+                   88  Tab-Sj-Is-Reversing         value "Y".
