@@ -0,0 +1,13 @@
+*>
+*> Select for the System (parameter) file, file00. Holds the single
+*> active System-Record (params) plus three further record types
+*> (Default/Final/System-Record-4) sharing the same relative file,
+*> each addressed by File-Key-No 1 thru 4 moved into Rrn (wsfnctn.cob)
+*> by the caller before Read/Write/ReWrite - see acas000.cbl.
+*>
+     select  System-File
+                             assign               File-00
+                             access               random
+                             organization         relative
+                             status               Fs-Reply
+                             relative key         Rrn.
