@@ -11,6 +11,8 @@
 *>    after audit-type
 *> 25/07/16 vbc Added Audit-ID for RDBMS key on non ISAM file
 *>              as not used by any keys.
+*> 09/08/26 vbc Added Audit-Reason-Code, for the stock cycle-count
+*>              variance reason entered on st090.
 *>
  fd  Stock-Audit.
 *>
@@ -22,6 +24,7 @@
          88  SL-Del-Record                     value 3.  *> + Inv no.
          88  PL-Add-Record                     value 4.  *> + Purch no.
          88  SL-Credit-Record                  value 5.  *> + Credit note/Inv. no.
+         88  Count-Adjust-Record                value 6.  *> + Reason-Code.
      03  Audit-Stock-Key           pic x(13).
      03  Audit-Invoice-PO          pic 9(8).
      03  Audit-Cr-for-Invoice      pic 9(8).
@@ -32,4 +35,5 @@
      03  Audit-Unit-Cost           pic s9(6)v9999. *>         comp-3.
      03  Audit-Stock-Value-Change  pic s9(8)v99.   *>         comp-3.  *> can be Negative
      03  Audit-No                  pic 9(5).       *>binary-char unsigned.
+     03  Audit-Reason-Code         pic x(2).       *> cycle-count variance reason.
 *>
