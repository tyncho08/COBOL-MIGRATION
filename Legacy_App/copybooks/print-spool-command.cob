@@ -1,8 +1,15 @@
 *>
 *> 2023/02/18 vbc - Added PP-Name and Print-File-Name - Landscape
+*> 09/08/26 vbc - Prefixed the command with an archive-copy-&-log step
+*>                (see print-spool-history/history.log under
+*>                ACAS_LEDGERS) so that sys005 can list & reprint past
+*>                jobs - see Remarks in sys005.cbl.
 *>
  01  Print-Report.
-     03  filler          pic x(117)     value
+     03  filler          pic x(283)     value
+     "d=${ACAS_LEDGERS:-.}/print-spool-history; mkdir -p $d; " &
+     "t=$(date +%Y%m%d%H%M%S%N); cp prt-1 $d/prt-1.$t; " &
+     "printf '%s\t%s\t%s\n' $t prt-1 $d/prt-1.$t >> $d/history.log; " &
      "lpr -r -o 'orientation-requested=4 page-left=21 page-top=24 " &   *> was 48 - 28/4/24 18mm from Top of page
      "page-right=10 sides=two-sided-long-edge cpi=12 lpi=8' -P ".
      03  PSN             pic x(48)      value "Smart_Tank_7300 ".  *> This is the Cups print spool, change it for yours
