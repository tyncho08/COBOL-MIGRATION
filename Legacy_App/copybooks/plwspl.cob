@@ -9,6 +9,12 @@
 *> 13/09/15 changed 4 SQL Mig.
 *>  taken from fdpl.cob 23/07/16
 *> 15/01/18 Added Purch-Stats-Date with filler space.
+*> 09/08/26 Added purch-price-variance-cnt into filler space, counts
+*>          pl060 three-way-match price variances for this supplier,
+*>          for the pl200 supplier performance scorecard.
+*> 09/08/26 Added purch-remit, missing from this copy though it was
+*>          added to wspl.cob 08/08/26 - brought record layout back
+*>          into line across fdpl/wspl/plwspl.
 *>
 *> fd  Purchase-File.
 *>
@@ -53,5 +59,10 @@
          05  Pturnover-Q     pic s9(8)v99   comp-3 occurs  4.
      03  Purch-Unapplied     pic s9(8)v99   comp-3.
      03  Purch-Stats-Date    pic 9(4).             *> added 03/06/23 from wspl.
-     03  filler              pic x(12).
+     03  Purch-Currency      pic x(3)  value "GBP". *> added 08/08/26, ISO code, home = GBP.
+     03  Purch-Exch-Rate     pic 9(3)v9(6) comp-3   value 1.0. *> rate to convert to home currency.
+     03  purch-remit         pic 9.                *> added 09/08/26, into filler, no rec size change.
+         88  email-remittance            value 1.
+     03  purch-price-variance-cnt
+                             pic 9(4) comp-3.      *> added 09/08/26, into filler, no rec size change.
 *>
