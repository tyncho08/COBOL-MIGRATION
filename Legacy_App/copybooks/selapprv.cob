@@ -0,0 +1,9 @@
+      *>
+      *> New 08/08/26 vbc - Select for Approval-Tier-File (fdapprv.cob),
+      *> a small maintained table rewritten in full on each save by
+      *> pl921, same convention as Standing-Journal-File
+      *> (selstdjnl.cob/fdstdjnl.cob).
+      *>
+     select  Approval-Tier-File  assign  File-43
+                             organization  line sequential
+                             status        At-Fs-Reply.
