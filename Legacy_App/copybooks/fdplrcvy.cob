@@ -0,0 +1,28 @@
+      *>*******************************************
+      *>                                          *
+      *>  File Definition For The Purchase Order  *
+      *>  Data Entry Checkpoint/Recovery Log      *
+      *>                                          *
+      *>*******************************************
+      *> rec size 45 bytes - flat append only recovery trail, same
+      *> style as fh-logger.txt (see fhlogger.cbl) and Cred-Override-
+      *> File (fdcredov.cob), not an ISAM master file.
+      *> 08/08/26 vbc - New, records folio Nos allocation (S) and
+      *>                successful completion (C) for pl020's order
+      *>                entry so an abnormal termination (or a mid-
+      *>                entry cancel) leaves a trace of any folio Nos
+      *>                that was taken from Next-Folio but never
+      *>                written to the Folio (Invoice) file.
+      *>
+       fd  PL-Recovery-File.
+      *>
+       01  PL-Recovery-Record.
+           03  PR-Date             pic 9(8).
+           03  PR-Time             pic 9(8).
+           03  PR-Term             pic 9.
+           03  PR-Supplier         pic x(7).
+           03  PR-Folio            pic 9(8).
+           03  PR-Status           pic x.
+               88  PR-Started              value "S".
+               88  PR-Completed            value "C".
+           03  filler              pic x(19).
