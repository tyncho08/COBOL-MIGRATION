@@ -5,9 +5,14 @@
 *>                  otherwise use cpi-11.5 12.5 ish pitch
 *> 2024/01/14 vbc - Chnaged cpi from 8 to 6 to give 6 lines per inch
 *>                  to see if it looks any better.
+*> 09/08/26 vbc - Prefixed the command with an archive-copy-&-log step,
+*>                see print-spool-command.cob.
 *>
  01  Print-Report.
-     03  filler          pic x(121)     value
+     03  filler          pic x(285)     value
+     "d=${ACAS_LEDGERS:-.}/print-spool-history; mkdir -p $d; " &
+     "t=$(date +%Y%m%d%H%M%S%N); cp prt-1 $d/prt-1.$t; " &
+     "printf '%s\t%s\t%s\n' $t prt-1 $d/prt-1.$t >> $d/history.log; " &
      "lpr -r -o 'orientation-requested=3 page-left=21 page-top=24 " &  *> was 48 18mm from top
      "page-right=10 sides=one-sided fit-to-page cpi=12 lpi=6' -P ".
      03  PSN             pic x(48)      value "Smart_Tank_7300 ".
