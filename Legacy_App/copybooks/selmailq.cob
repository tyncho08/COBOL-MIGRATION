@@ -0,0 +1,9 @@
+*>
+*> New 08/08/26 vbc - Select for Mail-Queue-File (fdmailq.cob).
+*>
+     select  Mail-Queue-File
+                             assign               File-41
+                             access               dynamic
+                             organization         indexed
+                             status               Fs-Reply
+                             record key           Mq-Seq-No.
