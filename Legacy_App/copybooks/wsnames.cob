@@ -7,6 +7,20 @@
 *> 04/12/16 vbc - Added irs055 sort file as file-38.
 *> 09/05/23 vbc - Added PL & SL autogen (files04, 30 increased count to 38
 *> 16/03/24 vbc - Added Sales Bo-Stk-Itm as file31  increased count to 39
+*> 08/08/26 vbc - Added Suggested PO file as file39 increased count to 40
+*> 08/08/26 vbc - Added Stock-Serial-File as file40 and Mail-Queue-File
+*>                as file41, increased count to 42.
+*> 08/08/26 vbc - Added Standing-Journal-File as file42, increased
+*>                count to 43, for GL recurring/standing journals.
+*> 08/08/26 vbc - Added Approval-Tier-File as file43, increased
+*>                count to 44, for the Purchase Payments approval
+*>                workflow.
+*> 09/08/26 vbc - Added Users-File as file44, increased count to 45,
+*>                for per-user role-based access control (sys003).
+*> 09/08/26 vbc - Added Stock-History-Archive as file45, increased
+*>                count to 46, for st050's pre-cleardown archive.
+*> 09/08/26 vbc - Added Stock-Location-File as file46, increased
+*>                count to 47, for st100's multi-location quantities.
 *>
  01  File-Defs.
      02  file-defs-a.
@@ -50,8 +64,16 @@
          03  file-36          pic x(532)  value "irspost.dat".         *>   IRS ex file 4
          03  file-37          pic x(532)  value "irsfinal.dat".        *>   IRS ex file 5
          03  file-38          pic x(532)  value "postsort.dat".        *>   IRS ex irs055 sort file.
+         03  file-39          pic x(532)  value "sugpord.dat".         *>   Suggested Purchase Order file, New 08/08/26.
+         03  file-40          pic x(532)  value "stkser.dat".          *>   Stock Serial/Lot traceability, New 08/08/26.
+         03  file-41          pic x(532)  value "mailq.dat".           *>   Mail Queue, New 08/08/26.
+         03  file-42          pic x(532)  value "stdjnl.dat".         *>   GL Standing Journal defs, New 08/08/26.
+         03  file-43          pic x(532)  value "apprvtr.dat".        *>   Payment Approval Tiers, New 08/08/26.
+         03  file-44          pic x(532)  value "users.dat".          *>   Per-user login/role file, New 09/08/26.
+         03  file-45          pic x(532)  value "sthist.dat".         *>   Stock History Archive, New 09/08/26.
+         03  file-46          pic x(532)  value "stkloc.dat".         *>   Stock Location Qtys, New 09/08/26.
      02  filler         redefines file-defs-a.
-         03  System-File-Names   pic x(532) occurs 39.            *> WAS 31 changed for IRS was 38 chg for sales BO file
-     02  File-Defs-Count         binary-short value 39.           *> MUST be the same as above occurs
+         03  System-File-Names   pic x(532) occurs 47.            *> WAS 46, +1 09/08/26 for Stock-Location-File
+     02  File-Defs-Count         binary-short value 47.           *> MUST be the same as above occurs
      02  File-Defs-os-Delimiter  pic x.                           *> if = \ or / then paths have been set.
 *>
