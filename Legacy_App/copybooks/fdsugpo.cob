@@ -0,0 +1,29 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For The Suggested       *
+*>  Purchase Order File                     *
+*>                                          *
+*>*******************************************
+*> rec size 74 bytes new 08/08/26
+*> 08/08/26 vbc - New file, draft PO lines from stock reorder shortfall
+*>                for pl020 to pull up and approve/edit.
+*>
+ fd  Sug-PO-File.
+*>
+ 01  Sug-PO-Record.
+     03  Sug-PO-Key.
+         05  Sug-PO-Supplier      pic x(7).
+         05  Sug-PO-Stock-Key     pic x(13).
+     03  Sug-PO-Desc              pic x(32).
+     03  Sug-PO-Held              pic 9(6)        comp.
+     03  Sug-PO-On-Order          pic 9(6)        comp.
+     03  Sug-PO-ReOrder-Pnt       pic 9(6)        comp.
+     03  Sug-PO-Std-ReOrder       pic 9(6)        comp.
+     03  Sug-PO-Suggested-Qty     pic 9(6)        comp.
+     03  Sug-PO-Date-Raised       pic 9(8)        comp.
+     03  Sug-PO-Status            pic x.
+         88  Sug-PO-Pending                   value "P".
+         88  Sug-PO-Approved                  value "A".
+         88  Sug-PO-Rejected                  value "R".
+     03  filler                   pic x(4).
+*>
