@@ -0,0 +1,37 @@
+      *>*******************************************
+      *>                                          *
+      *>  Working Storage For The Stock Item      *
+      *>  Import Field-Mapping Table              *
+      *>                                          *
+      *>*******************************************
+      *> Same shape as Stock-Map-Record in fdstmap.cob, for use as a
+      *> work area independent of the FD, plus an in-memory table that
+      *> st061 loads the whole mapping file into before it starts an
+      *> import run.
+      *> 08/08/26 vbc - New.
+      *>
+       01  WS-Stock-Map-Record.
+           03  WS-Map-Seq          pic 99.
+           03  WS-Map-Target       pic 99.
+           03  WS-Map-Type         pic x.
+               88  WS-Map-Is-Key                value "K".
+               88  WS-Map-Is-Alpha              value "A".
+               88  WS-Map-Is-Number             value "N".
+               88  WS-Map-Is-Money              value "M".
+               88  WS-Map-Is-Date               value "D".
+               88  WS-Map-Is-Ignored            value "I".
+           03  WS-Map-Description  pic x(16).
+           03  filler              pic x.
+      *>
+       01  Stock-Map-Table-Ctl.
+           03  Map-Count           pic 99          value zero.
+           03  Stock-Map-Table     occurs 20 times indexed by map-x.
+               05  Tab-Map-Target  pic 99.
+               05  Tab-Map-Type    pic x.
+                   88  Tab-Map-Is-Key                value "K".
+                   88  Tab-Map-Is-Alpha              value "A".
+                   88  Tab-Map-Is-Number             value "N".
+                   88  Tab-Map-Is-Money              value "M".
+                   88  Tab-Map-Is-Date               value "D".
+                   88  Tab-Map-Is-Ignored            value "I".
+               05  Tab-Map-Desc    pic x(16).
