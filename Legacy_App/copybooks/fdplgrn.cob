@@ -0,0 +1,34 @@
+      *>*******************************************
+      *>                                          *
+      *>  File Definition For The Purchase Order  *
+      *>  Goods Received Note (GRN) Log           *
+      *>                                          *
+      *>*******************************************
+      *> rec size 60 bytes - flat append only GRN trail, same style as
+      *> fh-logger.txt (see fhlogger.cbl), Cred-Override-File (fdcredov.
+      *> cob) and PL-Recovery-File (fdplrcvy.cob), not an ISAM master
+      *> file.
+      *> 08/08/26 vbc - New, records goods actually received against a
+      *>                Purchase Order line as they arrive at Goods-In,
+      *>                kept deliberately apart from the Folio/invoice
+      *>                matching done by pl060 Posting Purchase Orders
+      *>                so a part-delivery can be logged well before
+      *>                (or without ever needing) an invoice to match.
+      *>
+       fd  PL-GRN-File.
+      *>
+       01  PL-GRN-Record.
+           03  Grn-Date            pic 9(8).
+           03  Grn-Time            pic 9(8).
+           03  Grn-Term            pic 9.
+           03  Grn-Supplier        pic x(7).
+           03  Grn-Folio           pic 9(8).
+           03  Grn-Line            pic 99.
+           03  Grn-Product         pic x(13).
+           03  Grn-Qty-Ordered     binary-short.
+           03  Grn-Qty-Received    binary-short.
+           03  Grn-Status          pic x.
+               88  Grn-Part                value "P".
+               88  Grn-Complete            value "C".
+               88  Grn-Over                value "O".
+           03  filler              pic x(12).
