@@ -0,0 +1,14 @@
+       >>source free
+*>*********
+*> maps01 *
+*>*********
+*> 09/08/26 vbc - Re-created, was missing, needed again by sys003 for
+*>                Users-File password obfuscation (O/S login versions
+*>                had this linkage removed, see maps01 remarks).
+ 01  maps01-ws.
+     03  pass-sw         pic x.
+         88  pass                        value "Y".
+     03  encode          pic x.
+         88  Encode-It                   value "Y".
+     03  pass-word       pic x(4).
+     03  pass-name       pic x(32).
