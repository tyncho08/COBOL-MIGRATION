@@ -0,0 +1,34 @@
+       >>source free
+*>*******************************************
+*>                                          *
+*>  WS  definition For Stock Audit file     *
+*>   also see fdaudit.cob                   *
+*>                                          *
+*>*******************************************
+*> New 09/08/26 vbc - WS- mirror of Stock-Audit-Record (fdaudit.cob)
+*>              for programs that build the record in working-storage
+*>              before writing it, rather than against the FD itself.
+*>              Field names match fdaudit.cob field for field so the
+*>              record can be moved straight across to/from the FD.
+*>
+ 01  WS-Stock-Audit-Record.
+     03  Audit-Type                pic 9.
+         88  Batch-record                      value zero.
+         88  Add-record                        value 1.
+         88  Del-record                        value 2.
+         88  SL-Del-Record                     value 3.  *> + Inv no.
+         88  PL-Add-Record                     value 4.  *> + Purch no.
+         88  SL-Credit-Record                  value 5.  *> + Credit note/Inv. no.
+         88  Count-Adjust-Record                value 6.  *> + Reason-Code.
+     03  Audit-Stock-Key           pic x(13).
+     03  Audit-Invoice-PO          pic 9(8).
+     03  Audit-Cr-for-Invoice      pic 9(8).
+     03  Audit-Desc                pic x(32).
+     03  Audit-Process-Date        pic x(10).
+     03  Audit-Reverse-Transaction pic 9.          *> T/F (1/0)
+     03  Audit-Transaction-Qty     pic s9(6).      *>         comp.
+     03  Audit-Unit-Cost           pic s9(6)v9999. *>         comp-3.
+     03  Audit-Stock-Value-Change  pic s9(8)v99.   *>         comp-3.  *> can be Negative
+     03  Audit-No                  pic 9(5).       *>binary-char unsigned.
+     03  Audit-Reason-Code         pic x(2).       *> cycle-count variance reason.
+*>
