@@ -0,0 +1,12 @@
+*>
+*> New 09/08/26 vbc - Select for Print-History-File (fdprthist.cob),
+*> the print-spool-history/history.log written by the archive-and-log
+*> step now built into the print-spool-command*.cob / irsprint-spool-
+*> command*.cob copybooks - browsed & used for reprinting by sys005.
+*> Path is not a fixed File-NN as it lives under ACAS_LEDGERS rather
+*> than being one of the numbered ACAS ledger files, so is resolved
+*> at run time into Prt-Hist-Path instead - see aa000-Core in sys005.
+*>
+     select  Print-History-File  assign  dynamic  Prt-Hist-Path
+                             organization  line sequential
+                             status        Ph-Fs-Reply.
