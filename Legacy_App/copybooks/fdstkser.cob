@@ -0,0 +1,33 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For Stock Serial/Lot    *
+*>  Number Traceability                     *
+*>                                          *
+*>*******************************************
+*> New 08/08/26 vbc - One record per serial number, or per lot/batch
+*>                    received, for any Stock-Key flagged
+*>                    Stock-Is-Serial-Tracked (see fdstock.cob).  Linked
+*>                    back to the GRN it arrived on (fdplgrn.cob) and,
+*>                    once issued, to the sales document it went out on.
+*>
+ fd  Stock-Serial-File.
+*>
+ 01  Stock-Serial-Record.
+     03  Ss-Key.
+         05  Ss-Product           pic x(13).                *> Stock-Key.
+         05  Ss-Serial-Lot        pic x(20).                *> Serial No or Lot/Batch No.
+     03  Ss-Type                  pic x.
+         88  Ss-Is-Serial                   value "S".
+         88  Ss-Is-Lot                      value "L".
+     03  Ss-Qty-On-Hand           binary-long.               *> Always 1 for Ss-Is-Serial.
+     03  Ss-Status                pic x.
+         88  Ss-On-Hand                     value "H".
+         88  Ss-Issued                      value "I".
+         88  Ss-Returned                    value "R".
+     03  Ss-Received-Date         binary-long.               *> ccyymmdd.
+     03  Ss-Supplier              pic x(7).
+     03  Ss-Grn-Folio             pic 9(8).                  *> Grn-Folio, fdplgrn.cob.
+     03  Ss-Grn-Line              pic 99.                    *> Grn-Line,  fdplgrn.cob.
+     03  Ss-Issued-Date           binary-long.               *> ccyymmdd, zero until issued.
+     03  Ss-Issued-Doc            pic x(8).                  *> Invoice/despatch reference.
+     03  filler                   pic x(10).                 *> expansion.
