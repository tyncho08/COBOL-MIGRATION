@@ -0,0 +1,10 @@
+*>
+*> New 08/08/26 vbc - Select for Stock-Serial-File (fdstkser.cob).
+*>
+     select  Stock-Serial-File
+                             assign               File-40
+                             access               dynamic
+                             organization         indexed
+                             status               Fs-Reply
+                             record key           Ss-Key
+                             alternate record key Ss-Product with duplicates.
