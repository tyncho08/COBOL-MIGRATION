@@ -0,0 +1,40 @@
+      *>*******************************************
+      *>                                          *
+      *>  File Definition For The GL Standing     *
+      *>  (Recurring) Journal Definitions Table   *
+      *>                                          *
+      *>*******************************************
+      *> rec size 69 bytes - flat, rewritten in full by gl073 each time
+      *> it is saved, one record per recurring journal (eg. monthly
+      *> depreciation, rent accrual) that gl070 expands into a normal
+      *> balanced GL batch automatically, instead of that batch being
+      *> re-keyed every period via gl050.
+      *> 08/08/26 vbc - New.
+      *> 09/08/26 vbc - Added Sj-Reversing, taken from the trailing
+      *>                filler, so an accrual/prepayment entry can be
+      *>                flagged to auto-reverse next period - see
+      *>                gl071-sj-post in gl070.cbl.
+      *>
+       fd  Standing-Journal-File.
+      *>
+       01  Standing-Journal-Record.
+           03  Sj-Seq              pic 99.
+           03  Sj-Description      pic x(24).
+           03  Sj-DR-AC            pic 9(6).
+           03  Sj-DR-PC            pic 99.
+           03  Sj-CR-AC            pic 9(6).
+           03  Sj-CR-PC            pic 99.
+           03  Sj-Amount           pic s9(8)v99.
+           03  Sj-Vat-AC           pic 9(6).
+           03  Sj-Vat-PC           pic 99.
+           03  Sj-Vat-Amount       pic s9(8)v99.
+           03  Sj-Frequency        pic x.
+               88  Sj-Monthly                value "M".
+               88  Sj-Quarterly              value "Q".
+               88  Sj-Annual                 value "Y".
+           03  Sj-Active           pic x.
+               88  Sj-Is-Active              value "Y".
+           03  Sj-Last-Cycle-Run   pic 99.
+           03  Sj-Reversing        pic x.
+               88  Sj-Is-Reversing            value "Y".
+           03  filler              pic x(04).
