@@ -43,6 +43,24 @@
 *> 10/09/23 vbc - Removed condition Payroll-No as not used.
 *> 13/03/24 vbc - In fillers added fields SL-BO-Flag and Stk-BO-Active,
 *> 18/12/24 vbc - Clean up remd out texts.
+*> 08/08/26 vbc - Added Stk-GL-Ac into Stock-Control-Block filler, the
+*>                GL/IRS nominal a/c number holding the Stock Control
+*>                balance, for the stock valuation reconciliation report.
+*> 08/08/26 vbc - Added Vat-Rate-Prior/Vat-Rate-Eff-Date into the filler
+*>                after Print-Spool-Name, so a VAT rate amended in sys002
+*>                carries forward the rate it replaced and the date the
+*>                new rate took effect - invoice/order entry then applies
+*>                the prior rate to any transaction dated before that.
+*> 08/08/26 vbc - SL-Days-1/SL-Days-2 (reserved but never used) are now
+*>                set via sys002 S-L Data 2 as Settlement Disc. Days and
+*>                Discount Warning Days, used by sl910 to default the
+*>                per-invoice discount term and by sl080 to warn when a
+*>                discount is about to expire.
+*> 09/08/26 vbc - Added Current-User-Role into the Stock-Control-Block
+*>                filler (no rec size change), resolved at login time
+*>                from the new Users-File (sys003) and checked alongside
+*>                Param-Restrict so the System Set Up option is granted
+*>                by role (CU-Admin) rather than Param-Restrict alone.
 *>
  01  System-Record.
 *>******************
@@ -76,7 +94,16 @@
          05  Post-Code       pic x(12).   *> or ZipCode size should cover all countries
          05  Country         pic x(24).
          05  Print-Spool-Name pic x(48).
-         05  filler          pic x(32).
+         05  Vat-Rate-Prior               comp.  *> 08/08/26, rate replaced at last change, by Vat-Code.
+             07  Vat-Rate-Prior-1   pic 99v99.
+             07  Vat-Rate-Prior-2   pic 99v99.
+             07  Vat-Rate-Prior-3   pic 99v99.
+             07  Vat-Rate-Prior-4   pic 99v99.
+             07  Vat-Rate-Prior-5   pic 99v99.
+         05  Vat-Rate-Prior-Tab redefines Vat-Rate-Prior
+                                          pic 99v99 comp occurs 5.
+         05  Vat-Rate-Eff-Date  binary-long occurs 5. *> 08/08/26, ccyymmdd new rate took effect.
+         05  filler          pic x(2).
          05  Pass-Value      pic 9.
          05  Level.
              07  Level-1     pic 9.
@@ -243,8 +270,8 @@
          05  SL-Late-Per     pic 99v99    comp.
          05  SL-Disc         pic 99v99    comp.
          05  Extra-Rate      pic 99v99    comp.
-         05  SL-Days-1       binary-char.    *> 999  comp.
-         05  SL-Days-2       binary-char.    *> 999  comp.
+         05  SL-Days-1       binary-char.    *> 999 comp. Settlement Disc. Days.
+         05  SL-Days-2       binary-char.    *> 999 comp. Discount Warning Days.
          05  SL-Days-3       binary-char.    *> 999  comp.
          05  SL-Credit       binary-char.    *> 999  comp.
          05  filler          binary-short.   *> No longer used.
@@ -303,7 +330,11 @@
          05  Stk-BO-Active   pic x.          *> was filler 13/03/24
          05  Stk-Page-Lines  binary-char unsigned.  *> 9999 comp. Taken from Print-Lines
          05  Stk-Audit-No    binary-char unsigned.  *> 9999 comp.
-         05  FILLER          pic x(68).             *> 64    (just in case)
+         05  Stk-GL-Ac       binary-long.    *> 08/08/26, GL/IRS nominal a/c for Stock Control valuation recon.
+         05  Current-User-Role pic x      value space.  *> 09/08/26, resolved at login from Users-File.
+             88  CU-Admin                       value "A".
+             88  CU-Standard                    value "S".
+         05  FILLER          pic x(63).             *> 60    (just in case)
      03  IRS-Entry-Block.			*> NEW 12/06/13
          05  Client             pic x(24). 	*> 		24      *> Not needed as will use suser
          05  Next-Post          pic 9(5).  	*> 		29                                                  N   5
