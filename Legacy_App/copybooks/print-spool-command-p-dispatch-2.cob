@@ -13,9 +13,15 @@
 *>   and use that for Picking notes and Invoices other wise you might end up with aother
 *>   note or invoice on other side of paper. This is down to CUPS and the printer used !!!
 *>   As it work fine for a HP 8600 Inkjet pro.
+*>
+*> 09/08/26 vbc - Prefixed the command with an archive-copy-&-log step,
+*>                see print-spool-command.cob.
 *>
  01  Print-Report.                               *> print out picking/delivery notes & delete print file
-     03  filler          pic x(117)     value
+     03  filler          pic x(278)     value
+     "d=${ACAS_LEDGERS:-.}/print-spool-history; mkdir -p $d; " &
+     "t=$(date +%Y%m%d%H%M%S%N); cp prt-1 $d/prt-1.$t; " &
+     "printf '%s\t%s\t%s\n' $t prt-1 $d/prt-1.$t >> $d/history.log; " &
      "lpr -r -# 2 -o 'orientation-requested=3 page-left=36 page-top=24 " &
      "page-right=24 sides=one-sided cpi=12 lpi=8' -P ".
      03  PSN2            pic x(48)      value "Smart_Tank_7300 ". *> This is the Cups print spool for the dispatch Dept., change it for yours
