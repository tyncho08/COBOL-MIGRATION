@@ -14,6 +14,9 @@
 *> 19/04/24 vbc - Added BO-serial if BO extras due to non stock
 *>                when processing BO on invoicing as same cust 'could' order
 *>                same item again at a later time for a different order.
+*> 08/08/26 vbc - Added Cancelled condition to Arrived-Flag so a deleted
+*>                BO line can be retained for the aging/fulfillment report
+*>                instead of being physically removed.
 *>
  fd  BO-Stk-Itm-File.
 *>
@@ -30,6 +33,9 @@
      03  BO-Stk-Order-Date   binary-long.  *> 64
      03  BO-Stk-Price        pic 9(7)v99 comp-3.  *> 69
      03  BO-Stk-Arrived-Flag pic x.
+         88  BO-Item-Outstanding         value space.
+         88  BO-Item-Arrived             value "Y".
+         88  BO-Item-Cancelled           value "C".
      03  BO-Stk-Inv-Type     pic 9.
      03  filler              pic x.        *> 72
 *>
