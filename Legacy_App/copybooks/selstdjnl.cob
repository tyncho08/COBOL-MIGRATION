@@ -0,0 +1,9 @@
+      *>
+      *> New 08/08/26 vbc - Select for Standing-Journal-File
+      *> (fdstdjnl.cob), a small maintained table rewritten in full on
+      *> each save by gl073, same convention as Stock-Map-File
+      *> (selstmap.cob/fdstmap.cob).
+      *>
+     select  Standing-Journal-File  assign  File-42
+                             organization  line sequential
+                             status        Sj-Fs-Reply.
