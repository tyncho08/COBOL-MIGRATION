@@ -0,0 +1,9 @@
+*>
+*> New 09/08/26 vbc - Select for Stock-Location-File (fdstkloc.cob).
+*>
+     select  Stock-Location-File
+                             assign               File-46
+                             access               dynamic
+                             organization         indexed
+                             status               Fs-Reply
+                             record key           Sloc-Key.
