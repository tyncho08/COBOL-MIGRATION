@@ -0,0 +1,38 @@
+*>*******************************************
+*>                                          *
+*>  WS (non FD) Definition For The         *
+*>  Payments File, For Purchase Ledger.    *
+*>*******************************************
+*> Same shape as Pay-Record in fdpay.cob, for use as the FH call work
+*> area in the payments suite (pl910/920/930/940/950) which access the
+*> file only via the Payments-* calls in Proc-ACAS-FH-Calls.cob and so
+*> do not open fdpay.cob itself.
+*> 08/08/26 vbc - New, 286 bytes, incl. Pay-Appr-* group for the
+*>                configurable multi-level payment approval workflow.
+*>
+ 01  Pay-Record.
+     03  Pay-Key.
+         05  Pay-Supl-Key    pic x(7).
+         05  Pay-Nos         pic 99.
+     03  Pay-Cont            pic x.
+     03  Pay-Date            pic 9(8)  comp.
+     03  Pay-Cheque          pic 9(8)  comp.
+     03  Pay-SortCode        pic 9(6)  comp.
+     03  Pay-Account         pic 9(8)  comp.
+     03  Pay-Gross           pic s9(7)v99    comp-3.
+     03  filler                      occurs 9.
+         05  Pay-Folio       pic 9(8)  comp.
+         05  Pay-Period      pic 99    comp.
+         05  Pay-Value       pic s9(7)v99    comp-3.
+         05  Pay-Deduct      pic s999v99     comp-3.
+         05  Pay-Invoice     pic x(10).
+     03  Pay-Appr-Status     pic x           value space.
+         88  Pay-Appr-Pending            value space "P".
+         88  Pay-Appr-Approved           value "A".
+         88  Pay-Appr-Rejected           value "R".
+     03  Pay-Appr-Reqd       pic 9          value zero.
+     03  Pay-Appr-Given      pic 9          value zero.
+     03  Pay-Appr-Log                       occurs 3.
+         05  Pay-Appr-By         pic x(8).
+         05  Pay-Appr-Date       pic 9(8)  comp.
+*>
