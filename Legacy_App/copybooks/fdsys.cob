@@ -0,0 +1,13 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For The System File     *
+*>  (ACAS System Parameter Record - file00) *
+*>                                          *
+*>*******************************************
+*> Fields renamed as wssystem also in the Linkage Section of acas000,
+*>  see comment there - this FD carries the record unrenamed as it is
+*>  the on-disk image Read/Written by relative key (Rrn).
+*>
+ fd  System-File.
+*>
+ copy "wssystem.cob".
