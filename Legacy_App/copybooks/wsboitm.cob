@@ -12,6 +12,9 @@
 *> 19/04/24 vbc - Added BO-serial if BO extras due to non stock
 *>                when processing BO on invoicing as same cust 'could' order
 *>                same item again at a later time for a different order.
+*> 08/08/26 vbc - Added Cancelled condition to Arrived-Flag so a deleted
+*>                BO line can be retained for the aging/fulfillment report
+*>                instead of being physically removed.
 *>
  01  WS-BO-Stk-Itm-Record.
      03  WS-BO-Cust-Itm-No.                   *> Primary Key
@@ -26,6 +29,9 @@
      03  WS-BO-Stk-Order-Date   binary-long.  *> 64
      03  WS-BO-Stk-Price        pic 9(7)v99 comp-3.  *> 69
      03  WS-BO-Stk-Arrived-Flag pic x.
+         88  WS-BO-Item-Outstanding      value space.
+         88  WS-BO-Item-Arrived          value "Y".
+         88  WS-BO-Item-Cancelled        value "C".
      03  WS-BO-Stk-Inv-Type     pic 9.
      03  filler                 pic x.        *> 72
 *>
