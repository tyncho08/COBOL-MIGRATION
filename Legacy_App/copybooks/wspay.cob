@@ -6,6 +6,11 @@
 *> 237 bytes 26/03/09
 *> 26/02/12 chngd bins to comps 4 sql, total size might be wrong
 *> 11/01/18 238 bytes from test-length.
+*> 08/08/26 vbc - 286 bytes, added Pay-Appr-* group for the configurable
+*>                multi-level payment approval workflow (approval tiers
+*>                held in Approval-Tier-File, maintained by pl921) so
+*>                pl940 can refuse to post a payment that is not yet
+*>                fully approved.
 *>
  01  WS-Pay-Record.
      03  WS-Pay-Key.
@@ -24,4 +29,14 @@
          05  WS-Pay-Value    pic s9(7)v99    comp-3.
          05  WS-Pay-Deduct   pic s999v99     comp-3.
          05  WS-Pay-Invoice  pic x(10).
+*>
+     03  WS-Pay-Appr-Status  pic x           value space.
+         88  WS-Pay-Appr-Pending         value space "P".
+         88  WS-Pay-Appr-Approved        value "A".
+         88  WS-Pay-Appr-Rejected        value "R".
+     03  WS-Pay-Appr-Reqd    pic 9          value zero.
+     03  WS-Pay-Appr-Given   pic 9          value zero.
+     03  WS-Pay-Appr-Log                    occurs 3.
+         05  WS-Pay-Appr-By      pic x(8).
+         05  WS-Pay-Appr-Date    pic 9(8)  comp.
 *>
