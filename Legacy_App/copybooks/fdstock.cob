@@ -10,6 +10,10 @@
 *> 07/02/24 vbc - Stock-Committed redefs Stock-Pre-Sales.
 *> 30/03/24 vbc - New field Stock-Arrived-Date (within a filler).
 *>                also updated wsstock.cob.
+*> 08/08/26 vbc - New field Stock-Serial-Tracked (within the expansion
+*>                filler) - flags items whose individual units are to be
+*>                recorded by serial or lot number on Stock-Serial-File
+*>                (fdstkser.cob) for traceability. Also updated wsstock.cob.
 *>
  fd  Stock-File.
 *>
@@ -66,4 +70,7 @@
              07  Stock-TD-Deds     pic 9(8)   comp  occurs 12.
              07  Stock-TD-Wip-Adds pic 9(8)   comp  occurs 12.
              07  Stock-TD-Wip-Deds pic 9(8)   comp  occurs 12.
-     03  filler                   pic x(15).                           *> 400  expansion
+     03  Stock-Serial-Tracked     pic x.                     *> 08/08/26, Y/N.
+         88  Stock-Is-Serial-Tracked        value "Y".
+         88  Stock-Not-Serial-Tracked       value "N", " ".
+     03  filler                   pic x(14).                           *> 400  expansion
