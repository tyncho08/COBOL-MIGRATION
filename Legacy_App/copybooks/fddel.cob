@@ -3,7 +3,8 @@
 *>  File Definition For The Delivery File   *
 *>                                          *
 *>*******************************************
-*> 133 bytes 26/03/09
+*> 135 bytes 08/08/26
+*> 08/08/26 vbc - Added Deliv-Addr-Seq, see wsdel.cob.
  fd  Delivery-File.
 *>
  01  Delivery-Record.
@@ -13,6 +14,7 @@
              88  Deliv-Key-Notes               value "N".
          05  Deliv-Sales-Key.
            07  Deliv-Purchase-Key  pic x(7).
+         05  Deliv-Addr-Seq        pic 9(02)  value zero.
      03  Deliv-Name                pic x(30).
      03  Deliv-Address.
          05  Deliv-Addr1           pic x(48).
