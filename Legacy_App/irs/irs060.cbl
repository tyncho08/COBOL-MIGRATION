@@ -188,6 +188,11 @@
 *>                    pre-coded if year is > 2068 and < 2100.
 *>                    Code change will still be needed.
 *> 16/04/24 vbc       Copyright notice update superseding all previous notices.
+*> 08/08/26 vbc       Reset-Postings now prints a Closing Balance Carry
+*>                    Forward audit report, one line per account posted to
+*>                    "Balance Forward", so the amounts and accounts a
+*>                    period-end run has carried are visible in a permanent
+*>                    report rather than only ending up in the posting file.
 *>
 *>*************************************************************************
 *>
@@ -259,7 +264,7 @@
  01  print-record        pic x(79).
 *>
  working-storage section.
- 77  prog-name           pic x(16)    value "irs060 (3.02.24)".
+ 77  prog-name           pic x(16)    value "irs060 (3.02.25)".
  77  a                   binary-char  value zero.
  77  b                   binary-char  value zero.
  77  C                   binary-char  value zero.
@@ -288,6 +293,9 @@
      03  net-1           pic s9(7)v99  comp value zero.
      03  net-2           pic s9(7)v99  comp value zero.
      03  PL-AC           pic 9(5)     value zero.
+     03  RP-Count        pic 9(5)     value zero.
+     03  RP-Total-DR     pic s9(8)v99 comp value zero.
+     03  RP-Total-CR     pic s9(8)v99 comp value zero.
      03  letters         pic x(26)    value "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
      03  filler  redefines  letters.
          05  ar0         pic x       occurs  26  indexed by  w.
@@ -416,6 +424,17 @@
      03  line-11.
        05  l11-name      pic x(24).
        05  l11-ratio     pic zzz9.99.
+*>
+     03  line-12.
+       05  filler        pic x(2)     value spaces.
+       05  l12-account   pic zzzz9.
+       05  filler        pic x(3)     value spaces.
+       05  l12-name      pic x(24).
+       05  filler        pic x(3)     value spaces.
+       05  l12-side      pic xx.
+       05  filler        pic x(4)     value spaces.
+       05  l12-sign      pic x.
+       05  l12-value     pic z(6)9.99.
 *>
  copy "irswsfinal.cob".
 *>
@@ -1737,6 +1756,24 @@ sh-ends.
 *>    open  output post-file.
 *>
      perform  acasirsub4.               *>   was "irsub4"
+*>
+*>  Audit report of every Closing Balance carried forward below via a
+*>   "Balance Forward" posting, so what got carried is on paper and not
+*>   only buried in the posting file - see also main-end below.
+*>
+     move     zero to RP-Count RP-Total-DR RP-Total-CR.
+     open     output print-file.
+     move     ws-client to l1-client.
+     write    print-record from line-1 after page.
+     move     "Closing Balances Carried Forward" to l2-title.
+     call     "C$JUSTIFY" using l2-title "C".
+     write    print-record from line-2 after 2.
+     move     spaces to print-record.
+     write    print-record after 1.
+     move     spaces to print-record.
+     move     "  Account         Name                       Side      Amount"
+              to print-record.
+     write    print-record after 1.
      move     zero to u-bin pl-ac save-sequ.
      move     end-date to u-date.
      perform  date-validate.
@@ -1788,15 +1825,63 @@ sh-ends.
      if       def-acs (30) = post-cr and post-dr
               go to read-n.
 *>
+     perform  print-bf-line.
      move     5 to file-function.
      perform  acasirsub4.
      go       to read-n.
+*>
+ print-bf-line.
+*>-----------
+*>
+*>  One audit line per "Balance Forward" posting created above - the
+*>   account the balance is owned by (owning, already set to sub-nominal
+*>   a few lines up if this is a sub a/c) and which side (post-dr/post-cr)
+*>   carries it - the other side is always the default a/c 30.
+*>
+     move     spaces to line-12.
+     move     owning to l12-account.
+     move     nl-name of Record-Data to l12-name.
+     if       owning = post-dr
+              move "Dr" to l12-side
+              move "+"  to l12-sign
+              move dr   to l12-value
+              add  dr   to RP-Total-DR
+     else
+              move "Cr" to l12-side
+              move "+"  to l12-sign
+              move cr   to l12-value
+              add  cr   to RP-Total-CR.
+     add      1 to RP-Count.
+     write    print-record from line-12 after 1.
+ print-bf-line-exit.
+     exit.
 *>
  main-end.
      perform  acasirsub1-Close.
      move     2 to file-function.
      perform  acasirsub4.
      move     pl-ac to next-post.
+*>
+     move     spaces to print-record.
+     write    print-record after 1.
+     move     spaces to line-12.
+     move     "Total accounts carried forward :" to l12-name.
+     move     RP-Count to l12-account.
+     write    print-record from line-12 after 1.
+     move     spaces to line-12.
+     move     "Total Dr carried" to l12-name.
+     move     "Dr" to l12-side.
+     move     "+" to l12-sign.
+     move     RP-Total-DR to l12-value.
+     write    print-record from line-12 after 1.
+     move     spaces to line-12.
+     move     "Total Cr carried" to l12-name.
+     move     "Cr" to l12-side.
+     move     "+" to l12-sign.
+     move     RP-Total-CR to l12-value.
+     write    print-record from line-12 after 1.
+     close    print-file.
+     call     "SYSTEM" using Print-Report.
 *>
  main-exit.
      exit.
