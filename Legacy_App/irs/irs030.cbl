@@ -223,6 +223,26 @@
 *>    above demo flag set to 1 for demo version              *
 *>************************************************************
      03  rev-flag        pic 9           value zero.
+*>
+*> 09/08/26 vbc - Auto-reverse flag for an accrual/prepayment entry,
+*>                set per-posting at entry and used by IRS03-Post-
+*>                Reversal, below, straight after the normal write.
+*>
+     03  ws-irs-reversing pic x          value "N".
+         88  IRS-Is-Reversing               value "Y".
+*>
+*> This posting's own contribution to nl-dr/nl-cr (the input-
+*> account side, rewritten immediately below) and to the ws-
+*> default/ws-vat batch accumulators (rewritten once at End-
+*> Batch) - captured as each is applied in Input-Tidy/Credit-Tidy
+*> so IRS03-Post-Reversal can apply the exact opposite.
+*>
+     03  ws-irs-nl-side      pic xx          value spaces.
+     03  ws-irs-nl-delta     pic s9(7)v99    value zero.
+     03  ws-irs-default-delta pic s9(7)v99   value zero.
+     03  ws-irs-vat-delta    pic s9(7)v99    value zero.
+     03  ws-irs-rev-temp-ac  pic 9(5)        value zero.
+     03  ws-irs-save-posting-rec pic x(79)   value spaces.
      03  menu-reply      pic 9.
      03  ws-reply        pic x.
      03  ws-pass         pic x(4).
@@ -304,6 +324,18 @@
      03  ws-work1          pic 9(5)   comp-3.
      03  ws-work2          pic 9(5)   comp-3.
      03  display-bin       pic zzzz9.
+*>
+*> 09/08/26 vbc - Reversal-date working fields for IRS03-Post-
+*>                Reversal (request: auto-reverse next period).
+*>
+ 01  reversal-date-fields.
+     03  rd-date           pic x(8).
+     03  filler  redefines  rd-date.
+       05  rd-days         pic 99.
+       05  filler          pic x.
+       05  rd-month        pic 99.
+       05  filler          pic x.
+       05  rd-year         pic 99.
 *>
  01  maps03-ws.
      03  u-date          pic x(8).
@@ -942,6 +974,21 @@
      if       post-amount = zero  and
               vat-amount  = zero
               go to  Input-Loop.
+*>
+*> 09/08/26 vbc - Accrual/prepayment auto-reverse flag: asked once
+*>                per posting, so a reversing entry for next period
+*>                can be generated automatically by IRS03-Post-
+*>                Reversal below once this one has been written.
+*>
+     display  "Auto-reverse next period (Y/N) ? [ ]" at line ws-lines col 01 with foreground-color 2.
+     move     "N" to ws-irs-reversing.
+     accept   ws-irs-reversing at line ws-lines col 35 with foreground-color 3.
+     move     function upper-case (ws-irs-reversing) to ws-irs-reversing.
+     if       ws-irs-reversing not = "Y"
+              move  "N" to ws-irs-reversing.
+     display  spaces at line ws-lines col 01 with erase eol.
+     move     spaces to ws-irs-nl-side.
+     move     zero   to ws-irs-nl-delta ws-irs-default-delta ws-irs-vat-delta.
 *>
  Input-Tidy.
      if       ws-type = "CR" and post-amount > zero
@@ -962,19 +1009,25 @@
               add      post-amount vat-amount to ws-batch.
      move     "CR" to post-vat-side.
      add      post-amount vat-amount to ws-default.
+     add      post-amount vat-amount to ws-irs-default-delta.
      add      vat-amount             to ws-vat.
+     add      vat-amount             to ws-irs-vat-delta.
      add      post-amount            to nl-cr.
+     move     "CR"                   to ws-irs-nl-side.
+     add      post-amount            to ws-irs-nl-delta.
 *>
 *> now for traps
 *>
      if       input-account = def-acs (w)
-              subtract post-amount from ws-default.
+              subtract post-amount from ws-default
+              subtract post-amount from ws-irs-default-delta.
 *>
      if       def-vat (w) = "N"
               go to Input-End.
 *>
      if       input-account = def-acs (y)
-              add  post-amount  to  ws-vat.
+              add  post-amount  to  ws-vat
+              add  post-amount  to  ws-irs-vat-delta.
 *>
      go       to Input-End.
 *>
@@ -1093,19 +1146,25 @@
               add      post-amount vat-amount to   ws-batch.
      move     "DR"  to post-vat-side.
      subtract post-amount vat-amount from ws-default.
+     subtract post-amount vat-amount from ws-irs-default-delta.
      subtract vat-amount             from ws-vat.
+     subtract vat-amount             from ws-irs-vat-delta.
      add      post-amount to nl-dr.
+     move     "DR"         to ws-irs-nl-side.
+     add      post-amount  to ws-irs-nl-delta.
 *>
 *> Now for traps
 *>
      if       input-account = def-acs (w)
-              add   post-amount  to  ws-default.
+              add   post-amount  to  ws-default
+              add   post-amount  to  ws-irs-default-delta.
 *>
      if       def-vat (w) = "N"
               go to  Input-End.
 *>
      if       input-account = def-acs (y)
-              add  post-amount  to  ws-vat.
+              add  post-amount  to  ws-vat
+              add  post-amount  to  ws-irs-vat-delta.
 *>
  Input-End.
      perform  Heading-ScreenP.
@@ -1138,6 +1197,9 @@
 *>
      move     5  to  file-function.
      perform  acasirsub4.    *> write
+*>
+     if       IRS-Is-Reversing
+              perform  IRS03-Post-Reversal.
 *>
      if       lin  <  ws-20-lines  *> 20
               go to  Input-Loop.
@@ -1159,6 +1221,67 @@
 *>
      move     7  to  lin.
      go       to Input-Loop.
+*>
+ IRS03-Post-Reversal.
+*>
+*> New 09/08/26 vbc - see the Auto-reverse prompt added above
+*> Input-Tidy. Posts the mirror image of the entry just written by
+*> Input-End-1 (DR/CR legs and VAT side swapped, same amount),
+*> dated one calendar month ahead, so an accrual/prepayment does
+*> not have to be re-keyed by hand next period. irs030 updates
+*> Nominal Ledger balances immediately as each line is keyed -
+*> there is no separate "explode next cycle" stage here the way
+*> GL's standing journals get via gl070/gl072 - so the reversal's
+*> balance impact is applied immediately too, simply dated a month
+*> ahead so period-based reports pick it up under the following
+*> period. Posting-Record is saved and restored around this so the
+*> batch carries on exactly as if this paragraph had never run.
+*>
+     move     Posting-Record  to  ws-irs-save-posting-rec.
+*>
+     move     Post-Date  to  rd-date.
+     add      1  to  rd-month.
+     if       rd-month > 12
+              move  1  to  rd-month
+              add   1  to  rd-year.
+     if       rd-days > days (rd-month)
+              move  days (rd-month)  to  rd-days.
+     move     rd-date  to  Post-Date.
+*>
+     move     Post-DR             to  ws-irs-rev-temp-ac.
+     move     Post-CR             to  Post-DR.
+     move     ws-irs-rev-temp-ac  to  Post-CR.
+     if       Post-Vat-Side = "DR"
+              move  "CR"  to  Post-Vat-Side
+     else
+      if      Post-Vat-Side = "CR"
+              move  "DR"  to  Post-Vat-Side.
+     move     "RV"  to  Post-Code.
+*>
+*> Input-account's own balance (already rewritten once above for
+*> the original leg) takes the opposite adjustment now; the
+*> default/VAT account sides are batch totals only rewritten once
+*> at End-Batch, so their share of the reversal is simply taken
+*> back out of the running ws-default/ws-vat accumulators instead.
+*>
+     if       ws-irs-nl-side = "CR"
+              subtract  ws-irs-nl-delta  from  nl-cr
+              add       ws-irs-nl-delta  to    nl-dr
+     else
+      if      ws-irs-nl-side = "DR"
+              subtract  ws-irs-nl-delta  from  nl-dr
+              add       ws-irs-nl-delta  to    nl-cr.
+     perform  acasirsub1-Rewrite.
+*>
+     subtract ws-irs-default-delta  from  ws-default.
+     subtract ws-irs-vat-delta      from  ws-vat.
+*>
+     add      1  to  post-key.
+     move     5  to  file-function.
+     perform  acasirsub4.    *> write the reversal
+*>
+     move     ws-irs-save-posting-rec  to  Posting-Record.
+     move     "N"  to  ws-irs-reversing.
 *>
  End-Batch.
 *>
