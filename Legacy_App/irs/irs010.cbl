@@ -96,6 +96,10 @@
 *>                    Change title to Chart of Accounts instead of accounts
 *>                    directory for display and printing.
 *> 16/04/24 vbc       Copyright notice update superseding all previous notices.
+*> 09/08/26 vbc - .20 Comma delimited CoA files can now be re-imported as well
+*>                    as exported, using the same field layout as the export,
+*>                    so the comma format is a fully portable round trip and
+*>                    not export-only.
 *>
 *>*************************************************************************
 *>
@@ -167,9 +171,28 @@
  01  Saved-CoA-Comma.
      03  ECoA-Data-TypeB pic x.
      03  Saved-CoA-Data  pic x(43).
+*>
+*> Fixed field view of Saved-CoA-Comma used to read back a comma
+*> delimited file on import, mirroring the string layout built by
+*> ea-Export-CoA when ws-Export-Format = "C".
+*>
+ 01  CoA-Comma-Flds  redefines  Saved-CoA-Comma.
+     03  CCoA-Data-Type  pic x.
+     03  CCoA-Owning     pic 9(5).
+     03  filler          pic x.
+     03  CCoA-Sub        pic 9(5).
+     03  filler          pic x.
+     03  filler          pic x.
+     03  CCoA-Name       pic x(24).
+     03  filler          pic x.
+     03  filler          pic x.
+     03  CCoA-AC         pic x.
+     03  filler          pic x.
+     03  CCoA-Type       pic x.
+     03  filler          pic x.
 *>
  working-storage section.
- 77  prog-name           pic x(16)  value "irs010 (3.02.19)".
+ 77  prog-name           pic x(16)  value "irs010 (3.02.20)".
  copy "irsprint-spool-command-p.cob".
  77  menu-reply          pic x      value space.
 *>
@@ -1081,8 +1104,6 @@
               display "Quiting to menu" at 1001 with erase eol
               exit section.
 *>
-     display  "Warning: Comma delimited files cannot be imported by this program"
-                                                         at 0701 with foreground-color cob-color-yellow.
      display  "Format: T(xt) or (C)omma delimited?  [T]" at 0801 with foreground-color cob-color-yellow.
      move     "T" to ws-Export-Format.
      accept   ws-Export-Format  at 0839 with update.
@@ -1171,14 +1192,8 @@
 *>--------------------
  fa010-Warning-Notice.
 *>
-*>*****************************************************
-*> Although allowed for, comma delimited files        *
-*> cannot not be used for input, but just in case     *
-*>  However cvs files has not been coded.             *
-*>*****************************************************
-*>
-     display  "This process will import a CoA (Chart of Accounts) in TEXT format " at 0101 with foreground-color cob-color-yellow erase eos.
-     display  "overwriting any existing IRS Chart of Accounts."    at 0201 with foreground-color cob-color-yellow.
+     display  "This process will import a CoA (Chart of Accounts) in TEXT or Comma" at 0101 with foreground-color cob-color-yellow erase eos.
+     display  "delimited format, overwriting any existing IRS Chart of Accounts."   at 0201 with foreground-color cob-color-yellow.
      display  "This must only be done for a new set of accounts for a new client." at 0301 with foreground-color cob-color-yellow.
      display  "Otherwise, If you have not made a back up of it you should quit this process."
                                                                           at 0401 with foreground-color cob-color-yellow.
@@ -1245,25 +1260,40 @@
      read     Saved-CoA record at end
               go to fa040-End-Of-Input.
 *>
-*>  Output the record if record type = T (Text) and check them all in case user has manually modified them.
+*>  Output the record if record type = T (Text) or C (Comma), checking
+*>  each one in case the user has manually modified the file.
 *>
-     if       ECoA-Data-Type not = "T"
-              display "Error: Can only import a Text file (.txt) as exported by this program"
+     if       ECoA-Data-Type = "T"
+              move  ECoA-Owning  to nl-owning
+              move  ECoA-Sub     to nl-sub-nominal
+              if    ECoA-Sub = zero                *> In case user has modified file
+                    move "O" to ECoA-nl-Type
+              else
+                    move "S" to ECoA-nl-Type
+              end-if
+              move  ECoA-nl-Type to nl-type
+              move  ECoA-nl-Name to nl-name
+              move  ECoA-nl-AC   to nl-ac
+     else
+      if      CCoA-Data-Type = "C"
+              move  CCoA-Owning  to nl-owning
+              move  CCoA-Sub     to nl-sub-nominal
+              if    CCoA-Sub = zero                *> In case user has modified file
+                    move "O" to CCoA-Type
+              else
+                    move "S" to CCoA-Type
+              end-if
+              move  CCoA-Type    to nl-type
+              move  CCoA-Name    to nl-name
+              move  CCoA-AC      to nl-ac
+      else
+              display "Error: Can only import a Text or Comma file as exported by this program"
                                                  at 2001 with blink highlight
               display "Hit return for menu" at 2101
               accept  ws-reply at 2122
               exit section
-     end-if
-     move     ECoA-Owning  to nl-owning.
-     move     ECoA-Sub     to nl-sub-nominal.
-     if       ECoA-Sub = zero                *> In case user has modified file
-              move "O" to ECoA-nl-Type
-     else
-              move "S" to ECoA-nl-Type
-     end-if
-     move     ECoA-nl-Type to nl-type.
-     move     ECoA-nl-Name to nl-name.
-     move     ECoA-nl-AC   to nl-ac.
+      end-if
+     end-if.
 *>
  *>    move     5  to  file-function. *> writing
      perform  acasirsub1-Write.
