@@ -225,8 +225,21 @@
 *>*******************
 *>
  copy "envdiv.cob".
+ input-output            section.
+*>------------------------------
+*>
+ file-control.
+*>-----------
+*>
+ copy "selusers.cob".
+*>
  data division.
 *>************
+*>
+ file section.
+*>-----------
+*>
+ copy "fdusers.cob".
 *>
  working-storage section.
 *>----------------------
@@ -328,6 +341,7 @@
  *>    03  ws-work1        pic s9(5)   comp.
  *>    03  ws-work2        pic s9(5)   comp.
 *>
+ copy "wsmaps01.cob".
  copy "wsmaps03.cob".
  copy "wscall.cob".
  copy "wstime.cob".
@@ -347,6 +361,9 @@
 *>
      03  ws-env-columns  pic 999       value zero.
      03  ws-env-lines    pic 999       value zero.
+     03  ws-login-id       pic x(8).
+     03  ws-login-password pic x(4).
+     03  ws-login-tries    pic 9        value zero.
 *>
 *>  Holds data from system file (IRS-Entry-Block) to see if there has been any changes
 *>    that necessitates the system record being updated.
@@ -416,6 +433,7 @@
      03  SY010          pic x(46) value "SY010 Terminal program not set to length => 24".
      03  SY011          pic x(47) value "SY011 Error on systemMT processing, Fs-reply = ".
      03  SY013          pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY014          pic x(38) value "SY014 User Id/Password not recognised".
      03  IR911          pic x(47) value "IR911 Error on systemMT processing, Fs-reply = ".
      03  IR912          pic x(51) value "IR912 Error on irsnominalMT processing, Fs-reply = ".
      03  IR913          pic x(48) value "IR913 Error on irsdfltMT processing, Fs-reply = ".
@@ -635,11 +653,14 @@
      move     u-date to to-day.     *>  to char
 *>     perform  zz060-Convert-Date.   *> not pres here for stock but conv. date in ws-date THIS MIGHT BE AN ERROR <<<
 *>                                                      menu uses the irs param file dates
+     if       Param-Restrict = "Y" and Usera = spaces
+              perform  ba900-User-Login.
+*>
  Main-Loop.
      move     space to Menu-Reply.
      move     maps-ser-nn to curs2.
      display  Menu-Screen-1.
-     if       Param-Restrict = "N"
+     if       Param-Restrict = "Y" and not CU-Admin
               display  spaces at 2001 with erase eol.
      accept   Menu-Screen-1.
  *>    move     function upper-case (Menu-Reply) to Menu-Reply.
@@ -736,6 +757,11 @@
                                   file-defs
               end-call
               go to main-loop.
+*>
+     if       Menu-Reply = "Z"
+              and Param-Restrict = "Y" and not CU-Admin
+              display  "Not permitted" at 2331 with foreground-color 2
+              go to main-loop.
 *>
      if       Menu-Reply = "Z"
               move     "00" to  FA-RDBMS-Flat-Statuses  *> Force Cobol proc.
@@ -748,6 +774,13 @@
               call    ws-called using ws-calling-data
                                       file-defs
               end-call
+              display  "Maintain Users (Y/N) ? " at 2301 with foreground-color 3
+              move     "N" to ws-reply
+              accept   ws-reply at 2324 with foreground-color 3 update UPPER
+              if       ws-reply = "Y"
+                       move "sys003" to ws-called
+                       call ws-called using ws-calling-data file-defs
+              end-if
               go to aa005-Open-System.          *> Must re-read the param file & setup data
      if       Menu-Reply not = "X"
               and Cob-Crt-Status not = Cob-Scr-Esc
@@ -1037,3 +1070,59 @@
 *>
  copy "Proc-Get-Env-Set-Files.cob".
 *>
+ ba900-User-Login          section.
+*>*******************************
+*>
+*>  Resolves the operator against Users-File (sys003) so that the
+*>   (Z) System Set-Up option can be granted by role rather than by
+*>   the blanket Param-Restrict flag alone.  Run once per session, as
+*>   control only passes this point on the way into Main-Loop the
+*>   first time.  If Users-File has not yet been set up at all (no
+*>   sys003 run yet) the operator is let through as Admin so they can
+*>   go and create the first user.  On 3 failed logon attempts the
+*>   operator carries on at Standard level, i.e. no access to option Z.
+*>
+     move     zero to ws-login-tries.
+     open     input Users-File.
+     if       Fs-Reply not = zero
+              move "Guest" to Usera
+              set  CU-Admin to true
+              go to ba900-Exit-No-Close.
+*>
+ ba900-Try.
+     add      1 to ws-login-tries.
+     display  " " at 0101 with erase eos.
+     display  "User Id   :- [        ]" at 0601 with foreground-color 3.
+     move     spaces to ws-login-id.
+     accept   ws-login-id at 0615 with foreground-color 3 update UPPER.
+     display  "Password  :- [    ]" at 0701 with foreground-color 3.
+     move     spaces to ws-login-password.
+     accept   ws-login-password at 0715 with foreground-color 3 update.
+*>
+     move     ws-login-id to Users-Id.
+     read     Users-File record invalid key
+              go to ba900-Failed.
+     if       not Users-Is-Active
+              go to ba900-Failed.
+     move     ws-login-password to pass-word of maps01-ws.
+     set      pass to true.
+     call     "maps01" using maps01-ws.
+     if       pass-word of maps01-ws not = Users-Password
+              go to ba900-Failed.
+*>
+     move     Users-Name to Usera.
+     move     Users-Role to Current-User-Role.
+     go       to ba900-Exit.
+*>
+ ba900-Failed.
+     display  SY014 at 2301 with foreground-color 4.
+     if       ws-login-tries < 3
+              go to ba900-Try.
+     move     "Guest"     to Usera.
+     set      CU-Standard to true.
+*>
+ ba900-Exit.
+     close    Users-File.
+ ba900-Exit-No-Close.
+     exit     section.
+*>
